@@ -5,34 +5,69 @@
       * READS DAILY OPERATION LOG (ESDS), FOR EACH OPERATION:          *
       * VALIDATES INPUT FIELDS, CHECKS ACCOUNT EXISTS IN KSDS,         *
       * FETCHES CURRENT BALANCE FROM DB2, VERIFIES BUSINESS LOGIC.     *
-      * LOGS ALL RESULTS (OK / ERROR / SKIPPED) TO PS REPORT FILE.     *
+      * LOGS ALL RESULTS (OK / ERROR / SKIPPED / FRAUD-FLAG) TO PS     *
+      * REPORT FILE, WITH A SEPARATE EXCEPTIONS-ONLY COMPANION FILE.   *
+      * CARRIES RUN-TO-RUN CUMULATIVE TOTALS FORWARD ON A HISTORY      *
+      * FILE SO OPERATIONS CAN TRACK RECONCILIATION OVER MANY DAYS.    *
       * NO DATA IS UPDATED - READ-ONLY RECONCILIATION ONLY.            *
       *                                                                *
       * BUSINESS LOGIC:                                                *
       *   PHASE 1 - VALIDATE INPUT FIELDS:                             *
       *     OPR-TYPE NOT 'D' OR 'C' -> ERROR: INVALID INPUT DATA.      *
       *     OPR-AMT <= 0            -> ERROR: INVALID INPUT DATA.      *
+      *     OPR-DATE NOT A VALID YYYYMMDD DATE                         *
+      *                             -> ERROR: INVALID OPERATION DATE.  *
       *   PHASE 2 - KSDS LOOKUP BY ACCT-ID:                            *
       *     FILE STATUS '23'        -> ERROR: ACCOUNT NOT FOUND.       *
-      *     ACCT-STATUS = 'C'       -> SKIPPED: ACCOUNT STATUS CLOSED. *
+      *     ACCT-STATUS = 'C' AND OPR-TYPE = 'D'                       *
+      *                             -> FRAUD-FLAG: DEBIT ATTEMPTED ON  *
+      *                                A CLOSED ACCOUNT.               *
+      *     ACCT-STATUS = 'C' AND OPR-TYPE = 'C'                       *
+      *                             -> SKIPPED: ACCOUNT STATUS CLOSED. *
       *   PHASE 3 - DB2 BALANCE FETCH:                                 *
       *     SQLCODE = 0             -> OK, BALANCE RETRIEVED.          *
       *     SQLCODE = 100           -> ERROR: DB2 ROW MISSING.         *
       *     SQLCODE < 0             -> ERROR: DB2 ERROR <SQLCODE>.     *
-      *   PHASE 4 - BUSINESS LOGIC CHECK:                              *
-      *     OPR-TYPE 'D' AND DB2-BALANCE < OPR-AMT:                    *
-      *       -> ERROR: NEGATIVE BALANCE AFTER OPR.                    *
+      *   PHASE 4 - BUSINESS LOGIC CHECK (WITH OVERDRAFT ALLOWANCE):   *
       *     OPR-TYPE 'D' AND DB2-BALANCE >= OPR-AMT:                   *
       *       -> OK: BALANCE CHECK PASSED.                             *
+      *     OPR-TYPE 'D' AND DB2-BALANCE < OPR-AMT BUT WITHIN          *
+      *     ACCT-LIMIT (BALANCE + LIMIT >= OPR-AMT):                   *
+      *       -> OK: OVERDRAFT LIMIT USED.                             *
+      *     OPR-TYPE 'D' AND DB2-BALANCE + ACCT-LIMIT < OPR-AMT:       *
+      *       -> ERROR: NEGATIVE BALANCE EXCEEDS OVERDRAFT LIMIT.      *
       *     OPR-TYPE 'C' -> OK: BALANCE CHECK PASSED.                  *
+      *   PHASE 5 - CARRY FORWARD CUMULATIVE TOTALS TO HISTDD.         *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/02/11                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/08 - ADDED FRAUD FLAGGING FOR DEBIT ACTIVITY ON        *
+      *              CLOSED ACCOUNTS, OVERDRAFT CHECKING AGAINST       *
+      *              ACCT-LIMIT, AN EXCEPTIONS-ONLY REPORT FILE,       *
+      *              MULTI-DAY CUMULATIVE TOTALS CARRIED FORWARD ON    *
+      *              A HISTORY FILE, AND OPR-DATE VALIDATION.          *
+      * 2026/08/08 - MAINTAINED HISTDD AS A SINGLE REWRITTEN RECORD    *
+      *              (OPEN I-O) INSTEAD OF RELYING ON OPEN OUTPUT TO   *
+      *              TRUNCATE IT, SINCE DISP=MOD REPOSITIONS AT        *
+      *              END-OF-FILE FOR OUTPUT ON A REAL MVS SYSTEM       *
+      *              RATHER THAN TRUNCATING. ALSO TIGHTENED THE        *
+      *              OPR-DATE DAY CHECK TO THE CURRENT MONTH'S OWN     *
+      *              DAY LIMIT INSTEAD OF A FLAT 1-31 RANGE.           *
+      * 2026/08/09 - STATLOG NOW OPENS FIRST THING IN MAIN-LOGIC, AND  *
+      *              ANY FATAL ERROR PATH CALLS ABEND-WITH-STATUS      *
+      *              INSTEAD OF STOPPING DIRECTLY, SO AN ABEND STILL   *
+      *              LEAVES A 'FAILED' STATLOG RECORD BEHIND RATHER    *
+      *              THAN LOOKING LIKE THE JOB NEVER RAN.              *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  OPRLOGDD  (OPR.LOG.ESDS)   - ESDS DAILY OPERATION LOG  *
       *         MASTERDD  (ACCT.MASTER)    - VSAM KSDS ACCOUNT MASTER  *
+      *         HISTDD    (RECON.HISTORY)  - PRIOR CUMULATIVE TOTALS   *
       * OUTPUT: RECONDD   (RECON.LOG)      - PS RECONCILIATION REPORT  *
+      *         EXCPDD    (RECON.EXCPS)    - PS EXCEPTIONS-ONLY REPORT *
+      *         HISTDD    (RECON.HISTORY)  - UPDATED CUMULATIVE TOTALS *
       * DB2:    TB_ACCOUNT_BAL             - CURRENT ACCOUNT BALANCES  *
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -56,6 +91,22 @@
              ORGANIZATION IS SEQUENTIAL
              FILE STATUS IS RECON-LOG-STATUS.
 
+           SELECT EXCEPTION-LOG ASSIGN TO EXCPDD
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS EXCEPTION-LOG-STATUS.
+
+           SELECT RECON-HISTORY ASSIGN TO HISTDD
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS HISTORY-STATUS.
+
+           SELECT STATUS-LOG ASSIGN TO STATLOG
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS STATUS-LOG-STATUS.
+
+           SELECT TIEOUT-FILE ASSIGN TO TIEOUT
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS TIEOUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD OPR-LOG.
@@ -78,6 +129,27 @@
        FD RECON-LOG RECORDING MODE IS F.
        01 RECON-LOG-REC PIC X(80).
 
+       FD EXCEPTION-LOG RECORDING MODE IS F.
+       01 EXCEPTION-LOG-REC PIC X(80).
+
+       FD RECON-HISTORY RECORDING MODE IS F.
+       01 RECON-HISTORY-REC.
+          05 HIST-RUN-DATE PIC X(8).
+          05 HIST-CUM-TOTAL-READ PIC 9(7).
+          05 HIST-CUM-OK PIC 9(7).
+          05 HIST-CUM-ERR PIC 9(7).
+          05 HIST-CUM-SKIP PIC 9(7).
+          05 HIST-CUM-FRAUD PIC 9(7).
+          05 FILLER PIC X(45).
+
+       FD STATUS-LOG RECORDING MODE IS F.
+       01 STATUS-LOG-REC.
+           COPY BATSTAT.
+
+       FD TIEOUT-FILE RECORDING MODE IS F.
+       01 TIEOUT-REC.
+           COPY TIEOUT.
+
        WORKING-STORAGE SECTION.
 
       * DB2 SQL COMMUNICATION AREA
@@ -95,6 +167,10 @@
           05 OPR-STATUS PIC X(2).
           05 ACCT-MASTER-STATUS PIC X(2).
           05 RECON-LOG-STATUS PIC X(2).
+          05 EXCEPTION-LOG-STATUS PIC X(2).
+          05 HISTORY-STATUS PIC X(2).
+          05 STATUS-LOG-STATUS PIC X(2).
+          05 TIEOUT-STATUS PIC X(2).
 
       * CONTROL FLAGS
        01 WS-FLAGS.
@@ -103,6 +179,23 @@
           05 VALIDATION-FLAG PIC X(1) VALUE 'Y'.
              88 VALIDATION-OK VALUE 'Y'.
              88 VALIDATION-FAILED VALUE 'N'.
+          05 WS-DATE-FLAG PIC X(1) VALUE 'Y'.
+             88 DATE-VALID VALUE 'Y'.
+             88 DATE-INVALID VALUE 'N'.
+          05 WS-HISTORY-FLAG PIC X(1) VALUE 'N'.
+             88 HISTORY-FOUND VALUE 'Y'.
+          05 WS-TIEOUT-FOUND-FLAG PIC X(1) VALUE 'N'.
+             88 TIEOUT-RECORD-FOUND VALUE 'Y'.
+          05 WS-TIEOUT-FLAG PIC X(1) VALUE 'Y'.
+             88 TIEOUT-OK VALUE 'Y'.
+             88 TIEOUT-MISMATCH VALUE 'N'.
+
+      * SET JUST BEFORE A FATAL ERROR PATH WRITES ITS STATLOG RECORD
+      * AND STOPS, SO WRITE-BATCH-STATUS REPORTS 'FAILED' INSTEAD OF
+      * DERIVING A STATUS FROM COUNTERS THAT NEVER GOT THE CHANCE TO
+      * REACH THEIR NORMAL END-OF-RUN VALUES.
+       01 WS-ABEND-FLAG PIC X(1) VALUE 'N'.
+          88 ABEND-IN-PROGRESS VALUE 'Y'.
 
       * REPORT LINE BUFFER AND FIELDS
        01 WS-REPORT-MSG PIC X(80).
@@ -113,6 +206,19 @@
           05 WS-RECON-STATUS PIC X(15).
           05 WS-DETAIL PIC X(30).
 
+      * OPERATION DATE VALIDATION FIELDS (OPR-DATE IS YYYYMMDD)
+       01 WS-OPR-DATE-GROUP.
+          05 WS-OPR-YYYY PIC 9(4).
+          05 WS-OPR-MM PIC 9(2).
+          05 WS-OPR-DD PIC 9(2).
+
+      * HOLDS THE CURRENT MONTH'S MAXIMUM VALID DAY NUMBER, SET BY
+      * VALIDATE-OPR-DATE BEFORE THE DAY-RANGE CHECK IS MADE
+       01 WS-OPR-MM-MAX-DAY PIC 9(2).
+
+      * OVERDRAFT CHECK WORKING FIELD (BALANCE PLUS ACCT-LIMIT)
+       01 WS-AVAIL-BALANCE PIC S9(8)V99.
+
       * PROCESSING COUNTERS
        01 WS-COUNTERS.
           05 TOTAL-READ PIC 9(5) VALUE 0.
@@ -120,6 +226,15 @@
           05 ERR-COUNT PIC 9(5) VALUE 0.
           05 SKIP-COUNT PIC 9(5) VALUE 0.
           05 WRITE-COUNT PIC 9(5) VALUE 0.
+          05 FRAUD-COUNT PIC 9(5) VALUE 0.
+          05 OVERDRAFT-COUNT PIC 9(5) VALUE 0.
+          05 EXCEPTION-COUNT PIC 9(5) VALUE 0.
+
+      * RUNNING TOTAL OF SUCCESSFULLY-VALIDATED DEBIT AMOUNTS, TIED
+      * OUT AGAINST DB2VSM26'S PAYMENT TOTAL ON TIEOUT.
+       01 WS-TOTAL-DEBIT-AMOUNT PIC S9(7)V99 VALUE 0.
+       01 WS-TOTAL-DEBIT-AMOUNT-DISP PIC -Z(6)9.99.
+       01 WS-TIE-TOTAL-AMOUNT-DISP PIC -Z(6)9.99.
 
       * FORMATTED DISPLAY COUNTERS FOR SUMMARY
        01 WS-DISP-COUNTERS.
@@ -128,21 +243,198 @@
           05 ERR-COUNT-DISP PIC Z(4)9.
           05 SKIP-COUNT-DISP PIC Z(4)9.
           05 WRITE-COUNT-DISP PIC Z(4)9.
+          05 FRAUD-COUNT-DISP PIC Z(4)9.
+          05 OVERDRAFT-COUNT-DISP PIC Z(4)9.
+          05 EXCEPTION-COUNT-DISP PIC Z(4)9.
 
       * DB2 SQLCODE DISPLAY VARIABLE
        01 WS-SQLCODE PIC -Z(9)9.
 
+      * CURRENT RUN DATE (YYYYMMDD FROM SYSTEM) FOR THE HISTORY RECORD
+       01 WS-TODAY-DATE PIC X(8).
+
+      * CUMULATIVE TOTALS CARRIED FORWARD ACROSS RUNS VIA HISTDD
+       01 WS-CUM-TOTALS.
+          05 CUM-TOTAL-READ PIC 9(7) VALUE 0.
+          05 CUM-OK-COUNT PIC 9(7) VALUE 0.
+          05 CUM-ERR-COUNT PIC 9(7) VALUE 0.
+          05 CUM-SKIP-COUNT PIC 9(7) VALUE 0.
+          05 CUM-FRAUD-COUNT PIC 9(7) VALUE 0.
+
+      * FORMATTED DISPLAY OF CUMULATIVE TOTALS FOR SUMMARY
+       01 WS-CUM-DISP.
+          05 CUM-TOTAL-READ-DISP PIC Z(6)9.
+          05 CUM-OK-COUNT-DISP PIC Z(6)9.
+          05 CUM-ERR-COUNT-DISP PIC Z(6)9.
+          05 CUM-SKIP-COUNT-DISP PIC Z(6)9.
+          05 CUM-FRAUD-COUNT-DISP PIC Z(6)9.
+
       **********************************************
       * OPEN -> PROCESS ALL RECORDS -> CLOSE -> SUMMARY
       **********************************************
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM OPEN-STATUS-LOG.
+           PERFORM READ-RECON-HISTORY.
            PERFORM OPEN-ALL-FILES.
            PERFORM PROCESS-ALL-RECORDS.
+           PERFORM CHECK-PAYMENT-TIEOUT.
            PERFORM CLOSE-ALL-FILES.
+           PERFORM WRITE-RECON-HISTORY.
+           PERFORM WRITE-BATCH-STATUS.
            PERFORM DISPLAY-SUMMARY.
            STOP RUN.
 
+      **********************************************
+      * OPENS STATLOG FIRST, AHEAD OF EVERY OTHER FILE, SO
+      * ABEND-WITH-STATUS CAN WRITE A 'FAILED' RECORD TO IT IF ANY
+      * LATER OPEN, READ, OR WRITE FAILS.
+      **********************************************
+       OPEN-STATUS-LOG.
+           OPEN EXTEND STATUS-LOG.
+           IF STATUS-LOG-STATUS = '05' OR STATUS-LOG-STATUS = '35'
+              OPEN OUTPUT STATUS-LOG
+           END-IF.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING STATUS LOG: ' STATUS-LOG-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * READS ANY CUMULATIVE TOTALS LEFT BY A PRIOR RUN ON HISTDD.
+      * NO PRIOR HISTORY FILE MEANS THIS IS THE FIRST DAY TRACKED
+      * AND THE CUMULATIVE TOTALS START FROM ZERO.
+      **********************************************
+       READ-RECON-HISTORY.
+           OPEN INPUT RECON-HISTORY.
+           IF HISTORY-STATUS = '00'
+              PERFORM UNTIL HISTORY-STATUS NOT = '00'
+                 READ RECON-HISTORY
+                 IF HISTORY-STATUS = '00'
+                    MOVE HIST-CUM-TOTAL-READ TO CUM-TOTAL-READ
+                    MOVE HIST-CUM-OK TO CUM-OK-COUNT
+                    MOVE HIST-CUM-ERR TO CUM-ERR-COUNT
+                    MOVE HIST-CUM-SKIP TO CUM-SKIP-COUNT
+                    MOVE HIST-CUM-FRAUD TO CUM-FRAUD-COUNT
+                    SET HISTORY-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+              CLOSE RECON-HISTORY
+           END-IF.
+           IF HISTORY-FOUND
+              DISPLAY 'PRIOR CUMULATIVE TOTALS FOUND ON HISTDD'
+           ELSE
+              DISPLAY 'NO PRIOR HISTORY - STARTING CUMULATIVE TOTALS'
+           END-IF.
+
+      **********************************************
+      * ADDS THIS RUN'S COUNTS TO THE CUMULATIVE TOTALS AND
+      * REWRITES HISTDD SO THE NEXT RUN CAN CARRY THEM FORWARD.
+      **********************************************
+       WRITE-RECON-HISTORY.
+           ADD TOTAL-READ TO CUM-TOTAL-READ.
+           ADD OK-COUNT TO CUM-OK-COUNT.
+           ADD ERR-COUNT TO CUM-ERR-COUNT.
+           ADD SKIP-COUNT TO CUM-SKIP-COUNT.
+           ADD FRAUD-COUNT TO CUM-FRAUD-COUNT.
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+
+           MOVE SPACES TO RECON-HISTORY-REC.
+           MOVE WS-TODAY-DATE TO HIST-RUN-DATE.
+           MOVE CUM-TOTAL-READ TO HIST-CUM-TOTAL-READ.
+           MOVE CUM-OK-COUNT TO HIST-CUM-OK.
+           MOVE CUM-ERR-COUNT TO HIST-CUM-ERR.
+           MOVE CUM-SKIP-COUNT TO HIST-CUM-SKIP.
+           MOVE CUM-FRAUD-COUNT TO HIST-CUM-FRAUD.
+
+      * HISTDD IS DISP=MOD, WHICH REPOSITIONS AT END-OF-FILE FOR
+      * OPEN OUTPUT RATHER THAN TRUNCATING, SO THE CUMULATIVE
+      * TOTALS ARE MAINTAINED AS A SINGLE RECORD VIA OPEN I-O/
+      * REWRITE HERE INSTEAD, RATHER THAN GROWING WITHOUT BOUND
+      * ACROSS RUNS.
+           OPEN I-O RECON-HISTORY.
+           IF HISTORY-STATUS = '05' OR HISTORY-STATUS = '35'
+              OPEN OUTPUT RECON-HISTORY
+           END-IF.
+           IF HISTORY-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING RECON-HISTORY FILE: '
+                      HISTORY-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           READ RECON-HISTORY.
+           IF HISTORY-STATUS = '00'
+              REWRITE RECON-HISTORY-REC
+           ELSE
+              WRITE RECON-HISTORY-REC
+           END-IF.
+           IF HISTORY-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING RECON-HISTORY FILE: '
+                      HISTORY-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           CLOSE RECON-HISTORY.
+
+      **********************************************
+      * APPENDS ONE RECORD TO THE CONSOLIDATED END-OF-NIGHT BATCH
+      * STATUS LOG AND CLOSES IT. STATUS-LOG ITSELF WAS ALREADY
+      * OPENED BY OPEN-STATUS-LOG, FIRST THING IN MAIN-LOGIC.
+      **********************************************
+       WRITE-BATCH-STATUS.
+           MOVE SPACES TO STATUS-LOG-REC.
+           MOVE 'ESDS29' TO BST-PROGRAM-ID.
+           MOVE TOTAL-READ TO BST-RECORDS-IN.
+           MOVE OK-COUNT TO BST-RECORDS-OUT.
+           COMPUTE BST-RECORDS-REJECTED = ERR-COUNT + SKIP-COUNT.
+           IF ABEND-IN-PROGRESS
+              MOVE 'FAILED' TO BST-STATUS
+              MOVE 'JOB ABENDED - SEE SYSOUT FOR DETAIL' TO BST-MESSAGE
+           ELSE
+              IF VALIDATION-FAILED
+                 MOVE 'WARNING' TO BST-STATUS
+                 MOVE 'ACCOUNT VALIDATION FAILURES ENCOUNTERED' TO
+                      BST-MESSAGE
+              ELSE
+                 IF TIEOUT-MISMATCH
+                    MOVE 'WARNING' TO BST-STATUS
+                    MOVE 'PAYMENT BATCH TIE-OUT MISMATCH' TO
+                         BST-MESSAGE
+                 ELSE
+                    IF FRAUD-COUNT > 0 OR EXCEPTION-COUNT > 0
+                       MOVE 'WARNING' TO BST-STATUS
+                       MOVE 'COMPLETED WITH FRAUD/EXCEPTION FLAGS' TO
+                            BST-MESSAGE
+                    ELSE
+                       MOVE 'COMPLETE' TO BST-STATUS
+                       MOVE 'ALL OPERATIONS RECONCILED CLEAN' TO
+                            BST-MESSAGE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+           WRITE STATUS-LOG-REC.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR WRITING BATCH STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+           CLOSE STATUS-LOG.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+
+      **********************************************
+      * CALLED IN PLACE OF A BARE STOP RUN FROM ANY FATAL ERROR
+      * PATH SO THE RUN STILL LEAVES A 'FAILED' STATLOG RECORD
+      * BEHIND - OTHERWISE AN ABEND LOOKS, TO BATSTS43, LIKE THE
+      * JOB NEVER RAN AT ALL RATHER THAN LIKE IT FAILED.
+      **********************************************
+       ABEND-WITH-STATUS.
+           SET ABEND-IN-PROGRESS TO TRUE.
+           PERFORM WRITE-BATCH-STATUS.
+           STOP RUN.
+
       **********************************************
       * READS OPR-LOG (ESDS) SEQUENTIALLY UNTIL EOF.
       * PER RECORD: INCREMENTS TOTAL-READ,
@@ -160,7 +452,7 @@
                       PERFORM PROCESS-ONE-RECORD
                    ELSE
                       DISPLAY 'ERROR READING OPR-LOG FILE: ' OPR-STATUS
-                      STOP RUN
+                      PERFORM ABEND-WITH-STATUS
                    END-IF
               END-READ
            END-PERFORM.
@@ -170,6 +462,8 @@
       *   OPR-ID, ACCT-ID, STATUS, DETAIL MESSAGE.
       * WRITES TO RECON-LOG (PS).
       * INCREMENTS WRITE-COUNT.
+      * ANY STATUS OTHER THAN 'OK' IS ALSO WRITTEN TO THE
+      * EXCEPTIONS-ONLY COMPANION REPORT (EXCPDD).
       * STOPS ON ANY NON-ZERO WRITE STATUS.
       **********************************************
        WRITE-RECON-LOG.
@@ -190,22 +484,51 @@
            IF RECON-LOG-STATUS NOT = '00'
               DISPLAY 'ERROR WRITING RECON-LOG FILE: ' RECON-LOG-STATUS
               DISPLAY 'OPERATION ID: ' WS-OPR-ID
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
            ADD 1 TO WRITE-COUNT.
 
+           IF WS-RECON-STATUS NOT = 'OK'
+              PERFORM WRITE-EXCEPTION-LOG
+           END-IF.
+
+      **********************************************
+      * WRITES THE SAME REPORT LINE BUILT BY WRITE-RECON-LOG TO
+      * THE EXCEPTIONS-ONLY REPORT (ERROR / SKIPPED / FRAUD-FLAG).
+      * INCREMENTS EXCEPTION-COUNT.
+      * STOPS ON ANY NON-ZERO WRITE STATUS.
+      **********************************************
+       WRITE-EXCEPTION-LOG.
+           MOVE WS-REPORT-MSG TO EXCEPTION-LOG-REC.
+           WRITE EXCEPTION-LOG-REC.
+           IF EXCEPTION-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING EXCEPTION-LOG FILE: '
+                      EXCEPTION-LOG-STATUS
+              DISPLAY 'OPERATION ID: ' WS-OPR-ID
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           ADD 1 TO EXCEPTION-COUNT.
+
       **********************************************
-      * VALIDATES OPR-TYPE ('D' OR 'C') AND OPR-AMT > 0.
+      * VALIDATES OPR-TYPE ('D' OR 'C'), OPR-AMT > 0, AND
+      * OPR-DATE (A VALID YYYYMMDD CALENDAR DATE).
       * INVALID INPUT -> WRITE ERROR, SET VALIDATION-FAILED.
       * IF VALIDATION-OK -> CALLS READ-ACCT-MASTER.
       **********************************************
        PROCESS-ONE-RECORD.
            SET VALIDATION-OK TO TRUE.
+           PERFORM VALIDATE-OPR-DATE.
+
            IF (OPR-TYPE NOT = 'D' AND OPR-TYPE NOT = 'C')
                        OR OPR-AMT <= 0
+                       OR DATE-INVALID
               ADD 1 TO ERR-COUNT
               MOVE 'ERROR' TO WS-RECON-STATUS
-              MOVE 'INVALID INPUT DATA' TO WS-DETAIL
+              IF DATE-INVALID
+                 MOVE 'INVALID OPERATION DATE' TO WS-DETAIL
+              ELSE
+                 MOVE 'INVALID INPUT DATA' TO WS-DETAIL
+              END-IF
               PERFORM WRITE-RECON-LOG
               SET VALIDATION-FAILED TO TRUE
            END-IF.
@@ -214,10 +537,47 @@
               PERFORM READ-ACCT-MASTER
            END-IF.
 
+      **********************************************
+      * VALIDATES OPR-DATE AS A YYYYMMDD CALENDAR DATE.
+      * NON-NUMERIC, MONTH NOT 01-12, OR DAY OUTSIDE THE
+      * MONTH'S OWN DAY LIMIT (WITH FEBRUARY ALLOWED UP TO 29
+      * TO COVER LEAP YEARS WITHOUT A FULL LEAP-YEAR CALCULATION)
+      * -> SET DATE-INVALID.
+      **********************************************
+       VALIDATE-OPR-DATE.
+           SET DATE-VALID TO TRUE.
+           MOVE OPR-DATE TO WS-OPR-DATE-GROUP.
+           IF WS-OPR-YYYY NOT NUMERIC
+                       OR WS-OPR-MM NOT NUMERIC
+                       OR WS-OPR-DD NOT NUMERIC
+              SET DATE-INVALID TO TRUE
+           ELSE
+              IF WS-OPR-MM < 1 OR WS-OPR-MM > 12
+                 SET DATE-INVALID TO TRUE
+              ELSE
+                 EVALUATE WS-OPR-MM
+                    WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-OPR-MM-MAX-DAY
+                    WHEN 2
+                       MOVE 29 TO WS-OPR-MM-MAX-DAY
+                    WHEN OTHER
+                       MOVE 31 TO WS-OPR-MM-MAX-DAY
+                 END-EVALUATE
+                 IF WS-OPR-DD < 1 OR WS-OPR-DD > WS-OPR-MM-MAX-DAY
+                    SET DATE-INVALID TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
       **********************************************
       * RANDOM READ KSDS BY ACCT-MAST-ID.
       * STATUS '23' (NOT FOUND) -> WRITE ERROR, SET VALIDATION-FAILED.
-      * ACCT-STATUS = 'C' (CLOSED) -> WRITE SKIPPED, SET VALIDAT-FAILED.
+      * ACCT-STATUS = 'C' (CLOSED) AND OPR-TYPE = 'D' -> A DEBIT
+      *   ATTEMPTED AGAINST A CLOSED ACCOUNT IS A FRAUD SIGNAL:
+      *   WRITE FRAUD-FLAG, SET VALIDATION-FAILED.
+      * ACCT-STATUS = 'C' (CLOSED) AND OPR-TYPE = 'C' -> NO OVERDRAFT
+      *   RISK FROM A CREDIT, SO THIS IS ROUTINE: WRITE SKIPPED,
+      *   SET VALIDATION-FAILED.
       * OTHER NON-ZERO STATUS -> DISPLAY ERROR, STOP RUN (FATAL).
       * IF VALIDATION-OK -> CALLS CHECK-DB2-BALANCE.
       **********************************************
@@ -232,9 +592,15 @@
                  SET VALIDATION-FAILED TO TRUE
              NOT INVALID KEY
                  IF ACCT-STATUS = 'C'
-                    ADD 1 TO SKIP-COUNT
-                    MOVE 'SKIPPED' TO WS-RECON-STATUS
-                    MOVE 'ACCOUNT STATUS CLOSED' TO WS-DETAIL
+                    IF OPR-TYPE = 'D'
+                       ADD 1 TO FRAUD-COUNT
+                       MOVE 'FRAUD-FLAG' TO WS-RECON-STATUS
+                       MOVE 'DEBIT ON CLOSED ACCOUNT' TO WS-DETAIL
+                    ELSE
+                       ADD 1 TO SKIP-COUNT
+                       MOVE 'SKIPPED' TO WS-RECON-STATUS
+                       MOVE 'ACCOUNT STATUS CLOSED' TO WS-DETAIL
+                    END-IF
                     PERFORM WRITE-RECON-LOG
                     SET VALIDATION-FAILED TO TRUE
                  END-IF
@@ -243,7 +609,7 @@
            IF ACCT-MASTER-STATUS NOT = '00'
                                  AND ACCT-MASTER-STATUS NOT = '23'
               DISPLAY 'ERROR READ ACCT-MASTER FILE: ' ACCT-MASTER-STATUS
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
 
            IF VALIDATION-OK
@@ -287,27 +653,43 @@
            END-EVALUATE.
 
       **********************************************
-      * CHECKS BALANCE LOGIC FOR DEBIT OPERATIONS.
-      * OPR-TYPE 'D' AND ACCT-BALANCE < OPR-AMT:
-      *   -> ERROR: NEGATIVE BALANCE AFTER OPR.
+      * CHECKS BALANCE LOGIC FOR DEBIT OPERATIONS, ALLOWING FOR
+      * THE ACCOUNT'S OVERDRAFT LIMIT (ACCT-LIMIT).
       * OPR-TYPE 'D' AND ACCT-BALANCE >= OPR-AMT:
       *   -> OK: BALANCE CHECK PASSED.
+      * OPR-TYPE 'D' AND ACCT-BALANCE < OPR-AMT BUT
+      * ACCT-BALANCE + ACCT-LIMIT >= OPR-AMT:
+      *   -> OK: OVERDRAFT LIMIT USED.
+      * OPR-TYPE 'D' AND ACCT-BALANCE + ACCT-LIMIT < OPR-AMT:
+      *   -> ERROR: NEGATIVE BALANCE EXCEEDS OVERDRAFT LIMIT.
       * OPR-TYPE 'C':
       *   -> OK: BALANCE CHECK PASSED (NO OVERDRAFT RISK).
       **********************************************
        CHECK-BALANCE-LOGIC.
            IF OPR-TYPE = 'D'
-              IF ACCT-BALANCE < OPR-AMT
-                 ADD 1 TO ERR-COUNT
-                 MOVE 'ERROR' TO WS-RECON-STATUS
-                 MOVE 'NEGATIVE BALANCE AFTER OPR' TO WS-DETAIL
-                 PERFORM WRITE-RECON-LOG
-                 SET VALIDATION-FAILED TO TRUE
-              ELSE
+              IF ACCT-BALANCE >= OPR-AMT
                  ADD 1 TO OK-COUNT
+                 ADD OPR-AMT TO WS-TOTAL-DEBIT-AMOUNT
                  MOVE 'OK' TO WS-RECON-STATUS
                  MOVE 'BALANCE CHECK PASSED' TO WS-DETAIL
                  PERFORM WRITE-RECON-LOG
+              ELSE
+                 COMPUTE WS-AVAIL-BALANCE = ACCT-BALANCE + ACCT-LIMIT
+                 IF WS-AVAIL-BALANCE >= OPR-AMT
+                    ADD 1 TO OK-COUNT
+                    ADD 1 TO OVERDRAFT-COUNT
+                    ADD OPR-AMT TO WS-TOTAL-DEBIT-AMOUNT
+                    MOVE 'OK' TO WS-RECON-STATUS
+                    MOVE 'OVERDRAFT LIMIT USED' TO WS-DETAIL
+                    PERFORM WRITE-RECON-LOG
+                 ELSE
+                    ADD 1 TO ERR-COUNT
+                    MOVE 'ERROR' TO WS-RECON-STATUS
+                    MOVE 'OVERDRAFT LIMIT EXCEEDED'
+                         TO WS-DETAIL
+                    PERFORM WRITE-RECON-LOG
+                    SET VALIDATION-FAILED TO TRUE
+                 END-IF
               END-IF
            ELSE
               IF OPR-TYPE = 'C'
@@ -325,20 +707,80 @@
            OPEN INPUT OPR-LOG.
            IF OPR-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING OPR-LOG FILE: ' OPR-STATUS
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
 
            OPEN INPUT ACCT-MASTER.
            IF ACCT-MASTER-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING ACCT-MASTER FILE: '
                        ACCT-MASTER-STATUS
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
 
            OPEN OUTPUT RECON-LOG.
            IF RECON-LOG-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING RECON-LOG FILE: ' RECON-LOG-STATUS
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-LOG.
+           IF EXCEPTION-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING EXCEPTION-LOG FILE: '
+                       EXCEPTION-LOG-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      **********************************************
+      * TIES OUT THIS RUN'S TOTAL SUCCESSFULLY-VALIDATED DEBIT
+      * AMOUNT AGAINST DB2VSM26'S PAYMENT BATCH TOTAL, READ BACK
+      * FROM THE TIEOUT FILE THAT PROGRAM WRITES. OPENS AND CLOSES
+      * TIEOUT-FILE ITSELF, THE SAME WAY READ-RECON-HISTORY OWNS
+      * ITS OWN FILE. IF THE TIEOUT FILE HAS NOT BEEN PRODUCED YET
+      * (FILE STATUS 05/35), THE CHECK IS SIMPLY SKIPPED RATHER
+      * THAN TREATED AS A MISMATCH.
+      * A MISMATCH IS WRITTEN TO THE EXCEPTIONS-ONLY REPORT WHILE
+      * EXCEPTION-LOG IS STILL OPEN, SO IT MUST RUN BEFORE
+      * CLOSE-ALL-FILES.
+      **********************************************
+       CHECK-PAYMENT-TIEOUT.
+           OPEN INPUT TIEOUT-FILE.
+           IF TIEOUT-STATUS = '05' OR TIEOUT-STATUS = '35'
+              DISPLAY 'TIEOUT FILE NOT FOUND - SKIPPING PAYMENT TIE-OUT'
+           ELSE
+              IF TIEOUT-STATUS NOT = '00'
+                 DISPLAY 'ERROR OPENING TIEOUT FILE: ' TIEOUT-STATUS
+                 PERFORM ABEND-WITH-STATUS
+              END-IF
+              READ TIEOUT-FILE
+                AT END
+                   CONTINUE
+                NOT AT END
+                   SET TIEOUT-RECORD-FOUND TO TRUE
+              END-READ
+              CLOSE TIEOUT-FILE
+           END-IF.
+
+           IF TIEOUT-RECORD-FOUND
+              IF TIE-TOTAL-AMOUNT = WS-TOTAL-DEBIT-AMOUNT
+                 SET TIEOUT-OK TO TRUE
+              ELSE
+                 SET TIEOUT-MISMATCH TO TRUE
+                 MOVE TIE-TOTAL-AMOUNT TO WS-TIE-TOTAL-AMOUNT-DISP
+                 MOVE WS-TOTAL-DEBIT-AMOUNT TO
+                      WS-TOTAL-DEBIT-AMOUNT-DISP
+                 MOVE SPACES TO WS-REPORT-MSG
+                 STRING 'TIEOUT MISMATCH VS ' DELIMITED BY SIZE
+                        TIE-SOURCE-JOB DELIMITED BY SIZE
+                        ' PAYMENT TOTAL ' DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-TIE-TOTAL-AMOUNT-DISP)
+                             DELIMITED BY SIZE
+                        ' VS DEBIT TOTAL ' DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-TOTAL-DEBIT-AMOUNT-DISP)
+                             DELIMITED BY SIZE
+                        INTO WS-REPORT-MSG
+                 END-STRING
+                 PERFORM WRITE-EXCEPTION-LOG
+              END-IF
            END-IF.
 
       **********************************************
@@ -362,6 +804,12 @@
                        RECON-LOG-STATUS
            END-IF.
 
+           CLOSE EXCEPTION-LOG.
+           IF EXCEPTION-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING EXCEPTION-LOG FILE: '
+                       EXCEPTION-LOG-STATUS
+           END-IF.
+
       **********************************************
       * DISPLAY SUMMARY STATISTICS TO SYSOUT
       **********************************************
@@ -371,6 +819,15 @@
            MOVE ERR-COUNT TO ERR-COUNT-DISP.
            MOVE SKIP-COUNT TO SKIP-COUNT-DISP.
            MOVE WRITE-COUNT TO WRITE-COUNT-DISP.
+           MOVE FRAUD-COUNT TO FRAUD-COUNT-DISP.
+           MOVE OVERDRAFT-COUNT TO OVERDRAFT-COUNT-DISP.
+           MOVE EXCEPTION-COUNT TO EXCEPTION-COUNT-DISP.
+
+           MOVE CUM-TOTAL-READ TO CUM-TOTAL-READ-DISP.
+           MOVE CUM-OK-COUNT TO CUM-OK-COUNT-DISP.
+           MOVE CUM-ERR-COUNT TO CUM-ERR-COUNT-DISP.
+           MOVE CUM-SKIP-COUNT TO CUM-SKIP-COUNT-DISP.
+           MOVE CUM-FRAUD-COUNT TO CUM-FRAUD-COUNT-DISP.
 
            DISPLAY '========================================'.
            DISPLAY 'OPERATION SUMMARY'.
@@ -379,5 +836,28 @@
            DISPLAY 'OPERATIONS OK:         ' OK-COUNT-DISP.
            DISPLAY 'OPERATIONS ERROR:      ' ERR-COUNT-DISP.
            DISPLAY 'OPERATIONS SKIPPED:    ' SKIP-COUNT-DISP.
+           DISPLAY 'OPERATIONS FRAUD-FLAG: ' FRAUD-COUNT-DISP.
+           DISPLAY 'OVERDRAFTS USED:       ' OVERDRAFT-COUNT-DISP.
            DISPLAY 'RECORDS WRITTEN:       ' WRITE-COUNT-DISP.
+           DISPLAY 'EXCEPTIONS WRITTEN:    ' EXCEPTION-COUNT-DISP.
+           MOVE WS-TOTAL-DEBIT-AMOUNT TO WS-TOTAL-DEBIT-AMOUNT-DISP.
+           DISPLAY 'TOTAL DEBIT AMOUNT:    '
+                    WS-TOTAL-DEBIT-AMOUNT-DISP.
+           IF TIEOUT-RECORD-FOUND
+              IF TIEOUT-MISMATCH
+                 DISPLAY 'PAYMENT TIE-OUT:       MISMATCH'
+              ELSE
+                 DISPLAY 'PAYMENT TIE-OUT:       OK'
+              END-IF
+           ELSE
+              DISPLAY 'PAYMENT TIE-OUT:       NOT CHECKED'
+           END-IF.
+           DISPLAY '========================================'.
+           DISPLAY 'CUMULATIVE TOTALS (ALL DAYS TO DATE)'.
+           DISPLAY '========================================'.
+           DISPLAY 'CUM OPERATIONS READ:   ' CUM-TOTAL-READ-DISP.
+           DISPLAY 'CUM OPERATIONS OK:     ' CUM-OK-COUNT-DISP.
+           DISPLAY 'CUM OPERATIONS ERROR:  ' CUM-ERR-COUNT-DISP.
+           DISPLAY 'CUM OPERATIONS SKIPPED:' CUM-SKIP-COUNT-DISP.
+           DISPLAY 'CUM FRAUD-FLAGS:       ' CUM-FRAUD-COUNT-DISP.
            DISPLAY '========================================'.
