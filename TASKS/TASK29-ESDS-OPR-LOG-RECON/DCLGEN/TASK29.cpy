@@ -0,0 +1,20 @@
+      ******************************************************************
+      * DCLGEN TABLE(TB_ACCOUNT_BAL)                                   *
+      *        LIBRARY(Z73460.DCLGEN.COBOL(TASK29))                    *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE TB_ACCOUNT_BAL TABLE
+           ( ACCT_ID                        CHAR(6) NOT NULL,
+             BALANCE                        DECIMAL(9, 2)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TB_ACCOUNT_BAL                     *
+      ******************************************************************
+       01  DCLTB-ACCOUNT-BAL.
+           10 ACCT-ID              PIC X(6).
+           10 ACCT-BALANCE         PIC S9(7)V9(2) USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
