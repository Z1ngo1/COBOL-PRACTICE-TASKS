@@ -0,0 +1,60 @@
+//ESDS29   JOB (Z73460),'OPR LOG RECON',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* ESDS29 - DAILY OPERATION LOG / KSDS / DB2 RECONCILIATION        *
+//*                                                                *
+//* READS THE DAILY OPERATION LOG (AS-OPR, VSAM ESDS), LOOKS UP    *
+//* EACH ACCOUNT ON THE VSAM KSDS ACCOUNT MASTER (ACCTDD), FETCHES *
+//* THE CURRENT BALANCE FROM TB_ACCOUNT_BAL, AND WRITES THE        *
+//* RECONCILIATION REPORT (RECN) AND EXCEPTIONS-ONLY COMPANION     *
+//* (EXCPDD). CARRIES CUMULATIVE TOTALS FORWARD ON HISTDD, WHICH   *
+//* IS READ AT THE START OF THE RUN AND REWRITTEN AT THE END.      *
+//* READ-ONLY RECONCILIATION - NO VSAM OR DB2 DATA IS UPDATED.     *
+//*                                                                *
+//* AUTHOR: STANISLAV                                              *
+//* DATE WRITTEN: 2026/08/08                                       *
+//*                                                                *
+//* MODIFICATION HISTORY:                                          *
+//* 2026/08/08 - INITIAL VERSION.                                  *
+//* 2026/08/08 - ADDED STATLOG SO THE END-OF-NIGHT BATCH STATUS    *
+//*              REPORT CAN PICK UP THIS JOB'S OUTCOME.            *
+//* 2026/08/08 - ADDED TIEOUT TO TIE THIS RUN'S VALIDATED DEBIT    *
+//*              TOTAL OUT AGAINST DB2VSM26'S PAYMENT BATCH TOTAL. *
+//*              RUN DB2VSM26 BEFORE THIS STEP IN THE NIGHT'S      *
+//*              SCHEDULE OR THE TIE-OUT CHECK IS SKIPPED.         *
+//* 2026/08/09 - REVERTED THE DISP=(MOD,CATLG,DELETE) CHANGE       *
+//*              ABOVE. THESE FILES ARE OPENED OUTPUT EACH RUN;    *
+//*              MOD WOULD SILENTLY APPEND ONTO THE PRIOR RUN'S    *
+//*              DATA INSTEAD OF REPLACING IT. BACK TO NEW.        *
+//*****************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DISP=SHR,DSN=Z73460.LOADLIB
+//         DD   DISP=SHR,DSN=DSN810.SDSNEXIT
+//         DD   DISP=SHR,DSN=DSN810.SDSNLOAD
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN8)
+  RUN PROGRAM(ESDS29) PLAN(ESDS29) -
+      LIB('Z73460.LOADLIB') PARMS('/')
+  END
+/*
+//SYSPRINT DD   SYSOUT=*
+//AS-OPR   DD   DISP=SHR,DSN=Z73460.OPR.LOG.ESDS,
+//             AMP=('AMORG')
+//ACCTDD   DD   DISP=SHR,DSN=Z73460.ACCT.MASTER,
+//             AMP=('AMORG')
+//RECN     DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.RECON.LOG,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPDD   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.RECON.EXCPS,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//HISTDD   DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=Z73460.RECON.HISTORY,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STATLOG  DD   DISP=MOD,DSN=Z73460.BATCH.STATLOG
+//TIEOUT   DD   DISP=SHR,DSN=Z73460.PAYMENT.TIEOUT
+//
