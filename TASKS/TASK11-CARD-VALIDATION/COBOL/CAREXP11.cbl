@@ -0,0 +1,284 @@
+      ******************************************************************
+      * CARD EXPIRY PROACTIVE NOTICE EXTRACT                           *
+      *                                                                *
+      * PURPOSE:                                                       *
+      * COMPANION TO VSMJOB11. VSMJOB11 ONLY READS CARD-MASTER-FILE    *
+      * RANDOMLY BY CARD-NUMBER WHILE VALIDATING TRANSACTIONS, SO      *
+      * THERE IS NO SEQUENTIAL PASS OVER THE WHOLE CARD MASTER. THIS   *
+      * JOB SCANS IT SEQUENTIALLY AND EXTRACTS EVERY CARD WHOSE        *
+      * CARD-EXPIRY-DATE FALLS WITHIN THE NEXT 30 OR 60 DAYS SO        *
+      * REISSUE NOTICES CAN GO OUT AHEAD OF THE CARD ACTUALLY          *
+      * EXPIRING.                                                      *
+      *                                                                *
+      * BUSINESS LOGIC:                                                *
+      *   FOR EACH CARD-MASTER-REC (CARD-EXPIRY-DATE IS MMYY):         *
+      *     EXPIRY MONTH/YEAR = CURRENT MONTH/YEAR  -> WITHIN 30 DAYS  *
+      *     EXPIRY MONTH/YEAR = NEXT MONTH/YEAR     -> WITHIN 30 DAYS  *
+      *     EXPIRY MONTH/YEAR = MONTH/YEAR AFTER THAT -> WITHIN 60 DAYS*
+      *     OTHERWISE (ALREADY EXPIRED OR FURTHER OUT) -> SKIP         *
+      *                                                                *
+      * AUTHOR: STANISLAV                                              *
+      * DATE: 2026/08/08                                               *
+      *                                                                *
+      * FILES:                                                         *
+      * INPUT:  VSAMDD (CARD.MASTER) - CARD MASTER FILE (KSDS)         *
+      * OUTPUT: EXPDD  (CARD.EXPIRY.NOTICE) - EXPIRING CARDS (PS, 80B) *
+      *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/08 - CARD-MASTER-REC PICKED UP CARD-CURRENCY (SEE      *
+      *              VSMJOB11) SO THIS COPY OF THE LAYOUT STAYS IN     *
+      *              SYNC WITH THE PHYSICAL RECORD.                    *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAREXP11.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-MASTER-FILE ASSIGN TO VSAMDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CARD-NUMBER
+               FILE STATUS IS CARD-FILE-STATUS.
+
+           SELECT EXPIRY-NOTICE-FILE ASSIGN TO EXPDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXPIRY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CARD-MASTER-FILE.
+       01 CARD-MASTER-REC.
+          05 CARD-NUMBER PIC 9(16).
+          05 CARD-OWNER-NAME PIC X(20).
+          05 CARD-EXPIRY-DATE PIC X(4).
+          05 CARD-STATUS PIC X(1).
+          05 CARD-DAILY-LIMIT PIC 9(5)V99.
+          05 CARD-CURRENCY PIC X(3).
+
+       FD EXPIRY-NOTICE-FILE RECORDING MODE IS F.
+       01 EXPIRY-NOTICE-REC.
+          05 NOTICE-CARD-NUM PIC 9(16).
+          05 FILLER PIC X(1).
+          05 NOTICE-OWNER-NAME PIC X(20).
+          05 FILLER PIC X(1).
+          05 NOTICE-EXPIRY-DATE PIC X(4).
+          05 FILLER PIC X(1).
+          05 NOTICE-WINDOW PIC X(7).
+          05 FILLER PIC X(31).
+
+       WORKING-STORAGE SECTION.
+
+      * FILE-STATUS VARIABLES
+       01 FILE-STATUSES.
+          05 CARD-FILE-STATUS PIC X(2).
+          05 EXPIRY-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+
+      * CURRENT DATE (YYYYMMDD FROM SYSTEM)
+       01 WS-CUR-DATE-GROUP.
+          05 WS-CUR-YYYY PIC 9(4).
+          05 WS-CUR-MM PIC 9(2).
+          05 WS-CUR-DD PIC 9(2).
+
+      * DATE COMPARISON VARIABLES (YY FORMAT)
+       01 WS-DATE-COMPARE.
+          05 WS-CUR-YY PIC 9(2).
+          05 WS-CARD-MM PIC 9(2).
+          05 WS-CARD-YY PIC 9(2).
+
+      * MONTH/YEAR OF THE TWO 30-DAY WINDOWS BEYOND THE CURRENT
+      * MONTH, BUILT ONCE AT STARTUP BY ADVANCING A MONTH AT A TIME.
+       01 WS-WINDOW-DATES.
+          05 WS-PLUS1-MM PIC 9(2).
+          05 WS-PLUS1-YY PIC 9(2).
+          05 WS-PLUS2-MM PIC 9(2).
+          05 WS-PLUS2-YY PIC 9(2).
+
+      * SCRATCH FIELDS USED BY ADVANCE-ONE-MONTH
+       01 WS-MONTH-CALC.
+          05 WS-CALC-MM PIC 9(2).
+          05 WS-CALC-YY PIC 9(2).
+          05 WS-CALC-OUT-MM PIC 9(2).
+          05 WS-CALC-OUT-YY PIC 9(2).
+
+      * STATISTICS COUNTERS
+       01 WS-COUNTERS.
+          05 TOTAL-SCANNED PIC 9(5) VALUE 0.
+          05 TOTAL-WITHIN-30 PIC 9(5) VALUE 0.
+          05 TOTAL-WITHIN-60 PIC 9(5) VALUE 0.
+
+      * DISPLAY-FORMATTED COUNTERS
+       01 WS-DISP-COUNTERS.
+          05 TOTAL-SCANNED-DISP PIC Z(4)9.
+          05 TOTAL-WITHIN-30-DISP PIC Z(4)9.
+          05 TOTAL-WITHIN-60-DISP PIC Z(4)9.
+
+      **********************************************
+      * GETS SYSTEM DATE, OPENS ALL FILES, SCANS THE
+      * CARD MASTER, CLOSES FILES AND DISPLAYS SUMMARY.
+      **********************************************
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INIT-PROCESS.
+           PERFORM OPEN-ALL-FILES.
+           PERFORM SCAN-CARD-MASTER.
+           PERFORM CLOSE-ALL-FILES.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      **********************************************
+      * ACCEPTS CURRENT DATE FROM SYSTEM AND BUILDS THE
+      * MONTH/YEAR OF THE NEXT TWO MONTHS, USED TO BUCKET
+      * CARDS INTO THE 30-DAY AND 60-DAY WINDOWS.
+      **********************************************
+       INIT-PROCESS.
+           ACCEPT WS-CUR-DATE-GROUP FROM DATE YYYYMMDD.
+           MOVE WS-CUR-YYYY(3:2) TO WS-CUR-YY.
+           DISPLAY 'CURRENT DATE: ' WS-CUR-YYYY '/' WS-CUR-MM '/'
+                    WS-CUR-DD.
+
+           MOVE WS-CUR-MM TO WS-CALC-MM.
+           MOVE WS-CUR-YY TO WS-CALC-YY.
+           PERFORM ADVANCE-ONE-MONTH.
+           MOVE WS-CALC-OUT-MM TO WS-PLUS1-MM.
+           MOVE WS-CALC-OUT-YY TO WS-PLUS1-YY.
+
+           MOVE WS-PLUS1-MM TO WS-CALC-MM.
+           MOVE WS-PLUS1-YY TO WS-CALC-YY.
+           PERFORM ADVANCE-ONE-MONTH.
+           MOVE WS-CALC-OUT-MM TO WS-PLUS2-MM.
+           MOVE WS-CALC-OUT-YY TO WS-PLUS2-YY.
+
+      **********************************************
+      * ADVANCES WS-CALC-MM/WS-CALC-YY BY ONE MONTH INTO
+      * WS-CALC-OUT-MM/WS-CALC-OUT-YY.
+      **********************************************
+       ADVANCE-ONE-MONTH.
+           IF WS-CALC-MM = 12
+              MOVE 1 TO WS-CALC-OUT-MM
+              COMPUTE WS-CALC-OUT-YY = WS-CALC-YY + 1
+           ELSE
+              COMPUTE WS-CALC-OUT-MM = WS-CALC-MM + 1
+              MOVE WS-CALC-YY TO WS-CALC-OUT-YY
+           END-IF.
+
+      **********************************************
+      * OPEN ALL FILES AND CHECK STATUS
+      **********************************************
+       OPEN-ALL-FILES.
+           OPEN INPUT CARD-MASTER-FILE.
+           IF CARD-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CARD MASTER FILE: '
+                       CARD-FILE-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EXPIRY-NOTICE-FILE.
+           IF EXPIRY-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING EXPIRY NOTICE FILE: '
+                       EXPIRY-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * READS THE CARD MASTER SEQUENTIALLY UNTIL EOF
+      * AND CHECKS EACH RECORD'S EXPIRY WINDOW.
+      **********************************************
+       SCAN-CARD-MASTER.
+           MOVE SPACES TO EXPIRY-NOTICE-REC.
+           PERFORM UNTIL EOF
+              READ CARD-MASTER-FILE NEXT RECORD
+                AT END
+                   SET EOF TO TRUE
+                NOT AT END
+                   IF CARD-FILE-STATUS = '00'
+                      ADD 1 TO TOTAL-SCANNED
+                      PERFORM CHECK-EXPIRY-WINDOW
+                   ELSE
+                      DISPLAY 'ERROR READING CARD MASTER FILE: '
+                               CARD-FILE-STATUS
+                      STOP RUN
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      **********************************************
+      * BUCKETS THE CARD'S EXPIRY MONTH/YEAR AGAINST THE
+      * CURRENT MONTH, NEXT MONTH, AND THE MONTH AFTER
+      * THAT, WRITING A NOTICE FOR ANY CARD WITHIN THE
+      * NEXT 30 OR 60 DAYS. EXPIRY IS MMYY FORMAT.
+      **********************************************
+       CHECK-EXPIRY-WINDOW.
+           MOVE CARD-EXPIRY-DATE(1:2) TO WS-CARD-MM.
+           MOVE CARD-EXPIRY-DATE(3:2) TO WS-CARD-YY.
+
+           IF WS-CARD-MM = WS-CUR-MM AND WS-CARD-YY = WS-CUR-YY
+              MOVE '30 DAYS' TO NOTICE-WINDOW
+              PERFORM WRITE-EXPIRY-NOTICE
+              ADD 1 TO TOTAL-WITHIN-30
+           ELSE
+              IF WS-CARD-MM = WS-PLUS1-MM AND WS-CARD-YY = WS-PLUS1-YY
+                 MOVE '30 DAYS' TO NOTICE-WINDOW
+                 PERFORM WRITE-EXPIRY-NOTICE
+                 ADD 1 TO TOTAL-WITHIN-30
+              ELSE
+                 IF WS-CARD-MM = WS-PLUS2-MM
+                    AND WS-CARD-YY = WS-PLUS2-YY
+                    MOVE '60 DAYS' TO NOTICE-WINDOW
+                    PERFORM WRITE-EXPIRY-NOTICE
+                    ADD 1 TO TOTAL-WITHIN-60
+                 END-IF
+              END-IF
+           END-IF.
+
+      **********************************************
+      * WRITES ONE EXPIRY NOTICE RECORD
+      **********************************************
+       WRITE-EXPIRY-NOTICE.
+           MOVE CARD-NUMBER TO NOTICE-CARD-NUM.
+           MOVE CARD-OWNER-NAME TO NOTICE-OWNER-NAME.
+           MOVE CARD-EXPIRY-DATE TO NOTICE-EXPIRY-DATE.
+           WRITE EXPIRY-NOTICE-REC.
+           IF EXPIRY-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING EXPIRY NOTICE FILE: '
+                       EXPIRY-STATUS
+              DISPLAY 'CARD NUMBER: ' CARD-NUMBER
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * CLOSE ALL FILES AND CHECK STATUS
+      **********************************************
+       CLOSE-ALL-FILES.
+           CLOSE CARD-MASTER-FILE.
+           IF CARD-FILE-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING CARD MASTER: '
+                       CARD-FILE-STATUS
+           END-IF.
+
+           CLOSE EXPIRY-NOTICE-FILE.
+           IF EXPIRY-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING EXPIRY NOTICE: '
+                       EXPIRY-STATUS
+           END-IF.
+
+      **********************************************
+      * DISPLAY SUMMARY STATISTICS TO SYSOUT
+      **********************************************
+       DISPLAY-SUMMARY.
+           MOVE TOTAL-SCANNED TO TOTAL-SCANNED-DISP.
+           MOVE TOTAL-WITHIN-30 TO TOTAL-WITHIN-30-DISP.
+           MOVE TOTAL-WITHIN-60 TO TOTAL-WITHIN-60-DISP.
+
+           DISPLAY '========================================'.
+           DISPLAY 'CARD EXPIRY NOTICE SUMMARY'.
+           DISPLAY '========================================'.
+           DISPLAY 'CARDS SCANNED:      ' TOTAL-SCANNED-DISP.
+           DISPLAY 'WITHIN 30 DAYS:     ' TOTAL-WITHIN-30-DISP.
+           DISPLAY 'WITHIN 60 DAYS:     ' TOTAL-WITHIN-60-DISP.
+           DISPLAY '========================================'.
