@@ -28,6 +28,65 @@
       * INPUT:  TRNSDD (TRANS.DAILY) - DAILY TRANSACTIONS (PS, 80 B)   *
       * OUTPUT: APRVDD (APPROVED.FILE) - APPROVED TRANS (PS, 80 B)     *
       * OUTPUT: DECLDD (DECLINED.FILE) - DECLINED TRANS (PS, 80 B)     *
+      * OUTPUT: APRVDD2 (PENDING.REVIEW) - HIGH-VALUE APPROVALS        *
+      *         PENDING MANUAL REVIEW (PS, 80 B)                      *
+      * OUTPUT: CHKPDD (VSMJOB11.CHKPT) - RESTART CHECKPOINT (PS)      *
+      * OUTPUT: BLOKDD (BLOCK.CANDIDATE) - CARDS TO BLOCK AFTER         *
+      *         REPEATED DECLINES (PS, 80 B)                          *
+      * OUTPUT: CARDXDD (CARD.APPROVED.TOTALS) - PER-CURRENCY          *
+      *         APPROVED TOTALS EXTRACT FOR JOBSUB22 (PS, 30 B)       *
+      *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/08 - ADDED PENDING-REVIEW ROUTE FOR TRANSACTIONS OVER  *
+      *              WS-REVIEW-THRESHOLD, INSTEAD OF AUTO-APPROVING.  *
+      * 2026/08/08 - A BAD VSAM READ NO LONGER STOPS THE RUN; THE      *
+      *              TRANSACTION IS DECLINED WITH REASON READ ERROR   *
+      *              AND THE LOOP CONTINUES. ADDED A CHECKPOINT FILE   *
+      *              SO A RERUN RESUMES AFTER THE LAST TRANSACTION     *
+      *              ACTUALLY COMPLETED INSTEAD OF FROM THE TOP.      *
+      * 2026/08/08 - ADDED CARD-DAILY-LIMIT TO THE CARD MASTER AND A   *
+      *              SAME-DAY RUNNING TOTAL OF APPROVED SPEND PER     *
+      *              CARD. A TRANSACTION THAT WOULD PUSH TODAY'S      *
+      *              TOTAL OVER THE LIMIT IS DECLINED: DAILY LIMIT.   *
+      * 2026/08/08 - CARDS DECLINED WS-BLOCK-THRESHOLD OR MORE TIMES   *
+      *              IN ONE RUN ARE NOW WRITTEN TO BLOKDD AS BLOCK     *
+      *              CANDIDATES FOR FRAUD TO ACT ON.                  *
+      * 2026/08/08 - ADDED A CONTROL TOTAL RECONCILIATION AT END OF    *
+      *              RUN COMPARING DOLLARS READ ON TRNSDD AGAINST      *
+      *              DOLLARS WRITTEN ACROSS APRVDD, DECLDD, AND        *
+      *              APRVDD2, FLAGGING ANY MISMATCH BEFORE THE         *
+      *              SUMMARY IS REPORTED.                              *
+      * 2026/08/08 - ADDED CARD-CURRENCY TO THE CARD MASTER AND        *
+      *              TRANS-CURRENCY TO EACH TRANSACTION. A             *
+      *              TRANSACTION WHOSE CURRENCY DOES NOT MATCH ITS     *
+      *              CARD'S CURRENCY IS DECLINED: WRONG CCY. THE       *
+      *              CONTROL TOTAL RECONCILIATION IS NOW KEPT PER      *
+      *              CURRENCY SINCE AMOUNTS IN DIFFERENT CURRENCIES    *
+      *              CANNOT BE SUMMED TOGETHER.                        *
+      * 2026/08/08 - ADDED CARDXDD, A PER-CURRENCY EXTRACT OF THIS     *
+      *              RUN'S APPROVED TOTALS (SEE COPYBOOK CARDTOT),     *
+      *              WRITTEN AFTER BALANCE-CONTROL-TOTALS SO           *
+      *              JOBSUB22 CAN PICK IT UP AS A NIGHTLY FEED INTO    *
+      *              THE COMMISSION SUMMARY REPORT.                    *
+      * 2026/08/08 - SKIPPED THE CURRENCY TOTAL ADD AT EVERY CALL     *
+      *              SITE ONCE THE TABLE IS FULL, MATCHING THE        *
+      *              DAILY-LIMIT TABLE'S FAIL-SKIP PATTERN, SO THE    *
+      *              21ST CURRENCY NO LONGER GETS FOLDED INTO         *
+      *              CURRENCY 1'S TOTALS. ALSO MAINTAINED CHKPDD AS   *
+      *              A SINGLE REWRITTEN RECORD (OPEN I-O) INSTEAD OF  *
+      *              RELYING ON OPEN OUTPUT TO TRUNCATE IT, SINCE     *
+      *              DISP=MOD REPOSITIONS AT END-OF-FILE FOR OUTPUT   *
+      *              ON A REAL MVS SYSTEM RATHER THAN TRUNCATING.     *
+      * 2026/08/09 - STATUS-LOG NOW OPENS FIRST IN OPEN-ALL-FILES,    *
+      *              AND ANY FATAL ERROR PATH CALLS ABEND-WITH-STATUS *
+      *              INSTEAD OF STOPPING DIRECTLY, SO AN ABEND STILL  *
+      *              LEAVES A 'FAILED' STATLOG RECORD BEHIND RATHER   *
+      *              THAN LOOKING LIKE THE JOB NEVER RAN.             *
+      * 2026/08/09 - CLEAR THE CHECKPOINT RECORD (CKPT-LAST-TRANS-ID  *
+      *              BACK TO SPACES) AFTER A NORMAL RUN COMPLETES,    *
+      *              SO THE NEXT RUN DOES NOT MISTAKE THIS RUN'S     *
+      *              LAST TRANSACTION FOR A RESTART POINT AND        *
+      *              SILENTLY SKIP ITS ENTIRE INPUT FILE.             *
       ******************************************************************
                                                                         
        IDENTIFICATION DIVISION.                                         
@@ -49,47 +108,107 @@
                ORGANIZATION IS SEQUENTIAL                               
                FILE STATUS IS APPROVED-STATUS.                          
                                                                         
-           SELECT DECLINED-TRANS-FILE ASSIGN TO DECLDD                  
-               ORGANIZATION IS SEQUENTIAL                               
-               FILE STATUS IS DECLINED-STATUS.                          
-                                                                        
-       DATA DIVISION.                                                   
+           SELECT DECLINED-TRANS-FILE ASSIGN TO DECLDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DECLINED-STATUS.
+
+           SELECT PENDING-REVIEW-FILE ASSIGN TO APRVDD2
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PENDING-REVIEW-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT BLOCK-LIST-FILE ASSIGN TO BLOKDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BLOCK-LIST-STATUS.
+
+           SELECT STATUS-LOG ASSIGN TO STATLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATUS-LOG-STATUS.
+
+           SELECT CARD-TOTALS-FILE ASSIGN TO CARDXDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CARD-TOTALS-STATUS.
+
+       DATA DIVISION.
        FILE SECTION.                                                    
        FD CARD-MASTER-FILE.                                             
        01 CARD-MASTER-REC.                                              
           05 CARD-NUMBER PIC 9(16).                                     
           05 CARD-OWNER-NAME PIC X(20).                                 
-          05 CARD-EXPIRY-DATE PIC X(4).                                 
-          05 CARD-STATUS PIC X(1).                                      
-                                                                        
-       FD DAILY-TRANS-FILE RECORDING MODE IS F.                         
-       01 TRANSACTION-REC.                                              
-          05 TRANS-ID PIC X(5).                                         
-          05 TRANS-CARD-NUM PIC 9(16).                                  
-          05 TRANS-AMOUNT PIC 9(5)V99.                                  
-          05 FILLER PIC X(52).                                          
-                                                                        
-       FD APPROVED-TRANS-FILE RECORDING MODE IS F.                      
-       01 APPROVED-REC.                                                 
-          05 APPROVED-TRANS-ID PIC X(5).                                
-          05 FILLER PIC X(1).                                           
-          05 APPROVED-CARD-NUM PIC 9(16).                               
-          05 FILLER PIC X(1).                                           
-          05 APPROVED-AMOUNT PIC $$$$9.99.                              
-          05 FILLER PIC X(49).                                          
-                                                                        
-       FD DECLINED-TRANS-FILE RECORDING MODE IS F.                      
-       01 DECLINED-REC.                                                 
-          05 DECLINED-TRANS-ID PIC X(5).                                
-          05 FILLER PIC X(1).                                           
-          05 DECLINED-CARD-NUM PIC 9(16).                               
-          05 FILLER PIC X(1).                                           
-          05 DECLINED-AMOUNT PIC $$$$9.99.                              
-          05 FILLER PIC X(1).                                           
-          05 DECLINE-REASON PIC X(10).                                  
-          05 FILLER PIC X(38).                                          
-                                                                        
-       WORKING-STORAGE SECTION.                                         
+          05 CARD-EXPIRY-DATE PIC X(4).
+          05 CARD-STATUS PIC X(1).
+          05 CARD-DAILY-LIMIT PIC 9(5)V99.
+          05 CARD-CURRENCY PIC X(3).
+
+       FD DAILY-TRANS-FILE RECORDING MODE IS F.
+       01 TRANSACTION-REC.
+          05 TRANS-ID PIC X(5).
+          05 TRANS-CARD-NUM PIC 9(16).
+          05 TRANS-AMOUNT PIC 9(5)V99.
+          05 TRANS-CURRENCY PIC X(3).
+          05 FILLER PIC X(49).
+
+       FD APPROVED-TRANS-FILE RECORDING MODE IS F.
+       01 APPROVED-REC.
+          05 APPROVED-TRANS-ID PIC X(5).
+          05 FILLER PIC X(1).
+          05 APPROVED-CARD-NUM PIC 9(16).
+          05 FILLER PIC X(1).
+          05 APPROVED-AMOUNT PIC $$$$9.99.
+          05 FILLER PIC X(1).
+          05 APPROVED-CURRENCY PIC X(3).
+          05 FILLER PIC X(45).
+
+       FD DECLINED-TRANS-FILE RECORDING MODE IS F.
+       01 DECLINED-REC.
+          05 DECLINED-TRANS-ID PIC X(5).
+          05 FILLER PIC X(1).
+          05 DECLINED-CARD-NUM PIC 9(16).
+          05 FILLER PIC X(1).
+          05 DECLINED-AMOUNT PIC $$$$9.99.
+          05 FILLER PIC X(1).
+          05 DECLINED-CURRENCY PIC X(3).
+          05 FILLER PIC X(1).
+          05 DECLINE-REASON PIC X(11).
+          05 FILLER PIC X(33).
+
+       FD PENDING-REVIEW-FILE RECORDING MODE IS F.
+       01 PENDING-REVIEW-REC.
+          05 PENDING-TRANS-ID PIC X(5).
+          05 FILLER PIC X(1).
+          05 PENDING-CARD-NUM PIC 9(16).
+          05 FILLER PIC X(1).
+          05 PENDING-AMOUNT PIC $$$$9.99.
+          05 FILLER PIC X(1).
+          05 PENDING-CURRENCY PIC X(3).
+          05 FILLER PIC X(45).
+
+       FD CHECKPOINT-FILE RECORDING MODE IS F.
+       01 CHECKPOINT-REC.
+          05 CKPT-LAST-TRANS-ID PIC X(5).
+          05 FILLER PIC X(1).
+          05 CKPT-LAST-CARD-NUM PIC 9(16).
+          05 FILLER PIC X(58).
+
+       FD BLOCK-LIST-FILE RECORDING MODE IS F.
+       01 BLOCK-LIST-REC.
+          05 BLOCK-CARD-NUM PIC 9(16).
+          05 FILLER PIC X(1).
+          05 BLOCK-DECLINE-COUNT PIC 9(3).
+          05 FILLER PIC X(60).
+
+       FD STATUS-LOG RECORDING MODE IS F.
+       01 STATUS-LOG-REC.
+           COPY BATSTAT.
+
+       FD CARD-TOTALS-FILE RECORDING MODE IS F.
+       01 CARD-TOTALS-REC.
+           COPY CARDTOT.
+
+       WORKING-STORAGE SECTION.
                                                                         
       * FILE-STATUS VARIABLES                                           
        01 FILE-STATUSES.                                                
@@ -97,11 +216,32 @@
           05 TRANS-STATUS PIC X(2).                                     
           05 APPROVED-STATUS PIC X(2).                                  
           05 DECLINED-STATUS PIC X(2).                                  
-                                                                        
-      * CONTROL FLAGS                                                   
-       01 WS-FLAGS.                                                     
-          05 WS-EOF PIC X(1) VALUE 'N'.                                 
-             88 EOF VALUE 'Y'.                                          
+          05 PENDING-REVIEW-STATUS PIC X(2).
+          05 CHECKPOINT-STATUS PIC X(2).
+          05 BLOCK-LIST-STATUS PIC X(2).
+          05 STATUS-LOG-STATUS PIC X(2).
+          05 CARD-TOTALS-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+          05 WS-BALANCE-FLAG PIC X(1) VALUE 'Y'.
+             88 BALANCE-TOTALS-OK VALUE 'Y'.
+             88 BALANCE-TOTALS-MISMATCH VALUE 'N'.
+
+      * SET JUST BEFORE A FATAL ERROR PATH WRITES ITS STATLOG RECORD
+      * AND STOPS, SO WRITE-BATCH-STATUS REPORTS 'FAILED' INSTEAD OF
+      * DERIVING A STATUS FROM COUNTERS THAT NEVER GOT THE CHANCE TO
+      * REACH THEIR NORMAL END-OF-RUN VALUES.
+       01 WS-ABEND-FLAG PIC X(1) VALUE 'N'.
+          88 ABEND-IN-PROGRESS VALUE 'Y'.
+
+      * RESTART/CHECKPOINT FLAGS AND LAST-COMPLETED MARKER READ
+      * BACK FROM A PRIOR RUN'S CHECKPOINT FILE, IF ANY.
+           COPY RSTFLAGS.
+
+       01 WS-LAST-COMPLETED-ID PIC X(5) VALUE SPACES.
                                                                         
       * CURRENT DATE (YYYYMMDD FROM SYSTEM)                             
        01 WS-CUR-DATE-GROUP.                                            
@@ -115,10 +255,84 @@
           05 WS-CARD-MM PIC 9(2).                                       
           05 WS-CARD-YY PIC 9(2).                                       
                                                                         
-      * DECLINE REASON CODE                                             
-       01 WS-DECLINE-REASON PIC X(10).                                  
-                                                                        
-      * STATISTICS COUNTERS                                             
+      * DECLINE REASON CODE
+       01 WS-DECLINE-REASON PIC X(11).
+
+      * MANUAL-REVIEW THRESHOLD FOR HIGH-VALUE APPROVALS.
+      * TRANSACTIONS OVER THIS AMOUNT THAT WOULD OTHERWISE BE
+      * APPROVED ARE ROUTED TO PENDING-REVIEW-FILE INSTEAD.
+      * ADJUST HERE TO RETUNE THE CUTOFF.
+       01 WS-REVIEW-THRESHOLD PIC 9(5)V99 VALUE 5000.00.
+
+      * SAME-DAY RUNNING TOTAL OF APPROVED SPEND PER CARD-NUMBER,
+      * CHECKED AGAINST CARD-DAILY-LIMIT BEFORE EACH APPROVAL.
+      * BUILT UP IN MEMORY AS TRNSDD IS PROCESSED; THERE IS ONE
+      * ENTRY PER DISTINCT CARD SEEN SO FAR TODAY.
+       01 WS-DAILY-TOTALS.
+          05 DAILY-TOTAL-COUNT PIC 9(4) VALUE 0.
+          05 DAILY-TOTAL-ENTRY OCCURS 2000 TIMES
+                                INDEXED BY DT-IDX.
+             10 DT-CARD-NUMBER PIC 9(16) VALUE 0.
+             10 DT-RUNNING-TOTAL PIC 9(7)V99 VALUE 0.
+
+       01 WS-DAILY-FLAGS.
+          05 WS-DAILY-FOUND PIC X(1) VALUE 'N'.
+             88 DAILY-FOUND VALUE 'Y'.
+          05 WS-DAILY-TABLE-FULL PIC X(1) VALUE 'N'.
+             88 DAILY-TABLE-FULL VALUE 'Y'.
+
+       01 WS-NEW-DAILY-TOTAL PIC 9(7)V99.
+
+      * NUMBER OF DECLINES IN ONE RUN THAT GETS A CARD WRITTEN TO
+      * BLOKDD AS A BLOCK CANDIDATE. ADJUST HERE TO RETUNE.
+       01 WS-BLOCK-THRESHOLD PIC 9(3) VALUE 3.
+
+      * PER-CARD DECLINE COUNT FOR TODAY'S RUN, USED TO SPOT CARDS
+      * BEING DECLINED REPEATEDLY SO THEY CAN BE FLAGGED FOR
+      * BLOCKING. EACH CARD IS WRITTEN TO BLOKDD AT MOST ONCE, THE
+      * FIRST TIME ITS DECLINE COUNT REACHES WS-BLOCK-THRESHOLD.
+       01 WS-DECLINE-COUNTS.
+          05 DECLINE-COUNT-TOTAL PIC 9(4) VALUE 0.
+          05 DECLINE-COUNT-ENTRY OCCURS 2000 TIMES
+                                  INDEXED BY DC-IDX.
+             10 DC-CARD-NUMBER PIC 9(16) VALUE 0.
+             10 DC-COUNT PIC 9(3) VALUE 0.
+             10 DC-FLAGGED PIC X(1) VALUE 'N'.
+                88 DC-ALREADY-FLAGGED VALUE 'Y'.
+
+       01 WS-DECLINE-COUNT-FLAGS.
+          05 WS-DECLINE-COUNT-FOUND PIC X(1) VALUE 'N'.
+             88 DECLINE-COUNT-FOUND VALUE 'Y'.
+          05 WS-DECLINE-COUNT-TABLE-FULL PIC X(1) VALUE 'N'.
+             88 DECLINE-COUNT-TABLE-FULL VALUE 'Y'.
+
+      * DOLLAR CONTROL TOTALS, RECONCILED AT END OF RUN: EVERY
+      * DOLLAR READ ON TRNSDD MUST END UP WRITTEN TO EXACTLY ONE
+      * OF APRVDD, DECLDD, OR APRVDD2. KEPT ONE ENTRY PER CURRENCY
+      * SINCE AMOUNTS IN DIFFERENT CURRENCIES CANNOT BE SUMMED.
+       01 WS-CONTROL-TOTALS.
+          05 CURRENCY-TOTAL-COUNT PIC 9(2) VALUE 0.
+          05 CURRENCY-TOTAL-ENTRY OCCURS 20 TIMES
+                                   INDEXED BY CY-IDX.
+             10 CY-CURRENCY-CODE PIC X(3).
+             10 CY-TOTAL-TRANS-AMOUNT PIC 9(9)V99 VALUE 0.
+             10 CY-TOTAL-APPROVED-AMOUNT PIC 9(9)V99 VALUE 0.
+             10 CY-TOTAL-APPROVED-COUNT PIC 9(7) VALUE 0.
+             10 CY-TOTAL-DECLINED-AMOUNT PIC 9(9)V99 VALUE 0.
+             10 CY-TOTAL-PENDING-AMOUNT PIC 9(9)V99 VALUE 0.
+             10 CY-TOTAL-WRITTEN-AMOUNT PIC 9(9)V99 VALUE 0.
+
+       01 WS-CURRENCY-TOTAL-FLAGS.
+          05 WS-CURRENCY-TOTAL-FOUND PIC X(1) VALUE 'N'.
+             88 CURRENCY-TOTAL-FOUND VALUE 'Y'.
+          05 WS-CURRENCY-TOTAL-TABLE-FULL PIC X(1) VALUE 'N'.
+             88 CURRENCY-TOTAL-TABLE-FULL VALUE 'Y'.
+
+       01 WS-CONTROL-TOTALS-DISP.
+          05 WS-TOTAL-TRANS-AMOUNT-DISP PIC Z(8)9.99.
+          05 WS-TOTAL-WRITTEN-AMOUNT-DISP PIC Z(8)9.99.
+
+      * STATISTICS COUNTERS                                      
        01 WS-COUNTERS.                                                  
           05 TOTAL-TRANSACTIONS PIC 9(5) VALUE 0.                       
           05 TOTAL-APPROVED PIC 9(5) VALUE 0.                           
@@ -126,15 +340,25 @@
           05 TOTAL-NOT-FOUND PIC 9(5) VALUE 0.                          
           05 TOTAL-BLOCKED PIC 9(5) VALUE 0.                            
           05 TOTAL-EXPIRED PIC 9(5) VALUE 0.                            
-                                                                        
-      * DISPLAY-FORMATTED COUNTERS                                      
-       01 WS-DISP-COUNTERS.                                             
-          05 TOTAL-TRANSACTIONS-DISP PIC Z(4)9.                         
-          05 TOTAL-APPROVED-DISP PIC Z(4)9.                             
-          05 TOTAL-DECLINED-DISP PIC Z(4)9.                             
-          05 TOTAL-NOT-FOUND-DISP PIC Z(4)9.                            
-          05 TOTAL-BLOCKED-DISP PIC Z(4)9.                              
-          05 TOTAL-EXPIRED-DISP PIC Z(4)9.                              
+          05 TOTAL-PENDING-REVIEW PIC 9(5) VALUE 0.
+          05 TOTAL-READ-ERRORS PIC 9(5) VALUE 0.
+          05 TOTAL-DAILY-LIMIT PIC 9(5) VALUE 0.
+          05 TOTAL-BLOCK-CANDIDATES PIC 9(5) VALUE 0.
+          05 TOTAL-BAD-CURRENCY PIC 9(5) VALUE 0.
+
+      * DISPLAY-FORMATTED COUNTERS
+       01 WS-DISP-COUNTERS.
+          05 TOTAL-TRANSACTIONS-DISP PIC Z(4)9.
+          05 TOTAL-APPROVED-DISP PIC Z(4)9.
+          05 TOTAL-DECLINED-DISP PIC Z(4)9.
+          05 TOTAL-NOT-FOUND-DISP PIC Z(4)9.
+          05 TOTAL-BLOCKED-DISP PIC Z(4)9.
+          05 TOTAL-EXPIRED-DISP PIC Z(4)9.
+          05 TOTAL-PENDING-REVIEW-DISP PIC Z(4)9.
+          05 TOTAL-READ-ERRORS-DISP PIC Z(4)9.
+          05 TOTAL-DAILY-LIMIT-DISP PIC Z(4)9.
+          05 TOTAL-BLOCK-CANDIDATES-DISP PIC Z(4)9.
+          05 TOTAL-BAD-CURRENCY-DISP PIC Z(4)9.
                                                                         
       **********************************************                    
       * GETS SYSTEM DATE, OPENS ALL FILES,                              
@@ -142,13 +366,18 @@
       * AND DISPLAYS FINAL SUMMARY.                                     
       **********************************************                    
        PROCEDURE DIVISION.                                              
-       MAIN-LOGIC.                                                      
-           PERFORM INIT-PROCESS.                                        
-           PERFORM OPEN-ALL-FILES.                                      
-           PERFORM READ-TRANS-LOOP.                                     
-           PERFORM CLOSE-ALL-FILES.                                     
-           PERFORM DISPLAY-SUMMARY.                                     
-           STOP RUN.                                                    
+       MAIN-LOGIC.
+           PERFORM INIT-PROCESS.
+           PERFORM READ-CHECKPOINT.
+           PERFORM OPEN-ALL-FILES.
+           PERFORM READ-TRANS-LOOP.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM CLOSE-ALL-FILES.
+           PERFORM BALANCE-CONTROL-TOTALS.
+           PERFORM WRITE-CARD-TOTALS-EXTRACT.
+           PERFORM WRITE-BATCH-STATUS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
                                                                         
       **********************************************                    
       * ACCEPTS CURRENT DATE FROM SYSTEM (YYYYMMDD)                     
@@ -162,89 +391,161 @@
            DISPLAY 'COMPARE YEAR: ' WS-CUR-YY.                          
            DISPLAY 'COMPARE MONTH: ' WS-CUR-MM.                         
                                                                         
-      **********************************************                    
-      * OPEN ALL FILES AND CHECK STATUS                                 
-      **********************************************                    
-       OPEN-ALL-FILES.                                                  
-           OPEN INPUT CARD-MASTER-FILE.                                 
-           IF CARD-FILE-STATUS NOT = '00'                               
-              DISPLAY 'ERROR OPENING CARD MASTER FILE: '                
-                       CARD-FILE-STATUS                                 
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           OPEN INPUT DAILY-TRANS-FILE.                                 
-           IF TRANS-STATUS NOT = '00'                                   
-              DISPLAY 'ERROR OPENING TRANSACTIONS FILE: ' TRANS-STATUS  
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           OPEN OUTPUT APPROVED-TRANS-FILE.                             
-           IF APPROVED-STATUS NOT = '00'                                
-              DISPLAY 'ERROR OPENING APPROVED FILE: ' APPROVED-STATUS   
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           OPEN OUTPUT DECLINED-TRANS-FILE.                             
-           IF DECLINED-STATUS NOT = '00'                                
-              DISPLAY 'ERROR OPENING DECLINED FILE: ' DECLINED-STATUS   
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * READS TRANSACTIONS SEQUENTIALLY UNTIL EOF.                      
-      * INITIALIZES OUTPUT RECORDS BEFORE EACH                          
-      * ITERATION AND CALLS PROCESS-TRANSACTION.                        
-      **********************************************                    
-       READ-TRANS-LOOP.                                                 
-           PERFORM UNTIL EOF                                            
-              MOVE SPACES TO APPROVED-REC                               
-              MOVE SPACES TO DECLINED-REC                               
-              READ DAILY-TRANS-FILE                                     
+      **********************************************
+      * READS ANY CHECKPOINT LEFT BY A PRIOR RUN. IF CHKPDD
+      * ALREADY HAS A RECORD ON IT, THE LAST LINE WRITTEN IS
+      * THE LAST TRANSACTION THAT RUN FINISHED PROCESSING.
+      * READ-TRANS-LOOP SKIPS EVERYTHING UP TO AND INCLUDING
+      * THAT TRANSACTION ON THIS RUN. NO PRIOR CHECKPOINT FILE
+      * (OR AN EMPTY ONE) MEANS A NORMAL, FROM-THE-TOP RUN.
+      **********************************************
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = '00'
+              PERFORM UNTIL CHECKPOINT-STATUS NOT = '00'
+                 READ CHECKPOINT-FILE
+                 IF CHECKPOINT-STATUS = '00'
+                    IF CKPT-LAST-TRANS-ID NOT = SPACES
+                       MOVE CKPT-LAST-TRANS-ID TO WS-LAST-COMPLETED-ID
+                       SET CHECKPOINT-FOUND TO TRUE
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF CHECKPOINT-FOUND
+              SET RESTART-ACTIVE TO TRUE
+              DISPLAY 'RESTART: RESUMING AFTER TRANSACTION ID '
+                       WS-LAST-COMPLETED-ID
+           END-IF.
+
+      **********************************************
+      * OPEN ALL FILES AND CHECK STATUS. STATUS-LOG IS OPENED
+      * FIRST, AHEAD OF EVERY OTHER FILE, SO ABEND-WITH-STATUS
+      * CAN WRITE A 'FAILED' RECORD TO IT IF ANY OF THE OTHER
+      * OPENS BELOW FAIL.
+      **********************************************
+       OPEN-ALL-FILES.
+           OPEN EXTEND STATUS-LOG.
+           IF STATUS-LOG-STATUS = '05' OR STATUS-LOG-STATUS = '35'
+              OPEN OUTPUT STATUS-LOG
+           END-IF.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING STATUS LOG: ' STATUS-LOG-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT CARD-MASTER-FILE.
+           IF CARD-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CARD MASTER FILE: '
+                       CARD-FILE-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN INPUT DAILY-TRANS-FILE.
+           IF TRANS-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING TRANSACTIONS FILE: ' TRANS-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN OUTPUT APPROVED-TRANS-FILE.
+           IF APPROVED-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING APPROVED FILE: ' APPROVED-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN OUTPUT DECLINED-TRANS-FILE.
+           IF DECLINED-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING DECLINED FILE: ' DECLINED-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN OUTPUT PENDING-REVIEW-FILE.
+           IF PENDING-REVIEW-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING PENDING REVIEW FILE: '
+                       PENDING-REVIEW-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN OUTPUT BLOCK-LIST-FILE.
+           IF BLOCK-LIST-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING BLOCK LIST FILE: '
+                       BLOCK-LIST-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      **********************************************
+      * READS TRANSACTIONS SEQUENTIALLY UNTIL EOF.
+      * INITIALIZES OUTPUT RECORDS BEFORE EACH
+      * ITERATION AND CALLS PROCESS-TRANSACTION.
+      **********************************************
+       READ-TRANS-LOOP.
+           PERFORM UNTIL EOF
+              MOVE SPACES TO APPROVED-REC
+              MOVE SPACES TO DECLINED-REC
+              MOVE SPACES TO PENDING-REVIEW-REC
+              READ DAILY-TRANS-FILE
                 AT END                                                  
                    SET EOF TO TRUE                                      
-                NOT AT END                                              
-                   IF TRANS-STATUS = '00'                               
-                      ADD 1 TO TOTAL-TRANSACTIONS                       
-                      PERFORM PROCESS-TRANSACTION                       
-                   ELSE                                                 
-                      DISPLAY 'ERROR READING TRANS FILE: ' TRANS-STATUS 
-                      STOP RUN                                          
-                   END-IF                                               
-              END-READ                                                  
-           END-PERFORM.                                                 
+                NOT AT END
+                   IF TRANS-STATUS = '00'
+                      IF RESTART-ACTIVE
+                         IF TRANS-ID = WS-LAST-COMPLETED-ID
+                            MOVE 'N' TO WS-RESTART-MODE
+                         END-IF
+                      ELSE
+                         ADD 1 TO TOTAL-TRANSACTIONS
+                         PERFORM FIND-CURRENCY-TOTAL
+                         IF NOT CURRENCY-TOTAL-TABLE-FULL
+                            ADD TRANS-AMOUNT
+                                 TO CY-TOTAL-TRANS-AMOUNT(CY-IDX)
+                         END-IF
+                         PERFORM PROCESS-TRANSACTION
+                         PERFORM WRITE-CHECKPOINT
+                      END-IF
+                   ELSE
+                      DISPLAY 'ERROR READING TRANS FILE: ' TRANS-STATUS
+                      PERFORM ABEND-WITH-STATUS
+                   END-IF
+              END-READ
+           END-PERFORM.                                              
                                                                         
-      **********************************************                    
-      * RANDOM READ VSAM BY CARD-NUM AND ROUTES                         
-      * TO VALIDATE-CARD-STATUS OR DECLINE.                             
-      * STATUS '23' -> DECLINE NOT FOUND.                               
-      * STATUS '00' -> VALIDATE-CARD-STATUS.                            
-      * OTHER       -> STOP RUN.                                        
-      **********************************************                    
-       PROCESS-TRANSACTION.                                             
-           MOVE SPACES TO WS-DECLINE-REASON.                            
-           MOVE TRANS-CARD-NUM TO CARD-NUMBER.                          
-           READ CARD-MASTER-FILE                                        
-           IF CARD-FILE-STATUS = '23'                                   
-              MOVE 'NOT FOUND' TO WS-DECLINE-REASON                     
-              PERFORM WRITE-DECLINED-TRANS                              
-           ELSE                                                         
-             IF CARD-FILE-STATUS = '00'                                 
-                PERFORM VALIDATE-STATUS                                 
-             ELSE                                                       
-                DISPLAY 'CRITICAL VSAM READ ERROR: ' CARD-FILE-STATUS   
-                DISPLAY 'TRANSACTION ID: ' TRANS-ID                     
-                DISPLAY 'CARD NUMBER: ' TRANS-CARD-NUM                  
-                STOP RUN                                                
-             END-IF                                                     
-           END-IF.                                                      
+      **********************************************
+      * RANDOM READ VSAM BY CARD-NUM AND ROUTES
+      * TO VALIDATE-CARD-STATUS OR DECLINE.
+      * STATUS '23' -> DECLINE NOT FOUND.
+      * STATUS '00' -> VALIDATE-CARD-STATUS.
+      * OTHER       -> DECLINE READ ERROR, KEEP GOING. A SINGLE
+      *                BAD RECORD NO LONGER HALTS THE REST OF
+      *                THE DAY'S TRANSACTIONS.
+      **********************************************
+       PROCESS-TRANSACTION.
+           MOVE SPACES TO WS-DECLINE-REASON.
+           MOVE TRANS-CARD-NUM TO CARD-NUMBER.
+           READ CARD-MASTER-FILE
+           IF CARD-FILE-STATUS = '23'
+              MOVE 'NOT FOUND' TO WS-DECLINE-REASON
+              PERFORM WRITE-DECLINED-TRANS
+           ELSE
+             IF CARD-FILE-STATUS = '00'
+                PERFORM VALIDATE-CARD-STATUS
+             ELSE
+                DISPLAY 'VSAM READ ERROR: ' CARD-FILE-STATUS
+                         ' -- DECLINING AND CONTINUING'
+                DISPLAY 'TRANSACTION ID: ' TRANS-ID
+                DISPLAY 'CARD NUMBER: ' TRANS-CARD-NUM
+                MOVE 'READ ERROR' TO WS-DECLINE-REASON
+                PERFORM WRITE-DECLINED-TRANS
+             END-IF
+           END-IF.                                                  
                                                                         
       **********************************************                    
       * CHECK CARD-STATUS FIELD:                                        
       * 'B' (BLOCKED) -> DECLINE.                                       
       * OTHER         -> VALIDATE-EXPIRY.                               
       **********************************************                    
-       VALIDATE-STATUS.                                                 
+       VALIDATE-CARD-STATUS.                                            
            IF CARD-STATUS = 'B'                                         
               MOVE 'BLOCKED' TO WS-DECLINE-REASON                       
               PERFORM WRITE-DECLINED-TRANS                              
@@ -261,70 +562,330 @@
        VALIDATE-EXPIRY.                                                 
            MOVE CARD-EXPIRY-DATE(1:2) TO WS-CARD-MM.                    
            MOVE CARD-EXPIRY-DATE(3:2) TO WS-CARD-YY.                    
-           IF WS-CARD-YY < WS-CUR-YY                                    
-              MOVE 'EXPIRED' TO WS-DECLINE-REASON                       
-              PERFORM WRITE-DECLINED-TRANS                              
-           ELSE                                                         
-              IF WS-CARD-YY = WS-CUR-YY                                 
-                 IF WS-CARD-MM < WS-CUR-MM                              
-                    MOVE 'EXPIRED' TO WS-DECLINE-REASON                 
-                    PERFORM WRITE-DECLINED-TRANS                        
-                 ELSE                                                   
-                    PERFORM WRITE-APPROVED-TRANS                        
-                 END-IF                                                 
-              ELSE                                                      
-                 PERFORM WRITE-APPROVED-TRANS                           
-              END-IF                                                    
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * WRITE APPROVED TRANSACTION TO OUTPUT FILE                       
-      **********************************************                    
-       WRITE-APPROVED-TRANS.                                            
-           MOVE TRANS-ID TO APPROVED-TRANS-ID.                          
-           MOVE TRANS-CARD-NUM TO APPROVED-CARD-NUM.                    
-           MOVE TRANS-AMOUNT TO APPROVED-AMOUNT.                        
-           WRITE APPROVED-REC.                                          
-           IF APPROVED-STATUS NOT = '00'                                
-              DISPLAY 'ERROR WRITING APPROVED FILE: ' APPROVED-STATUS   
-              DISPLAY 'TRANSACTION ID: ' TRANS-ID                       
-              STOP RUN                                                  
-           ELSE                                                         
-              ADD 1 TO TOTAL-APPROVED                                   
-           END-IF.                                                      
+           IF WS-CARD-YY < WS-CUR-YY
+              MOVE 'EXPIRED' TO WS-DECLINE-REASON
+              PERFORM WRITE-DECLINED-TRANS
+           ELSE
+              IF WS-CARD-YY = WS-CUR-YY
+                 IF WS-CARD-MM < WS-CUR-MM
+                    MOVE 'EXPIRED' TO WS-DECLINE-REASON
+                    PERFORM WRITE-DECLINED-TRANS
+                 ELSE
+                    PERFORM VALIDATE-CURRENCY
+                 END-IF
+              ELSE
+                 PERFORM VALIDATE-CURRENCY
+              END-IF
+           END-IF.
+
+      **********************************************
+      * A TRANSACTION PRESENTED IN A CURRENCY OTHER THAN THE ONE
+      * THE CARD WAS ISSUED IN CANNOT BE SETTLED WITHOUT A
+      * CONVERSION RATE, WHICH THIS SYSTEM DOES NOT MAINTAIN, SO
+      * IT IS DECLINED RATHER THAN GUESSED AT.
+      **********************************************
+       VALIDATE-CURRENCY.
+           IF TRANS-CURRENCY NOT = CARD-CURRENCY
+              MOVE 'WRONG CCY' TO WS-DECLINE-REASON
+              PERFORM WRITE-DECLINED-TRANS
+           ELSE
+              PERFORM CHECK-DAILY-LIMIT
+           END-IF.
+
+      **********************************************
+      * LOOKS UP (OR STARTS) THIS CARD'S RUNNING TOTAL OF
+      * APPROVED SPEND FOR TODAY AND CHECKS WHETHER ADDING
+      * THIS TRANSACTION WOULD PUSH IT OVER CARD-DAILY-LIMIT.
+      * OVER LIMIT -> DECLINE. OTHERWISE -> ADD TO THE RUNNING
+      * TOTAL AND ROUTE THE TRANSACTION FOR APPROVAL.
+      **********************************************
+       CHECK-DAILY-LIMIT.
+           PERFORM FIND-DAILY-TOTAL.
+           IF DAILY-TABLE-FULL
+              PERFORM ROUTE-APPROVED-TRANS
+           ELSE
+              COMPUTE WS-NEW-DAILY-TOTAL =
+                      DT-RUNNING-TOTAL(DT-IDX) + TRANS-AMOUNT
+              IF WS-NEW-DAILY-TOTAL > CARD-DAILY-LIMIT
+                 MOVE 'DAILY LIMIT' TO WS-DECLINE-REASON
+                 PERFORM WRITE-DECLINED-TRANS
+              ELSE
+                 MOVE WS-NEW-DAILY-TOTAL TO DT-RUNNING-TOTAL(DT-IDX)
+                 PERFORM ROUTE-APPROVED-TRANS
+              END-IF
+           END-IF.
+
+      **********************************************
+      * FINDS THIS CARD'S ENTRY IN WS-DAILY-TOTALS, ADDING A
+      * NEW ZERO-BALANCE ENTRY THE FIRST TIME THE CARD IS SEEN
+      * TODAY. SETS DT-IDX TO THE ENTRY'S SUBSCRIPT. IF THE
+      * TABLE IS FULL AND THIS IS A NEW CARD, SETS
+      * WS-DAILY-TABLE-FULL SO CHECK-DAILY-LIMIT SKIPS THE
+      * LIMIT CHECK FOR IT RATHER THAN ABORT THE RUN.
+      **********************************************
+       FIND-DAILY-TOTAL.
+           MOVE 'N' TO WS-DAILY-FOUND.
+           MOVE 'N' TO WS-DAILY-TABLE-FULL.
+           IF DAILY-TOTAL-COUNT > 0
+              PERFORM VARYING DT-IDX FROM 1 BY 1
+                      UNTIL DT-IDX > DAILY-TOTAL-COUNT
+                      OR DAILY-FOUND
+                 IF DT-CARD-NUMBER(DT-IDX) = TRANS-CARD-NUM
+                    SET DAILY-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF.
+           IF NOT DAILY-FOUND
+              IF DAILY-TOTAL-COUNT < 2000
+                 ADD 1 TO DAILY-TOTAL-COUNT
+                 SET DT-IDX TO DAILY-TOTAL-COUNT
+                 MOVE TRANS-CARD-NUM TO DT-CARD-NUMBER(DT-IDX)
+                 MOVE 0 TO DT-RUNNING-TOTAL(DT-IDX)
+              ELSE
+                 SET DAILY-TABLE-FULL TO TRUE
+                 DISPLAY 'WARNING: DAILY SPENDING TABLE FULL, '
+                         'LIMIT NOT TRACKED FOR CARD '
+                         TRANS-CARD-NUM
+              END-IF
+           END-IF.
+
+      **********************************************
+      * AMOUNT OVER WS-REVIEW-THRESHOLD -> PENDING REVIEW.
+      * OTHERWISE -> NORMAL AUTO-APPROVAL.
+      **********************************************
+       ROUTE-APPROVED-TRANS.
+           IF TRANS-AMOUNT > WS-REVIEW-THRESHOLD
+              PERFORM WRITE-PENDING-REVIEW
+           ELSE
+              PERFORM WRITE-APPROVED-TRANS
+           END-IF.
+
+      **********************************************
+      * WRITE APPROVED TRANSACTION TO OUTPUT FILE
+      **********************************************
+       WRITE-APPROVED-TRANS.
+           MOVE TRANS-ID TO APPROVED-TRANS-ID.
+           MOVE TRANS-CARD-NUM TO APPROVED-CARD-NUM.
+           MOVE TRANS-AMOUNT TO APPROVED-AMOUNT.
+           MOVE TRANS-CURRENCY TO APPROVED-CURRENCY.
+           WRITE APPROVED-REC.
+           IF APPROVED-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING APPROVED FILE: ' APPROVED-STATUS
+              DISPLAY 'TRANSACTION ID: ' TRANS-ID
+              PERFORM ABEND-WITH-STATUS
+           ELSE
+              ADD 1 TO TOTAL-APPROVED
+              PERFORM FIND-CURRENCY-TOTAL
+              IF NOT CURRENCY-TOTAL-TABLE-FULL
+                 ADD TRANS-AMOUNT TO CY-TOTAL-APPROVED-AMOUNT(CY-IDX)
+                 ADD 1 TO CY-TOTAL-APPROVED-COUNT(CY-IDX)
+              END-IF
+           END-IF.
                                                                         
       **********************************************                    
       * WRITES DECLINED TRANSACTION WITH REASON.                        
       * ALSO INCREMENTS BREAKDOWN COUNTER FOR THE                       
       * SPECIFIC DECLINE REASON.                                        
       **********************************************                    
-       WRITE-DECLINED-TRANS.                                            
-           MOVE TRANS-ID TO DECLINED-TRANS-ID.                          
-           MOVE TRANS-CARD-NUM TO DECLINED-CARD-NUM.                    
-           MOVE TRANS-AMOUNT TO DECLINED-AMOUNT.                        
-           MOVE WS-DECLINE-REASON TO DECLINE-REASON.                    
-           WRITE DECLINED-REC.                                          
-           IF DECLINED-STATUS NOT = '00'                                
-              DISPLAY 'ERROR WRITING DECLINED FILE: ' DECLINED-STATUS   
-              DISPLAY 'TRANSACTION ID: ' TRANS-ID                       
-              STOP RUN                                                  
-           ELSE                                                         
-              ADD 1 TO TOTAL-DECLINED                                   
-                                                                        
-              EVALUATE WS-DECLINE-REASON                                
-                  WHEN 'NOT FOUND'                                      
-                    ADD 1 TO TOTAL-NOT-FOUND                            
-                  WHEN 'BLOCKED'                                        
-                    ADD 1 TO TOTAL-BLOCKED                              
-                  WHEN 'EXPIRED'                                        
-                    ADD 1 TO TOTAL-EXPIRED                              
-              END-EVALUATE                                              
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * CLOSE ALL FILES AND CHECK STATUS                                
-      **********************************************                    
-       CLOSE-ALL-FILES.                                                 
+       WRITE-DECLINED-TRANS.
+           MOVE TRANS-ID TO DECLINED-TRANS-ID.
+           MOVE TRANS-CARD-NUM TO DECLINED-CARD-NUM.
+           MOVE TRANS-AMOUNT TO DECLINED-AMOUNT.
+           MOVE TRANS-CURRENCY TO DECLINED-CURRENCY.
+           MOVE WS-DECLINE-REASON TO DECLINE-REASON.
+           WRITE DECLINED-REC.
+           IF DECLINED-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING DECLINED FILE: ' DECLINED-STATUS
+              DISPLAY 'TRANSACTION ID: ' TRANS-ID
+              PERFORM ABEND-WITH-STATUS
+           ELSE
+              ADD 1 TO TOTAL-DECLINED
+              PERFORM FIND-CURRENCY-TOTAL
+              IF NOT CURRENCY-TOTAL-TABLE-FULL
+                 ADD TRANS-AMOUNT TO CY-TOTAL-DECLINED-AMOUNT(CY-IDX)
+              END-IF
+
+              EVALUATE WS-DECLINE-REASON
+                  WHEN 'NOT FOUND'
+                    ADD 1 TO TOTAL-NOT-FOUND
+                  WHEN 'BLOCKED'
+                    ADD 1 TO TOTAL-BLOCKED
+                  WHEN 'EXPIRED'
+                    ADD 1 TO TOTAL-EXPIRED
+                  WHEN 'READ ERROR'
+                    ADD 1 TO TOTAL-READ-ERRORS
+                  WHEN 'DAILY LIMIT'
+                    ADD 1 TO TOTAL-DAILY-LIMIT
+                  WHEN 'WRONG CCY'
+                    ADD 1 TO TOTAL-BAD-CURRENCY
+              END-EVALUATE
+
+              PERFORM TRACK-DECLINE-COUNT
+           END-IF.
+
+      **********************************************
+      * BUMPS THIS CARD'S DECLINE COUNT FOR TODAY'S RUN AND,
+      * THE FIRST TIME IT REACHES WS-BLOCK-THRESHOLD, WRITES
+      * THE CARD TO BLOKDD AS A BLOCK CANDIDATE FOR FRAUD.
+      **********************************************
+       TRACK-DECLINE-COUNT.
+           PERFORM FIND-DECLINE-COUNT.
+           IF NOT DECLINE-COUNT-TABLE-FULL
+              ADD 1 TO DC-COUNT(DC-IDX)
+              IF DC-COUNT(DC-IDX) >= WS-BLOCK-THRESHOLD
+                 AND NOT DC-ALREADY-FLAGGED(DC-IDX)
+                 MOVE 'Y' TO DC-FLAGGED(DC-IDX)
+                 PERFORM WRITE-BLOCK-CANDIDATE
+              END-IF
+           END-IF.
+
+      **********************************************
+      * FINDS THIS CARD'S ENTRY IN WS-DECLINE-COUNTS, ADDING
+      * A NEW ZERO-COUNT ENTRY THE FIRST TIME THE CARD IS
+      * DECLINED TODAY. SETS DC-IDX TO THE ENTRY'S SUBSCRIPT.
+      **********************************************
+       FIND-DECLINE-COUNT.
+           MOVE 'N' TO WS-DECLINE-COUNT-FOUND.
+           MOVE 'N' TO WS-DECLINE-COUNT-TABLE-FULL.
+           IF DECLINE-COUNT-TOTAL > 0
+              PERFORM VARYING DC-IDX FROM 1 BY 1
+                      UNTIL DC-IDX > DECLINE-COUNT-TOTAL
+                      OR DECLINE-COUNT-FOUND
+                 IF DC-CARD-NUMBER(DC-IDX) = TRANS-CARD-NUM
+                    SET DECLINE-COUNT-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF.
+           IF NOT DECLINE-COUNT-FOUND
+              IF DECLINE-COUNT-TOTAL < 2000
+                 ADD 1 TO DECLINE-COUNT-TOTAL
+                 SET DC-IDX TO DECLINE-COUNT-TOTAL
+                 MOVE TRANS-CARD-NUM TO DC-CARD-NUMBER(DC-IDX)
+                 MOVE 0 TO DC-COUNT(DC-IDX)
+                 MOVE 'N' TO DC-FLAGGED(DC-IDX)
+              ELSE
+                 SET DECLINE-COUNT-TABLE-FULL TO TRUE
+                 DISPLAY 'WARNING: DECLINE-COUNT TABLE FULL, NOT '
+                         'TRACKING REPEAT DECLINES FOR CARD '
+                         TRANS-CARD-NUM
+              END-IF
+           END-IF.
+
+      **********************************************
+      * WRITES A CARD THAT HAS CROSSED THE DECLINE THRESHOLD
+      * TO BLOKDD SO FRAUD HAS A WORKLIST FOR PUSHING
+      * CARD-STATUS TO 'B'.
+      **********************************************
+       WRITE-BLOCK-CANDIDATE.
+           MOVE TRANS-CARD-NUM TO BLOCK-CARD-NUM.
+           MOVE DC-COUNT(DC-IDX) TO BLOCK-DECLINE-COUNT.
+           WRITE BLOCK-LIST-REC.
+           IF BLOCK-LIST-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING BLOCK LIST FILE: '
+                       BLOCK-LIST-STATUS
+              DISPLAY 'CARD NUMBER: ' TRANS-CARD-NUM
+              PERFORM ABEND-WITH-STATUS
+           ELSE
+              ADD 1 TO TOTAL-BLOCK-CANDIDATES
+           END-IF.
+
+      **********************************************
+      * WRITES A HIGH-VALUE APPROVAL TO PENDING-REVIEW-FILE
+      * INSTEAD OF AUTO-APPROVING. FRAUD/OPS REVIEWS THESE
+      * BEFORE THE TRANSACTION SETTLES.
+      **********************************************
+       WRITE-PENDING-REVIEW.
+           MOVE TRANS-ID TO PENDING-TRANS-ID.
+           MOVE TRANS-CARD-NUM TO PENDING-CARD-NUM.
+           MOVE TRANS-AMOUNT TO PENDING-AMOUNT.
+           MOVE TRANS-CURRENCY TO PENDING-CURRENCY.
+           WRITE PENDING-REVIEW-REC.
+           IF PENDING-REVIEW-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING PENDING REVIEW FILE: '
+                      PENDING-REVIEW-STATUS
+              DISPLAY 'TRANSACTION ID: ' TRANS-ID
+              PERFORM ABEND-WITH-STATUS
+           ELSE
+              ADD 1 TO TOTAL-PENDING-REVIEW
+              PERFORM FIND-CURRENCY-TOTAL
+              IF NOT CURRENCY-TOTAL-TABLE-FULL
+                 ADD TRANS-AMOUNT TO CY-TOTAL-PENDING-AMOUNT(CY-IDX)
+              END-IF
+           END-IF.
+
+      **********************************************
+      * RECORDS THE TRANSACTION JUST COMPLETED AS THE NEW
+      * RESTART POINT. WRITTEN AFTER EVERY TRANSACTION SO A
+      * RERUN NEVER HAS TO REPROCESS MORE THAN ONE RECORD.
+      * CHKPDD IS DISP=MOD, WHICH REPOSITIONS AT END-OF-FILE
+      * FOR OPEN OUTPUT RATHER THAN TRUNCATING, SO THE
+      * CHECKPOINT IS MAINTAINED AS A SINGLE RECORD VIA OPEN
+      * I-O/REWRITE HERE INSTEAD, RATHER THAN GROWING WITHOUT
+      * BOUND ACROSS RUNS.
+      **********************************************
+       WRITE-CHECKPOINT.
+           MOVE TRANS-ID TO CKPT-LAST-TRANS-ID.
+           MOVE TRANS-CARD-NUM TO CKPT-LAST-CARD-NUM.
+           OPEN I-O CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = '05' OR CHECKPOINT-STATUS = '35'
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           IF CHECKPOINT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR OPENING CHECKPOINT FILE: '
+                       CHECKPOINT-STATUS
+           ELSE
+              READ CHECKPOINT-FILE
+              IF CHECKPOINT-STATUS = '00'
+                 REWRITE CHECKPOINT-REC
+              ELSE
+                 WRITE CHECKPOINT-REC
+              END-IF
+              IF CHECKPOINT-STATUS NOT = '00'
+                 DISPLAY 'WARNING: ERROR WRITING CHECKPOINT FILE: '
+                          CHECKPOINT-STATUS
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      **********************************************
+      * CLEARS THE CHECKPOINT TO A "NO RESTART PENDING" SENTINEL
+      * (CKPT-LAST-TRANS-ID = SPACES) AFTER THE RUN COMPLETES
+      * NORMALLY. WITHOUT THIS, THE NEXT RUN'S READ-CHECKPOINT
+      * WOULD FIND THIS RUN'S LAST-COMPLETED TRANSACTION ID STILL
+      * SITTING ON CHKPDD (IT IS NEVER CLEARED/REDEFINED IN THE
+      * JCL - SEE REQUEST 042'S RATIONALE), TREAT IT AS A RESTART
+      * POINT THAT WILL ALMOST CERTAINLY NEVER MATCH AN ID IN THE
+      * NEXT RUN'S INPUT FILE, AND SILENTLY SKIP EVERY TRANSACTION
+      * THROUGH EOF.
+      **********************************************
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO CKPT-LAST-TRANS-ID.
+           MOVE 0 TO CKPT-LAST-CARD-NUM.
+           OPEN I-O CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = '05' OR CHECKPOINT-STATUS = '35'
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           IF CHECKPOINT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR OPENING CHECKPOINT FILE: '
+                       CHECKPOINT-STATUS
+           ELSE
+              READ CHECKPOINT-FILE
+              IF CHECKPOINT-STATUS = '00'
+                 REWRITE CHECKPOINT-REC
+              ELSE
+                 WRITE CHECKPOINT-REC
+              END-IF
+              IF CHECKPOINT-STATUS NOT = '00'
+                 DISPLAY 'WARNING: ERROR WRITING CHECKPOINT FILE: '
+                          CHECKPOINT-STATUS
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      **********************************************
+      * CLOSE ALL FILES AND CHECK STATUS
+      **********************************************
+       CLOSE-ALL-FILES.
            CLOSE CARD-MASTER-FILE.                                      
            IF CARD-FILE-STATUS NOT = '00'                               
               DISPLAY 'WARNING: ERROR CLOSING CARD MASTER: '            
@@ -343,30 +904,218 @@
                        APPROVED-STATUS                                  
            END-IF.                                                      
                                                                         
-           CLOSE DECLINED-TRANS-FILE.                                   
-           IF DECLINED-STATUS NOT = '00'                                
-              DISPLAY 'WARNING: ERROR CLOSING DECLINED: '               
-                      DECLINED-STATUS                                   
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * DISPLAY SUMMARY STATISTICS TO SYSOUT                            
-      **********************************************                    
-       DISPLAY-SUMMARY.                                                 
-           MOVE TOTAL-TRANSACTIONS TO TOTAL-TRANSACTIONS-DISP.          
-           MOVE TOTAL-APPROVED TO TOTAL-APPROVED-DISP.                  
-           MOVE TOTAL-DECLINED TO TOTAL-DECLINED-DISP.                  
-           MOVE TOTAL-NOT-FOUND TO TOTAL-NOT-FOUND-DISP.                
-           MOVE TOTAL-BLOCKED TO TOTAL-BLOCKED-DISP.                    
-           MOVE TOTAL-EXPIRED TO TOTAL-EXPIRED-DISP.                    
-                                                                        
-           DISPLAY '========================================'.          
-           DISPLAY 'CARD VALIDATION SUMMARY'.                           
-           DISPLAY '========================================'.          
-           DISPLAY 'TOTAL TRANSACTIONS: ' TOTAL-TRANSACTIONS-DISP.      
-           DISPLAY 'APPROVED:           ' TOTAL-APPROVED-DISP.          
-           DISPLAY 'DECLINED:           ' TOTAL-DECLINED-DISP.          
-           DISPLAY '  NOT FOUND:        ' TOTAL-NOT-FOUND-DISP.         
-           DISPLAY '  BLOCKED:          ' TOTAL-BLOCKED-DISP.           
-           DISPLAY '  EXPIRED:          ' TOTAL-EXPIRED-DISP.           
-           DISPLAY '========================================'.          
+           CLOSE DECLINED-TRANS-FILE.
+           IF DECLINED-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING DECLINED: '
+                      DECLINED-STATUS
+           END-IF.
+
+           CLOSE PENDING-REVIEW-FILE.
+           IF PENDING-REVIEW-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING PENDING REVIEW: '
+                      PENDING-REVIEW-STATUS
+           END-IF.
+
+           CLOSE BLOCK-LIST-FILE.
+           IF BLOCK-LIST-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING BLOCK LIST FILE: '
+                      BLOCK-LIST-STATUS
+           END-IF.
+
+      **********************************************
+      * FINDS TRANS-CURRENCY'S ENTRY IN WS-CONTROL-TOTALS, ADDING
+      * A NEW ZERO-BALANCE ENTRY THE FIRST TIME THAT CURRENCY IS
+      * SEEN. SETS CY-IDX TO THE ENTRY'S SUBSCRIPT. MAX 20
+      * CURRENCIES; A TABLE-FULL FALLS BACK TO ENTRY 1 WITH A
+      * WARNING RATHER THAN ABORT THE RUN.
+      **********************************************
+       FIND-CURRENCY-TOTAL.
+           MOVE 'N' TO WS-CURRENCY-TOTAL-FOUND.
+           MOVE 'N' TO WS-CURRENCY-TOTAL-TABLE-FULL.
+           IF CURRENCY-TOTAL-COUNT > 0
+              PERFORM VARYING CY-IDX FROM 1 BY 1
+                      UNTIL CY-IDX > CURRENCY-TOTAL-COUNT
+                      OR CURRENCY-TOTAL-FOUND
+                 IF CY-CURRENCY-CODE(CY-IDX) = TRANS-CURRENCY
+                    SET CURRENCY-TOTAL-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF.
+           IF NOT CURRENCY-TOTAL-FOUND
+              IF CURRENCY-TOTAL-COUNT < 20
+                 ADD 1 TO CURRENCY-TOTAL-COUNT
+                 SET CY-IDX TO CURRENCY-TOTAL-COUNT
+                 MOVE TRANS-CURRENCY TO CY-CURRENCY-CODE(CY-IDX)
+                 MOVE 0 TO CY-TOTAL-TRANS-AMOUNT(CY-IDX)
+                 MOVE 0 TO CY-TOTAL-APPROVED-AMOUNT(CY-IDX)
+                 MOVE 0 TO CY-TOTAL-APPROVED-COUNT(CY-IDX)
+                 MOVE 0 TO CY-TOTAL-DECLINED-AMOUNT(CY-IDX)
+                 MOVE 0 TO CY-TOTAL-PENDING-AMOUNT(CY-IDX)
+                 MOVE 0 TO CY-TOTAL-WRITTEN-AMOUNT(CY-IDX)
+              ELSE
+                 SET CURRENCY-TOTAL-TABLE-FULL TO TRUE
+                 DISPLAY 'WARNING: CURRENCY TOTAL TABLE FULL (20 '
+                         'MAX). NOT TRACKING CURRENCY '
+                         TRANS-CURRENCY
+                 SET CY-IDX TO 1
+              END-IF
+           END-IF.
+
+      **********************************************
+      * COMPARES TOTAL DOLLARS READ ON TRNSDD AGAINST TOTAL
+      * DOLLARS WRITTEN ACROSS APRVDD, DECLDD, AND APRVDD2, ONE
+      * CURRENCY AT A TIME. EVERY TRANSACTION READ MUST LAND IN
+      * EXACTLY ONE OF THE THREE OUTPUT FILES, SO WITHIN EACH
+      * CURRENCY THE TWO TOTALS MUST MATCH.
+      **********************************************
+       BALANCE-CONTROL-TOTALS.
+           DISPLAY '========================================'.
+           DISPLAY 'CONTROL TOTAL RECONCILIATION'.
+           DISPLAY '========================================'.
+           PERFORM VARYING CY-IDX FROM 1 BY 1
+                   UNTIL CY-IDX > CURRENCY-TOTAL-COUNT
+              COMPUTE CY-TOTAL-WRITTEN-AMOUNT(CY-IDX) =
+                      CY-TOTAL-APPROVED-AMOUNT(CY-IDX)
+                      + CY-TOTAL-DECLINED-AMOUNT(CY-IDX)
+                      + CY-TOTAL-PENDING-AMOUNT(CY-IDX)
+              MOVE CY-TOTAL-TRANS-AMOUNT(CY-IDX)
+                   TO WS-TOTAL-TRANS-AMOUNT-DISP
+              MOVE CY-TOTAL-WRITTEN-AMOUNT(CY-IDX)
+                   TO WS-TOTAL-WRITTEN-AMOUNT-DISP
+              DISPLAY 'CURRENCY: ' CY-CURRENCY-CODE(CY-IDX)
+              DISPLAY '  TOTAL READ (TRNSDD):          '
+                      WS-TOTAL-TRANS-AMOUNT-DISP
+              DISPLAY '  TOTAL WRITTEN (APRVDD+DECLDD+APRVDD2): '
+                      WS-TOTAL-WRITTEN-AMOUNT-DISP
+              IF CY-TOTAL-WRITTEN-AMOUNT(CY-IDX) =
+                 CY-TOTAL-TRANS-AMOUNT(CY-IDX)
+                 DISPLAY '  CONTROL TOTALS BALANCE.'
+              ELSE
+                 MOVE 'N' TO WS-BALANCE-FLAG
+                 DISPLAY '  WARNING: CONTROL TOTALS DO NOT BALANCE.'
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+      * WRITES ONE CARDXDD RECORD PER CURRENCY HOLDING THIS RUN'S
+      * APPROVED-TRANSACTION COUNT AND DOLLAR TOTAL FOR THAT
+      * CURRENCY. JOBSUB22 READS THIS EXTRACT BACK AS AN INPUT TO
+      * ITS COMMISSION SUMMARY THE SAME WAY ESDS29 READS BACK
+      * DB2VSM26'S TIEOUT EXTRACT. RUNS AFTER BALANCE-CONTROL-TOTALS
+      * SO THE PER-CURRENCY APPROVED TOTALS ARE FINAL, SO THIS
+      * PARAGRAPH OWNS ITS OWN OPEN/WRITE/CLOSE RATHER THAN SHARING
+      * CLOSE-ALL-FILES.
+      **********************************************
+       WRITE-CARD-TOTALS-EXTRACT.
+           OPEN OUTPUT CARD-TOTALS-FILE.
+           IF CARD-TOTALS-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR OPENING CARD TOTALS EXTRACT: '
+                       CARD-TOTALS-STATUS
+           ELSE
+              PERFORM VARYING CY-IDX FROM 1 BY 1
+                      UNTIL CY-IDX > CURRENCY-TOTAL-COUNT
+                 MOVE SPACES TO CARD-TOTALS-REC
+                 MOVE 'VSMJOB11' TO CT-SOURCE-JOB
+                 MOVE CY-CURRENCY-CODE(CY-IDX) TO CT-CURRENCY
+                 MOVE CY-TOTAL-APPROVED-COUNT(CY-IDX)
+                      TO CT-APPROVED-COUNT
+                 MOVE CY-TOTAL-APPROVED-AMOUNT(CY-IDX)
+                      TO CT-APPROVED-TOTAL
+                 WRITE CARD-TOTALS-REC
+                 IF CARD-TOTALS-STATUS NOT = '00'
+                    DISPLAY 'WARNING: ERROR WRITING CARD TOTALS '
+                            'EXTRACT: ' CARD-TOTALS-STATUS
+                 END-IF
+              END-PERFORM
+              CLOSE CARD-TOTALS-FILE
+              IF CARD-TOTALS-STATUS NOT = '00'
+                 DISPLAY 'WARNING: ERROR CLOSING CARD TOTALS EXTRACT: '
+                          CARD-TOTALS-STATUS
+              END-IF
+           END-IF.
+
+      **********************************************
+      * APPENDS ONE RECORD TO THE CONSOLIDATED END-OF-NIGHT BATCH
+      * STATUS LOG, THEN CLOSES IT. RUNS AFTER CLOSE-ALL-FILES AND
+      * BALANCE-CONTROL-TOTALS SO THE FINAL COUNTS AND BALANCE
+      * RESULT ARE BOTH KNOWN, SO THIS PARAGRAPH OWNS ITS OWN
+      * OPEN/WRITE/CLOSE RATHER THAN SHARING CLOSE-ALL-FILES.
+      **********************************************
+       WRITE-BATCH-STATUS.
+           MOVE SPACES TO STATUS-LOG-REC.
+           MOVE 'VSMJOB11' TO BST-PROGRAM-ID.
+           MOVE TOTAL-TRANSACTIONS TO BST-RECORDS-IN.
+           MOVE TOTAL-APPROVED TO BST-RECORDS-OUT.
+           MOVE TOTAL-DECLINED TO BST-RECORDS-REJECTED.
+           IF ABEND-IN-PROGRESS
+              MOVE 'FAILED' TO BST-STATUS
+              MOVE 'JOB ABENDED - SEE SYSOUT FOR DETAIL' TO BST-MESSAGE
+           ELSE
+              IF BALANCE-TOTALS-MISMATCH
+                 MOVE 'WARNING' TO BST-STATUS
+                 MOVE 'READ / WRITTEN CONTROL TOTALS DID NOT BALANCE'
+                      TO BST-MESSAGE
+              ELSE
+                 IF TOTAL-READ-ERRORS > 0
+                    MOVE 'WARNING' TO BST-STATUS
+                    MOVE 'COMPLETED WITH CARD READ ERRORS' TO
+                         BST-MESSAGE
+                 ELSE
+                    MOVE 'COMPLETE' TO BST-STATUS
+                    MOVE 'ALL TRANSACTIONS PROCESSED CLEAN' TO
+                         BST-MESSAGE
+                 END-IF
+              END-IF
+           END-IF.
+           WRITE STATUS-LOG-REC.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR WRITING BATCH STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+           CLOSE STATUS-LOG.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+
+      **********************************************
+      * CALLED IN PLACE OF A BARE STOP RUN FROM ANY FATAL ERROR
+      * PATH SO THE RUN STILL LEAVES A 'FAILED' STATLOG RECORD
+      * BEHIND - OTHERWISE AN ABEND LOOKS, TO BATSTS43, LIKE THE
+      * JOB NEVER RAN AT ALL RATHER THAN LIKE IT FAILED.
+      **********************************************
+       ABEND-WITH-STATUS.
+           SET ABEND-IN-PROGRESS TO TRUE.
+           PERFORM WRITE-BATCH-STATUS.
+           STOP RUN.
+
+      * DISPLAY SUMMARY STATISTICS TO SYSOUT
+      **********************************************
+       DISPLAY-SUMMARY.
+           MOVE TOTAL-TRANSACTIONS TO TOTAL-TRANSACTIONS-DISP.
+           MOVE TOTAL-APPROVED TO TOTAL-APPROVED-DISP.
+           MOVE TOTAL-DECLINED TO TOTAL-DECLINED-DISP.
+           MOVE TOTAL-NOT-FOUND TO TOTAL-NOT-FOUND-DISP.
+           MOVE TOTAL-BLOCKED TO TOTAL-BLOCKED-DISP.
+           MOVE TOTAL-EXPIRED TO TOTAL-EXPIRED-DISP.
+           MOVE TOTAL-PENDING-REVIEW TO TOTAL-PENDING-REVIEW-DISP.
+           MOVE TOTAL-READ-ERRORS TO TOTAL-READ-ERRORS-DISP.
+           MOVE TOTAL-DAILY-LIMIT TO TOTAL-DAILY-LIMIT-DISP.
+           MOVE TOTAL-BLOCK-CANDIDATES TO TOTAL-BLOCK-CANDIDATES-DISP.
+           MOVE TOTAL-BAD-CURRENCY TO TOTAL-BAD-CURRENCY-DISP.
+
+           DISPLAY '========================================'.
+           DISPLAY 'CARD VALIDATION SUMMARY'.
+           DISPLAY '========================================'.
+           DISPLAY 'TOTAL TRANSACTIONS: ' TOTAL-TRANSACTIONS-DISP.
+           DISPLAY 'APPROVED:           ' TOTAL-APPROVED-DISP.
+           DISPLAY 'DECLINED:           ' TOTAL-DECLINED-DISP.
+           DISPLAY '  NOT FOUND:        ' TOTAL-NOT-FOUND-DISP.
+           DISPLAY '  BLOCKED:          ' TOTAL-BLOCKED-DISP.
+           DISPLAY '  EXPIRED:          ' TOTAL-EXPIRED-DISP.
+           DISPLAY '  READ ERRORS:      ' TOTAL-READ-ERRORS-DISP.
+           DISPLAY '  DAILY LIMIT:      ' TOTAL-DAILY-LIMIT-DISP.
+           DISPLAY '  WRONG CURRENCY:   ' TOTAL-BAD-CURRENCY-DISP.
+           DISPLAY 'PENDING REVIEW:     ' TOTAL-PENDING-REVIEW-DISP.
+           DISPLAY 'BLOCK CANDIDATES:   ' TOTAL-BLOCK-CANDIDATES-DISP.
+           DISPLAY '========================================'.
