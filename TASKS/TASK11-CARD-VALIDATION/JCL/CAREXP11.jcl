@@ -0,0 +1,30 @@
+//CAREXP11 JOB (Z73460),'CARD EXPIRY EXTRACT',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* CAREXP11 - CARD EXPIRY PROACTIVE NOTICE EXTRACT                *
+//*                                                                *
+//* SCANS THE VSAM CARD MASTER (VSAMDD) SEQUENTIALLY AND EXTRACTS  *
+//* EVERY CARD EXPIRING WITHIN THE NEXT 30 OR 60 DAYS TO EXPDD SO   *
+//* REISSUE NOTICES CAN GO OUT AHEAD OF THE CARD ACTUALLY          *
+//* EXPIRING. RUN AFTER VSMJOB11 HAS COMPLETED.                    *
+//*                                                                *
+//* AUTHOR: STANISLAV                                              *
+//* DATE WRITTEN: 2026/08/08                                       *
+//*                                                                *
+//* MODIFICATION HISTORY:                                          *
+//* 2026/08/08 - INITIAL VERSION.                                  *
+//* 2026/08/09 - REVERTED THE DISP=(MOD,CATLG,DELETE) CHANGE       *
+//*              ABOVE. THESE FILES ARE OPENED OUTPUT EACH RUN;    *
+//*              MOD WOULD SILENTLY APPEND ONTO THE PRIOR RUN'S    *
+//*              DATA INSTEAD OF REPLACING IT. BACK TO NEW.        *
+//*****************************************************************
+//STEP010  EXEC PGM=CAREXP11,REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=Z73460.LOADLIB
+//SYSPRINT DD   SYSOUT=*
+//VSAMDD   DD   DISP=SHR,DSN=Z73460.CARD.MASTER,
+//             AMP=('AMORG')
+//EXPDD    DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.CARD.EXPIRY.NOTICE,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//
