@@ -0,0 +1,58 @@
+//VSMJOB11 JOB (Z73460),'CARD VALIDATION',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* VSMJOB11 - DAILY CARD TRANSACTION VALIDATION                   *
+//*                                                                *
+//* READS TODAY'S TRANSACTIONS FROM TRNSDD, LOOKS UP EACH CARD ON  *
+//* THE VSAM CARD MASTER (VSAMDD), AND ROUTES EACH TRANSACTION TO  *
+//* APRVDD (APPROVED), DECLDD (DECLINED), OR APRVDD2 (HIGH-VALUE   *
+//* APPROVALS PENDING REVIEW). CARDS DECLINED REPEATEDLY ARE       *
+//* WRITTEN TO BLOKDD AS BLOCK CANDIDATES FOR FRAUD. RESTARTABLE   *
+//* FROM THE LAST TRANSACTION COMPLETED, VIA CHKPDD.               *
+//*                                                                *
+//* AUTHOR: STANISLAV                                              *
+//* DATE WRITTEN: 2026/08/08                                       *
+//*                                                                *
+//* MODIFICATION HISTORY:                                          *
+//* 2026/08/08 - INITIAL VERSION.                                  *
+//* 2026/08/08 - ADDED STATLOG SO THE END-OF-NIGHT BATCH STATUS    *
+//*              REPORT CAN PICK UP THIS JOB'S OUTCOME.            *
+//* 2026/08/08 - ADDED CARDXDD, A PER-CURRENCY EXTRACT OF THIS     *
+//*              RUN'S APPROVED TOTALS PICKED UP BY JOBSUB22.      *
+//* 2026/08/09 - REVERTED THE DISP=(MOD,CATLG,DELETE) CHANGE       *
+//*              ABOVE. THESE FILES ARE OPENED OUTPUT EACH RUN;    *
+//*              MOD WOULD SILENTLY APPEND ONTO THE PRIOR RUN'S    *
+//*              DATA INSTEAD OF REPLACING IT. BACK TO NEW.        *
+//*****************************************************************
+//STEP010  EXEC PGM=VSMJOB11,REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=Z73460.LOADLIB
+//SYSPRINT DD   SYSOUT=*
+//VSAMDD   DD   DISP=SHR,DSN=Z73460.CARD.MASTER,
+//             AMP=('AMORG')
+//TRNSDD   DD   DISP=SHR,DSN=Z73460.TRANS.DAILY
+//APRVDD   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.APPROVED.FILE,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DECLDD   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.DECLINED.FILE,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//APRVDD2  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.PENDING.REVIEW,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPDD   DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=Z73460.VSMJOB11.CHKPT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//BLOKDD   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.BLOCK.CANDIDATE,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STATLOG  DD   DISP=MOD,DSN=Z73460.BATCH.STATLOG
+//CARDXDD  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.CARD.APPROVED.TOTALS,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//
