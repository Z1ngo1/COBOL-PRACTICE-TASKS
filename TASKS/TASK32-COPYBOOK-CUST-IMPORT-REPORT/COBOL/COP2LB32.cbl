@@ -2,22 +2,28 @@
       * VSAM CUSTOMER REPORT BY REGION FILTER                          *
       *                                                                *
       * PURPOSE:                                                       *
-      * READS FILTER PARAMETER FROM SYSIN (REGION=XX), SCANS VSAM      *
-      * KSDS MASTER FILE SEQUENTIALLY, WRITES MATCHING ACTIVE          *
-      * CUSTOMERS TO PS OUTPUT FILE WITH FINAL STATISTICS.             *
+      * READS REGION AND STATUS FILTER PARAMETERS FROM SYSIN, SCANS    *
+      * VSAM KSDS MASTER FILE SEQUENTIALLY, WRITES MATCHING CUSTOMERS  *
+      * TO PS OUTPUT FILE WITH REGION SUBTOTAL BREAKS AND FINAL        *
+      * STATISTICS.                                                   *
       *                                                                *
       * BUSINESS LOGIC:                                                *
-      *   PHASE 1 - READ REGION FILTER FROM SYSIN:                     *
-      *     ACCEPT WS-REGION-FILTER FROM SYSIN.                        *
+      *   PHASE 1 - READ FILTER PARAMETERS FROM SYSIN:                 *
+      *     ONE OR MORE 'REGION=XX' CARDS SELECT THE REGIONS TO        *
+      *     REPORT ON. AN OPTIONAL 'STATUS=X' CARD OVERRIDES THE       *
+      *     DEFAULT ACTIVE-ONLY ('A') STATUS FILTER.                   *
       *   PHASE 2 - SEQUENTIAL SCAN OF VSAM MASTER FILE:               *
-      *     CUST-STATUS NOT = 'A'             -> SKIP RECORD.          *
-      *     CUST-REGION NOT = WS-REGION-FILTER -> SKIP RECORD.         *
+      *     CUST-STATUS NOT = FILTER STATUS  -> SKIP RECORD.           *
+      *     CUST-REGION NOT ON THE REGION LIST -> SKIP RECORD.         *
       *     BOTH CHECKS PASSED:                                        *
       *       WRITE CUST-OUT-REC FROM CUST-MASTER-REC.                 *
-      *       ADD 1 TO WS-COUNT.                                       *
-      *       ADD CUST-CURRENT-BAL  TO WS-TOTAL-BAL.                   *
-      *       ADD CUST-CREDIT-LIMIT TO WS-TOTAL-LIMIT.                 *
-      *   PHASE 3 - FINAL STATISTICS:                                  *
+      *       ADD 1 TO WS-COUNT AND TO THAT REGION'S SUBTOTAL.         *
+      *   PHASE 3 - REGION SUBTOTAL BREAKS:                            *
+      *     AFTER THE SCAN, ONE SUBTOTAL LINE PER SELECTED REGION IS   *
+      *     WRITTEN TO THE OUTPUT FILE (COUNT, BALANCE, CREDIT LIMIT), *
+      *     IN THE ORDER THE REGIONS WERE GIVEN ON SYSIN, FOLLOWED BY  *
+      *     ONE GRAND TOTAL LINE.                                      *
+      *   PHASE 4 - FINAL STATISTICS:                                  *
       *     DISPLAY TOTAL ACTIVE IN REGION, BALANCE, CREDIT LIMIT.     *
       *                                                                *
       * COPYBOOK: TASK32 - CUSTOMER RECORD LAYOUT (CUST-RECORD)        *
@@ -25,128 +31,403 @@
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/02/13                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/08 - REPLACED THE SINGLE-REGION SYSIN ACCEPT WITH A    *
+      *              SYSIN PARAMETER FILE SO MULTIPLE 'REGION=XX'      *
+      *              CARDS CAN BE REPORTED ON IN ONE RUN, ADDED A      *
+      *              'STATUS=X' SYSIN CARD TO OVERRIDE THE DEFAULT     *
+      *              ACTIVE-ONLY FILTER, AND ADDED PER-REGION SUBTOTAL *
+      *              BREAK LINES PLUS A GRAND TOTAL LINE TO OUTDD.     *
+      * 2026/08/08 - RESET RGN-IDX TO 1 BEFORE EACH REGION-FILTER       *
+      *              SEARCH SO A CUSTOMER WITH NO MATCHING REGION NO   *
+      *              LONGER LEAVES THE INDEX PAST THE TABLE END AND    *
+      *              CAUSES EVERY LATER CUSTOMER TO AT-END OUT.         *
+      * 2026/08/09 - STATLOG NOW OPENS FIRST THING IN MAIN-LOGIC, AND  *
+      *              ANY FATAL ERROR PATH CALLS ABEND-WITH-STATUS      *
+      *              INSTEAD OF STOPPING DIRECTLY, SO AN ABEND STILL   *
+      *              LEAVES A 'FAILED' STATLOG RECORD BEHIND RATHER    *
+      *              THAN LOOKING LIKE THE JOB NEVER RAN.              *
+      *                                                                *
       * FILES:                                                         *
-      * INPUT:  MASTDD  (CUST.MASTER.VSAM) - VSAM KSDS MASTER FILE   *  
-      * OUTPUT: OUTDD   (CUST.REPORT.PS)   - PS FILTERED REPORT FILE *  
+      * INPUT:  MASTDD  (CUST.MASTER.VSAM) - VSAM KSDS MASTER FILE   *
+      *         SYSIN   (PARM CARDS)       - REGION=XX / STATUS=X    *
+      * OUTPUT: OUTDD   (CUST.REPORT.PS)   - PS FILTERED REPORT FILE *
+      *                                      WITH REGION SUBTOTALS   *
       ******************************************************************
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. COP2LB32.                                            
-       ENVIRONMENT DIVISION.                                            
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-                                                                        
-           SELECT CUST-MASTER-FILE ASSIGN TO MASTDD                     
-              ORGANIZATION IS INDEXED                                   
-              ACCESS MODE IS SEQUENTIAL                                 
-              RECORD KEY IS CUST-ID OF CUST-MASTER-REC                  
-              FILE STATUS IS CUST-MASTER-STATUS.                        
-                                                                        
-           SELECT CUST-OUT-FILE ASSIGN TO OUTDD                         
-              ORGANIZATION IS SEQUENTIAL                                
-              FILE STATUS IS CUST-OUT-STATUS.                           
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-       FD CUST-MASTER-FILE.                                             
-       01 CUST-MASTER-REC.                                              
-           COPY TASK32.                                                 
-                                                                        
-       FD CUST-OUT-FILE RECORDING MODE IS F.                            
-       01 CUST-OUT-REC.                                                 
-           COPY TASK32.                                                 
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-      * FILE STATUS VARIABLES                                           
-       01 WS-FILE-STATUSES.                                             
-          05 CUST-MASTER-STATUS PIC X(2).                               
-          05 CUST-OUT-STATUS PIC X(2).                                  
-                                                                        
-      * CONTROL FLAGS                                                   
-       01 WS-FLAGS.                                                     
-          05 WS-EOF PIC X(1) VALUE 'N'.                                 
-             88 EOF VALUE 'Y'.                                          
-                                                                        
-      * SYSIN FILTER PARAMETER                                          
-       01 WS-REGION-FILTER PIC X(2).                                    
-                                                                        
-      * REPORT STATISTICS                                               
-       01 WS-COUNT PIC 9(5) VALUE ZEROS.                                
-       01 WS-COUNT-DISP PIC Z(4)9.                                      
-       01 WS-TOTAL-BAL PIC 9(9)V99 VALUE ZEROS.                         
-       01 WS-TOTAL-LIMIT PIC 9(9)V99 VALUE ZEROS.                       
-       01 WS-TOTAL-BAL-DISP PIC Z(8)9.99.                               
-       01 WS-TOTAL-LIMIT-DISP PIC Z(8)9.99.                             
-                                                                        
-       PROCEDURE DIVISION.                                              
-       MAIN-LOGIC.                                                      
-           OPEN INPUT CUST-MASTER-FILE.                                 
-           IF CUST-MASTER-STATUS NOT = '00'                             
-              DISPLAY 'ERROR OPENING CUST-MASTER FILE: '                
-                       CUST-MASTER-STATUS                               
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           OPEN OUTPUT CUST-OUT-FILE.                                   
-           IF CUST-OUT-STATUS NOT = '00'                                
-              DISPLAY 'ERROR OPENING CUST-OUT FILE: ' CUST-OUT-STATUS   
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           ACCEPT WS-REGION-FILTER.                                     
-                                                                        
-           PERFORM UNTIL EOF                                            
-              READ CUST-MASTER-FILE                                     
-                AT END                                                  
-                   SET EOF TO TRUE                                      
-                NOT AT END                                              
-                   IF CUST-MASTER-STATUS = '00'                         
-                      IF CUST-STATUS OF CUST-MASTER-REC = 'A' AND       
-                       CUST-REGION OF CUST-MASTER-REC = WS-REGION-FILTER
-                         MOVE CUST-MASTER-REC TO CUST-OUT-REC           
-                         WRITE CUST-OUT-REC                             
-                         IF CUST-OUT-STATUS NOT = '00'                  
-                            DISPLAY 'ERROR WRITING CUST-OUT FILE: '     
-                                    CUST-OUT-STATUS                     
-                            DISPLAY 'CUST-ID: ' CUST-ID OF              
-                                CUST-MASTER-REC                         
-                            STOP RUN                                    
-                         END-IF                                         
-                         ADD 1 TO WS-COUNT                              
-                         ADD CUST-CURRENT-BAL OF CUST-MASTER-REC        
-                             TO WS-TOTAL-BAL                            
-                         ADD CUST-CREDIT-LIMIT OF CUST-MASTER-REC       
-                             TO WS-TOTAL-LIMIT                          
-                      END-IF                                            
-                   ELSE                                                 
-                      DISPLAY 'ERROR READING CUST-MASTER FILE: '        
-                               CUST-MASTER-STATUS                       
-                      STOP RUN                                          
-                   END-IF                                               
-              END-READ                                                  
-           END-PERFORM.                                                 
-                                                                        
-           CLOSE CUST-MASTER-FILE.                                      
-           IF CUST-MASTER-STATUS NOT = '00'                             
-              DISPLAY 'WARNING: ERROR CLOSING CUST-MASTER FILE: '       
-                       CUST-MASTER-STATUS                               
-           END-IF.                                                      
-                                                                        
-           CLOSE CUST-OUT-FILE.                                         
-           IF CUST-OUT-STATUS NOT = '00'                                
-              DISPLAY 'WARNING: ERROR CLOSING CUST-OUT FILE: '          
-                       CUST-OUT-STATUS                                  
-           END-IF.                                                      
-                                                                        
-           MOVE WS-COUNT TO WS-COUNT-DISP.                              
-           MOVE WS-TOTAL-BAL   TO WS-TOTAL-BAL-DISP.                    
-           MOVE WS-TOTAL-LIMIT TO WS-TOTAL-LIMIT-DISP.                  
-                                                                        
-           DISPLAY 'TOTAL ACTIVE IN REGION ' WS-REGION-FILTER           
-                   ': ' FUNCTION TRIM(WS-COUNT-DISP).                   
-           DISPLAY 'TOTAL BALANCE: ' FUNCTION TRIM(WS-TOTAL-BAL-DISP).  
-           DISPLAY 'TOTAL CREDIT LIMIT: '                               
-               FUNCTION TRIM(WS-TOTAL-LIMIT-DISP).                      
-                                                                        
-           STOP RUN.                                                    
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COP2LB32.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUST-MASTER-FILE ASSIGN TO MASTDD
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CUST-ID OF CUST-MASTER-REC
+              FILE STATUS IS CUST-MASTER-STATUS.
+
+           SELECT CUST-OUT-FILE ASSIGN TO OUTDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS CUST-OUT-STATUS.
+
+           SELECT SYSIN-FILE ASSIGN TO SYSIN
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS SYSIN-STATUS.
+
+           SELECT STATUS-LOG ASSIGN TO STATLOG
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS STATUS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CUST-MASTER-FILE.
+       01 CUST-MASTER-REC.
+           COPY TASK32.
+
+       FD CUST-OUT-FILE RECORDING MODE IS F.
+       01 CUST-OUT-REC.
+           COPY TASK32.
+
+       FD SYSIN-FILE RECORDING MODE IS F.
+       01 SYSIN-REC PIC X(80).
+
+       FD STATUS-LOG RECORDING MODE IS F.
+       01 STATUS-LOG-REC.
+           COPY BATSTAT.
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS VARIABLES
+       01 WS-FILE-STATUSES.
+          05 CUST-MASTER-STATUS PIC X(2).
+          05 CUST-OUT-STATUS PIC X(2).
+          05 SYSIN-STATUS PIC X(2).
+          05 STATUS-LOG-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+          05 WS-SYSIN-EOF PIC X(1) VALUE 'N'.
+             88 SYSIN-EOF VALUE 'Y'.
+
+      * SET JUST BEFORE A FATAL ERROR PATH WRITES ITS STATLOG RECORD
+      * AND STOPS, SO WRITE-BATCH-STATUS REPORTS 'FAILED' INSTEAD OF
+      * DERIVING A STATUS FROM COUNTERS THAT NEVER GOT THE CHANCE TO
+      * REACH THEIR NORMAL END-OF-RUN VALUES.
+       01 WS-ABEND-FLAG PIC X(1) VALUE 'N'.
+          88 ABEND-IN-PROGRESS VALUE 'Y'.
+
+      * STATUS FILTER PARAMETER (DEFAULTS TO ACTIVE CUSTOMERS ONLY)
+       01 WS-STATUS-FILTER PIC X(1) VALUE 'A'.
+
+      * REGION FILTER TABLE LOADED FROM SYSIN 'REGION=XX' CARDS
+       01 WS-REGION-TABLE.
+          05 WS-REGION-COUNT PIC 9(3) VALUE 0.
+          05 WS-REGION-ENTRY OCCURS 20 TIMES INDEXED BY RGN-IDX.
+             10 WS-RGN-CODE PIC X(2).
+             10 WS-RGN-CUST-COUNT PIC 9(5) VALUE 0.
+             10 WS-RGN-TOTAL-BAL PIC 9(9)V99 VALUE 0.
+             10 WS-RGN-TOTAL-LIMIT PIC 9(9)V99 VALUE 0.
+
+      * REGION MATCH SEARCH RESULT
+       01 WS-REGION-SEARCH-FLAG PIC X(1) VALUE 'N'.
+          88 REGION-MATCHED VALUE 'Y'.
+
+      * OUTPUT REPORT LINE BUILD AREA FOR SUBTOTAL/GRAND TOTAL LINES
+       01 WS-TOTAL-LINE PIC X(80).
+       01 WS-RGN-COUNT-DISP PIC Z(4)9.
+       01 WS-RGN-BAL-DISP PIC Z(8)9.99.
+       01 WS-RGN-LIMIT-DISP PIC Z(8)9.99.
+
+      * REPORT STATISTICS
+       01 WS-COUNT PIC 9(5) VALUE ZEROS.
+       01 WS-COUNT-DISP PIC Z(4)9.
+       01 WS-TOTAL-BAL PIC 9(9)V99 VALUE ZEROS.
+       01 WS-TOTAL-LIMIT PIC 9(9)V99 VALUE ZEROS.
+       01 WS-TOTAL-BAL-DISP PIC Z(8)9.99.
+       01 WS-TOTAL-LIMIT-DISP PIC Z(8)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-STATUS-LOG.
+           PERFORM READ-SYSIN-PARMS.
+           PERFORM OPEN-ALL-FILES.
+           PERFORM PROCESS-CUST-MASTER.
+           PERFORM WRITE-REGION-SUBTOTALS.
+           PERFORM CLOSE-ALL-FILES.
+           PERFORM WRITE-BATCH-STATUS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      **********************************************
+      * OPENS STATLOG FIRST, AHEAD OF EVERY OTHER FILE, SO
+      * ABEND-WITH-STATUS CAN WRITE A 'FAILED' RECORD TO IT IF ANY
+      * LATER OPEN, READ, OR WRITE FAILS.
+      **********************************************
+       OPEN-STATUS-LOG.
+           OPEN EXTEND STATUS-LOG.
+           IF STATUS-LOG-STATUS = '05' OR STATUS-LOG-STATUS = '35'
+              OPEN OUTPUT STATUS-LOG
+           END-IF.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING STATUS LOG: ' STATUS-LOG-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * READS SYSIN PARAMETER CARDS UNTIL EOF, BUILDING THE
+      * REGION FILTER TABLE AND THE STATUS FILTER OVERRIDE.
+      * ABORTS IF NO 'REGION=XX' CARDS WERE FOUND.
+      **********************************************
+       READ-SYSIN-PARMS.
+           OPEN INPUT SYSIN-FILE.
+           IF SYSIN-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING SYSIN FILE: ' SYSIN-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           PERFORM UNTIL SYSIN-EOF
+              READ SYSIN-FILE
+                AT END
+                   SET SYSIN-EOF TO TRUE
+                NOT AT END
+                   PERFORM PARSE-SYSIN-CARD
+              END-READ
+           END-PERFORM.
+
+           CLOSE SYSIN-FILE.
+
+           IF WS-REGION-COUNT = 0
+              DISPLAY 'ERROR: NO REGION= PARAMETER CARDS IN SYSIN'
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      **********************************************
+      * PARSES ONE SYSIN CARD:
+      *   'REGION=XX' -> ADDS XX TO THE REGION FILTER TABLE.
+      *   'STATUS=X'  -> OVERRIDES THE DEFAULT STATUS FILTER.
+      *   BLANK OR UNRECOGNIZED -> WARNING, CARD IS IGNORED.
+      **********************************************
+       PARSE-SYSIN-CARD.
+           IF SYSIN-REC(1:7) = 'REGION='
+              IF WS-REGION-COUNT < 20
+                 ADD 1 TO WS-REGION-COUNT
+                 SET RGN-IDX TO WS-REGION-COUNT
+                 MOVE SYSIN-REC(8:2) TO WS-RGN-CODE(RGN-IDX)
+              ELSE
+                 DISPLAY 'WARNING: REGION TABLE FULL, IGNORING: '
+                          SYSIN-REC
+              END-IF
+           ELSE
+              IF SYSIN-REC(1:7) = 'STATUS='
+                 MOVE SYSIN-REC(8:1) TO WS-STATUS-FILTER
+              ELSE
+                 IF SYSIN-REC NOT = SPACES
+                    DISPLAY 'WARNING: UNRECOGNIZED SYSIN CARD: '
+                             SYSIN-REC
+                 END-IF
+              END-IF
+           END-IF.
+
+      **********************************************
+      * OPEN CUST-MASTER-FILE AND CUST-OUT-FILE AND CHECK STATUS
+      **********************************************
+       OPEN-ALL-FILES.
+           OPEN INPUT CUST-MASTER-FILE.
+           IF CUST-MASTER-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CUST-MASTER FILE: '
+                       CUST-MASTER-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN OUTPUT CUST-OUT-FILE.
+           IF CUST-OUT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CUST-OUT FILE: ' CUST-OUT-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      **********************************************
+      * SEQUENTIALLY SCANS CUST-MASTER-FILE. FOR EACH RECORD
+      * PASSING THE STATUS AND REGION FILTERS, WRITES IT TO
+      * CUST-OUT-FILE AND ACCUMULATES THE GRAND AND PER-REGION
+      * TOTALS.
+      **********************************************
+       PROCESS-CUST-MASTER.
+           PERFORM UNTIL EOF
+              READ CUST-MASTER-FILE
+                AT END
+                   SET EOF TO TRUE
+                NOT AT END
+                   IF CUST-MASTER-STATUS = '00'
+                      PERFORM CHECK-CUST-FILTERS
+                   ELSE
+                      DISPLAY 'ERROR READING CUST-MASTER FILE: '
+                               CUST-MASTER-STATUS
+                      PERFORM ABEND-WITH-STATUS
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      **********************************************
+      * CHECKS THE STATUS FILTER, THEN SEARCHES THE REGION
+      * FILTER TABLE FOR A MATCH. ON A DOUBLE MATCH, WRITES THE
+      * RECORD AND ACCUMULATES THE GRAND AND REGION TOTALS.
+      **********************************************
+       CHECK-CUST-FILTERS.
+           IF CUST-STATUS OF CUST-MASTER-REC = WS-STATUS-FILTER
+              MOVE 'N' TO WS-REGION-SEARCH-FLAG
+              SET RGN-IDX TO 1
+              SEARCH WS-REGION-ENTRY
+                  AT END
+                     CONTINUE
+                  WHEN WS-RGN-CODE(RGN-IDX) =
+                          CUST-REGION OF CUST-MASTER-REC
+                     SET REGION-MATCHED TO TRUE
+              END-SEARCH
+              IF REGION-MATCHED
+                 PERFORM WRITE-CUST-OUT-RECORD
+              END-IF
+           END-IF.
+
+      **********************************************
+      * WRITES CUST-OUT-REC FROM THE CURRENT MASTER RECORD AND
+      * ACCUMULATES THE GRAND TOTAL AND THE MATCHED REGION'S
+      * SUBTOTAL.
+      **********************************************
+       WRITE-CUST-OUT-RECORD.
+           MOVE CUST-MASTER-REC TO CUST-OUT-REC.
+           WRITE CUST-OUT-REC.
+           IF CUST-OUT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING CUST-OUT FILE: ' CUST-OUT-STATUS
+              DISPLAY 'CUST-ID: ' CUST-ID OF CUST-MASTER-REC
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           ADD 1 TO WS-COUNT.
+           ADD CUST-CURRENT-BAL OF CUST-MASTER-REC TO WS-TOTAL-BAL.
+           ADD CUST-CREDIT-LIMIT OF CUST-MASTER-REC TO WS-TOTAL-LIMIT.
+           ADD 1 TO WS-RGN-CUST-COUNT(RGN-IDX).
+           ADD CUST-CURRENT-BAL OF CUST-MASTER-REC
+               TO WS-RGN-TOTAL-BAL(RGN-IDX).
+           ADD CUST-CREDIT-LIMIT OF CUST-MASTER-REC
+               TO WS-RGN-TOTAL-LIMIT(RGN-IDX).
+
+      **********************************************
+      * WRITES ONE SUBTOTAL LINE PER SELECTED REGION, IN THE
+      * ORDER THE REGIONS WERE GIVEN ON SYSIN, FOLLOWED BY ONE
+      * GRAND TOTAL LINE, ALL TO CUST-OUT-FILE.
+      **********************************************
+       WRITE-REGION-SUBTOTALS.
+           PERFORM VARYING RGN-IDX FROM 1 BY 1
+                   UNTIL RGN-IDX > WS-REGION-COUNT
+              MOVE WS-RGN-CUST-COUNT(RGN-IDX) TO WS-RGN-COUNT-DISP
+              MOVE WS-RGN-TOTAL-BAL(RGN-IDX) TO WS-RGN-BAL-DISP
+              MOVE WS-RGN-TOTAL-LIMIT(RGN-IDX) TO WS-RGN-LIMIT-DISP
+              MOVE SPACES TO WS-TOTAL-LINE
+              STRING 'SUBTOTAL REGION ' DELIMITED BY SIZE
+                     WS-RGN-CODE(RGN-IDX) DELIMITED BY SIZE
+                     ' COUNT: ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-RGN-COUNT-DISP)
+                             DELIMITED BY SIZE
+                     ' BAL: ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-RGN-BAL-DISP) DELIMITED BY SIZE
+                     ' LIMIT: ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-RGN-LIMIT-DISP)
+                             DELIMITED BY SIZE
+                     INTO WS-TOTAL-LINE
+              END-STRING
+              PERFORM WRITE-TOTAL-LINE
+           END-PERFORM.
+
+           MOVE WS-COUNT TO WS-COUNT-DISP.
+           MOVE WS-TOTAL-BAL TO WS-TOTAL-BAL-DISP.
+           MOVE WS-TOTAL-LIMIT TO WS-TOTAL-LIMIT-DISP.
+           MOVE SPACES TO WS-TOTAL-LINE.
+           STRING 'GRAND TOTAL COUNT: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-COUNT-DISP) DELIMITED BY SIZE
+                  ' BAL: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TOTAL-BAL-DISP) DELIMITED BY SIZE
+                  ' LIMIT: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TOTAL-LIMIT-DISP) DELIMITED BY SIZE
+                  INTO WS-TOTAL-LINE
+           END-STRING.
+           PERFORM WRITE-TOTAL-LINE.
+
+      **********************************************
+      * WRITES WS-TOTAL-LINE TO CUST-OUT-FILE.
+      **********************************************
+       WRITE-TOTAL-LINE.
+           MOVE WS-TOTAL-LINE TO CUST-OUT-REC.
+           WRITE CUST-OUT-REC.
+           IF CUST-OUT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING CUST-OUT FILE: ' CUST-OUT-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      **********************************************
+      * CLOSE ALL FILES AND CHECK STATUS
+      **********************************************
+       CLOSE-ALL-FILES.
+           CLOSE CUST-MASTER-FILE.
+           IF CUST-MASTER-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING CUST-MASTER FILE: '
+                       CUST-MASTER-STATUS
+           END-IF.
+
+           CLOSE CUST-OUT-FILE.
+           IF CUST-OUT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING CUST-OUT FILE: '
+                       CUST-OUT-STATUS
+           END-IF.
+
+      **********************************************
+      * APPENDS ONE RECORD TO THE CONSOLIDATED END-OF-NIGHT BATCH
+      * STATUS LOG.
+      **********************************************
+       WRITE-BATCH-STATUS.
+           MOVE SPACES TO STATUS-LOG-REC.
+           MOVE 'COP2LB32' TO BST-PROGRAM-ID.
+           MOVE WS-COUNT TO BST-RECORDS-IN.
+           MOVE WS-COUNT TO BST-RECORDS-OUT.
+           MOVE 0 TO BST-RECORDS-REJECTED.
+           IF ABEND-IN-PROGRESS
+              MOVE 'FAILED' TO BST-STATUS
+              MOVE 'JOB ABENDED - SEE SYSOUT FOR DETAIL' TO BST-MESSAGE
+           ELSE
+              MOVE 'COMPLETE' TO BST-STATUS
+              MOVE 'CUSTOMER IMPORT REPORT EXTRACTED CLEAN' TO
+                   BST-MESSAGE
+           END-IF.
+
+           WRITE STATUS-LOG-REC.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR WRITING BATCH STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+           CLOSE STATUS-LOG.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+
+      **********************************************
+      * CALLED IN PLACE OF A BARE STOP RUN FROM ANY FATAL ERROR
+      * PATH SO THE RUN STILL LEAVES A 'FAILED' STATLOG RECORD
+      * BEHIND - OTHERWISE AN ABEND LOOKS, TO BATSTS43, LIKE THE
+      * JOB NEVER RAN AT ALL RATHER THAN LIKE IT FAILED.
+      **********************************************
+       ABEND-WITH-STATUS.
+           SET ABEND-IN-PROGRESS TO TRUE.
+           PERFORM WRITE-BATCH-STATUS.
+           STOP RUN.
+
+      **********************************************
+      * DISPLAY SUMMARY STATISTICS TO SYSOUT
+      **********************************************
+       DISPLAY-SUMMARY.
+           DISPLAY 'TOTAL ACTIVE MATCHING CUSTOMERS: '
+                   FUNCTION TRIM(WS-COUNT-DISP).
+           DISPLAY 'TOTAL BALANCE: ' FUNCTION TRIM(WS-TOTAL-BAL-DISP).
+           DISPLAY 'TOTAL CREDIT LIMIT: '
+               FUNCTION TRIM(WS-TOTAL-LIMIT-DISP).
