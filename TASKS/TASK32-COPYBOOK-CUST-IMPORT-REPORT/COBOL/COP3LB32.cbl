@@ -0,0 +1,405 @@
+      ******************************************************************
+      * CUSTOMER MASTER GAP/ORPHAN REPORT (COMPANION TO COP2LB32)      *
+      *                                                                *
+      * PURPOSE:                                                       *
+      * COMPARES THE VSAM CUSTOMER MASTER AGAINST A SORTED REFERENCE   *
+      * FEED OF CUSTOMER IDS THAT ARE EXPECTED TO EXIST (E.G. FROM     *
+      * THE ONBOARDING SYSTEM) AND REPORTS TWO KINDS OF MISMATCH:      *
+      *   GAP    - A REFERENCE ID WITH NO MATCHING MASTER RECORD.      *
+      *   ORPHAN - A MASTER RECORD WITH NO MATCHING REFERENCE ID.      *
+      *                                                                *
+      * BUSINESS LOGIC:                                                *
+      *   PHASE 1 - LOAD: READ REFERENCE-FILE INTO REF-TABLE. TABLE    *
+      *     USES DEPENDING ON REF-LOADED SO SEARCH ALL SCANS ONLY      *
+      *     LOADED ENTRIES. MAX 5000 IDS. ABORTS IF THE REFERENCE ID   *
+      *     EVER GOES BACKWARDS (FILE NOT SORTED).                    *
+      *   PHASE 2 - SEQUENTIAL SCAN OF VSAM MASTER FILE:               *
+      *     SEARCH ALL WS-REF-ID WHERE WS-REF-ID(REF-IDX) = CUST-ID.   *
+      *     FOUND:     MARK THAT REFERENCE ENTRY MATCHED.              *
+      *     NOT FOUND: WRITE 'ORPHAN' LINE FOR THE MASTER RECORD.      *
+      *   PHASE 3 - ANY REFERENCE ENTRY NEVER MARKED MATCHED AFTER     *
+      *     THE FULL MASTER SCAN IS A GAP: WRITE 'GAP' LINE FOR IT.    *
+      *   PHASE 4 - FINAL STATISTICS.                                  *
+      *                                                                *
+      * COPYBOOK: TASK32 - CUSTOMER RECORD LAYOUT (CUST-RECORD), USED  *
+      *           FOR THE MASTER FILE ONLY - THE REFERENCE FEED CARRIES*
+      *           JUST A CUSTOMER ID PER LINE.                        *
+      *                                                                *
+      * AUTHOR: STANISLAV                                              *
+      * DATE: 2026/08/08                                               *
+      *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/09 - STATLOG NOW OPENS FIRST THING IN MAIN-LOGIC, AND  *
+      *              ANY FATAL ERROR PATH CALLS ABEND-WITH-STATUS      *
+      *              INSTEAD OF STOPPING DIRECTLY, SO AN ABEND STILL   *
+      *              LEAVES A 'FAILED' STATLOG RECORD BEHIND RATHER    *
+      *              THAN LOOKING LIKE THE JOB NEVER RAN.              *
+      *                                                                *
+      * FILES:                                                         *
+      * INPUT:  MASTDD  (CUST.MASTER.VSAM)    - VSAM KSDS MASTER FILE *
+      *         REFDD   (CUST.REFERENCE.PS)   - SORTED REFERENCE FEED *
+      * OUTPUT: GAPDD   (CUST.GAP.ORPHAN.RPT) - PS GAP/ORPHAN REPORT  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COP3LB32.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUST-MASTER-FILE ASSIGN TO MASTDD
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CUST-ID OF CUST-MASTER-REC
+              FILE STATUS IS CUST-MASTER-STATUS.
+
+           SELECT REFERENCE-FILE ASSIGN TO REFDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS REFERENCE-STATUS.
+
+           SELECT GAP-REPORT-FILE ASSIGN TO GAPDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS GAP-REPORT-STATUS.
+
+           SELECT STATUS-LOG ASSIGN TO STATLOG
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS STATUS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CUST-MASTER-FILE.
+       01 CUST-MASTER-REC.
+           COPY TASK32.
+
+       FD REFERENCE-FILE RECORDING MODE IS F.
+       01 REFERENCE-REC.
+          05 REF-CUST-ID PIC X(5).
+          05 FILLER PIC X(75).
+
+       FD GAP-REPORT-FILE RECORDING MODE IS F.
+       01 GAP-REPORT-REC PIC X(80).
+
+       FD STATUS-LOG RECORDING MODE IS F.
+       01 STATUS-LOG-REC.
+           COPY BATSTAT.
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS VARIABLES
+       01 WS-FILE-STATUSES.
+          05 CUST-MASTER-STATUS PIC X(2).
+          05 REFERENCE-STATUS PIC X(2).
+          05 GAP-REPORT-STATUS PIC X(2).
+          05 STATUS-LOG-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+          05 WS-FOUND-FLAG PIC X(1) VALUE 'N'.
+             88 FOUND VALUE 'Y'.
+
+      * SET JUST BEFORE A FATAL ERROR PATH WRITES ITS STATLOG RECORD
+      * AND STOPS, SO WRITE-BATCH-STATUS REPORTS 'FAILED' INSTEAD OF
+      * DERIVING A STATUS FROM COUNTERS THAT NEVER GOT THE CHANCE TO
+      * REACH THEIR NORMAL END-OF-RUN VALUES.
+       01 WS-ABEND-FLAG PIC X(1) VALUE 'N'.
+          88 ABEND-IN-PROGRESS VALUE 'Y'.
+
+      * PREVIOUS REFERENCE ID SEEN WHILE LOADING, FOR THE SORT CHECK
+       01 WS-PREV-REF-ID PIC X(5) VALUE SPACES.
+
+      * IN-MEMORY REFERENCE ID TABLE
+       01 REF-TABLE.
+          05 REF-LOADED PIC 9(4) VALUE 0.
+          05 REF-ENTRY OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON REF-LOADED
+                       ASCENDING KEY IS WS-REF-ID
+                       INDEXED BY REF-IDX.
+             10 WS-REF-ID PIC X(5).
+             10 WS-REF-MATCHED PIC X(1) VALUE 'N'.
+                88 REF-MATCHED VALUE 'Y'.
+
+      * REPORT LINE BUILD AREA
+       01 WS-REPORT-LINE PIC X(80).
+
+      * PROCESSING COUNTERS
+       01 WS-COUNTERS.
+          05 MASTER-READ-COUNT PIC 9(5) VALUE 0.
+          05 MATCHED-COUNT PIC 9(5) VALUE 0.
+          05 ORPHAN-COUNT PIC 9(5) VALUE 0.
+          05 GAP-COUNT PIC 9(5) VALUE 0.
+
+      * FORMATTED DISPLAY COUNTERS FOR SUMMARY
+       01 WS-DISP-COUNTERS.
+          05 REF-LOADED-DISP PIC Z(3)9.
+          05 MASTER-READ-COUNT-DISP PIC Z(4)9.
+          05 MATCHED-COUNT-DISP PIC Z(4)9.
+          05 ORPHAN-COUNT-DISP PIC Z(4)9.
+          05 GAP-COUNT-DISP PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-STATUS-LOG.
+           PERFORM OPEN-ALL-FILES.
+           PERFORM LOAD-REFERENCE-TABLE.
+           PERFORM SCAN-CUST-MASTER.
+           PERFORM WRITE-GAP-LINES-FOR-UNMATCHED.
+           PERFORM CLOSE-ALL-FILES.
+           PERFORM WRITE-BATCH-STATUS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      **********************************************
+      * OPENS STATLOG FIRST, AHEAD OF EVERY OTHER FILE, SO
+      * ABEND-WITH-STATUS CAN WRITE A 'FAILED' RECORD TO IT IF ANY
+      * LATER OPEN, READ, OR WRITE FAILS.
+      **********************************************
+       OPEN-STATUS-LOG.
+           OPEN EXTEND STATUS-LOG.
+           IF STATUS-LOG-STATUS = '05' OR STATUS-LOG-STATUS = '35'
+              OPEN OUTPUT STATUS-LOG
+           END-IF.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING STATUS LOG: ' STATUS-LOG-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * OPEN ALL FILES AND CHECK STATUS
+      **********************************************
+       OPEN-ALL-FILES.
+           OPEN INPUT CUST-MASTER-FILE.
+           IF CUST-MASTER-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CUST-MASTER FILE: '
+                       CUST-MASTER-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN INPUT REFERENCE-FILE.
+           IF REFERENCE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING REFERENCE FILE: '
+                       REFERENCE-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN OUTPUT GAP-REPORT-FILE.
+           IF GAP-REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING GAP-REPORT FILE: '
+                       GAP-REPORT-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      **********************************************
+      * READS REFERENCE-FILE INTO REF-TABLE. ABORTS IF THE
+      * REFERENCE ID EVER GOES BACKWARDS SINCE SEARCH ALL
+      * SILENTLY MISSES MATCHES WHEN REFDD ISN'T SORTED.
+      **********************************************
+       LOAD-REFERENCE-TABLE.
+           PERFORM UNTIL EOF
+              READ REFERENCE-FILE
+                AT END
+                   SET EOF TO TRUE
+                NOT AT END
+                   IF REFERENCE-STATUS = '00'
+                      PERFORM LOAD-ONE-REFERENCE-ENTRY
+                   ELSE
+                      DISPLAY 'ERROR READING REFERENCE FILE: '
+                               REFERENCE-STATUS
+                      PERFORM ABEND-WITH-STATUS
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      **********************************************
+      * ADDS ONE REFERENCE ID TO REF-TABLE. ABORTS IF THE
+      * TABLE IS FULL OR IF THE FILE IS NOT SORTED ASCENDING.
+      **********************************************
+       LOAD-ONE-REFERENCE-ENTRY.
+           IF REF-CUST-ID < WS-PREV-REF-ID
+              DISPLAY 'ERROR: REFERENCE FILE NOT SORTED AT ID: '
+                       REF-CUST-ID
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           IF REF-LOADED >= 5000
+              DISPLAY 'ERROR: REFERENCE TABLE FULL AT 5000 ENTRIES'
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           ADD 1 TO REF-LOADED.
+           SET REF-IDX TO REF-LOADED.
+           MOVE REF-CUST-ID TO WS-REF-ID(REF-IDX).
+           MOVE 'N' TO WS-REF-MATCHED(REF-IDX).
+           MOVE REF-CUST-ID TO WS-PREV-REF-ID.
+
+      **********************************************
+      * SEQUENTIALLY SCANS CUST-MASTER-FILE. FOR EACH RECORD,
+      * BINARY-SEARCHES REF-TABLE FOR A MATCH.
+      * FOUND     -> MARKS THE REFERENCE ENTRY MATCHED.
+      * NOT FOUND -> WRITES AN ORPHAN LINE FOR THE MASTER RECORD.
+      **********************************************
+       SCAN-CUST-MASTER.
+           PERFORM UNTIL EOF
+              READ CUST-MASTER-FILE
+                AT END
+                   SET EOF TO TRUE
+                NOT AT END
+                   IF CUST-MASTER-STATUS = '00'
+                      ADD 1 TO MASTER-READ-COUNT
+                      PERFORM MATCH-ONE-MASTER-RECORD
+                   ELSE
+                      DISPLAY 'ERROR READING CUST-MASTER FILE: '
+                               CUST-MASTER-STATUS
+                      PERFORM ABEND-WITH-STATUS
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      **********************************************
+      * BINARY SEARCH ON REF-TABLE BY CUST-ID.
+      * SEARCH ALL REQUIRES ASCENDING KEY CLAUSE AND PRE-SORTED
+      * INPUT - SEE LOAD-ONE-REFERENCE-ENTRY.
+      **********************************************
+       MATCH-ONE-MASTER-RECORD.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           SEARCH ALL REF-ENTRY
+               AT END
+                  CONTINUE
+               WHEN WS-REF-ID(REF-IDX) = CUST-ID OF CUST-MASTER-REC
+                  SET FOUND TO TRUE
+           END-SEARCH.
+
+           IF FOUND
+              SET REF-MATCHED(REF-IDX) TO TRUE
+              ADD 1 TO MATCHED-COUNT
+           ELSE
+              ADD 1 TO ORPHAN-COUNT
+              MOVE SPACES TO WS-REPORT-LINE
+              STRING 'ORPHAN ' DELIMITED BY SIZE
+                     CUST-ID OF CUST-MASTER-REC DELIMITED BY SIZE
+                     ' IN MASTER, NOT ON REFERENCE FEED'
+                             DELIMITED BY SIZE
+                     INTO WS-REPORT-LINE
+              END-STRING
+              PERFORM WRITE-GAP-REPORT-LINE
+           END-IF.
+
+      **********************************************
+      * AFTER THE FULL MASTER SCAN, ANY REFERENCE ENTRY NEVER
+      * MARKED MATCHED IS A GAP: ITS ID WAS EXPECTED BUT IS NOT
+      * ON THE MASTER FILE.
+      **********************************************
+       WRITE-GAP-LINES-FOR-UNMATCHED.
+           PERFORM VARYING REF-IDX FROM 1 BY 1
+                   UNTIL REF-IDX > REF-LOADED
+              IF NOT REF-MATCHED(REF-IDX)
+                 ADD 1 TO GAP-COUNT
+                 MOVE SPACES TO WS-REPORT-LINE
+                 STRING 'GAP    ' DELIMITED BY SIZE
+                        WS-REF-ID(REF-IDX) DELIMITED BY SIZE
+                        ' ON REFERENCE FEED, NOT IN MASTER'
+                                DELIMITED BY SIZE
+                        INTO WS-REPORT-LINE
+                 END-STRING
+                 PERFORM WRITE-GAP-REPORT-LINE
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+      * WRITES WS-REPORT-LINE TO GAP-REPORT-FILE.
+      **********************************************
+       WRITE-GAP-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO GAP-REPORT-REC.
+           WRITE GAP-REPORT-REC.
+           IF GAP-REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING GAP-REPORT FILE: '
+                       GAP-REPORT-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      **********************************************
+      * CLOSE ALL FILES AND CHECK STATUS
+      **********************************************
+       CLOSE-ALL-FILES.
+           CLOSE CUST-MASTER-FILE.
+           IF CUST-MASTER-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING CUST-MASTER FILE: '
+                       CUST-MASTER-STATUS
+           END-IF.
+
+           CLOSE REFERENCE-FILE.
+           IF REFERENCE-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING REFERENCE FILE: '
+                       REFERENCE-STATUS
+           END-IF.
+
+           CLOSE GAP-REPORT-FILE.
+           IF GAP-REPORT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING GAP-REPORT FILE: '
+                       GAP-REPORT-STATUS
+           END-IF.
+
+      **********************************************
+      * APPENDS ONE RECORD TO THE CONSOLIDATED END-OF-NIGHT BATCH
+      * STATUS LOG.
+      **********************************************
+       WRITE-BATCH-STATUS.
+           MOVE SPACES TO STATUS-LOG-REC.
+           MOVE 'COP3LB32' TO BST-PROGRAM-ID.
+           MOVE MASTER-READ-COUNT TO BST-RECORDS-IN.
+           MOVE MATCHED-COUNT TO BST-RECORDS-OUT.
+           COMPUTE BST-RECORDS-REJECTED = ORPHAN-COUNT + GAP-COUNT.
+           IF ABEND-IN-PROGRESS
+              MOVE 'FAILED' TO BST-STATUS
+              MOVE 'JOB ABENDED - SEE SYSOUT FOR DETAIL' TO BST-MESSAGE
+           ELSE
+              IF ORPHAN-COUNT > 0 OR GAP-COUNT > 0
+                 MOVE 'WARNING' TO BST-STATUS
+                 MOVE 'ORPHAN OR GAP RECORDS FOUND' TO BST-MESSAGE
+              ELSE
+                 MOVE 'COMPLETE' TO BST-STATUS
+                 MOVE 'CUSTOMER MASTER MATCHES REFERENCE CLEAN' TO
+                      BST-MESSAGE
+              END-IF
+           END-IF.
+
+           WRITE STATUS-LOG-REC.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR WRITING BATCH STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+           CLOSE STATUS-LOG.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+
+      **********************************************
+      * CALLED IN PLACE OF A BARE STOP RUN FROM ANY FATAL ERROR
+      * PATH SO THE RUN STILL LEAVES A 'FAILED' STATLOG RECORD
+      * BEHIND - OTHERWISE AN ABEND LOOKS, TO BATSTS43, LIKE THE
+      * JOB NEVER RAN AT ALL RATHER THAN LIKE IT FAILED.
+      **********************************************
+       ABEND-WITH-STATUS.
+           SET ABEND-IN-PROGRESS TO TRUE.
+           PERFORM WRITE-BATCH-STATUS.
+           STOP RUN.
+
+      **********************************************
+      * DISPLAY SUMMARY STATISTICS TO SYSOUT
+      **********************************************
+       DISPLAY-SUMMARY.
+           MOVE REF-LOADED TO REF-LOADED-DISP.
+           MOVE MASTER-READ-COUNT TO MASTER-READ-COUNT-DISP.
+           MOVE MATCHED-COUNT TO MATCHED-COUNT-DISP.
+           MOVE ORPHAN-COUNT TO ORPHAN-COUNT-DISP.
+           MOVE GAP-COUNT TO GAP-COUNT-DISP.
+
+           DISPLAY '========================================'.
+           DISPLAY 'CUSTOMER MASTER GAP/ORPHAN SUMMARY'.
+           DISPLAY '========================================'.
+           DISPLAY 'REFERENCE IDS LOADED:  ' REF-LOADED-DISP.
+           DISPLAY 'MASTER RECORDS READ:   ' MASTER-READ-COUNT-DISP.
+           DISPLAY 'MATCHED:               ' MATCHED-COUNT-DISP.
+           DISPLAY 'ORPHANS (MASTER ONLY): ' ORPHAN-COUNT-DISP.
+           DISPLAY 'GAPS (REFERENCE ONLY): ' GAP-COUNT-DISP.
+           DISPLAY '========================================'.
