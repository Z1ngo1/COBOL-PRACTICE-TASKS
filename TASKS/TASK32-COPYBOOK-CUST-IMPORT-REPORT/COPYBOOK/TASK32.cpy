@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPYBOOK TASK32 - CUSTOMER MASTER RECORD LAYOUT (CUST-RECORD)  *
+      *        USED BY: COP2LB32 - VSAM CUSTOMER REPORT BY REGION     *
+      *        LIBRARY(Z73460.COPYLIB.COBOL(TASK32))                  *
+      ******************************************************************
+       05 CUST-ID                 PIC X(5).
+       05 CUST-STATUS             PIC X(1).
+       05 CUST-REGION             PIC X(2).
+       05 CUST-CURRENT-BAL        PIC 9(7)V99.
+       05 CUST-CREDIT-LIMIT       PIC 9(7)V99.
+       05 FILLER                  PIC X(54).
+      ******************************************************************
+      * RECORD LENGTH:  80                                             *
+      ******************************************************************
