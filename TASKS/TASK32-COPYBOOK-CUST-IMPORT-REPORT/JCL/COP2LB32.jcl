@@ -0,0 +1,40 @@
+//COP2LB32 JOB (Z73460),'CUST IMPORT RPT',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* COP2LB32 - CUSTOMER MASTER FILTERED REPORT                     *
+//*                                                                *
+//* READS ONE OR MORE 'REGION=XX' FILTER CARDS (AND AN OPTIONAL    *
+//* 'STATUS=X' OVERRIDE) FROM SYSIN, SCANS THE VSAM CUSTOMER        *
+//* MASTER (MASTDD), AND WRITES MATCHING CUSTOMERS TO OUTDD WITH    *
+//* REGION SUBTOTAL BREAKS, IN THE ORDER THE REGIONS WERE GIVEN     *
+//* ON SYSIN.                                                       *
+//*                                                                *
+//* AUTHOR: STANISLAV                                              *
+//* DATE WRITTEN: 2026/08/08                                       *
+//*                                                                *
+//* MODIFICATION HISTORY:                                          *
+//* 2026/08/08 - INITIAL VERSION.                                  *
+//* 2026/08/08 - ADDED STATLOG SO THE END-OF-NIGHT BATCH STATUS    *
+//*              REPORT CAN PICK UP THIS JOB'S OUTCOME.            *
+//* 2026/08/09 - REVERTED THE DISP=(MOD,CATLG,DELETE) CHANGE       *
+//*              ABOVE. THESE FILES ARE OPENED OUTPUT EACH RUN;    *
+//*              MOD WOULD SILENTLY APPEND ONTO THE PRIOR RUN'S    *
+//*              DATA INSTEAD OF REPLACING IT. BACK TO NEW.        *
+//*****************************************************************
+//STEP010  EXEC PGM=COP2LB32,REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=Z73460.LOADLIB
+//SYSPRINT DD   SYSOUT=*
+//MASTDD   DD   DISP=SHR,DSN=Z73460.CUST.MASTER.VSAM,
+//             AMP=('AMORG')
+//OUTDD    DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.CUST.REPORT.PS,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   *
+REGION=10
+REGION=20
+REGION=30
+STATUS=A
+/*
+//STATLOG  DD   DISP=MOD,DSN=Z73460.BATCH.STATLOG
+//
