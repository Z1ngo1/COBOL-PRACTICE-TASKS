@@ -0,0 +1,35 @@
+//COP3LB32 JOB (Z73460),'CUST GAP RPT',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* COP3LB32 - CUSTOMER MASTER GAP/ORPHAN REPORT                   *
+//*                                                                *
+//* LOADS THE SORTED REFERENCE FEED (REFDD) OF EXPECTED CUSTOMER   *
+//* IDS, SCANS THE VSAM CUSTOMER MASTER (MASTDD), AND WRITES       *
+//* GAPDD WITH ONE LINE PER MISMATCH: AN ORPHAN (IN MASTER, NOT ON *
+//* THE REFERENCE FEED) OR A GAP (ON THE REFERENCE FEED, NOT IN    *
+//* THE MASTER).                                                    *
+//*                                                                *
+//* AUTHOR: STANISLAV                                              *
+//* DATE WRITTEN: 2026/08/08                                       *
+//*                                                                *
+//* MODIFICATION HISTORY:                                          *
+//* 2026/08/08 - INITIAL VERSION.                                  *
+//* 2026/08/08 - ADDED STATLOG SO THE END-OF-NIGHT BATCH STATUS    *
+//*              REPORT CAN PICK UP THIS JOB'S OUTCOME.            *
+//* 2026/08/09 - REVERTED THE DISP=(MOD,CATLG,DELETE) CHANGE       *
+//*              ABOVE. THESE FILES ARE OPENED OUTPUT EACH RUN;    *
+//*              MOD WOULD SILENTLY APPEND ONTO THE PRIOR RUN'S    *
+//*              DATA INSTEAD OF REPLACING IT. BACK TO NEW.        *
+//*****************************************************************
+//STEP010  EXEC PGM=COP3LB32,REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=Z73460.LOADLIB
+//SYSPRINT DD   SYSOUT=*
+//MASTDD   DD   DISP=SHR,DSN=Z73460.CUST.MASTER.VSAM,
+//             AMP=('AMORG')
+//REFDD    DD   DISP=SHR,DSN=Z73460.CUST.REFERENCE.PS
+//GAPDD    DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.CUST.GAP.ORPHAN.RPT,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STATLOG  DD   DISP=MOD,DSN=Z73460.BATCH.STATLOG
+//
