@@ -15,11 +15,29 @@
       *     OTHER NON-ZERO: LOG ERROR, ROLLBACK, RC=12, STOP LOOP.     *
       *   PHASE 3 - CHECK ACCOUNT STATUS:                              *
       *     'S' (SUSPENDED): LOG REJECTED, INCREMENT SKIP-COUNT.       *
-      *     OTHER (ACTIVE): PROCEED TO DB2 UPDATE.                     *
-      *   PHASE 4 - UPDATE TB_CUSTOMER_BALANCE IN DB2:                 *
+      *     OTHER (ACTIVE): PROCEED BY PAYMENT-TYPE (PHASE 4).         *
+      *   PHASE 4 - UPDATE TB_CUSTOMER_BALANCE IN DB2, BY TYPE:        *
+      *     'C' CORRECTION / 'A' ADJUSTMENT: ADD PMT-AMOUNT TO THE     *
+      *       PAYING CUSTOMER'S BALANCE. 'A' ALSO REQUIRES             *
+      *       PMT-SUPV-APPROVED = 'Y' OR IS REJECTED.                  *
+      *     'T' TRANSFER: DEBITS THE PAYING CUSTOMER'S BALANCE AND     *
+      *       CREDITS PMT-XFER-CUST-ID'S BALANCE.                      *
       *     SQLCODE  0:    LOG SUCCESS, INCREMENT SUCCESS-COUNT.       *
-      *     SQLCODE -911:  DEADLOCK, ROLLBACK, RC=12, STOP LOOP.       *
+      *     SQLCODE -911:  DEADLOCK - RETRY THE UPDATE A BOUNDED       *
+      *       NUMBER OF TIMES BEFORE ROLLBACK, RC=12, STOP LOOP.       *
       *     SQLCODE < 0:   DB2 ERROR, ROLLBACK, RC=8, STOP LOOP.       *
+      *   PHASE 5 - COMMIT EVERY 100 SUCCESSFUL UPDATES, WRITING THE   *
+      *     LAST COMMITTED PAYMENT ID TO A RESTART FILE EACH TIME.     *
+      *     FINAL COMMIT FOR THE REMAINDER RUNS BEFORE THE TIEOUT AND  *
+      *     BATCH STATUS RECORDS ARE WRITTEN.                          *
+      *   PHASE 6 - REVERSAL FEED: EACH RECORD ON REVDD UNDOES THE     *
+      *     BALANCE CHANGE OF AN EARLIER PAYMENT-ID AND IS LOGGED      *
+      *     LINKED TO THAT ORIGINAL PAYMENT-ID.                        *
+      *   PHASE 7 - BALANCE CONTROL TOTALS: THE AMOUNT ACCUMULATED AT  *
+      *     EACH SUCCESSFUL LOG LINE IS COMPARED AGAINST THE AMOUNT    *
+      *     ACCUMULATED AT EACH SUCCESSFUL DB2 UPDATE, TO CATCH A      *
+      *     LOGIC BUG THAT WOULD LOG SUCCESS WITHOUT POSTING THE SAME  *
+      *     AMOUNT (OR VICE VERSA).                                   *
       *   POST-LOOP - FINAL RETURN-CODE (IF RC STILL 0):               *
       *     ERROR-COUNT > 10: RC=16.                                   *
       *     ERROR-COUNT >  0: RC=4.                                    *
@@ -28,10 +46,67 @@
       * AUTHOR: STANISLAV                                              *
       * DATE:   2026/01/28                                             *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/08 - ADDED A BOUNDED RETRY FOR SQLCODE -911 (DEADLOCK) *
+      *              ON THE BALANCE UPDATE SO ONE BUSY MOMENT IN       *
+      *              TB_CUSTOMER_BALANCE DOESN'T KILL THE WHOLE RUN.   *
+      * 2026/08/08 - ADDED CHECKPOINT/RESTART: THE LAST COMMITTED      *
+      *              PAYMENT ID IS WRITTEN TO A RESTART FILE AFTER     *
+      *              EVERY COMMIT SO A RERUN SKIPS PAST PAYMENTS       *
+      *              ALREADY APPLIED INSTEAD OF STARTING INPDD OVER.   *
+      * 2026/08/08 - ADDED TYPE-SPECIFIC PROCESSING: 'T' TRANSFERS     *
+      *              NOW ALSO DEBIT/CREDIT A SECOND ACCOUNT, AND 'A'   *
+      *              ADJUSTMENTS REQUIRE A SUPERVISOR-APPROVAL FLAG.   *
+      * 2026/08/08 - ADDED A REVERSAL FEED (REVDD) THAT UNDOES AN      *
+      *              EARLIER PAYMENT'S BALANCE CHANGE AND LOGS IT      *
+      *              LINKED TO THE ORIGINAL PAYMENT-ID.                *
+      * 2026/08/08 - ADDED A BALANCE CONTROL TOTALS CHECK COMPARING    *
+      *              WHAT THE LOG REPORTS AS POSTED AGAINST WHAT WAS   *
+      *              ACTUALLY APPLIED TO TB_CUSTOMER_BALANCE.          *
+      * 2026/08/08 - MOVED THE FINAL CATCH-UP COMMIT AHEAD OF THE      *
+      *              TIEOUT AND BATCH STATUS WRITES SO A ROLLBACK ON   *
+      *              THE LAST PARTIAL BATCH IS REFLECTED IN THEM, AND  *
+      *              SKIPPED BOTH WRITES ENTIRELY ON A DRY RUN SO      *
+      *              SIMULATED FIGURES NEVER REPLACE THE REAL TIEOUT   *
+      *              EXTRACT OR FOLD INTO THE NIGHTLY STATLOG TOTALS.  *
+      * 2026/08/08 - ADDED A SEPARATE GROSS APPLIED-DEBIT TOTAL FOR    *
+      *              THE TIEOUT EXTRACT SO A TRANSFER'S OFFSETTING     *
+      *              CREDIT LEG AND A REVERSAL NO LONGER SHRINK THE    *
+      *              FIGURE ESDS29 TIES OUT AGAINST.                   *
+      * 2026/08/08 - STOPPED WRITING A RESTART CHECKPOINT ON A DRY RUN *
+      *              SO A SIMULATED PASS NO LONGER ADVANCES THE REAL   *
+      *              RESTART POINT. ALSO MAINTAINED RSTDD AS A SINGLE  *
+      *              REWRITTEN RECORD (OPEN I-O) INSTEAD OF RELYING ON *
+      *              OPEN OUTPUT TO TRUNCATE IT, SINCE DISP=MOD         *
+      *              REPOSITIONS AT END-OF-FILE FOR OUTPUT ON A REAL   *
+      *              MVS SYSTEM RATHER THAN TRUNCATING.                *
+      * 2026/08/09 - FIXED A TRANSFER'S DEBIT LEG TO ALSO MOVE         *
+      *              WS-TOTAL-LOG-AMOUNT (NOT JUST WS-TOTAL-DB2-DELTA) *
+      *              SO BOTH CONTROL TOTALS NET TO ZERO ACROSS A       *
+      *              TRANSFER'S DEBIT/CREDIT PAIR THE SAME WAY. A      *
+      *              SUCCESSFUL TRANSFER WAS TRIPPING A FALSE BALANCE  *
+      *              MISMATCH BECAUSE ONLY THE CREDIT LEG TOUCHED      *
+      *              WS-TOTAL-LOG-AMOUNT.                              *
+      * 2026/08/09 - STATLOG NOW OPENS FIRST THING IN MAIN-LOGIC, AND  *
+      *              ANY FATAL ERROR PATH CALLS ABEND-WITH-STATUS      *
+      *              INSTEAD OF STOPPING DIRECTLY, SO AN ABEND STILL   *
+      *              LEAVES A 'FAILED' STATLOG RECORD BEHIND RATHER    *
+      *              THAN LOOKING LIKE THE JOB NEVER RAN.              *
+      * 2026/08/09 - CLEARED THE RESTART FILE BACK TO A SPACES         *
+      *              SENTINEL AFTER A NORMAL, NON-DRY-RUN COMPLETION,  *
+      *              AND ONLY HONOR A RESTART POINT WHEN RST-LAST-     *
+      *              PAYMENT-ID IS NOT SPACES, SO THE NEXT RUN DOES    *
+      *              NOT MISTAKE THIS RUN'S LAST COMMITTED PAYMENT FOR *
+      *              A RESTART POINT AND SILENTLY SKIP ITS ENTIRE      *
+      *              INPUT.                                           *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  INPDD  (PAYMENTS)      - PS PAYMENT INPUT              *
       *         VSAMDD (CUSTOMER.MST)  - VSAM KSDS CUSTOMER MASTER     *
+      *         REVDD  (REVERSALS)     - PS REVERSAL/CORRECTION INPUT  *
       * OUTPUT: LOGDD  (PAYMENT.LOG)   - PS LOG OF RESULTS/ERRORS      *
+      *         RSTDD  (DB2VSM26.RESTART) - LAST COMMITTED PAYMENT ID  *
+      *                                     FOR RESTART (PS)          *
       *                                                                *
       * DB2 OBJECTS:                                                   *
       * TB_CUSTOMER_BALANCE - CUSTOMER BALANCE AND LAST PAYMENT        *
@@ -58,6 +133,30 @@
               ORGANIZATION IS SEQUENTIAL
               FILE STATUS IS PAYMENT-LOG-STATUS.
 
+           SELECT REVERSAL-FILE ASSIGN TO REVDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS REVERSAL-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO RSTDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS RESTART-STATUS.
+
+           SELECT OPS-ERROR-LOG ASSIGN TO OPSLOG
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS OPS-ERROR-LOG-STATUS.
+
+           SELECT STATUS-LOG ASSIGN TO STATLOG
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS STATUS-LOG-STATUS.
+
+           SELECT TIEOUT-FILE ASSIGN TO TIEOUT
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS TIEOUT-STATUS.
+
+           SELECT SYSIN-FILE ASSIGN TO SYSIN
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS SYSIN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PAYMENT-FILE RECORDING MODE IS F.
@@ -66,7 +165,9 @@
           05 PMT-CUST-ID PIC X(5).
           05 PMT-AMOUNT PIC 9(5)V99.
           05 PAYMENT-TYPE PIC X(1).
-          05 FILLER PIC X(61).
+          05 PMT-XFER-CUST-ID PIC X(5).
+          05 PMT-SUPV-APPROVED PIC X(1).
+          05 FILLER PIC X(55).
 
        FD VSAM-FILE.
        01 VSAM-REC.
@@ -77,6 +178,33 @@
        FD PAYMENT-LOG-FILE RECORDING MODE V.
        01 PAYMENT-LOG-REC PIC X(80).
 
+       FD REVERSAL-FILE RECORDING MODE IS F.
+       01 REVERSAL-REC.
+          05 REV-ORIG-PAYMENT-ID PIC X(6).
+          05 REV-CUST-ID PIC X(5).
+          05 REV-AMOUNT PIC 9(5)V99.
+          05 FILLER PIC X(62).
+
+       FD RESTART-FILE RECORDING MODE IS F.
+       01 RESTART-REC.
+          05 RST-LAST-PAYMENT-ID PIC X(6).
+          05 FILLER PIC X(74).
+
+       FD OPS-ERROR-LOG RECORDING MODE IS F.
+       01 OPS-ERROR-LOG-REC.
+           COPY OPSLOG.
+
+       FD STATUS-LOG RECORDING MODE IS F.
+       01 STATUS-LOG-REC.
+           COPY BATSTAT.
+
+       FD TIEOUT-FILE RECORDING MODE IS F.
+       01 TIEOUT-REC.
+           COPY TIEOUT.
+
+       FD SYSIN-FILE RECORDING MODE IS F.
+       01 SYSIN-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       * SQL COMMUNICATION AREA
@@ -94,6 +222,12 @@
           05 PAYMENT-STATUS PIC X(2).
           05 VSAM-STATUS PIC X(2).
           05 PAYMENT-LOG-STATUS PIC X(2).
+          05 REVERSAL-STATUS PIC X(2).
+          05 RESTART-STATUS PIC X(2).
+          05 OPS-ERROR-LOG-STATUS PIC X(2).
+          05 STATUS-LOG-STATUS PIC X(2).
+          05 TIEOUT-STATUS PIC X(2).
+          05 SYSIN-STATUS PIC X(2).
 
       * CONTROL FLAGS
        01 WS-FLAGS.
@@ -101,6 +235,29 @@
              88 EOF VALUE 'Y'.
           05 ERROR-FLAG PIC X(1) VALUE 'N'.
              88 WS-ERROR VALUE 'Y'.
+          05 WS-UPDATE-RESOLVED PIC X(1) VALUE 'N'.
+          05 WS-BALANCE-FLAG PIC X(1) VALUE 'Y'.
+             88 BALANCE-TOTALS-OK VALUE 'Y'.
+             88 BALANCE-TOTALS-MISMATCH VALUE 'N'.
+          05 WS-SYSIN-EOF PIC X(1) VALUE 'N'.
+             88 SYSIN-EOF VALUE 'Y'.
+
+      * SET JUST BEFORE A FATAL ERROR PATH WRITES ITS STATLOG RECORD
+      * AND STOPS, SO WRITE-BATCH-STATUS REPORTS 'FAILED' INSTEAD OF
+      * DERIVING A STATUS FROM COUNTERS THAT NEVER GOT THE CHANCE TO
+      * REACH THEIR NORMAL END-OF-RUN VALUES.
+       01 WS-ABEND-FLAG PIC X(1) VALUE 'N'.
+          88 ABEND-IN-PROGRESS VALUE 'Y'.
+
+      * DRY-RUN / SIMULATION MODE - SET BY A 'DRYRUN=Y' SYSIN CARD.
+      * WHEN ON, EVERY BALANCE UPDATE AND COMMIT IS SKIPPED SO THE
+      * RUN CAN BE USED TO PREVIEW WHAT A REAL RUN WOULD DO.
+       01 WS-DRY-RUN-FLAG PIC X(1) VALUE 'N'.
+          88 DRY-RUN-MODE VALUE 'Y'.
+
+      * RESTART FLAGS - SHARED LAYOUT, SEE COPYLIB/RSTFLAGS.cpy
+           COPY RSTFLAGS.
+       01 WS-LAST-COMMITTED-ID PIC X(6) VALUE SPACES.
 
       * PROCESSING COUNTERS
        01 WS-COUNTERS.
@@ -108,6 +265,10 @@
           05 SUCCESS-COUNT PIC 9(5) VALUE 0.
           05 ERROR-COUNT PIC 9(5) VALUE 0.
           05 SKIP-COUNT PIC 9(5) VALUE 0.
+          05 COMMIT-COUNTER PIC 9(5) VALUE 0.
+          05 COMMIT-BATCHES PIC 9(5) VALUE 0.
+          05 REVERSAL-COUNT PIC 9(5) VALUE 0.
+          05 REVERSAL-ERROR-COUNT PIC 9(5) VALUE 0.
 
       * DISPLAY-FORMATTED COUNTERS
        01 WS-DISP-COUNTERS.
@@ -115,29 +276,70 @@
           05 SUCCESS-COUNT-DISP PIC Z(4)9.
           05 ERROR-COUNT-DISP PIC Z(4)9.
           05 SKIP-COUNT-DISP PIC Z(4)9.
+          05 COMMIT-BATCHES-DISP PIC Z(4)9.
+          05 REVERSAL-COUNT-DISP PIC Z(4)9.
+          05 REVERSAL-ERROR-COUNT-DISP PIC Z(4)9.
 
       * LOG MESSAGE BUFFER
        01 WS-MSG PIC X(80).
 
+      * MESSAGE TEXT FOR THE CENTRALIZED OPS ERROR LOG
+       01 WS-OPS-MESSAGE PIC X(62).
+
       * DB2 HOST VARIABLES FOR AMOUNT AND CUSTOMER ID
        01 PMT-DB2-AMOUNT PIC S9(7)V99 COMP-3.
        01 CUST-DB2-ID PIC X(5).
+       01 XFER-DB2-CUST-ID PIC X(5).
+       01 REV-DB2-AMOUNT PIC S9(7)V99 COMP-3.
+       01 REV-DB2-CUST-ID PIC X(5).
+
+      * DEADLOCK RETRY CONTROLS
+       01 WS-DEADLOCK-RETRY-COUNT PIC 9 VALUE 0.
+       01 WS-MAX-DEADLOCK-RETRIES PIC 9 VALUE 3.
+       01 WS-DEADLOCK-DELAY-LOOPS PIC 9(4) VALUE 2000.
+       01 WS-DELAY-COUNTER PIC 9(4) VALUE 0.
+
+      * BALANCE CONTROL TOTALS
+       01 WS-TOTAL-LOG-AMOUNT PIC S9(7)V99 VALUE 0.
+       01 WS-TOTAL-DB2-DELTA PIC S9(7)V99 VALUE 0.
+       01 WS-TOTAL-LOG-AMOUNT-DISP PIC -Z(6)9.99.
+       01 WS-TOTAL-DB2-DELTA-DISP PIC -Z(6)9.99.
+
+      * GROSS APPLIED-DEBIT TOTAL FOR THE TIEOUT EXTRACT. UNLIKE
+      * WS-TOTAL-DB2-DELTA (WHICH NETS A TRANSFER'S CREDIT LEG
+      * AGAINST ITS DEBIT LEG AND BACKS OUT REVERSALS, FOR THE LOG/
+      * DB2 CONSISTENCY CHECK ABOVE), THIS ACCUMULATES ONLY THE
+      * DEBIT-SIDE AMOUNT OF EVERY SUCCESSFUL POSTING SO IT TIES OUT
+      * AGAINST ESDS29'S GROSS TOTAL OF VALIDATED DEBIT OPERATIONS.
+       01 WS-TOTAL-APPLIED-DEBIT PIC S9(7)V99 VALUE 0.
 
       * DISPLAY FIELDS FOR SQLCODE AND RETURN-CODE
        77 WS-SQLCODE-DISP  PIC -Z(9)9.
        77 WS-RC-DISP       PIC -Z9.
 
       **********************************************
-      * MAIN FLOW: OPEN -> INIT -> PROCESS -> FINAL
-      * -> FINAL-LOG -> CLOSE
+      * MAIN FLOW: RESTART CHECK -> OPEN -> INIT -> PROCESS PAYMENTS
+      * -> PROCESS REVERSALS -> CONTROL TOTALS -> FINAL -> FINAL-LOG
+      * -> CLOSE
       **********************************************
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM OPEN-STATUS-LOG.
+           PERFORM READ-DRYRUN-PARM.
+           PERFORM READ-RESTART-CHECKPOINT.
            PERFORM OPEN-PARA.
            PERFORM INITIALIZE-PARA.
            PERFORM READ-PS-PARA.
+           PERFORM PROCESS-REVERSALS.
+           PERFORM BALANCE-CONTROL-TOTALS.
            PERFORM FINAL-PARA.
            PERFORM FINAL-LOG.
+           PERFORM FINAL-COMMIT.
+           IF NOT DRY-RUN-MODE
+              PERFORM WRITE-TIEOUT-RECORD
+              PERFORM CLEAR-RESTART-CHECKPOINT
+           END-IF.
+           PERFORM WRITE-BATCH-STATUS.
            PERFORM CLOSE-PARA.
            STOP RUN.
 
@@ -151,6 +353,81 @@
            MOVE SPACES TO WS-MSG.
            MOVE ALL SPACES TO PAYMENT-LOG-REC.
 
+      **********************************************
+      * OPENS STATLOG FIRST, AHEAD OF EVERY OTHER FILE, SO
+      * ABEND-WITH-STATUS CAN WRITE A 'FAILED' RECORD TO IT IF ANY
+      * LATER OPEN, READ, OR WRITE FAILS.
+      **********************************************
+       OPEN-STATUS-LOG.
+           OPEN EXTEND STATUS-LOG.
+           IF STATUS-LOG-STATUS = '05' OR STATUS-LOG-STATUS = '35'
+              OPEN OUTPUT STATUS-LOG
+           END-IF.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING STATUS LOG: ' STATUS-LOG-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * READS SYSIN FOR AN OPTIONAL 'DRYRUN=Y' CONTROL CARD. NO
+      * SYSIN DD (FILE STATUS 05/35) OR NO SUCH CARD LEAVES THE RUN
+      * IN NORMAL, FULLY-COMMITTING MODE.
+      **********************************************
+       READ-DRYRUN-PARM.
+           OPEN INPUT SYSIN-FILE.
+           IF SYSIN-STATUS = '05' OR SYSIN-STATUS = '35'
+              DISPLAY 'NO SYSIN CARDS - RUNNING IN NORMAL MODE'
+           ELSE
+              IF SYSIN-STATUS NOT = '00'
+                 DISPLAY 'ERROR OPENING SYSIN FILE: ' SYSIN-STATUS
+                 PERFORM ABEND-WITH-STATUS
+              END-IF
+              PERFORM UNTIL SYSIN-EOF
+                 READ SYSIN-FILE
+                   AT END
+                      SET SYSIN-EOF TO TRUE
+                   NOT AT END
+                      IF SYSIN-REC(1:7) = 'DRYRUN='
+                         IF SYSIN-REC(8:1) = 'Y'
+                            SET DRY-RUN-MODE TO TRUE
+                         END-IF
+                      END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE SYSIN-FILE
+           END-IF.
+           IF DRY-RUN-MODE
+              DISPLAY 'DRY-RUN MODE - NO DATABASE UPDATES WILL BE MADE'
+           END-IF.
+
+      **********************************************
+      * READS ANY RESTART CHECKPOINT LEFT BY A PRIOR RUN. IF
+      * RSTDD ALREADY HAS A RECORD ON IT, THE LAST LINE WRITTEN
+      * IS THE LAST PAYMENT ID THAT RUN ACTUALLY COMMITTED.
+      * READ-PS-PARA SKIPS EVERYTHING UP TO AND INCLUDING THAT
+      * PAYMENT ID ON THIS RUN. NO PRIOR RESTART FILE MEANS A
+      * NORMAL, FROM-THE-TOP RUN.
+      **********************************************
+       READ-RESTART-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-STATUS = '00'
+              PERFORM UNTIL RESTART-STATUS NOT = '00'
+                 READ RESTART-FILE
+                 IF RESTART-STATUS = '00'
+                    IF RST-LAST-PAYMENT-ID NOT = SPACES
+                       MOVE RST-LAST-PAYMENT-ID TO WS-LAST-COMMITTED-ID
+                       SET CHECKPOINT-FOUND TO TRUE
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE RESTART-FILE
+           END-IF.
+           IF CHECKPOINT-FOUND
+              SET RESTART-ACTIVE TO TRUE
+              DISPLAY 'RESTARTING AFTER PAYMENT ID: '
+                       WS-LAST-COMMITTED-ID
+           END-IF.
+
       **********************************************
       * OPEN ALL FILES AND CHECK STATUS
       **********************************************
@@ -158,23 +435,41 @@
            OPEN INPUT PAYMENT-FILE.
            IF PAYMENT-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING INPUT FILE: ' PAYMENT-STATUS
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
 
            OPEN INPUT VSAM-FILE.
            IF VSAM-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING VSAM FILE: ' VSAM-STATUS
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
 
            OPEN OUTPUT PAYMENT-LOG-FILE.
            IF PAYMENT-LOG-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING LOG FILE: ' PAYMENT-LOG-STATUS
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN INPUT REVERSAL-FILE.
+           IF REVERSAL-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING REVERSAL FILE: ' REVERSAL-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN EXTEND OPS-ERROR-LOG.
+           IF OPS-ERROR-LOG-STATUS = '05' OR OPS-ERROR-LOG-STATUS = '35'
+              OPEN OUTPUT OPS-ERROR-LOG
+           END-IF.
+           IF OPS-ERROR-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING OPS ERROR LOG: '
+                       OPS-ERROR-LOG-STATUS
+              PERFORM ABEND-WITH-STATUS
            END-IF.
 
       **********************************************
       * READS PAYMENT-FILE TO EOF OR UNTIL FATAL ERROR (WS-ERROR).
+      * WHILE RESTARTING, SKIPS RECORDS UP TO AND INCLUDING THE
+      * LAST COMMITTED PAYMENT ID, THEN PROCESSES NORMALLY.
       * PER RECORD: VALIDATES INPUT FIELDS (PHASE 1).
       * VALID RECORDS CALL READ-VSAM-PARA (PHASES 2-4).
       * INCREMENTS TOTAL-COUNT FOR EACH RECORD READ.
@@ -191,22 +486,29 @@
                       EXEC SQL
                         ROLLBACK WORK
                       END-EXEC
-                      STOP RUN
+                      PERFORM ABEND-WITH-STATUS
                    END-IF
-                   ADD 1 TO TOTAL-COUNT
-      * LEVEL 1: BASIC INPUT VALIDATION
-                   IF PAYMENT-ID = SPACES OR
-                      PMT-AMOUNT <= 0 OR
-                      (PAYMENT-TYPE NOT = 'C' AND
-                      PAYMENT-TYPE NOT = 'T' AND
-                      PAYMENT-TYPE NOT = 'A')
-                      MOVE 'VALIDATION ERROR: INVALID PAYMENT RECORD'
-                        TO WS-MSG
-                      PERFORM WRITE-MSG-LOG
-                      ADD 1 TO SKIP-COUNT
+                   IF RESTART-ACTIVE
+                      IF PAYMENT-ID = WS-LAST-COMMITTED-ID
+                         MOVE 'N' TO WS-RESTART-MODE
+                      END-IF
                    ELSE
+                      ADD 1 TO TOTAL-COUNT
+      * LEVEL 1: BASIC INPUT VALIDATION
+                      IF PAYMENT-ID = SPACES OR
+                         PMT-AMOUNT <= 0 OR
+                         (PAYMENT-TYPE NOT = 'C' AND
+                         PAYMENT-TYPE NOT = 'T' AND
+                         PAYMENT-TYPE NOT = 'A')
+                         MOVE
+                           'VALIDATION ERROR: INVALID PAYMENT RECORD'
+                           TO WS-MSG
+                         PERFORM WRITE-MSG-LOG
+                         ADD 1 TO SKIP-COUNT
+                      ELSE
       * LEVEL 2/3/4: VSAM READ, STATUS CHECK, DB2 UPDATE
-                      PERFORM READ-VSAM-PARA
+                         PERFORM READ-VSAM-PARA
+                      END-IF
                    END-IF
               END-READ
            END-PERFORM.
@@ -250,7 +552,7 @@
       **********************************************
       * CHECKS VSAM-ACCT-STATUS.
       * 'S' (SUSPENDED): LOG REJECTED, SKIP.
-      * OTHER (ACTIVE): CALL UPDATE-DB2-PARA (PHASE 4).
+      * OTHER (ACTIVE): DISPATCH BY PAYMENT-TYPE (PHASE 4).
       **********************************************
        CHECK-ACCT-STATUS.
            IF VSAM-ACCT-STATUS = 'S'
@@ -258,56 +560,445 @@
               PERFORM WRITE-MSG-LOG
               ADD 1 TO SKIP-COUNT
            ELSE
-      * LEVEL 4: ACTIVE ACCOUNT - PERFORM DB2 BALANCE UPDATE
+      * LEVEL 4: ACTIVE ACCOUNT - DISPATCH BY PAYMENT TYPE
+              EVALUATE PAYMENT-TYPE
+                  WHEN 'T'
+                    PERFORM UPDATE-TRANSFER-PARA
+                  WHEN 'A'
+                    PERFORM CHECK-ADJUSTMENT-APPROVAL
+                  WHEN OTHER
+                    PERFORM UPDATE-DB2-PARA
+              END-EVALUATE
+           END-IF.
+
+      **********************************************
+      * 'A' ADJUSTMENTS REQUIRE PMT-SUPV-APPROVED = 'Y' ON THE
+      * INPUT RECORD BEFORE THE BALANCE UPDATE IS ALLOWED TO RUN.
+      **********************************************
+       CHECK-ADJUSTMENT-APPROVAL.
+           IF PMT-SUPV-APPROVED NOT = 'Y'
+              MOVE 'REJECTED: ADJUSTMENT MISSING SUPERVISOR APPROVAL'
+                TO WS-MSG
+              PERFORM WRITE-MSG-LOG
+              ADD 1 TO SKIP-COUNT
+           ELSE
               PERFORM UPDATE-DB2-PARA
            END-IF.
 
       **********************************************
       * MOVES AMOUNT AND CUST-ID TO DB2 HOST VARS, THEN
-      * UPDATES CUST_BALANCE AND LAST_PAYMENT IN TB_CUSTOMER_BALANCE.
-      * SQLCODE 0: LOG SUCCESS, INCREMENT SUCCESS-COUNT.
-      * SQLCODE -911: DEADLOCK, ROLLBACK, RC=12, SET WS-ERROR.
-      * SQLCODE < 0: DB2 ERROR, LOG CODE, ROLLBACK, RC=8, SET WS-ERROR.
+      * UPDATES CUST_BALANCE AND LAST_PAYMENT IN TB_CUSTOMER_BALANCE
+      * FOR 'C' CORRECTIONS AND APPROVED 'A' ADJUSTMENTS.
+      * SQLCODE 0: LOG SUCCESS, INCREMENT SUCCESS-COUNT, CHECKPOINT.
+      * SQLCODE -911: DEADLOCK - RETRY UP TO WS-MAX-DEADLOCK-RETRIES
+      *   TIMES BEFORE ROLLBACK, RC=12, SET WS-ERROR.
+      * SQLCODE < 0 (NOT -911): DB2 ERROR, LOG CODE, ROLLBACK,
+      *   RC=8, SET WS-ERROR.
       **********************************************
        UPDATE-DB2-PARA.
            MOVE PMT-AMOUNT TO PMT-DB2-AMOUNT.
            MOVE VSAM-ID TO CUST-DB2-ID.
+           MOVE 0 TO WS-DEADLOCK-RETRY-COUNT.
+           MOVE 'N' TO WS-UPDATE-RESOLVED.
 
-           EXEC SQL
-             UPDATE TB_CUSTOMER_BALANCE
-                SET CUST_BALANCE = CUST_BALANCE + :PMT-DB2-AMOUNT,
-                    LAST_PAYMENT = CURRENT TIMESTAMP
-                WHERE CUST_ID = :CUST-DB2-ID
-           END-EXEC.
-
-           EVALUATE TRUE
-               WHEN SQLCODE = 0
-                 MOVE 'SUCCESS: PAYMENT PROCESSED' TO WS-MSG
-                 ADD 1 TO SUCCESS-COUNT
-                 PERFORM WRITE-MSG-LOG
-               WHEN SQLCODE = -911
-                 MOVE 'DEADLOCK: RETRY MECHANISM NEEDED' TO WS-MSG
-                 ADD 1 TO ERROR-COUNT
-                 PERFORM WRITE-MSG-LOG
+           PERFORM UNTIL WS-UPDATE-RESOLVED = 'Y'
+              IF DRY-RUN-MODE
+                 MOVE 0 TO SQLCODE
+              ELSE
                  EXEC SQL
-                   ROLLBACK WORK
+                   UPDATE TB_CUSTOMER_BALANCE
+                      SET CUST_BALANCE = CUST_BALANCE + :PMT-DB2-AMOUNT,
+                          LAST_PAYMENT = CURRENT TIMESTAMP
+                      WHERE CUST_ID = :CUST-DB2-ID
                  END-EXEC
-                 MOVE 12 TO RETURN-CODE
-                 SET WS-ERROR TO TRUE
-               WHEN SQLCODE < 0
-                 MOVE SQLCODE TO WS-SQLCODE-DISP
-                 STRING 'DB2 ERROR: ' DELIMITED BY SIZE
-                        WS-SQLCODE-DISP DELIMITED BY SIZE
-                        INTO WS-MSG
-                 END-STRING
-                 ADD 1 TO ERROR-COUNT
-                 PERFORM WRITE-MSG-LOG
+              END-IF
+
+              EVALUATE TRUE
+                  WHEN SQLCODE = 0
+                    MOVE 'SUCCESS: PAYMENT PROCESSED' TO WS-MSG
+                    ADD 1 TO SUCCESS-COUNT
+                    ADD PMT-AMOUNT TO WS-TOTAL-DB2-DELTA
+                    ADD PMT-AMOUNT TO WS-TOTAL-APPLIED-DEBIT
+                    MOVE PAYMENT-ID TO WS-LAST-COMMITTED-ID
+                    PERFORM WRITE-MSG-LOG
+                    ADD PMT-AMOUNT TO WS-TOTAL-LOG-AMOUNT
+                    PERFORM CHECK-COMMIT-CYCLE
+                    MOVE 'Y' TO WS-UPDATE-RESOLVED
+                  WHEN SQLCODE = -911
+                       AND WS-DEADLOCK-RETRY-COUNT
+                           < WS-MAX-DEADLOCK-RETRIES
+                    ADD 1 TO WS-DEADLOCK-RETRY-COUNT
+                    MOVE 'DEADLOCK: RETRYING BALANCE UPDATE' TO WS-MSG
+                    PERFORM WRITE-MSG-LOG
+                    PERFORM DEADLOCK-RETRY-DELAY
+                  WHEN SQLCODE = -911
+                    MOVE 'DEADLOCK: RETRY LIMIT EXCEEDED' TO WS-MSG
+                    ADD 1 TO ERROR-COUNT
+                    PERFORM WRITE-MSG-LOG
+                    EXEC SQL
+                      ROLLBACK WORK
+                    END-EXEC
+                    MOVE 12 TO RETURN-CODE
+                    SET WS-ERROR TO TRUE
+                    MOVE 'Y' TO WS-UPDATE-RESOLVED
+                  WHEN SQLCODE < 0
+                    MOVE SQLCODE TO WS-SQLCODE-DISP
+                    STRING 'DB2 ERROR: ' DELIMITED BY SIZE
+                           WS-SQLCODE-DISP DELIMITED BY SIZE
+                           INTO WS-MSG
+                    END-STRING
+                    ADD 1 TO ERROR-COUNT
+                    PERFORM WRITE-MSG-LOG
+                    EXEC SQL
+                      ROLLBACK WORK
+                    END-EXEC
+                    MOVE 8 TO RETURN-CODE
+                    SET WS-ERROR TO TRUE
+                    MOVE 'Y' TO WS-UPDATE-RESOLVED
+              END-EVALUATE
+           END-PERFORM.
+
+      **********************************************
+      * BUSY-WAIT PAUSE BEFORE RETRYING A DEADLOCKED UPDATE, SO
+      * THE RETRY DOESN'T SLAM BACK INTO THE SAME LOCK IMMEDIATELY.
+      **********************************************
+       DEADLOCK-RETRY-DELAY.
+           PERFORM VARYING WS-DELAY-COUNTER FROM 1 BY 1
+                   UNTIL WS-DELAY-COUNTER > WS-DEADLOCK-DELAY-LOOPS
+              CONTINUE
+           END-PERFORM.
+
+      **********************************************
+      * 'T' TRANSFERS: DEBITS THE PAYING CUSTOMER (PMT-CUST-ID) AND
+      * CREDITS THE RECEIVING CUSTOMER (PMT-XFER-CUST-ID) BY THE
+      * SAME AMOUNT. PMT-XFER-CUST-ID MUST BE PRESENT.
+      * SQLCODE 0 ON THE DEBIT: LOG SUCCESS, CHECKPOINT, THEN
+      *   APPLY THE MATCHING CREDIT.
+      * SQLCODE -911 ON THE DEBIT: DEADLOCK - RETRY AS IN
+      *   UPDATE-DB2-PARA BEFORE ROLLBACK, RC=12, SET WS-ERROR.
+      * SQLCODE < 0 (NOT -911) ON EITHER SIDE: DB2 ERROR, ROLLBACK,
+      *   RC=8, SET WS-ERROR.
+      **********************************************
+       UPDATE-TRANSFER-PARA.
+           IF PMT-XFER-CUST-ID = SPACES
+              MOVE 'REJECTED: TRANSFER MISSING TARGET ACCOUNT'
+                TO WS-MSG
+              PERFORM WRITE-MSG-LOG
+              ADD 1 TO SKIP-COUNT
+           ELSE
+              MOVE PMT-AMOUNT TO PMT-DB2-AMOUNT
+              MOVE VSAM-ID TO CUST-DB2-ID
+              MOVE PMT-XFER-CUST-ID TO XFER-DB2-CUST-ID
+              MOVE 0 TO WS-DEADLOCK-RETRY-COUNT
+              MOVE 'N' TO WS-UPDATE-RESOLVED
+
+              PERFORM UNTIL WS-UPDATE-RESOLVED = 'Y'
+                 IF DRY-RUN-MODE
+                    MOVE 0 TO SQLCODE
+                 ELSE
+                    EXEC SQL
+                      UPDATE TB_CUSTOMER_BALANCE
+                         SET CUST_BALANCE =
+                                CUST_BALANCE - :PMT-DB2-AMOUNT,
+                             LAST_PAYMENT = CURRENT TIMESTAMP
+                         WHERE CUST_ID = :CUST-DB2-ID
+                    END-EXEC
+                 END-IF
+
+                 EVALUATE TRUE
+                     WHEN SQLCODE = 0
+                       SUBTRACT PMT-AMOUNT FROM WS-TOTAL-DB2-DELTA
+                       SUBTRACT PMT-AMOUNT FROM WS-TOTAL-LOG-AMOUNT
+                       ADD PMT-AMOUNT TO WS-TOTAL-APPLIED-DEBIT
+                       PERFORM APPLY-TRANSFER-CREDIT
+                       MOVE 'Y' TO WS-UPDATE-RESOLVED
+                     WHEN SQLCODE = -911
+                          AND WS-DEADLOCK-RETRY-COUNT
+                              < WS-MAX-DEADLOCK-RETRIES
+                       ADD 1 TO WS-DEADLOCK-RETRY-COUNT
+                       MOVE 'DEADLOCK: RETRYING TRANSFER DEBIT'
+                         TO WS-MSG
+                       PERFORM WRITE-MSG-LOG
+                       PERFORM DEADLOCK-RETRY-DELAY
+                     WHEN SQLCODE = -911
+                       MOVE 'DEADLOCK: RETRY LIMIT EXCEEDED' TO WS-MSG
+                       ADD 1 TO ERROR-COUNT
+                       PERFORM WRITE-MSG-LOG
+                       EXEC SQL
+                         ROLLBACK WORK
+                       END-EXEC
+                       MOVE 12 TO RETURN-CODE
+                       SET WS-ERROR TO TRUE
+                       MOVE 'Y' TO WS-UPDATE-RESOLVED
+                     WHEN SQLCODE < 0
+                       MOVE SQLCODE TO WS-SQLCODE-DISP
+                       STRING 'DB2 ERROR: ' DELIMITED BY SIZE
+                              WS-SQLCODE-DISP DELIMITED BY SIZE
+                              INTO WS-MSG
+                       END-STRING
+                       ADD 1 TO ERROR-COUNT
+                       PERFORM WRITE-MSG-LOG
+                       EXEC SQL
+                         ROLLBACK WORK
+                       END-EXEC
+                       MOVE 8 TO RETURN-CODE
+                       SET WS-ERROR TO TRUE
+                       MOVE 'Y' TO WS-UPDATE-RESOLVED
+                 END-EVALUATE
+              END-PERFORM
+           END-IF.
+
+      **********************************************
+      * CREDITS THE RECEIVING ACCOUNT FOR A TRANSFER WHOSE DEBIT
+      * SIDE ALREADY SUCCEEDED. A FAILURE HERE IS CRITICAL SINCE
+      * THE DEBIT HAS ALREADY BEEN APPLIED.
+      **********************************************
+       APPLY-TRANSFER-CREDIT.
+           IF DRY-RUN-MODE
+              MOVE 0 TO SQLCODE
+           ELSE
+              EXEC SQL
+                UPDATE TB_CUSTOMER_BALANCE
+                   SET CUST_BALANCE = CUST_BALANCE + :PMT-DB2-AMOUNT,
+                       LAST_PAYMENT = CURRENT TIMESTAMP
+                   WHERE CUST_ID = :XFER-DB2-CUST-ID
+              END-EXEC
+           END-IF.
+
+           IF SQLCODE = 0
+              MOVE 'SUCCESS: TRANSFER PROCESSED' TO WS-MSG
+              ADD 1 TO SUCCESS-COUNT
+              ADD PMT-AMOUNT TO WS-TOTAL-DB2-DELTA
+              MOVE PAYMENT-ID TO WS-LAST-COMMITTED-ID
+              PERFORM WRITE-MSG-LOG
+              ADD PMT-AMOUNT TO WS-TOTAL-LOG-AMOUNT
+              PERFORM CHECK-COMMIT-CYCLE
+           ELSE
+              MOVE SQLCODE TO WS-SQLCODE-DISP
+              DISPLAY 'CRITICAL TRANSFER CREDIT ERROR: '
+                       WS-SQLCODE-DISP
+              DISPLAY 'PAYMENT ID: ' PAYMENT-ID
+              STRING 'TRANSFER CREDIT ERROR, PAYMENT '
+                         DELIMITED BY SIZE
+                     PAYMENT-ID DELIMITED BY SIZE
+                     INTO WS-OPS-MESSAGE
+              END-STRING
+              PERFORM WRITE-OPS-ERROR-LOG
+              EXEC SQL
+                ROLLBACK WORK
+              END-EXEC
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      **********************************************
+      * ADVANCES THE COMMIT COUNTER AFTER A SUCCESSFUL UPDATE AND
+      * COMMITS/CHECKPOINTS ONCE 100 UPDATES HAVE ACCUMULATED.
+      **********************************************
+       CHECK-COMMIT-CYCLE.
+           ADD 1 TO COMMIT-COUNTER.
+           IF COMMIT-COUNTER >= 100
+              PERFORM COMMIT-AND-CHECKPOINT
+           END-IF.
+
+      **********************************************
+      * COMMITS THE CURRENT BATCH AND WRITES THE LAST COMMITTED
+      * PAYMENT ID OUT TO THE RESTART FILE SO A RERUN CAN SKIP
+      * STRAIGHT PAST EVERYTHING ALREADY APPLIED.
+      **********************************************
+       COMMIT-AND-CHECKPOINT.
+           IF DRY-RUN-MODE
+              MOVE 0 TO SQLCODE
+           ELSE
+              EXEC SQL
+                COMMIT WORK
+              END-EXEC
+           END-IF.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISP
+              DISPLAY 'BATCH COMMIT ERROR: ' WS-SQLCODE-DISP
+              MOVE 'BATCH COMMIT ERROR' TO WS-OPS-MESSAGE
+              PERFORM WRITE-OPS-ERROR-LOG
+              EXEC SQL
+                ROLLBACK WORK
+              END-EXEC
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           ADD 1 TO COMMIT-BATCHES.
+           MOVE 0 TO COMMIT-COUNTER.
+           IF NOT DRY-RUN-MODE
+              PERFORM WRITE-RESTART-CHECKPOINT
+           END-IF.
+
+      **********************************************
+      * WRITES WS-LAST-COMMITTED-ID AS THE NEW RESTART POINT.
+      * RSTDD IS DISP=MOD, WHICH REPOSITIONS AT END-OF-FILE FOR
+      * OPEN OUTPUT RATHER THAN TRUNCATING, SO THE CHECKPOINT IS
+      * MAINTAINED AS A SINGLE RECORD VIA OPEN I-O/REWRITE HERE
+      * INSTEAD, RATHER THAN GROWING WITHOUT BOUND ACROSS RUNS.
+      **********************************************
+       WRITE-RESTART-CHECKPOINT.
+           MOVE WS-LAST-COMMITTED-ID TO RST-LAST-PAYMENT-ID.
+           OPEN I-O RESTART-FILE.
+           IF RESTART-STATUS = '05' OR RESTART-STATUS = '35'
+              OPEN OUTPUT RESTART-FILE
+           END-IF.
+           IF RESTART-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR OPENING RESTART FILE: '
+                       RESTART-STATUS
+           ELSE
+              READ RESTART-FILE
+              IF RESTART-STATUS = '00'
+                 REWRITE RESTART-REC
+              ELSE
+                 WRITE RESTART-REC
+              END-IF
+              IF RESTART-STATUS NOT = '00'
+                 DISPLAY 'WARNING: ERROR WRITING RESTART FILE: '
+                          RESTART-STATUS
+              END-IF
+              CLOSE RESTART-FILE
+           END-IF.
+
+      **********************************************
+      * CLEARS THE RESTART FILE TO A "NO RESTART PENDING" SENTINEL
+      * (RST-LAST-PAYMENT-ID = SPACES) AFTER A NORMAL, NON-DRY-RUN
+      * COMPLETION. WITHOUT THIS, THE NEXT RUN'S
+      * READ-RESTART-CHECKPOINT WOULD FIND THIS RUN'S LAST
+      * COMMITTED PAYMENT ID STILL SITTING ON RSTDD (IT IS NEVER
+      * CLEARED/REDEFINED IN THE JCL - SEE REQUEST 042'S
+      * RATIONALE), TREAT IT AS A RESTART POINT THAT WILL ALMOST
+      * CERTAINLY NEVER MATCH AN ID IN THE NEXT RUN'S INPUT FILE,
+      * AND SILENTLY SKIP EVERY RECORD THROUGH EOF.
+      **********************************************
+       CLEAR-RESTART-CHECKPOINT.
+           MOVE SPACES TO RST-LAST-PAYMENT-ID.
+           OPEN I-O RESTART-FILE.
+           IF RESTART-STATUS = '05' OR RESTART-STATUS = '35'
+              OPEN OUTPUT RESTART-FILE
+           END-IF.
+           IF RESTART-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR OPENING RESTART FILE: '
+                       RESTART-STATUS
+           ELSE
+              READ RESTART-FILE
+              IF RESTART-STATUS = '00'
+                 REWRITE RESTART-REC
+              ELSE
+                 WRITE RESTART-REC
+              END-IF
+              IF RESTART-STATUS NOT = '00'
+                 DISPLAY 'WARNING: ERROR WRITING RESTART FILE: '
+                          RESTART-STATUS
+              END-IF
+              CLOSE RESTART-FILE
+           END-IF.
+
+      **********************************************
+      * READS THE REVERSAL FEED TO EOF. EACH RECORD UNDOES THE
+      * BALANCE CHANGE OF AN EARLIER PAYMENT BY REVERSING
+      * REV-AMOUNT AGAINST REV-CUST-ID AND LOGS IT LINKED TO THE
+      * ORIGINAL PAYMENT-ID.
+      **********************************************
+       PROCESS-REVERSALS.
+           PERFORM UNTIL REVERSAL-STATUS NOT = '00' OR WS-ERROR
+              READ REVERSAL-FILE
+                AT END
+                   MOVE '10' TO REVERSAL-STATUS
+                NOT AT END
+                   IF REV-ORIG-PAYMENT-ID = SPACES OR
+                      REV-CUST-ID = SPACES OR
+                      REV-AMOUNT <= 0
+                      MOVE
+                       'REVERSAL REJECTED: INVALID REVERSAL RECORD'
+                        TO WS-MSG
+                      PERFORM WRITE-REVERSAL-LOG
+                      ADD 1 TO REVERSAL-ERROR-COUNT
+                   ELSE
+                      PERFORM APPLY-REVERSAL
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      **********************************************
+      * REVERSES REV-AMOUNT AGAINST REV-CUST-ID'S BALANCE AND LOGS
+      * THE RESULT LINKED TO REV-ORIG-PAYMENT-ID.
+      * SQLCODE 0: LOG SUCCESS, INCREMENT REVERSAL-COUNT.
+      * SQLCODE -911: DEADLOCK - RETRY AS IN UPDATE-DB2-PARA.
+      * SQLCODE < 0 (NOT -911): LOG ERROR, INCREMENT
+      *   REVERSAL-ERROR-COUNT (NOT FATAL - THE REVERSAL FEED IS
+      *   ITS OWN CORRECTION RUN AND SHOULD NOT ABORT A CLEAN
+      *   PAYMENT BATCH THAT ALREADY COMMITTED).
+      **********************************************
+       APPLY-REVERSAL.
+           MOVE REV-AMOUNT TO REV-DB2-AMOUNT.
+           MOVE REV-CUST-ID TO REV-DB2-CUST-ID.
+           MOVE 0 TO WS-DEADLOCK-RETRY-COUNT.
+           MOVE 'N' TO WS-UPDATE-RESOLVED.
+
+           PERFORM UNTIL WS-UPDATE-RESOLVED = 'Y'
+              IF DRY-RUN-MODE
+                 MOVE 0 TO SQLCODE
+              ELSE
                  EXEC SQL
-                   ROLLBACK WORK
+                   UPDATE TB_CUSTOMER_BALANCE
+                      SET CUST_BALANCE = CUST_BALANCE - :REV-DB2-AMOUNT,
+                          LAST_PAYMENT = CURRENT TIMESTAMP
+                      WHERE CUST_ID = :REV-DB2-CUST-ID
                  END-EXEC
-                 MOVE 8 TO RETURN-CODE
-                 SET WS-ERROR TO TRUE
-           END-EVALUATE.
+              END-IF
+
+              EVALUATE TRUE
+                  WHEN SQLCODE = 0
+                    MOVE 'SUCCESS: PAYMENT REVERSED' TO WS-MSG
+                    ADD 1 TO REVERSAL-COUNT
+                    SUBTRACT REV-AMOUNT FROM WS-TOTAL-DB2-DELTA
+                    ADD REV-AMOUNT TO WS-TOTAL-APPLIED-DEBIT
+                    PERFORM WRITE-REVERSAL-LOG
+                    SUBTRACT REV-AMOUNT FROM WS-TOTAL-LOG-AMOUNT
+                    PERFORM CHECK-COMMIT-CYCLE
+                    MOVE 'Y' TO WS-UPDATE-RESOLVED
+                  WHEN SQLCODE = -911
+                       AND WS-DEADLOCK-RETRY-COUNT
+                           < WS-MAX-DEADLOCK-RETRIES
+                    ADD 1 TO WS-DEADLOCK-RETRY-COUNT
+                    MOVE 'DEADLOCK: RETRYING REVERSAL' TO WS-MSG
+                    PERFORM WRITE-REVERSAL-LOG
+                    PERFORM DEADLOCK-RETRY-DELAY
+                  WHEN OTHER
+                    MOVE SQLCODE TO WS-SQLCODE-DISP
+                    STRING 'REVERSAL FAILED: SQLCODE= ' DELIMITED
+                               BY SIZE
+                           WS-SQLCODE-DISP DELIMITED BY SIZE
+                           INTO WS-MSG
+                    END-STRING
+                    ADD 1 TO REVERSAL-ERROR-COUNT
+                    PERFORM WRITE-REVERSAL-LOG
+                    MOVE 'Y' TO WS-UPDATE-RESOLVED
+              END-EVALUATE
+           END-PERFORM.
+
+      **********************************************
+      * BUILDS ONE REVERSAL LOG LINE, LINKED TO THE ORIGINAL
+      * PAYMENT-ID, AND WRITES IT TO PAYMENT-LOG-FILE.
+      **********************************************
+       WRITE-REVERSAL-LOG.
+           STRING 'REV-OF-' DELIMITED BY SIZE
+                  REV-ORIG-PAYMENT-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-MSG DELIMITED BY SIZE
+                  INTO PAYMENT-LOG-REC
+           END-STRING.
+           WRITE PAYMENT-LOG-REC.
+           IF PAYMENT-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING REVERSAL LOG: '
+                      PAYMENT-LOG-STATUS
+              EXEC SQL
+                ROLLBACK WORK
+              END-EXEC
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           MOVE SPACES TO WS-MSG.
+           MOVE ALL SPACES TO PAYMENT-LOG-REC.
 
       **********************************************
       * SETS FINAL RETURN-CODE BASED ON ERROR-COUNT
@@ -328,6 +1019,26 @@
               END-EVALUATE
            END-IF.
 
+      **********************************************
+      * COMPARES THE AMOUNT ACCUMULATED AT EACH SUCCESSFUL LOG
+      * LINE (WS-TOTAL-LOG-AMOUNT) AGAINST THE AMOUNT ACCUMULATED
+      * AT EACH SUCCESSFUL DB2 UPDATE (WS-TOTAL-DB2-DELTA). A
+      * MISMATCH MEANS SOME UPDATE POSTED A DIFFERENT AMOUNT THAN
+      * THE LOG SAYS IT DID, EVEN THOUGH BOTH SIDES SAY SUCCESS.
+      **********************************************
+       BALANCE-CONTROL-TOTALS.
+           MOVE WS-TOTAL-LOG-AMOUNT TO WS-TOTAL-LOG-AMOUNT-DISP.
+           MOVE WS-TOTAL-DB2-DELTA TO WS-TOTAL-DB2-DELTA-DISP.
+
+           IF WS-TOTAL-LOG-AMOUNT NOT = WS-TOTAL-DB2-DELTA
+              MOVE 'N' TO WS-BALANCE-FLAG
+              ADD 1 TO ERROR-COUNT
+              DISPLAY 'WARNING: PAYMENT LOG / DB2 BALANCE '
+                      'CONTROL TOTALS DO NOT BALANCE.'
+              DISPLAY 'LOG TOTAL:  ' WS-TOTAL-LOG-AMOUNT-DISP
+              DISPLAY 'DB2 TOTAL:  ' WS-TOTAL-DB2-DELTA-DISP
+           END-IF.
+
       **********************************************
       * MOVES COUNTERS TO EDITED FIELDS AND WRITES
       * SUMMARY SECTION TO PAYMENT-LOG-FILE.
@@ -338,6 +1049,8 @@
            MOVE SUCCESS-COUNT TO SUCCESS-COUNT-DISP.
            MOVE ERROR-COUNT TO ERROR-COUNT-DISP.
            MOVE SKIP-COUNT TO SKIP-COUNT-DISP.
+           MOVE REVERSAL-COUNT TO REVERSAL-COUNT-DISP.
+           MOVE REVERSAL-ERROR-COUNT TO REVERSAL-ERROR-COUNT-DISP.
 
            MOVE '-------------------------------------' TO
                  PAYMENT-LOG-REC
@@ -347,7 +1060,7 @@
               EXEC SQL
                 ROLLBACK WORK
               END-EXEC
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
            MOVE ALL SPACES TO PAYMENT-LOG-REC.
 
@@ -362,7 +1075,7 @@
               EXEC SQL
                 ROLLBACK WORK
               END-EXEC
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
            MOVE ALL SPACES TO PAYMENT-LOG-REC.
 
@@ -377,7 +1090,7 @@
               EXEC SQL
                 ROLLBACK WORK
               END-EXEC
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
            MOVE ALL SPACES TO PAYMENT-LOG-REC.
 
@@ -391,7 +1104,7 @@
               EXEC SQL
                 ROLLBACK WORK
               END-EXEC
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
            MOVE ALL SPACES TO PAYMENT-LOG-REC.
 
@@ -405,7 +1118,59 @@
               EXEC SQL
                 ROLLBACK WORK
               END-EXEC
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           MOVE ALL SPACES TO PAYMENT-LOG-REC.
+
+           STRING 'REVERSALS PROCESSED: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(REVERSAL-COUNT-DISP) DELIMITED BY SIZE
+                  INTO PAYMENT-LOG-REC
+           END-STRING.
+           WRITE PAYMENT-LOG-REC.
+           IF PAYMENT-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING REVERSAL LINE: '
+                  PAYMENT-LOG-STATUS
+              EXEC SQL
+                ROLLBACK WORK
+              END-EXEC
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           MOVE ALL SPACES TO PAYMENT-LOG-REC.
+
+           STRING 'REVERSAL ERRORS: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(REVERSAL-ERROR-COUNT-DISP)
+                      DELIMITED BY SIZE
+                  INTO PAYMENT-LOG-REC
+           END-STRING.
+           WRITE PAYMENT-LOG-REC.
+           IF PAYMENT-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING REVERSAL ERROR LINE: '
+                  PAYMENT-LOG-STATUS
+              EXEC SQL
+                ROLLBACK WORK
+              END-EXEC
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           MOVE ALL SPACES TO PAYMENT-LOG-REC.
+
+           MOVE WS-TOTAL-LOG-AMOUNT TO WS-TOTAL-LOG-AMOUNT-DISP.
+           MOVE WS-TOTAL-DB2-DELTA TO WS-TOTAL-DB2-DELTA-DISP.
+           STRING 'LOG TOTAL: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TOTAL-LOG-AMOUNT-DISP)
+                      DELIMITED BY SIZE
+                  ' DB2 TOTAL: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TOTAL-DB2-DELTA-DISP)
+                      DELIMITED BY SIZE
+                  INTO PAYMENT-LOG-REC
+           END-STRING.
+           WRITE PAYMENT-LOG-REC.
+           IF PAYMENT-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING CONTROL TOTALS LINE: '
+                  PAYMENT-LOG-STATUS
+              EXEC SQL
+                ROLLBACK WORK
+              END-EXEC
+              PERFORM ABEND-WITH-STATUS
            END-IF.
            MOVE ALL SPACES TO PAYMENT-LOG-REC.
 
@@ -421,10 +1186,119 @@
               EXEC SQL
                 ROLLBACK WORK
               END-EXEC
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
            MOVE ALL SPACES TO PAYMENT-LOG-REC.
 
+      **********************************************
+      * ISSUES THE FINAL CATCH-UP COMMIT FOR ANY PARTIAL BATCH LEFT
+      * OVER FROM CHECK-COMMIT-CYCLE, BEFORE THE TIEOUT AND BATCH
+      * STATUS RECORDS ARE WRITTEN, SO THOSE RECORDS NEVER CLAIM
+      * COUNTS OR AMOUNTS THAT A ROLLED-BACK FINAL COMMIT WOULD HAVE
+      * UNDONE.
+      **********************************************
+       FINAL-COMMIT.
+           IF NOT WS-ERROR AND COMMIT-COUNTER > 0
+              PERFORM COMMIT-AND-CHECKPOINT
+           END-IF.
+
+      **********************************************
+      * WRITES THIS RUN'S TOTAL SUCCESSFULLY-APPLIED PAYMENT AMOUNT
+      * TO A FRESH TIEOUT DATASET SO ESDS29'S RECONCILIATION RUN CAN
+      * TIE IT OUT AGAINST THE MATCHING DEBIT ACTIVITY ON THE
+      * ACCOUNT OPERATION LOG FOR THE SAME DAY.
+      **********************************************
+       WRITE-TIEOUT-RECORD.
+           MOVE SPACES TO TIEOUT-REC.
+           MOVE 'DB2VSM26' TO TIE-SOURCE-JOB.
+           MOVE SUCCESS-COUNT TO TIE-RECORD-COUNT.
+           MOVE WS-TOTAL-APPLIED-DEBIT TO TIE-TOTAL-AMOUNT.
+
+           OPEN OUTPUT TIEOUT-FILE.
+           IF TIEOUT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING TIEOUT FILE: ' TIEOUT-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           WRITE TIEOUT-REC.
+           IF TIEOUT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR WRITING TIEOUT FILE: '
+                       TIEOUT-STATUS
+           END-IF.
+           CLOSE TIEOUT-FILE.
+           IF TIEOUT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING TIEOUT FILE: '
+                       TIEOUT-STATUS
+           END-IF.
+
+      **********************************************
+      * APPENDS ONE RECORD TO THE CONSOLIDATED END-OF-NIGHT BATCH
+      * STATUS LOG SO THE MORNING STATUS REPORT CAN SEE THIS JOB'S
+      * OUTCOME WITHOUT A HUMAN HAVING TO OPEN ITS SYSOUT.
+      **********************************************
+       WRITE-BATCH-STATUS.
+           MOVE SPACES TO STATUS-LOG-REC.
+           MOVE 'DB2VSM26' TO BST-PROGRAM-ID.
+           MOVE TOTAL-COUNT TO BST-RECORDS-IN.
+           MOVE SUCCESS-COUNT TO BST-RECORDS-OUT.
+           MOVE ERROR-COUNT TO BST-RECORDS-REJECTED.
+           IF ABEND-IN-PROGRESS
+              MOVE 'FAILED' TO BST-STATUS
+              MOVE 'JOB ABENDED - SEE SYSOUT FOR DETAIL' TO BST-MESSAGE
+           ELSE
+              IF BALANCE-TOTALS-MISMATCH
+                 MOVE 'WARNING' TO BST-STATUS
+                 MOVE 'LOG / DB2 CONTROL TOTALS DID NOT BALANCE' TO
+                      BST-MESSAGE
+              ELSE
+                 IF ERROR-COUNT > 0
+                    MOVE 'WARNING' TO BST-STATUS
+                    MOVE 'COMPLETED WITH PAYMENT ERRORS' TO BST-MESSAGE
+                 ELSE
+                    MOVE 'COMPLETE' TO BST-STATUS
+                    MOVE 'ALL PAYMENTS PROCESSED CLEAN' TO BST-MESSAGE
+                 END-IF
+              END-IF
+           END-IF.
+           IF DRY-RUN-MODE
+              MOVE BST-MESSAGE TO WS-MSG
+              MOVE SPACES TO BST-MESSAGE
+              STRING '(DRY-RUN) ' DELIMITED BY SIZE
+                     WS-MSG DELIMITED BY SIZE
+                INTO BST-MESSAGE
+           END-IF.
+           WRITE STATUS-LOG-REC.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR WRITING BATCH STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+
+      **********************************************
+      * CALLED IN PLACE OF A BARE STOP RUN FROM ANY FATAL ERROR
+      * PATH SO THE RUN STILL LEAVES A 'FAILED' STATLOG RECORD
+      * BEHIND - OTHERWISE AN ABEND LOOKS, TO BATSTS43, LIKE THE
+      * JOB NEVER RAN AT ALL RATHER THAN LIKE IT FAILED.
+      **********************************************
+       ABEND-WITH-STATUS.
+           SET ABEND-IN-PROGRESS TO TRUE.
+           PERFORM WRITE-BATCH-STATUS.
+           STOP RUN.
+
+      **********************************************
+      * APPENDS ONE RECORD TO THE CENTRALIZED OPS ERROR LOG BEFORE
+      * A CRITICAL STOP RUN, SO OPERATIONS CAN SEE EVERY JOB'S
+      * CRITICAL ERRORS IN ONE PLACE INSTEAD OF PER-JOB SYSOUT.
+      **********************************************
+       WRITE-OPS-ERROR-LOG.
+           MOVE SPACES TO OPS-ERROR-LOG-REC.
+           MOVE 'DB2VSM26' TO OPS-PROGRAM-ID.
+           MOVE 'CRITICAL' TO OPS-SEVERITY.
+           MOVE WS-OPS-MESSAGE TO OPS-MESSAGE.
+           WRITE OPS-ERROR-LOG-REC.
+           IF OPS-ERROR-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR WRITING OPS ERROR LOG: '
+                       OPS-ERROR-LOG-STATUS
+           END-IF.
+
       **********************************************
       * BUILDS ONE LOG LINE, WRITES TO PAYMENT-LOG-FILE.
       * ON WRITE FAILURE: ROLLBACK, STOP RUN.
@@ -442,29 +1316,17 @@
               EXEC SQL
                 ROLLBACK WORK
               END-EXEC
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
            MOVE SPACES TO WS-MSG.
            MOVE ALL SPACES TO PAYMENT-LOG-REC.
 
       **********************************************
-      * FINAL COMMIT (ONLY IF NO FATAL ERROR OCCURRED),
-      * CLOSE ALL FILES AND CHECK STATUS.
+      * FINAL COMMIT (ONLY IF NO FATAL ERROR OCCURRED AND SOME
+      * WORK IS STILL UNCOMMITTED), CLOSE ALL FILES AND CHECK
+      * STATUS.
       **********************************************
        CLOSE-PARA.
-           IF NOT WS-ERROR
-              EXEC SQL
-                COMMIT WORK
-              END-EXEC
-              IF SQLCODE NOT = 0
-                 DISPLAY 'FINAL COMMIT ERROR: ' SQLCODE
-                 EXEC SQL
-                   ROLLBACK WORK
-                 END-EXEC
-                 STOP RUN
-              END-IF
-           END-IF.
-
            CLOSE PAYMENT-FILE.
            IF PAYMENT-STATUS NOT = '00'
               DISPLAY 'WARNING: ERROR CLOSING INPUT FILE: '
@@ -479,3 +1341,18 @@
               DISPLAY 'WARNING: ERROR CLOSING LOG FILE: '
                   PAYMENT-LOG-STATUS
            END-IF.
+           CLOSE REVERSAL-FILE.
+           IF REVERSAL-STATUS NOT = '00' AND REVERSAL-STATUS NOT = '10'
+              DISPLAY 'WARNING: ERROR CLOSING REVERSAL FILE: '
+                  REVERSAL-STATUS
+           END-IF.
+           CLOSE STATUS-LOG.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING STATUS LOG: '
+                  STATUS-LOG-STATUS
+           END-IF.
+           CLOSE OPS-ERROR-LOG.
+           IF OPS-ERROR-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING OPS ERROR LOG: '
+                  OPS-ERROR-LOG-STATUS
+           END-IF.
