@@ -0,0 +1,65 @@
+//DB2VSM26 JOB (Z73460),'PAYMENT BATCH',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* DB2VSM26 - DB2/VSAM PAYMENT BATCH                              *
+//*                                                                *
+//* READS PAYMENTS FROM INPDD, LOOKS UP THE PAYING CUSTOMER ON THE *
+//* VSAM CUSTOMER MASTER (VSAMDD), APPLIES TRANSFERS/ADJUSTMENTS/  *
+//* CORRECTIONS AGAINST TB_CUSTOMER_BALANCE WITH DEADLOCK RETRY,   *
+//* THEN PROCESSES REVSDD REVERSALS AGAINST THE SAME BALANCES.     *
+//* COMMITS AND CHECKPOINTS PERIODICALLY SO A RERUN RESTARTS FROM  *
+//* THE LAST COMMITTED PAYMENT ID.                                 *
+//*                                                                *
+//* AUTHOR: STANISLAV                                              *
+//* DATE WRITTEN: 2026/08/08                                       *
+//*                                                                *
+//* MODIFICATION HISTORY:                                          *
+//* 2026/08/08 - INITIAL VERSION.                                  *
+//* 2026/08/08 - ADDED STATLOG SO THE END-OF-NIGHT BATCH STATUS    *
+//*              REPORT CAN PICK UP THIS JOB'S OUTCOME.            *
+//* 2026/08/08 - ADDED TIEOUT SO ESDS29 CAN TIE OUT THIS RUN'S     *
+//*              PAYMENT TOTAL AGAINST THE OPERATION LOG.          *
+//* 2026/08/08 - ADDED SYSIN. A 'DRYRUN=Y' CARD RUNS THE JOB IN    *
+//*              SIMULATION MODE (NO BALANCE UPDATES/COMMITS).     *
+//*              OMITTING SYSIN, AS BELOW, RUNS NORMALLY.          *
+//* 2026/08/08 - CORRECTED TIEOUT'S LRECL TO 26 TO MATCH THE       *
+//*              COPYBOOK'S ACTUAL RECORD LENGTH.                  *
+//* 2026/08/09 - REVERTED THE DISP=(MOD,CATLG,DELETE) CHANGE       *
+//*              ABOVE. THESE FILES ARE OPENED OUTPUT EACH RUN;    *
+//*              MOD WOULD SILENTLY APPEND ONTO THE PRIOR RUN'S    *
+//*              DATA INSTEAD OF REPLACING IT. BACK TO NEW.        *
+//*****************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DISP=SHR,DSN=Z73460.LOADLIB
+//         DD   DISP=SHR,DSN=DSN810.SDSNEXIT
+//         DD   DISP=SHR,DSN=DSN810.SDSNLOAD
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN8)
+  RUN PROGRAM(DB2VSM26) PLAN(DB2VSM26) -
+      LIB('Z73460.LOADLIB') PARMS('/')
+  END
+/*
+//SYSPRINT DD   SYSOUT=*
+//INPDD    DD   DISP=SHR,DSN=Z73460.PAYMENTS
+//VSAMDD   DD   DISP=SHR,DSN=Z73460.CUSTOMER.MST,
+//             AMP=('AMORG')
+//LOGDD    DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.PAYMENT.LOG,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0)
+//REVDD    DD   DISP=SHR,DSN=Z73460.REVERSALS
+//RSTDD    DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=Z73460.DB2VSM26.RESTART,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OPSLOG   DD   DISP=MOD,DSN=Z73460.OPS.ERRORLOG
+//STATLOG  DD   DISP=MOD,DSN=Z73460.BATCH.STATLOG
+//TIEOUT   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.PAYMENT.TIEOUT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=26,BLKSIZE=0)
+//*SYSIN    DD   *
+//*DRYRUN=Y
+//*/*
+//
