@@ -0,0 +1,376 @@
+      ******************************************************************
+      * CONSOLIDATED END-OF-NIGHT BATCH STATUS REPORT                  *
+      *                                                                *
+      * PURPOSE:                                                       *
+      * READS THE CONSOLIDATED STATLOG DATASET, WHICH EACH NIGHTLY     *
+      * BATCH JOB APPENDS ONE BATSTAT RECORD TO JUST BEFORE IT STOPS   *
+      * (SEE COPYBOOK BATSTAT), AND WRITES A SINGLE ONE-LINE-PER-JOB   *
+      * REPORT SO OPERATIONS CAN SEE THE WHOLE NIGHT'S OUTCOME AT A    *
+      * GLANCE INSTEAD OF OPENING EVERY JOB'S OWN SYSOUT.              *
+      *                                                                *
+      * BUSINESS LOGIC:                                                *
+      *   PHASE 1 - READ STATLOG SEQUENTIALLY (JCL CONCATENATES EVERY  *
+      *     JOB'S STATLOG DD ONTO ONE DATASET IN RUN ORDER).           *
+      *   PHASE 2 - PER RECORD: WRITE ONE DETAIL LINE, TALLY JOBS BY   *
+      *     BST-STATUS (COMPLETE/WARNING/FAILED).                      *
+      *   PHASE 3 - WRITE A TRAILER LINE WITH THE JOB COUNT BY STATUS, *
+      *     AND AN OVERALL RUN STATUS: FAILED IF ANY JOB FAILED,       *
+      *     ELSE WARNING IF ANY JOB WARNED, ELSE COMPLETE.             *
+      *                                                                *
+      * COPYBOOK: BATSTAT - SHARED END-OF-RUN BATCH STATUS RECORD.     *
+      *                                                                *
+      * AUTHOR: STANISLAV                                              *
+      * DATE: 2026/08/08                                               *
+      *                                                                *
+      * FILES:                                                         *
+      * INPUT:  STATLOG (OPS.BATCH.STATLOG)     - PS CONSOLIDATED      *
+      *                                            BATCH STATUS LOG    *
+      * OUTPUT: REPTDD  (OPS.BATCH.STATUS.RPT)  - PS STATUS REPORT     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATSTS43.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT STATUS-LOG ASSIGN TO STATLOG
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS STATUS-LOG-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO REPTDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS REPORT-STATUS.
+
+           SELECT ALERT-FILE ASSIGN TO ALERTDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS ALERT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STATUS-LOG RECORDING MODE IS F.
+       01 STATUS-LOG-REC.
+           COPY BATSTAT.
+
+       FD REPORT-FILE RECORDING MODE IS F.
+       01 REPORT-REC PIC X(80).
+
+       FD ALERT-FILE RECORDING MODE IS F.
+       01 ALERT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS VARIABLES
+       01 WS-FILE-STATUSES.
+          05 STATUS-LOG-STATUS PIC X(2).
+          05 REPORT-STATUS PIC X(2).
+          05 ALERT-STATUS PIC X(2).
+
+      * A JOB'S REJECTED RECORDS ARE AN ALERTABLE CONDITION ONCE THEY
+      * PASS THIS PERCENT OF ITS RECORDS-IN. A JOB THAT FAILED
+      * OUTRIGHT IS ALWAYS ALERTABLE REGARDLESS OF THIS THRESHOLD.
+       01 WS-ERROR-THRESHOLD-PCT PIC 9(3) VALUE 020.
+       01 WS-REJECT-PCT PIC 9(3) VALUE 0.
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+
+      * REPORT LINE BUILD AREA
+       01 WS-REPORT-LINE PIC X(80).
+
+      * PER-STATUS JOB TALLIES AND GRAND TOTALS
+       01 WS-COUNTERS.
+          05 WS-JOB-COUNT PIC 9(3) VALUE 0.
+          05 WS-COMPLETE-COUNT PIC 9(3) VALUE 0.
+          05 WS-WARNING-COUNT PIC 9(3) VALUE 0.
+          05 WS-FAILED-COUNT PIC 9(3) VALUE 0.
+          05 WS-GRAND-RECORDS-IN PIC 9(9) VALUE 0.
+          05 WS-GRAND-RECORDS-OUT PIC 9(9) VALUE 0.
+          05 WS-GRAND-RECORDS-REJECTED PIC 9(9) VALUE 0.
+          05 WS-ALERT-COUNT PIC 9(3) VALUE 0.
+
+      * FORMATTED DISPLAY FIELDS FOR SUMMARY AND REPORT LINES
+       01 WS-DISP-FIELDS.
+          05 WS-RECORDS-IN-DISP PIC Z(6)9.
+          05 WS-RECORDS-OUT-DISP PIC Z(6)9.
+          05 WS-RECORDS-REJECTED-DISP PIC Z(6)9.
+          05 WS-JOB-COUNT-DISP PIC Z(2)9.
+          05 WS-COMPLETE-COUNT-DISP PIC Z(2)9.
+          05 WS-WARNING-COUNT-DISP PIC Z(2)9.
+          05 WS-FAILED-COUNT-DISP PIC Z(2)9.
+          05 WS-ALERT-COUNT-DISP PIC Z(2)9.
+          05 WS-REJECT-PCT-DISP PIC Z(2)9.
+
+      * OVERALL RUN STATUS, DERIVED AFTER ALL RECORDS ARE READ
+       01 WS-OVERALL-STATUS PIC X(8) VALUE 'COMPLETE'.
+
+      **********************************************
+      * OPEN -> HEADER -> READ STATLOG TO EOF, WRITING ONE DETAIL
+      * LINE AND TALLYING PER RECORD -> TRAILER -> CLOSE -> SUMMARY.
+      **********************************************
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-ALL-FILES.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM READ-STATUS-LOOP.
+           PERFORM WRITE-REPORT-TRAILER.
+           PERFORM CLOSE-ALL-FILES.
+           PERFORM DISPLAY-SUMMARY.
+           PERFORM SET-RETURN-CODE.
+           STOP RUN.
+
+      **********************************************
+      * OPEN INPUT AND OUTPUT FILES
+      **********************************************
+       OPEN-ALL-FILES.
+           OPEN INPUT STATUS-LOG.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING STATUS LOG: ' STATUS-LOG-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING REPORT FILE: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ALERT-FILE.
+           IF ALERT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING ALERT FILE: ' ALERT-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * WRITES THE TWO-LINE REPORT TITLE/COLUMN-HEADING BLOCK.
+      **********************************************
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-REC.
+           MOVE 'CONSOLIDATED END-OF-NIGHT BATCH STATUS REPORT'
+                TO REPORT-REC.
+           WRITE REPORT-REC.
+
+           MOVE SPACES TO REPORT-REC.
+           STRING 'PROGRAM ' DELIMITED BY SIZE
+                  '  STATUS    IN-CNT   OUT-CNT  REJ-CNT  MESSAGE'
+                  DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING.
+           WRITE REPORT-REC.
+
+      **********************************************
+      * READS STATUS-LOG SEQUENTIALLY UNTIL EOF.
+      * PER RECORD: WRITES ONE DETAIL LINE, TALLIES JOB COUNT AND
+      * GRAND TOTALS.
+      **********************************************
+       READ-STATUS-LOOP.
+           PERFORM UNTIL EOF
+              READ STATUS-LOG
+                AT END
+                   SET EOF TO TRUE
+                NOT AT END
+                   IF STATUS-LOG-STATUS = '00'
+                      PERFORM WRITE-DETAIL-LINE
+                      PERFORM TALLY-ONE-JOB
+                      PERFORM CHECK-ERROR-THRESHOLD
+                   ELSE
+                      DISPLAY 'ERROR READING STATUS LOG: '
+                               STATUS-LOG-STATUS
+                      STOP RUN
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      **********************************************
+      * BUILDS AND WRITES ONE DETAIL LINE FOR THE CURRENT BATSTAT
+      * RECORD.
+      **********************************************
+       WRITE-DETAIL-LINE.
+           MOVE BST-RECORDS-IN TO WS-RECORDS-IN-DISP.
+           MOVE BST-RECORDS-OUT TO WS-RECORDS-OUT-DISP.
+           MOVE BST-RECORDS-REJECTED TO WS-RECORDS-REJECTED-DISP.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING BST-PROGRAM-ID DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  BST-STATUS DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-RECORDS-IN-DISP DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-RECORDS-OUT-DISP DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-RECORDS-REJECTED-DISP DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  BST-MESSAGE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           MOVE WS-REPORT-LINE TO REPORT-REC.
+           WRITE REPORT-REC.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING REPORT FILE: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * ADDS THE CURRENT RECORD'S COUNTS INTO THE GRAND TOTALS AND
+      * INCREMENTS THE TALLY FOR ITS BST-STATUS VALUE.
+      **********************************************
+       TALLY-ONE-JOB.
+           ADD 1 TO WS-JOB-COUNT.
+           ADD BST-RECORDS-IN TO WS-GRAND-RECORDS-IN.
+           ADD BST-RECORDS-OUT TO WS-GRAND-RECORDS-OUT.
+           ADD BST-RECORDS-REJECTED TO WS-GRAND-RECORDS-REJECTED.
+
+           IF BST-STATUS = 'FAILED'
+              ADD 1 TO WS-FAILED-COUNT
+           ELSE
+              IF BST-STATUS = 'WARNING'
+                 ADD 1 TO WS-WARNING-COUNT
+              ELSE
+                 ADD 1 TO WS-COMPLETE-COUNT
+              END-IF
+           END-IF.
+
+      **********************************************
+      * FLAGS THE CURRENT JOB AS ALERTABLE WHEN IT FAILED OUTRIGHT
+      * OR WHEN ITS REJECTED RECORDS PASS WS-ERROR-THRESHOLD-PCT OF
+      * ITS RECORDS-IN, AND WRITES ONE LINE TO ALERTDD FOR EACH SUCH
+      * JOB. THIS IS THE HOOK OPERATIONS AUTOMATION WATCHES ALERTDD
+      * FOR TO PAGE THE ON-CALL TEAM.
+      **********************************************
+       CHECK-ERROR-THRESHOLD.
+           MOVE 0 TO WS-REJECT-PCT.
+           IF BST-RECORDS-IN > 0
+              COMPUTE WS-REJECT-PCT =
+                      (BST-RECORDS-REJECTED * 100) / BST-RECORDS-IN
+           END-IF.
+
+           IF BST-STATUS = 'FAILED' OR
+              WS-REJECT-PCT > WS-ERROR-THRESHOLD-PCT
+              PERFORM WRITE-ALERT-LINE
+           END-IF.
+
+      **********************************************
+      * BUILDS AND WRITES ONE ALERTDD LINE FOR THE CURRENT BATSTAT
+      * RECORD. INCREMENTS WS-ALERT-COUNT.
+      **********************************************
+       WRITE-ALERT-LINE.
+           MOVE WS-REJECT-PCT TO WS-REJECT-PCT-DISP.
+
+           MOVE SPACES TO ALERT-REC.
+           STRING 'ALERT: ' DELIMITED BY SIZE
+                  BST-PROGRAM-ID DELIMITED BY SIZE
+                  ' STATUS=' DELIMITED BY SIZE
+                  BST-STATUS DELIMITED BY SIZE
+                  ' REJECT-PCT=' DELIMITED BY SIZE
+                  WS-REJECT-PCT-DISP DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  BST-MESSAGE DELIMITED BY SIZE
+                  INTO ALERT-REC
+           END-STRING.
+           WRITE ALERT-REC.
+           IF ALERT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING ALERT FILE: ' ALERT-STATUS
+              STOP RUN
+           END-IF.
+           ADD 1 TO WS-ALERT-COUNT.
+
+      **********************************************
+      * WRITES THE GRAND-TOTAL LINE AND THE OVERALL-RUN-STATUS
+      * LINE. OVERALL STATUS IS FAILED IF ANY JOB FAILED, ELSE
+      * WARNING IF ANY JOB WARNED, ELSE COMPLETE.
+      **********************************************
+       WRITE-REPORT-TRAILER.
+           MOVE WS-GRAND-RECORDS-IN TO WS-RECORDS-IN-DISP.
+           MOVE WS-GRAND-RECORDS-OUT TO WS-RECORDS-OUT-DISP.
+           MOVE WS-GRAND-RECORDS-REJECTED TO
+                WS-RECORDS-REJECTED-DISP.
+
+           MOVE SPACES TO REPORT-REC.
+           STRING 'GRAND TOTALS      ' DELIMITED BY SIZE
+                  WS-RECORDS-IN-DISP DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-RECORDS-OUT-DISP DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-RECORDS-REJECTED-DISP DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING.
+           WRITE REPORT-REC.
+
+           IF WS-FAILED-COUNT > 0
+              MOVE 'FAILED' TO WS-OVERALL-STATUS
+           ELSE
+              IF WS-WARNING-COUNT > 0
+                 MOVE 'WARNING' TO WS-OVERALL-STATUS
+              ELSE
+                 MOVE 'COMPLETE' TO WS-OVERALL-STATUS
+              END-IF
+           END-IF.
+
+           MOVE SPACES TO REPORT-REC.
+           STRING 'OVERALL RUN STATUS: ' DELIMITED BY SIZE
+                  WS-OVERALL-STATUS DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING.
+           WRITE REPORT-REC.
+
+      **********************************************
+      * CLOSE ALL FILES
+      **********************************************
+       CLOSE-ALL-FILES.
+           CLOSE STATUS-LOG.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+           CLOSE REPORT-FILE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING REPORT FILE: '
+                       REPORT-STATUS
+           END-IF.
+
+           CLOSE ALERT-FILE.
+           IF ALERT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING ALERT FILE: '
+                       ALERT-STATUS
+           END-IF.
+
+      **********************************************
+      * DISPLAYS THE RUN'S JOB TALLIES TO SYSOUT.
+      **********************************************
+       DISPLAY-SUMMARY.
+           MOVE WS-JOB-COUNT TO WS-JOB-COUNT-DISP.
+           MOVE WS-COMPLETE-COUNT TO WS-COMPLETE-COUNT-DISP.
+           MOVE WS-WARNING-COUNT TO WS-WARNING-COUNT-DISP.
+           MOVE WS-FAILED-COUNT TO WS-FAILED-COUNT-DISP.
+
+           DISPLAY '========================================'.
+           DISPLAY 'BATCH STATUS REPORT SUMMARY'.
+           DISPLAY '========================================'.
+           MOVE WS-ALERT-COUNT TO WS-ALERT-COUNT-DISP.
+
+           DISPLAY 'JOBS REPORTED:  ' WS-JOB-COUNT-DISP.
+           DISPLAY 'COMPLETE:       ' WS-COMPLETE-COUNT-DISP.
+           DISPLAY 'WARNING:        ' WS-WARNING-COUNT-DISP.
+           DISPLAY 'FAILED:         ' WS-FAILED-COUNT-DISP.
+           DISPLAY 'ALERTS RAISED:  ' WS-ALERT-COUNT-DISP.
+           DISPLAY 'OVERALL STATUS: ' WS-OVERALL-STATUS.
+
+      **********************************************
+      * SETS THE PROGRAM RETURN CODE SO THE JCL CAN CONDITIONALLY
+      * RUN AN ALERTING STEP: 8 IF ANY JOB FAILED OUTRIGHT, 4 IF NO
+      * JOB FAILED BUT ONE OR MORE CROSSED THE ERROR THRESHOLD,
+      * OTHERWISE 0.
+      **********************************************
+       SET-RETURN-CODE.
+           IF WS-OVERALL-STATUS = 'FAILED'
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              IF WS-ALERT-COUNT > 0
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           END-IF.
