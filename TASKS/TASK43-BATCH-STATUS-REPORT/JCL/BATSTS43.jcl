@@ -0,0 +1,46 @@
+//BATSTS43 JOB (Z73460),'BATCH STATUS RPT',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* BATSTS43 - CONSOLIDATED END-OF-NIGHT BATCH STATUS REPORT       *
+//*                                                                *
+//* READS THE CONSOLIDATED STATLOG DATASET (WHICH EACH NIGHTLY     *
+//* BATCH JOB APPENDS ITS OWN OUTCOME TO VIA ITS OWN STATLOG DD)    *
+//* AND WRITES A ONE-LINE-PER-JOB REPORT PLUS GRAND TOTALS AND AN   *
+//* OVERALL RUN STATUS TO REPTDD. RUN THIS STEP LAST IN THE NIGHT'S *
+//* SCHEDULE, AFTER EVERY OTHER BATCH JOB HAS COMPLETED.            *
+//*                                                                *
+//* AUTHOR: STANISLAV                                              *
+//* DATE WRITTEN: 2026/08/08                                       *
+//*                                                                *
+//* MODIFICATION HISTORY:                                          *
+//* 2026/08/08 - INITIAL VERSION.                                  *
+//* 2026/08/08 - ADDED ALERTDD AND A RETURN CODE OF 4 (THRESHOLD)  *
+//*              OR 8 (FAILURE) SO STEP020 CAN PAGE THE ON-CALL    *
+//*              TEAM WHEN A JOB CROSSES THE ERROR THRESHOLD.      *
+//* 2026/08/09 - REVERTED THE DISP=(MOD,CATLG,DELETE) CHANGE       *
+//*              ABOVE. THESE FILES ARE OPENED OUTPUT EACH RUN;    *
+//*              MOD WOULD SILENTLY APPEND ONTO THE PRIOR RUN'S    *
+//*              DATA INSTEAD OF REPLACING IT. BACK TO NEW.        *
+//*****************************************************************
+//STEP010  EXEC PGM=BATSTS43,REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=Z73460.LOADLIB
+//SYSPRINT DD   SYSOUT=*
+//STATLOG  DD   DISP=SHR,DSN=Z73460.BATCH.STATLOG
+//REPTDD   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.BATCH.STATUS.RPT,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ALERTDD  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.BATCH.ALERTS,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//* STEP020 RUNS ONLY WHEN STEP010 SET A NONZERO RETURN CODE, I.E.
+//* AT LEAST ONE JOB FAILED OR CROSSED THE ERROR THRESHOLD. IT
+//* FEEDS THE NIGHT'S ALERTS TO THE OPERATIONS PAGING UTILITY.
+//STEP020  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DISP=SHR,DSN=Z73460.BATCH.ALERTS
+//SYSUT2   DD   SYSOUT=(*,PAGENOW)
+//
