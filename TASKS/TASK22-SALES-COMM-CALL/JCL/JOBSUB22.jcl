@@ -0,0 +1,39 @@
+//JOBSUB22 JOB (Z73460),'COMMISSION PAYOUT',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* JOBSUB22 - SALES COMMISSION PAYOUT WITH TAX CALC               *
+//*                                                                *
+//* READS SALES RECORDS FROM INDD, CALCULATES COMMISSION AND TAX   *
+//* FOR EACH EMPLOYEE AGAINST THE REGION RATE TABLE (RATEDD) AND   *
+//* THE EMPLOYEE'S YTD TOTAL (YTDDD), AND WRITES THE PAYOUT LINES  *
+//* TO OUTDD AND THE REGION/GRAND-TOTAL SUMMARY TO SUMMDD.         *
+//*                                                                *
+//* AUTHOR: STANISLAV                                              *
+//* DATE WRITTEN: 2026/08/08                                       *
+//*                                                                *
+//* MODIFICATION HISTORY:                                          *
+//* 2026/08/08 - INITIAL VERSION.                                  *
+//* 2026/08/08 - ADDED CARDXDD, VSMJOB11'S NIGHTLY PER-CURRENCY    *
+//*              CARD-APPROVED-TOTALS EXTRACT, CARRIED ON SUMMDD.  *
+//* 2026/08/09 - REVERTED THE DISP=(MOD,CATLG,DELETE) CHANGE       *
+//*              ABOVE. THESE FILES ARE OPENED OUTPUT EACH RUN;    *
+//*              MOD WOULD SILENTLY APPEND ONTO THE PRIOR RUN'S    *
+//*              DATA INSTEAD OF REPLACING IT. BACK TO NEW.        *
+//*****************************************************************
+//STEP010  EXEC PGM=JOBSUB22,REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=Z73460.LOADLIB
+//SYSPRINT DD   SYSOUT=*
+//INDD     DD   DISP=SHR,DSN=Z73460.SALES.DATA
+//RATEDD   DD   DISP=SHR,DSN=Z73460.RATE.TABLE
+//YTDDD    DD   DISP=SHR,DSN=Z73460.YTD.COMMISSION
+//CARDXDD  DD   DISP=SHR,DSN=Z73460.CARD.APPROVED.TOTALS
+//OUTDD    DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.COMM.PAYOUT,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SUMMDD   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.REGION.SUMMARY,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STATLOG  DD   DISP=MOD,DSN=Z73460.BATCH.STATLOG
+//
