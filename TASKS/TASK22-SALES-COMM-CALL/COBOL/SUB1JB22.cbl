@@ -2,13 +2,37 @@
       * SUBPROGRAM: SUB1JB22 - COMMISSION CALCULATOR                   *
       *                                                                *
       * CALLED BY: JOBSUB22                                            *
-      * INPUT:  LS-EMP-ID, LS-REGION, LS-SALES-AMT                     *
+      * INPUT:  LS-EMP-ID, LS-REGION, LS-SALES-AMT, LS-TRANS-TYPE,     *
+      *         LS-BASE-PCT, LS-BONUS1-AMT, LS-BONUS1-PCT,             *
+      *         LS-BONUS2-AMT, LS-BONUS2-PCT, LS-YTD-COMMISSION        *
       * OUTPUT: LS-COMMISSION                                          *
       *                                                                *
       * LOGIC:                                                         *
-      *   BASE RATE: NY=5%, CA=7%, TX=3%, OTHER=4%                     *
-      *   BONUS: >=100000 +2%, >=50000 +1%                             *
-      *   COMMISSION = SALES-AMT * (BASE + BONUS)                      *
+      *   BASE RATE AND VOLUME BONUS BREAKPOINTS ARE PASSED IN BY THE  *
+      *   CALLER FROM ITS REGION RATE TABLE INSTEAD OF BEING HARDCODED *
+      *   HERE, SO SALES OPS CAN CHANGE THEM WITHOUT A RECOMPILE.      *
+      *   VOLUME BONUS: SALES-AMT >= BONUS2-AMT ADDS BONUS2-PCT,       *
+      *                 ELSE SALES-AMT >= BONUS1-AMT ADDS BONUS1-PCT.  *
+      *   YTD BONUS: CUMULATIVE EARNINGS (THIS SALE INCLUDED) CROSSING *
+      *              250000 ADDS 1%, CROSSING 500000 ADDS 2%, ON TOP   *
+      *              OF THE BASE/VOLUME RATE.                         *
+      *   COMMISSION = SALES-AMT * (BASE + VOLUME BONUS + YTD BONUS)   *
+      *   A REFUND/CLAWBACK (LS-TRANS-TYPE = 'R') CLAWS BACK THE SAME  *
+      *   COMMISSION AMOUNT, RETURNED AS A NEGATIVE LS-COMMISSION.     *
+      *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/08 - REGION BASE RATE AND VOLUME BONUS BREAKPOINTS ARE *
+      *              NOW PASSED IN FROM THE CALLER'S RATE TABLE        *
+      *              INSTEAD OF BEING HARDCODED HERE.                 *
+      * 2026/08/08 - ADDED A YTD-CUMULATIVE BONUS TIER ON TOP OF THE   *
+      *              PER-SALE BASE/VOLUME RATE.                       *
+      * 2026/08/08 - ADDED REFUND/CLAWBACK HANDLING: A REFUND RETURNS  *
+      *              A NEGATIVE COMMISSION INSTEAD OF A POSITIVE ONE.  *
+      * 2026/08/09 - FIXED A REFUND'S YTD-AFTER-SALE PROJECTION TO     *
+      *              SUBTRACT THE SALE'S COMMISSION INSTEAD OF ADDING  *
+      *              IT, SO A REFUND CAN NO LONGER BE MISTAKEN FOR     *
+      *              ADDITIONAL SALES WHEN SELECTING THE YTD BONUS     *
+      *              TIER.                                            *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUB1JB22.
@@ -18,47 +42,76 @@
 
        01 WS-BASE-PERCENT PIC V999.
        01 WS-BONUS-PERCENT PIC V999 VALUE 0.
+       01 WS-YTD-BONUS-PERCENT PIC V999 VALUE 0.
        01 WS-TOTAL-PERCENT PIC V999.
+       01 WS-YTD-AFTER-SALE PIC S9(7)V99.
+       01 WS-SALE-COMMISSION PIC S9(6)V99.
 
        LINKAGE SECTION.
 
        01 LS-EMP-ID PIC X(5).
        01 LS-REGION PIC X(2).
        01 LS-SALES-AMT PIC 9(6)V99.
-       01 LS-COMMISSION PIC 9(5)V99.
+       01 LS-TRANS-TYPE PIC X(1).
+       01 LS-BASE-PCT PIC V999.
+       01 LS-BONUS1-AMT PIC 9(6)V99.
+       01 LS-BONUS1-PCT PIC V999.
+       01 LS-BONUS2-AMT PIC 9(6)V99.
+       01 LS-BONUS2-PCT PIC V999.
+       01 LS-YTD-COMMISSION PIC S9(7)V99.
+       01 LS-COMMISSION PIC S9(5)V99.
 
        PROCEDURE DIVISION USING
                           LS-EMP-ID,
                           LS-REGION,
                           LS-SALES-AMT,
+                          LS-TRANS-TYPE,
+                          LS-BASE-PCT,
+                          LS-BONUS1-AMT,
+                          LS-BONUS1-PCT,
+                          LS-BONUS2-AMT,
+                          LS-BONUS2-PCT,
+                          LS-YTD-COMMISSION,
                           LS-COMMISSION.
 
        MAIN-LOGIC.
            MOVE 0 TO WS-BONUS-PERCENT.
-           MOVE 0 TO WS-BASE-PERCENT.
+           MOVE 0 TO WS-YTD-BONUS-PERCENT.
            MOVE 0 TO WS-TOTAL-PERCENT.
+           MOVE LS-BASE-PCT TO WS-BASE-PERCENT.
 
-           EVALUATE LS-REGION
-               WHEN 'NY'
-                 MOVE 0.05 TO WS-BASE-PERCENT
-               WHEN 'CA'
-                 MOVE 0.07 TO WS-BASE-PERCENT
-               WHEN 'TX'
-                 MOVE 0.03 TO WS-BASE-PERCENT
-               WHEN OTHER
-                 MOVE 0.04 TO WS-BASE-PERCENT
-           END-EVALUATE.
+           IF LS-BONUS2-AMT > 0 AND LS-SALES-AMT >= LS-BONUS2-AMT
+              MOVE LS-BONUS2-PCT TO WS-BONUS-PERCENT
+           ELSE
+             IF LS-BONUS1-AMT > 0 AND LS-SALES-AMT >= LS-BONUS1-AMT
+                MOVE LS-BONUS1-PCT TO WS-BONUS-PERCENT
+             END-IF
+           END-IF.
 
-           IF LS-SALES-AMT >= 100000
-              MOVE 0.02 TO WS-BONUS-PERCENT
+           COMPUTE WS-SALE-COMMISSION =
+                   LS-SALES-AMT * (WS-BASE-PERCENT + WS-BONUS-PERCENT).
+           IF LS-TRANS-TYPE = 'R'
+              COMPUTE WS-YTD-AFTER-SALE =
+                      LS-YTD-COMMISSION - WS-SALE-COMMISSION
            ELSE
-             IF LS-SALES-AMT >= 50000
-                MOVE 0.01 TO WS-BONUS-PERCENT
+              COMPUTE WS-YTD-AFTER-SALE =
+                      LS-YTD-COMMISSION + WS-SALE-COMMISSION
+           END-IF.
+           IF WS-YTD-AFTER-SALE >= 500000
+              MOVE 0.02 TO WS-YTD-BONUS-PERCENT
+           ELSE
+             IF WS-YTD-AFTER-SALE >= 250000
+                MOVE 0.01 TO WS-YTD-BONUS-PERCENT
              END-IF
            END-IF.
 
            COMPUTE WS-TOTAL-PERCENT =
-                            WS-BASE-PERCENT + WS-BONUS-PERCENT.
+                   WS-BASE-PERCENT + WS-BONUS-PERCENT
+                   + WS-YTD-BONUS-PERCENT.
            COMPUTE LS-COMMISSION = LS-SALES-AMT * WS-TOTAL-PERCENT.
 
+           IF LS-TRANS-TYPE = 'R'
+              COMPUTE LS-COMMISSION = LS-COMMISSION * -1
+           END-IF.
+
            GOBACK.
