@@ -6,10 +6,20 @@
       * OUTPUT: LS-TAX-AMOUNT                                          *
       *                                                                *
       * LOGIC:                                                         *
-      *   COMMISSION < 1000 -> 15%                                     *
-      *   1000 <= COMMISSION < 5000 -> 20%                             *
-      *   COMMISSION >= 5000 -> 25%                                    *
+      *   COMMISSION MAGNITUDE < 1000 -> 15%                           *
+      *   1000 <= MAGNITUDE < 5000 -> 20%                               *
+      *   MAGNITUDE >= 5000 -> 25%                                     *
       *   TAX-AMOUNT = COMMISSION * TAX-RATE                           *
+      *   THE BRACKET IS CHOSEN ON THE COMMISSION'S MAGNITUDE SO A      *
+      *   CLAWED-BACK (NEGATIVE) COMMISSION USES THE SAME BRACKET AS    *
+      *   THE ORIGINAL SALE WOULD HAVE, AND TAX-AMOUNT COMES OUT        *
+      *   NEGATIVE TOO, REDUCING TAX OWED BY THE SAME PROPORTION.       *
+      *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/08 - BRACKET LOOKUP NOW USES THE COMMISSION'S           *
+      *              MAGNITUDE SO A NEGATIVE (CLAWBACK) COMMISSION      *
+      *              STILL LANDS IN THE RIGHT BRACKET AND RETURNS A     *
+      *              NEGATIVE TAX-AMOUNT INSTEAD OF A POSITIVE ONE.     *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUB2JB22.
@@ -18,20 +28,22 @@
        WORKING-STORAGE SECTION.
 
        01 WS-TAX-RATE PIC V999.
+       01 WS-COMMISSION-MAGNITUDE PIC S9(5)V99.
 
        LINKAGE SECTION.
 
-       01 LS-COMMISSION PIC 9(5)V99.
-       01 LS-TAX-AMOUNT PIC 9(5)V99.
+       01 LS-COMMISSION PIC S9(5)V99.
+       01 LS-TAX-AMOUNT PIC S9(5)V99.
 
        PROCEDURE DIVISION USING LS-COMMISSION, LS-TAX-AMOUNT.
        MAIN-LOGIC.
            MOVE 0 TO WS-TAX-RATE.
+           COMPUTE WS-COMMISSION-MAGNITUDE = FUNCTION ABS(LS-COMMISSION).
 
            EVALUATE TRUE
-               WHEN LS-COMMISSION < 1000
+               WHEN WS-COMMISSION-MAGNITUDE < 1000
                  MOVE 0.15 TO WS-TAX-RATE
-               WHEN LS-COMMISSION < 5000
+               WHEN WS-COMMISSION-MAGNITUDE < 5000
                  MOVE 0.20 TO WS-TAX-RATE
                WHEN OTHER
                  MOVE 0.25 TO WS-TAX-RATE
