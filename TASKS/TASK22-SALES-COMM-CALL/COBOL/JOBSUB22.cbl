@@ -7,166 +7,825 @@
       * WRITES PAYOUT DETAILS TO OUTPUT FILE.                          *
       *                                                                *
       * BUSINESS LOGIC:                                                *
-      *   PHASE 1 - READ: READ EMPLOYEE SALES RECORD FROM SALES-FILE.  *
-      *   PHASE 2 - COMMISSION: CALL SUB1JB22 WITH EMP-ID, REGION,     *
-      *     SALES-AMT. RECEIVE WS-COMMISSION.                          *
-      *   PHASE 3 - TAX: CALL SUB2JB22 WITH WS-COMMISSION.             *
+      *   PHASE 1 - LOAD: READ RATE-FILE INTO THE REGION RATE TABLE    *
+      *     AND YTD-FILE INTO THE YTD-COMMISSION TABLE.                *
+      *   PHASE 2 - READ: READ EMPLOYEE SALES RECORD FROM SALES-FILE.  *
+      *   PHASE 3 - COMMISSION: LOOK UP REGION'S RATE TABLE ENTRY AND  *
+      *     THE EMPLOYEE'S YTD COMMISSION SO FAR, THEN CALL SUB1JB22   *
+      *     WITH EMP-ID, REGION, SALES-AMT, TRANS-TYPE AND THOSE       *
+      *     RATES. RECEIVE WS-COMMISSION.                              *
+      *   PHASE 4 - TAX: CALL SUB2JB22 WITH WS-COMMISSION.             *
       *     RECEIVE WS-TAX-AMOUNT.                                     *
-      *   PHASE 4 - OUTPUT: NET = COMMISSION - TAX. WRITE PAYOUT LINE. *
+      *   PHASE 5 - OUTPUT: NET = COMMISSION - TAX. WRITE PAYOUT LINE, *
+      *     UPDATE THE EMPLOYEE'S YTD TOTAL, AND ROLL THE AMOUNTS INTO *
+      *     THE EMPLOYEE'S REGION TOTALS.                              *
+      *   PHASE 6 - SUMMARY: WRITE THE PER-REGION/GRAND-TOTAL SUMMARY  *
+      *     REPORT AND REWRITE THE YTD-FILE WITH UPDATED TOTALS.       *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/01/19                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/08 - ADDED A PERSISTED YTD-COMMISSION STORE (YTDDD)     *
+      *              KEYED BY EMP-ID SO SUB1JB22 CAN APPLY AN ANNUAL    *
+      *              BONUS TIER BASED ON CUMULATIVE EARNINGS.           *
+      * 2026/08/08 - REGION BASE RATES AND VOLUME BONUS BREAKPOINTS     *
+      *              NOW COME FROM AN EXTERNAL RATE TABLE FILE          *
+      *              (RATEDD) INSTEAD OF BEING HARDCODED IN SUB1JB22.   *
+      * 2026/08/08 - ADDED A REGIONAL MANAGER SUMMARY REPORT (SUMMDD)   *
+      *              ROLLING PAYOUT TOTALS UP BY REGION, PLUS A GRAND   *
+      *              TOTAL ACROSS ALL REGIONS.                         *
+      * 2026/08/08 - ADDED TRANS-TYPE TO SALES-REC SO A REFUND/RETURN   *
+      *              CLAWS BACK COMMISSION ALREADY PAID INSTEAD OF      *
+      *              BEING UNREPRESENTABLE.                             *
+      * 2026/08/08 - ADDED SALES-CURRENCY TO SALES-REC. THE REGION      *
+      *              SUMMARY AND GRAND TOTAL ARE NOW KEPT PER           *
+      *              CURRENCY SINCE COMMISSION/TAX/NET DOLLARS IN       *
+      *              DIFFERENT CURRENCIES CANNOT BE SUMMED TOGETHER.    *
+      * 2026/08/08 - ADDED CARDXDD, VSMJOB11'S NIGHTLY PER-CURRENCY     *
+      *              CARD-APPROVED-TOTALS EXTRACT, AS A NEW INPUT.      *
+      *              ITS TOTALS ARE CARRIED ON THE SUMMARY REPORT       *
+      *              ALONGSIDE THE COMMISSION GRAND TOTALS. NO          *
+      *              EXTRACT PRESENT IS NOT AN ERROR.                   *
+      * 2026/08/08 - SKIPPED THE REGION-SUMMARY AND GRAND-CURRENCY      *
+      *              TOTAL ADDS ONCE THEIR RESPECTIVE TABLES ARE FULL,  *
+      *              MATCHING THE YTD TABLE'S EXISTING FAIL-SKIP        *
+      *              PATTERN, SO AN OVERFLOW REGION/CURRENCY NO LONGER  *
+      *              GETS FOLDED INTO ENTRY 1'S TOTALS.                 *
+      * 2026/08/09 - STATLOG NOW OPENS FIRST THING IN MAIN-LOGIC, AND   *
+      *              ANY FATAL ERROR PATH CALLS ABEND-WITH-STATUS       *
+      *              INSTEAD OF STOPPING DIRECTLY, SO AN ABEND STILL    *
+      *              LEAVES A 'FAILED' STATLOG RECORD BEHIND RATHER     *
+      *              THAN LOOKING LIKE THE JOB NEVER RAN.               *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  INDD (SALES.DATA) - EMPLOYEE SALES RECORDS (PS, 80 B)  *
+      * INPUT:  RATEDD (RATE.TABLE) - REGION COMMISSION RATES (PS)     *
+      * INPUT/OUTPUT: YTDDD (YTD.COMMISSION) - PER-EMPLOYEE YTD         *
+      *         COMMISSION TOTALS, REREAD AND REWRITTEN EACH RUN (PS)  *
       * OUTPUT: OUTDD (COMM.PAYOUT) - COMMISSION PAYOUT REPORT (PS, F) *
+      * OUTPUT: SUMMDD (REGION.SUMMARY) - PER-REGION/GRAND TOTAL        *
+      *         SUMMARY REPORT (PS, 80 B)                              *
+      * INPUT:  CARDXDD (CARD.APPROVED.TOTALS) - VSMJOB11'S NIGHTLY     *
+      *         PER-CURRENCY CARD-APPROVED-TOTALS EXTRACT (PS, 30 B)   *
       *                                                                *
       * SUBPROGRAMS CALLED:                                            *
-      * SUB1JB22 - COMMISSION RATE BY REGION + SALES VOLUME BONUS      *
+      * SUB1JB22 - COMMISSION RATE BY REGION + SALES VOLUME + YTD BONUS*
       * SUB2JB22 - TAX RATE BY COMMISSION BRACKET                      *
       ******************************************************************
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. JOBSUB22.                                            
-       ENVIRONMENT DIVISION.                                            
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-                                                                        
-           SELECT SALES-FILE ASSIGN TO INDD                             
-              ORGANIZATION IS SEQUENTIAL                                
-              FILE STATUS IS SALES-STATUS.                              
-                                                                        
-           SELECT PAYOUT-FILE ASSIGN TO OUTDD                           
-              ORGANIZATION IS SEQUENTIAL                                
-              FILE STATUS IS PAYOUT-STATUS.                             
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD SALES-FILE RECORDING MODE IS F.                               
-       01 SALES-REC.                                                    
-          05 EMP-ID PIC X(5).                                           
-          05 REGION PIC X(2).                                           
-          05 SALES-AMT PIC 9(6)V99.                                     
-          05 FILLER PIC X(65).                                          
-                                                                        
-       FD PAYOUT-FILE RECORDING MODE IS F.                              
-       01 PAYOUT-REC PIC X(80).                                         
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-      * FILE STATUS VARIABLES                                           
-       01 F-STATUS.                                                     
-          05 SALES-STATUS PIC X(2).                                     
-          05 PAYOUT-STATUS PIC X(2).                                    
-                                                                        
-      * CONTROL FLAGS                                                   
-       01 WS-FLAGS.                                                     
-          05 WS-EOF PIC X(1) VALUE 'N'.                                 
-             88 EOF VALUE 'Y'.                                          
-                                                                        
-      * CALCULATED RESULTS FROM SUBPROGRAMS                             
-       01 WS-COMMISSION    PIC 9(5)V99.                                 
-       01 WS-TAX-AMOUNT    PIC 9(5)V99.                                 
-       01 WS-NET-COMM      PIC 9(5)V99.                                 
-                                                                        
-      * DISPLAY-FORMATTED CALCULATED VALUES FOR OUTPUT LINE             
-       01 WS-COMM-STR      PIC Z(5).99.                                 
-       01 WS-TAX-STR       PIC Z(5).99.                                 
-       01 WS-NET-STR       PIC Z(5).99.                                 
-                                                                        
-      **********************************************                    
-      * OPENS FILES, PROCESSES ALL RECORDS, CLOSES.                     
-      **********************************************                    
-       PROCEDURE DIVISION.                                              
-       MAIN-LOGIC.                                                      
-           PERFORM OPEN-ALL-FILES.                                      
-           PERFORM PROCESS-ALL-RECORDS.                                 
-           PERFORM CLOSE-ALL-FILES.                                     
-           STOP RUN.                                                    
-                                                                        
-      **********************************************                    
-      * OPEN ALL FILES AND CHECK STATUS                                 
-      **********************************************                    
-       OPEN-ALL-FILES.                                                  
-           OPEN INPUT SALES-FILE.                                       
-           IF SALES-STATUS NOT = '00'                                   
-              DISPLAY 'ERROR OPENING INPUT FILE: ' SALES-STATUS         
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           OPEN OUTPUT PAYOUT-FILE.                                     
-           IF PAYOUT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR OPENING OUTPUT FILE: ' PAYOUT-STATUS       
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * READS SALES-FILE UNTIL EOF.                                     
-      * PER RECORD: CALLS SUB1JB22 (COMMISSION),                        
-      * SUB2JB22 (TAX), THEN WRITE-PAYOUT-LINE.                         
-      **********************************************                    
-       PROCESS-ALL-RECORDS.                                             
-           PERFORM UNTIL WS-EOF = 'Y'                                   
-              READ SALES-FILE                                           
-                AT END                                                  
-                   MOVE 'Y' TO WS-EOF                                   
-                NOT AT END                                              
-                   IF SALES-STATUS NOT = '00'                           
-                      DISPLAY 'ERROR READING FILE: ' SALES-STATUS       
-                      STOP RUN                                          
-                   END-IF                                               
-      * PHASE 2 - COMMISSION: BASE RATE BY REGION + BONUS BY VOLUME     
-                   CALL 'SUB1JB22' USING                                
-                        EMP-ID,                                         
-                        REGION,                                         
-                        SALES-AMT,                                      
-                        WS-COMMISSION                                   
-                   END-CALL                                             
-      * PHASE 3 - TAX: RATE BY COMMISSION BRACKET                       
-                   CALL 'SUB2JB22' USING                                
-                        WS-COMMISSION,                                  
-                        WS-TAX-AMOUNT                                   
-                   END-CALL                                             
-                   PERFORM COMPUTE-AND-WRITE                            
-              END-READ                                                  
-           END-PERFORM.                                                 
-                                                                        
-      **********************************************                    
-      * COMPUTES NET-COMMISSION = COMMISSION - TAX.                     
-      * FORMATS ALL THREE AMOUNTS AND WRITES ONE                        
-      * PAYOUT LINE PER EMPLOYEE TO PAYOUT-FILE.                        
-      **********************************************                    
-       COMPUTE-AND-WRITE.                                               
-           COMPUTE WS-NET-COMM = WS-COMMISSION - WS-TAX-AMOUNT.         
-                                                                        
-           MOVE SPACES TO PAYOUT-REC.                                   
-           MOVE WS-COMMISSION TO WS-COMM-STR.                           
-           MOVE WS-TAX-AMOUNT TO WS-TAX-STR.                            
-           MOVE WS-NET-COMM TO WS-NET-STR.                              
-           STRING EMP-ID DELIMITED BY SIZE                              
-                  ' COMMISSION: ' DELIMITED BY SIZE                     
-                  FUNCTION TRIM(WS-COMM-STR) DELIMITED BY SIZE          
-                  ', TAX: ' DELIMITED BY SIZE                           
-                  FUNCTION TRIM(WS-TAX-STR) DELIMITED BY SIZE           
-                  ', NET: ' DELIMITED BY SIZE                           
-                  FUNCTION TRIM(WS-NET-STR) DELIMITED BY SIZE           
-                  INTO PAYOUT-REC                                       
-           END-STRING.                                                  
-           WRITE PAYOUT-REC.                                            
-           IF PAYOUT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR WRITING OUTPUT FILE: ' PAYOUT-STATUS       
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * CLOSE ALL FILES                                                 
-      **********************************************                    
-       CLOSE-ALL-FILES.                                                 
-           CLOSE SALES-FILE.                                            
-           IF SALES-STATUS NOT = '00'                                   
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBSUB22.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SALES-FILE ASSIGN TO INDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS SALES-STATUS.
+
+           SELECT PAYOUT-FILE ASSIGN TO OUTDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS PAYOUT-STATUS.
+
+           SELECT RATE-FILE ASSIGN TO RATEDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS RATE-STATUS.
+
+           SELECT YTD-FILE ASSIGN TO YTDDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS YTD-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO SUMMDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS SUMMARY-STATUS.
+
+           SELECT STATUS-LOG ASSIGN TO STATLOG
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS STATUS-LOG-STATUS.
+
+           SELECT CARD-TOTALS-FILE ASSIGN TO CARDXDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS CARD-TOTALS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALES-FILE RECORDING MODE IS F.
+       01 SALES-REC.
+          05 EMP-ID PIC X(5).
+          05 REGION PIC X(2).
+          05 SALES-AMT PIC 9(6)V99.
+          05 TRANS-TYPE PIC X(1).
+          05 SALES-CURRENCY PIC X(3).
+          05 FILLER PIC X(61).
+
+       FD PAYOUT-FILE RECORDING MODE IS F.
+       01 PAYOUT-REC PIC X(80).
+
+       FD RATE-FILE RECORDING MODE IS F.
+       01 RATE-REC.
+          05 RATE-REGION PIC X(2).
+          05 RATE-BASE-PCT PIC V999.
+          05 RATE-BONUS1-AMT PIC 9(6)V99.
+          05 RATE-BONUS1-PCT PIC V999.
+          05 RATE-BONUS2-AMT PIC 9(6)V99.
+          05 RATE-BONUS2-PCT PIC V999.
+
+       FD YTD-FILE RECORDING MODE IS F.
+       01 YTD-REC.
+          05 YTD-EMP-ID PIC X(5).
+          05 YTD-AMOUNT PIC S9(7)V99.
+
+       FD SUMMARY-FILE RECORDING MODE IS F.
+       01 SUMMARY-REC PIC X(80).
+
+       FD STATUS-LOG RECORDING MODE IS F.
+       01 STATUS-LOG-REC.
+           COPY BATSTAT.
+
+       FD CARD-TOTALS-FILE RECORDING MODE IS F.
+       01 CARD-TOTALS-REC.
+           COPY CARDTOT.
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS VARIABLES
+       01 F-STATUS.
+          05 SALES-STATUS PIC X(2).
+          05 PAYOUT-STATUS PIC X(2).
+          05 RATE-STATUS PIC X(2).
+          05 YTD-STATUS PIC X(2).
+          05 SUMMARY-STATUS PIC X(2).
+          05 STATUS-LOG-STATUS PIC X(2).
+          05 CARD-TOTALS-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+          05 WS-RATE-EOF PIC X(1) VALUE 'N'.
+             88 RATE-EOF VALUE 'Y'.
+          05 WS-YTD-EOF PIC X(1) VALUE 'N'.
+             88 YTD-EOF VALUE 'Y'.
+          05 WS-CARD-TOTALS-EOF PIC X(1) VALUE 'N'.
+             88 CARD-TOTALS-EOF VALUE 'Y'.
+
+      * SET JUST BEFORE A FATAL ERROR PATH WRITES ITS STATLOG RECORD
+      * AND STOPS, SO WRITE-BATCH-STATUS REPORTS 'FAILED' INSTEAD OF
+      * UNCONDITIONALLY REPORTING COMPLETE.
+       01 WS-ABEND-FLAG PIC X(1) VALUE 'N'.
+          88 ABEND-IN-PROGRESS VALUE 'Y'.
+
+      * COUNT OF SALES RECORDS READ AND PAID OUT THIS RUN
+       01 WS-SALES-PROCESSED-COUNT PIC 9(5) VALUE 0.
+
+      * REGION RATE TABLE, LOADED FROM RATEDD. REGION 'OT' IS THE
+      * DEFAULT USED WHEN LS-REGION HAS NO MATCHING ENTRY.
+       01 RATE-TABLE-COUNT PIC 9(4) VALUE 0.
+       01 RATE-TABLE.
+          05 RATE-ENTRY OCCURS 100 TIMES INDEXED BY RT-IDX.
+             10 RT-REGION PIC X(2).
+             10 RT-BASE-PCT PIC V999.
+             10 RT-BONUS1-AMT PIC 9(6)V99.
+             10 RT-BONUS1-PCT PIC V999.
+             10 RT-BONUS2-AMT PIC 9(6)V99.
+             10 RT-BONUS2-PCT PIC V999.
+       01 WS-RATE-FOUND PIC X(1) VALUE 'N'.
+          88 RATE-FOUND VALUE 'Y'.
+       01 WS-RATE-DEFAULT-IDX PIC 9(4) VALUE 0.
+
+      * YTD-COMMISSION TABLE, LOADED FROM YTDDD AND REWRITTEN AT
+      * END OF RUN WITH THIS RUN'S UPDATED TOTALS.
+       01 YTD-TABLE-COUNT PIC 9(4) VALUE 0.
+       01 YTD-TABLE.
+          05 YTD-ENTRY OCCURS 2000 TIMES INDEXED BY YT-IDX.
+             10 YT-EMP-ID PIC X(5).
+             10 YT-AMOUNT PIC S9(7)V99.
+       01 WS-YTD-FOUND PIC X(1) VALUE 'N'.
+          88 YTD-FOUND VALUE 'Y'.
+       01 WS-YTD-TABLE-FULL PIC X(1) VALUE 'N'.
+          88 YTD-TABLE-FULL VALUE 'Y'.
+       01 WS-EMP-YTD-BEFORE PIC S9(7)V99.
+
+      * REGION SUMMARY TOTALS, ROLLED UP AS PAYOUT LINES ARE WRITTEN.
+      * KEYED BY REGION AND CURRENCY TOGETHER SINCE A REGION CAN BE
+      * PAID OUT IN MORE THAN ONE CURRENCY.
+       01 REGION-SUMMARY-COUNT PIC 9(4) VALUE 0.
+       01 REGION-SUMMARY-TABLE.
+          05 REGION-SUMMARY-ENTRY OCCURS 100 TIMES INDEXED BY RS-IDX.
+             10 RS-REGION PIC X(2).
+             10 RS-CURRENCY PIC X(3).
+             10 RS-COMMISSION-TOTAL PIC S9(7)V99.
+             10 RS-TAX-TOTAL PIC S9(7)V99.
+             10 RS-NET-TOTAL PIC S9(7)V99.
+       01 WS-REGION-FOUND PIC X(1) VALUE 'N'.
+          88 REGION-SUM-FOUND VALUE 'Y'.
+       01 WS-REGION-SUMMARY-TABLE-FULL PIC X(1) VALUE 'N'.
+          88 REGION-SUMMARY-TABLE-FULL VALUE 'Y'.
+
+      * GRAND TOTALS ACROSS ALL REGIONS, ONE ENTRY PER CURRENCY SINCE
+      * COMMISSION/TAX/NET DOLLARS IN DIFFERENT CURRENCIES CANNOT BE
+      * SUMMED TOGETHER.
+       01 GRAND-CURRENCY-COUNT PIC 9(2) VALUE 0.
+       01 GRAND-CURRENCY-TABLE.
+          05 GRAND-CURRENCY-ENTRY OCCURS 20 TIMES INDEXED BY GT-IDX.
+             10 GT-CURRENCY PIC X(3).
+             10 GT-COMMISSION-TOTAL PIC S9(9)V99.
+             10 GT-TAX-TOTAL PIC S9(9)V99.
+             10 GT-NET-TOTAL PIC S9(9)V99.
+       01 WS-GRAND-CURRENCY-FOUND PIC X(1) VALUE 'N'.
+          88 GRAND-CURRENCY-FOUND VALUE 'Y'.
+       01 WS-GRAND-CURRENCY-TABLE-FULL PIC X(1) VALUE 'N'.
+          88 GRAND-CURRENCY-TABLE-FULL VALUE 'Y'.
+
+      * CARD-APPROVED TOTALS PER CURRENCY, LOADED FROM CARDXDD (THE
+      * NIGHTLY EXTRACT VSMJOB11 WRITES). CARRIED ON THE SUMMARY
+      * REPORT ALONGSIDE THE COMMISSION GRAND TOTALS. NO CARDXDD
+      * FILE FOR THE DAY IS NOT AN ERROR - IT JUST MEANS THE CARD
+      * VALIDATION JOB HASN'T RUN YET OR HANDLED NO CURRENCIES.
+       01 CARD-TOTALS-COUNT PIC 9(2) VALUE 0.
+       01 CARD-TOTALS-TABLE.
+          05 CARD-TOTALS-ENTRY OCCURS 20 TIMES INDEXED BY CT-IDX.
+             10 CT-TABLE-CURRENCY PIC X(3).
+             10 CT-TABLE-COUNT PIC 9(7).
+             10 CT-TABLE-AMOUNT PIC S9(7)V99.
+
+      * CALCULATED RESULTS FROM SUBPROGRAMS
+       01 WS-COMMISSION    PIC S9(5)V99.
+       01 WS-TAX-AMOUNT    PIC S9(5)V99.
+       01 WS-NET-COMM      PIC S9(5)V99.
+
+      * DISPLAY-FORMATTED CALCULATED VALUES FOR OUTPUT LINE
+       01 WS-COMM-STR      PIC -(5).99.
+       01 WS-TAX-STR       PIC -(5).99.
+       01 WS-NET-STR       PIC -(5).99.
+
+      * DISPLAY-FORMATTED REGION/GRAND TOTALS FOR SUMMARY REPORT
+       01 WS-SUMM-COMM-STR PIC -(7).99.
+       01 WS-SUMM-TAX-STR  PIC -(7).99.
+       01 WS-SUMM-NET-STR  PIC -(7).99.
+
+      **********************************************
+      * LOADS THE RATE AND YTD TABLES, PROCESSES ALL RECORDS,
+      * WRITES THE SUMMARY REPORT AND REWRITES THE YTD FILE,
+      * CLOSES.
+      **********************************************
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-STATUS-LOG.
+           PERFORM OPEN-INPUT-FILES.
+           PERFORM LOAD-RATE-TABLE.
+           PERFORM LOAD-YTD-TABLE.
+           PERFORM LOAD-CARD-TOTALS.
+           PERFORM OPEN-OUTPUT-FILES.
+           PERFORM PROCESS-ALL-RECORDS.
+           PERFORM WRITE-REGION-SUMMARY.
+           PERFORM REWRITE-YTD-FILE.
+           PERFORM CLOSE-ALL-FILES.
+           PERFORM WRITE-BATCH-STATUS.
+           STOP RUN.
+
+      **********************************************
+      * OPENS STATLOG FIRST, AHEAD OF EVERY OTHER FILE, SO
+      * ABEND-WITH-STATUS CAN WRITE A 'FAILED' RECORD TO IT IF ANY
+      * LATER OPEN, READ, OR WRITE FAILS.
+      **********************************************
+       OPEN-STATUS-LOG.
+           OPEN EXTEND STATUS-LOG.
+           IF STATUS-LOG-STATUS = '05' OR STATUS-LOG-STATUS = '35'
+              OPEN OUTPUT STATUS-LOG
+           END-IF.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING STATUS LOG: ' STATUS-LOG-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * OPEN THE FILES THAT MUST BE READ BEFORE PROCESSING STARTS
+      **********************************************
+       OPEN-INPUT-FILES.
+           OPEN INPUT SALES-FILE.
+           IF SALES-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING INPUT FILE: ' SALES-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN INPUT RATE-FILE.
+           IF RATE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING RATE FILE: ' RATE-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN INPUT YTD-FILE.
+           IF YTD-STATUS NOT = '00' AND YTD-STATUS NOT = '35'
+              DISPLAY 'ERROR OPENING YTD FILE: ' YTD-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      **********************************************
+      * OPEN THE FILES WRITTEN DURING/AFTER PROCESSING
+      **********************************************
+       OPEN-OUTPUT-FILES.
+           OPEN OUTPUT PAYOUT-FILE.
+           IF PAYOUT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING OUTPUT FILE: ' PAYOUT-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN OUTPUT SUMMARY-FILE.
+           IF SUMMARY-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING SUMMARY FILE: ' SUMMARY-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      **********************************************
+      * LOADS RATE-FILE INTO RATE-TABLE. REGION 'OT' IS REMEMBERED
+      * AS THE DEFAULT ENTRY FOR ANY REGION THE TABLE DOESN'T LIST.
+      * MAX 100 REGIONS, MATCHING THE SMALL FIXED SET OF REGION
+      * CODES THIS BUSINESS ACTUALLY USES.
+      **********************************************
+       LOAD-RATE-TABLE.
+           PERFORM UNTIL RATE-EOF
+              READ RATE-FILE
+                AT END
+                   SET RATE-EOF TO TRUE
+                NOT AT END
+                   IF RATE-STATUS NOT = '00'
+                      DISPLAY 'ERROR READING RATE FILE: ' RATE-STATUS
+                      PERFORM ABEND-WITH-STATUS
+                   END-IF
+                   IF RATE-TABLE-COUNT >= 100
+                      DISPLAY 'WARNING: RATE TABLE FULL (100 MAX). '
+                              'IGNORED REGION: ' RATE-REGION
+                   ELSE
+                      ADD 1 TO RATE-TABLE-COUNT
+                      SET RT-IDX TO RATE-TABLE-COUNT
+                      MOVE RATE-REGION TO RT-REGION(RT-IDX)
+                      MOVE RATE-BASE-PCT TO RT-BASE-PCT(RT-IDX)
+                      MOVE RATE-BONUS1-AMT TO RT-BONUS1-AMT(RT-IDX)
+                      MOVE RATE-BONUS1-PCT TO RT-BONUS1-PCT(RT-IDX)
+                      MOVE RATE-BONUS2-AMT TO RT-BONUS2-AMT(RT-IDX)
+                      MOVE RATE-BONUS2-PCT TO RT-BONUS2-PCT(RT-IDX)
+                      IF RATE-REGION = 'OT'
+                         MOVE RATE-TABLE-COUNT TO WS-RATE-DEFAULT-IDX
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE RATE-FILE.
+
+      **********************************************
+      * LOADS YTD-FILE INTO YTD-TABLE. FILE STATUS '35' (FILE NOT
+      * FOUND) MEANS NO EMPLOYEE HAS A YTD TOTAL YET, SO AN EMPTY
+      * TABLE IS NOT AN ERROR. MAX 2000 EMPLOYEES.
+      **********************************************
+       LOAD-YTD-TABLE.
+           IF YTD-STATUS = '00'
+              PERFORM UNTIL YTD-EOF
+                 READ YTD-FILE
+                   AT END
+                      SET YTD-EOF TO TRUE
+                   NOT AT END
+                      IF YTD-STATUS NOT = '00'
+                         DISPLAY 'ERROR READING YTD FILE: ' YTD-STATUS
+                         PERFORM ABEND-WITH-STATUS
+                      END-IF
+                      IF YTD-TABLE-COUNT >= 2000
+                         DISPLAY 'WARNING: YTD TABLE FULL (2000 MAX). '
+                                 'IGNORED EMPLOYEE: ' YTD-EMP-ID
+                      ELSE
+                         ADD 1 TO YTD-TABLE-COUNT
+                         SET YT-IDX TO YTD-TABLE-COUNT
+                         MOVE YTD-EMP-ID TO YT-EMP-ID(YT-IDX)
+                         MOVE YTD-AMOUNT TO YT-AMOUNT(YT-IDX)
+                      END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE YTD-FILE
+           END-IF.
+
+      **********************************************
+      * LOADS CARDXDD, VSMJOB11'S NIGHTLY PER-CURRENCY EXTRACT OF
+      * APPROVED CARD TOTALS, INTO CARD-TOTALS-TABLE. FILE STATUS
+      * '05'/'35' (FILE NOT FOUND) MEANS VSMJOB11 HASN'T PRODUCED
+      * AN EXTRACT FOR THIS RUN, WHICH IS NOT AN ERROR - THE
+      * SUMMARY REPORT SIMPLY OMITS THE CARD TOTALS SECTION. MAX
+      * 20 CURRENCIES, MATCHING VSMJOB11'S OWN CURRENCY TABLE LIMIT.
+      **********************************************
+       LOAD-CARD-TOTALS.
+           OPEN INPUT CARD-TOTALS-FILE.
+           IF CARD-TOTALS-STATUS = '05' OR CARD-TOTALS-STATUS = '35'
+              DISPLAY 'CARDXDD NOT FOUND - SKIPPING CARD TOTALS '
+                      'SECTION OF SUMMARY REPORT'
+           ELSE
+              IF CARD-TOTALS-STATUS NOT = '00'
+                 DISPLAY 'ERROR OPENING CARD TOTALS EXTRACT: '
+                          CARD-TOTALS-STATUS
+                 PERFORM ABEND-WITH-STATUS
+              END-IF
+              PERFORM UNTIL CARD-TOTALS-EOF
+                 READ CARD-TOTALS-FILE
+                   AT END
+                      SET CARD-TOTALS-EOF TO TRUE
+                   NOT AT END
+                      IF CARD-TOTALS-STATUS NOT = '00'
+                         DISPLAY 'ERROR READING CARD TOTALS EXTRACT: '
+                                  CARD-TOTALS-STATUS
+                         PERFORM ABEND-WITH-STATUS
+                      END-IF
+                      IF CARD-TOTALS-COUNT >= 20
+                         DISPLAY 'WARNING: CARD TOTALS TABLE FULL '
+                                 '(20 MAX). IGNORED CURRENCY: '
+                                 CT-CURRENCY
+                      ELSE
+                         ADD 1 TO CARD-TOTALS-COUNT
+                         SET CT-IDX TO CARD-TOTALS-COUNT
+                         MOVE CT-CURRENCY TO CT-TABLE-CURRENCY(CT-IDX)
+                         MOVE CT-APPROVED-COUNT
+                              TO CT-TABLE-COUNT(CT-IDX)
+                         MOVE CT-APPROVED-TOTAL
+                              TO CT-TABLE-AMOUNT(CT-IDX)
+                      END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CARD-TOTALS-FILE
+           END-IF.
+
+      **********************************************
+      * READS SALES-FILE UNTIL EOF.
+      * PER RECORD: LOOKS UP THE REGION RATE AND THE EMPLOYEE'S
+      * YTD COMMISSION SO FAR, CALLS SUB1JB22 (COMMISSION),
+      * SUB2JB22 (TAX), THEN COMPUTE-AND-WRITE.
+      **********************************************
+       PROCESS-ALL-RECORDS.
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ SALES-FILE
+                AT END
+                   MOVE 'Y' TO WS-EOF
+                NOT AT END
+                   IF SALES-STATUS NOT = '00'
+                      DISPLAY 'ERROR READING FILE: ' SALES-STATUS
+                      PERFORM ABEND-WITH-STATUS
+                   END-IF
+                   PERFORM FIND-RATE-FOR-REGION
+                   PERFORM FIND-YTD-FOR-EMPLOYEE
+      * PHASE 3 - COMMISSION: RATE TABLE + VOLUME + YTD BONUS
+                   CALL 'SUB1JB22' USING
+                        EMP-ID,
+                        REGION,
+                        SALES-AMT,
+                        TRANS-TYPE,
+                        RT-BASE-PCT(RT-IDX),
+                        RT-BONUS1-AMT(RT-IDX),
+                        RT-BONUS1-PCT(RT-IDX),
+                        RT-BONUS2-AMT(RT-IDX),
+                        RT-BONUS2-PCT(RT-IDX),
+                        WS-EMP-YTD-BEFORE,
+                        WS-COMMISSION
+                   END-CALL
+      * PHASE 4 - TAX: RATE BY COMMISSION BRACKET
+                   CALL 'SUB2JB22' USING
+                        WS-COMMISSION,
+                        WS-TAX-AMOUNT
+                   END-CALL
+                   PERFORM COMPUTE-AND-WRITE
+                   PERFORM UPDATE-YTD-FOR-EMPLOYEE
+                   PERFORM UPDATE-REGION-SUMMARY
+              END-READ
+           END-PERFORM.
+
+      **********************************************
+      * FINDS REGION'S RATE-TABLE ENTRY, LEAVING RT-IDX POINTING
+      * AT IT. FALLS BACK TO THE 'OT' DEFAULT ENTRY IF REGION
+      * ISN'T LISTED, OR TO ZERO RATES WITH A WARNING IF THE
+      * TABLE HAS NO 'OT' ENTRY EITHER.
+      **********************************************
+       FIND-RATE-FOR-REGION.
+           MOVE 'N' TO WS-RATE-FOUND.
+           IF RATE-TABLE-COUNT > 0
+              PERFORM VARYING RT-IDX FROM 1 BY 1
+                      UNTIL RT-IDX > RATE-TABLE-COUNT
+                      OR RATE-FOUND
+                 IF RT-REGION(RT-IDX) = REGION
+                    SET RATE-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF.
+           IF NOT RATE-FOUND
+              IF WS-RATE-DEFAULT-IDX > 0
+                 SET RT-IDX TO WS-RATE-DEFAULT-IDX
+              ELSE
+                 DISPLAY 'WARNING: NO RATE TABLE ENTRY FOR REGION '
+                         REGION ' AND NO OT DEFAULT. USING ZERO RATE.'
+                 SET RT-IDX TO 1
+              END-IF
+           END-IF.
+
+      **********************************************
+      * FINDS OR ADDS EMP-ID IN YTD-TABLE, LEAVING YT-IDX POINTING
+      * AT ITS ENTRY AND WS-EMP-YTD-BEFORE HOLDING THIS YEAR'S
+      * COMMISSION EARNED BEFORE THIS SALE.
+      **********************************************
+       FIND-YTD-FOR-EMPLOYEE.
+           MOVE 'N' TO WS-YTD-FOUND.
+           MOVE 'N' TO WS-YTD-TABLE-FULL.
+           IF YTD-TABLE-COUNT > 0
+              PERFORM VARYING YT-IDX FROM 1 BY 1
+                      UNTIL YT-IDX > YTD-TABLE-COUNT
+                      OR YTD-FOUND
+                 IF YT-EMP-ID(YT-IDX) = EMP-ID
+                    SET YTD-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF.
+           IF NOT YTD-FOUND
+              IF YTD-TABLE-COUNT < 2000
+                 ADD 1 TO YTD-TABLE-COUNT
+                 SET YT-IDX TO YTD-TABLE-COUNT
+                 MOVE EMP-ID TO YT-EMP-ID(YT-IDX)
+                 MOVE 0 TO YT-AMOUNT(YT-IDX)
+              ELSE
+                 SET YTD-TABLE-FULL TO TRUE
+                 DISPLAY 'WARNING: YTD TABLE FULL, NOT TRACKING '
+                         'EMPLOYEE ' EMP-ID
+                 SET YT-IDX TO 1
+              END-IF
+           END-IF.
+           MOVE YT-AMOUNT(YT-IDX) TO WS-EMP-YTD-BEFORE.
+
+      **********************************************
+      * ADDS THIS SALE'S COMMISSION TO THE EMPLOYEE'S RUNNING
+      * YTD TOTAL. A REFUND'S NEGATIVE COMMISSION CLAWS BACK THE
+      * TOTAL INSTEAD OF ADDING TO IT.
+      **********************************************
+       UPDATE-YTD-FOR-EMPLOYEE.
+           IF NOT YTD-TABLE-FULL
+              ADD WS-COMMISSION TO YT-AMOUNT(YT-IDX)
+           END-IF.
+
+      **********************************************
+      * COMPUTES NET-COMMISSION = COMMISSION - TAX.
+      * FORMATS ALL THREE AMOUNTS AND WRITES ONE
+      * PAYOUT LINE PER EMPLOYEE TO PAYOUT-FILE.
+      **********************************************
+       COMPUTE-AND-WRITE.
+           COMPUTE WS-NET-COMM = WS-COMMISSION - WS-TAX-AMOUNT.
+
+           MOVE SPACES TO PAYOUT-REC.
+           MOVE WS-COMMISSION TO WS-COMM-STR.
+           MOVE WS-TAX-AMOUNT TO WS-TAX-STR.
+           MOVE WS-NET-COMM TO WS-NET-STR.
+           STRING EMP-ID DELIMITED BY SIZE
+                  ' COMMISSION: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-COMM-STR) DELIMITED BY SIZE
+                  ', TAX: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TAX-STR) DELIMITED BY SIZE
+                  ', NET: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NET-STR) DELIMITED BY SIZE
+                  INTO PAYOUT-REC
+           END-STRING.
+           WRITE PAYOUT-REC.
+           IF PAYOUT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING OUTPUT FILE: ' PAYOUT-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           ADD 1 TO WS-SALES-PROCESSED-COUNT.
+
+      **********************************************
+      * FINDS OR ADDS REGION+CURRENCY IN REGION-SUMMARY-TABLE AND
+      * ROLLS THIS EMPLOYEE'S COMMISSION/TAX/NET INTO ITS TOTALS,
+      * PLUS THE RUN'S GRAND TOTALS FOR THAT CURRENCY.
+      **********************************************
+       UPDATE-REGION-SUMMARY.
+           MOVE 'N' TO WS-REGION-FOUND.
+           MOVE 'N' TO WS-REGION-SUMMARY-TABLE-FULL.
+           IF REGION-SUMMARY-COUNT > 0
+              PERFORM VARYING RS-IDX FROM 1 BY 1
+                      UNTIL RS-IDX > REGION-SUMMARY-COUNT
+                      OR REGION-SUM-FOUND
+                 IF RS-REGION(RS-IDX) = REGION
+                    AND RS-CURRENCY(RS-IDX) = SALES-CURRENCY
+                    SET REGION-SUM-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF.
+           IF NOT REGION-SUM-FOUND
+              IF REGION-SUMMARY-COUNT < 100
+                 ADD 1 TO REGION-SUMMARY-COUNT
+                 SET RS-IDX TO REGION-SUMMARY-COUNT
+                 MOVE REGION TO RS-REGION(RS-IDX)
+                 MOVE SALES-CURRENCY TO RS-CURRENCY(RS-IDX)
+                 MOVE 0 TO RS-COMMISSION-TOTAL(RS-IDX)
+                 MOVE 0 TO RS-TAX-TOTAL(RS-IDX)
+                 MOVE 0 TO RS-NET-TOTAL(RS-IDX)
+              ELSE
+                 SET REGION-SUMMARY-TABLE-FULL TO TRUE
+                 DISPLAY 'WARNING: REGION SUMMARY TABLE FULL, NOT '
+                         'TRACKING REGION ' REGION ' ' SALES-CURRENCY
+                 SET RS-IDX TO 1
+              END-IF
+           END-IF.
+           IF NOT REGION-SUMMARY-TABLE-FULL
+              ADD WS-COMMISSION TO RS-COMMISSION-TOTAL(RS-IDX)
+              ADD WS-TAX-AMOUNT TO RS-TAX-TOTAL(RS-IDX)
+              ADD WS-NET-COMM TO RS-NET-TOTAL(RS-IDX)
+           END-IF.
+           PERFORM FIND-GRAND-CURRENCY-TOTAL.
+           IF NOT GRAND-CURRENCY-TABLE-FULL
+              ADD WS-COMMISSION TO GT-COMMISSION-TOTAL(GT-IDX)
+              ADD WS-TAX-AMOUNT TO GT-TAX-TOTAL(GT-IDX)
+              ADD WS-NET-COMM TO GT-NET-TOTAL(GT-IDX)
+           END-IF.
+
+      **********************************************
+      * FINDS SALES-CURRENCY'S ENTRY IN GRAND-CURRENCY-TABLE, ADDING
+      * A NEW ZERO-BALANCE ENTRY THE FIRST TIME THAT CURRENCY IS
+      * SEEN. SETS GT-IDX TO THE ENTRY'S SUBSCRIPT. MAX 20
+      * CURRENCIES; A TABLE-FULL FALLS BACK TO ENTRY 1 WITH A
+      * WARNING RATHER THAN ABORT THE RUN.
+      **********************************************
+       FIND-GRAND-CURRENCY-TOTAL.
+           MOVE 'N' TO WS-GRAND-CURRENCY-FOUND.
+           MOVE 'N' TO WS-GRAND-CURRENCY-TABLE-FULL.
+           IF GRAND-CURRENCY-COUNT > 0
+              PERFORM VARYING GT-IDX FROM 1 BY 1
+                      UNTIL GT-IDX > GRAND-CURRENCY-COUNT
+                      OR GRAND-CURRENCY-FOUND
+                 IF GT-CURRENCY(GT-IDX) = SALES-CURRENCY
+                    SET GRAND-CURRENCY-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF.
+           IF NOT GRAND-CURRENCY-FOUND
+              IF GRAND-CURRENCY-COUNT < 20
+                 ADD 1 TO GRAND-CURRENCY-COUNT
+                 SET GT-IDX TO GRAND-CURRENCY-COUNT
+                 MOVE SALES-CURRENCY TO GT-CURRENCY(GT-IDX)
+                 MOVE 0 TO GT-COMMISSION-TOTAL(GT-IDX)
+                 MOVE 0 TO GT-TAX-TOTAL(GT-IDX)
+                 MOVE 0 TO GT-NET-TOTAL(GT-IDX)
+              ELSE
+                 SET GRAND-CURRENCY-TABLE-FULL TO TRUE
+                 DISPLAY 'WARNING: GRAND CURRENCY TABLE FULL (20 '
+                         'MAX). NOT TRACKING CURRENCY '
+                         SALES-CURRENCY
+                 SET GT-IDX TO 1
+              END-IF
+           END-IF.
+
+      **********************************************
+      * WRITES ONE SUMMARY LINE PER REGION+CURRENCY, PLUS ONE
+      * GRAND TOTAL LINE PER CURRENCY, TO SUMMDD.
+      **********************************************
+       WRITE-REGION-SUMMARY.
+           PERFORM VARYING RS-IDX FROM 1 BY 1
+                   UNTIL RS-IDX > REGION-SUMMARY-COUNT
+              MOVE SPACES TO SUMMARY-REC
+              MOVE RS-COMMISSION-TOTAL(RS-IDX) TO WS-SUMM-COMM-STR
+              MOVE RS-TAX-TOTAL(RS-IDX) TO WS-SUMM-TAX-STR
+              MOVE RS-NET-TOTAL(RS-IDX) TO WS-SUMM-NET-STR
+              STRING 'REGION ' DELIMITED BY SIZE
+                     RS-REGION(RS-IDX) DELIMITED BY SIZE
+                     ' (' DELIMITED BY SIZE
+                     RS-CURRENCY(RS-IDX) DELIMITED BY SIZE
+                     ') COMMISSION: ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SUMM-COMM-STR) DELIMITED BY SIZE
+                     ', TAX: ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SUMM-TAX-STR) DELIMITED BY SIZE
+                     ', NET: ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SUMM-NET-STR) DELIMITED BY SIZE
+                     INTO SUMMARY-REC
+              END-STRING
+              WRITE SUMMARY-REC
+              IF SUMMARY-STATUS NOT = '00'
+                 DISPLAY 'ERROR WRITING SUMMARY FILE: ' SUMMARY-STATUS
+                 PERFORM ABEND-WITH-STATUS
+              END-IF
+           END-PERFORM.
+
+           PERFORM VARYING GT-IDX FROM 1 BY 1
+                   UNTIL GT-IDX > GRAND-CURRENCY-COUNT
+              MOVE SPACES TO SUMMARY-REC
+              MOVE GT-COMMISSION-TOTAL(GT-IDX) TO WS-SUMM-COMM-STR
+              MOVE GT-TAX-TOTAL(GT-IDX) TO WS-SUMM-TAX-STR
+              MOVE GT-NET-TOTAL(GT-IDX) TO WS-SUMM-NET-STR
+              STRING 'GRAND TOTAL (' DELIMITED BY SIZE
+                     GT-CURRENCY(GT-IDX) DELIMITED BY SIZE
+                     ') COMMISSION: ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SUMM-COMM-STR) DELIMITED BY SIZE
+                     ', TAX: ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SUMM-TAX-STR) DELIMITED BY SIZE
+                     ', NET: ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SUMM-NET-STR) DELIMITED BY SIZE
+                     INTO SUMMARY-REC
+              END-STRING
+              WRITE SUMMARY-REC
+              IF SUMMARY-STATUS NOT = '00'
+                 DISPLAY 'ERROR WRITING SUMMARY FILE: ' SUMMARY-STATUS
+                 PERFORM ABEND-WITH-STATUS
+              END-IF
+           END-PERFORM.
+
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+                   UNTIL CT-IDX > CARD-TOTALS-COUNT
+              MOVE SPACES TO SUMMARY-REC
+              MOVE CT-TABLE-AMOUNT(CT-IDX) TO WS-SUMM-COMM-STR
+              STRING 'CARD APPROVED TOTAL (' DELIMITED BY SIZE
+                     CT-TABLE-CURRENCY(CT-IDX) DELIMITED BY SIZE
+                     ') FROM VSMJOB11: ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SUMM-COMM-STR) DELIMITED BY SIZE
+                     INTO SUMMARY-REC
+              END-STRING
+              WRITE SUMMARY-REC
+              IF SUMMARY-STATUS NOT = '00'
+                 DISPLAY 'ERROR WRITING SUMMARY FILE: ' SUMMARY-STATUS
+                 PERFORM ABEND-WITH-STATUS
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+      * REWRITES YTDDD WITH THIS RUN'S UPDATED YTD TOTALS SO THE
+      * NEXT RUN PICKS UP WHERE THIS ONE LEFT OFF.
+      **********************************************
+       REWRITE-YTD-FILE.
+           OPEN OUTPUT YTD-FILE.
+           IF YTD-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING YTD FILE FOR REWRITE: '
+                       YTD-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           PERFORM VARYING YT-IDX FROM 1 BY 1
+                   UNTIL YT-IDX > YTD-TABLE-COUNT
+              MOVE YT-EMP-ID(YT-IDX) TO YTD-EMP-ID
+              MOVE YT-AMOUNT(YT-IDX) TO YTD-AMOUNT
+              WRITE YTD-REC
+              IF YTD-STATUS NOT = '00'
+                 DISPLAY 'ERROR WRITING YTD FILE: ' YTD-STATUS
+                 PERFORM ABEND-WITH-STATUS
+              END-IF
+           END-PERFORM.
+
+           CLOSE YTD-FILE.
+           IF YTD-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING YTD FILE: ' YTD-STATUS
+           END-IF.
+
+      **********************************************
+      * CLOSE ALL FILES
+      **********************************************
+       CLOSE-ALL-FILES.
+           CLOSE SALES-FILE.
+           IF SALES-STATUS NOT = '00'
               DISPLAY 'WARNING: ERROR CLOSING INPUT FILE: ' SALES-STATUS
-           END-IF.                                                      
-           CLOSE PAYOUT-FILE.                                           
-           IF PAYOUT-STATUS NOT = '00'                                  
-              DISPLAY 'WARNING: ERROR CLOSING OUTPUT FILE: '            
-                       PAYOUT-STATUS                                    
-           END-IF.                                                      
+           END-IF.
+           CLOSE PAYOUT-FILE.
+           IF PAYOUT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING OUTPUT FILE: '
+                       PAYOUT-STATUS
+           END-IF.
+           CLOSE SUMMARY-FILE.
+           IF SUMMARY-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING SUMMARY FILE: '
+                       SUMMARY-STATUS
+           END-IF.
+
+      **********************************************
+      * APPENDS ONE RECORD TO THE CONSOLIDATED END-OF-NIGHT BATCH
+      * STATUS LOG AND CLOSES IT. STATUS-LOG ITSELF WAS ALREADY
+      * OPENED BY OPEN-STATUS-LOG, FIRST THING IN MAIN-LOGIC.
+      **********************************************
+       WRITE-BATCH-STATUS.
+           MOVE SPACES TO STATUS-LOG-REC.
+           MOVE 'JOBSUB22' TO BST-PROGRAM-ID.
+           MOVE WS-SALES-PROCESSED-COUNT TO BST-RECORDS-IN.
+           MOVE WS-SALES-PROCESSED-COUNT TO BST-RECORDS-OUT.
+           MOVE 0 TO BST-RECORDS-REJECTED.
+           IF ABEND-IN-PROGRESS
+              MOVE 'FAILED' TO BST-STATUS
+              MOVE 'JOB ABENDED - SEE SYSOUT FOR DETAIL' TO BST-MESSAGE
+           ELSE
+              MOVE 'COMPLETE' TO BST-STATUS
+              MOVE 'ALL COMMISSION PAYOUTS CALCULATED CLEAN' TO
+                   BST-MESSAGE
+           END-IF.
+           WRITE STATUS-LOG-REC.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR WRITING BATCH STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+           CLOSE STATUS-LOG.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+
+      **********************************************
+      * CALLED IN PLACE OF A BARE STOP RUN FROM ANY FATAL ERROR
+      * PATH SO THE RUN STILL LEAVES A 'FAILED' STATLOG RECORD
+      * BEHIND - OTHERWISE AN ABEND LOOKS, TO BATSTS43, LIKE THE
+      * JOB NEVER RAN AT ALL RATHER THAN LIKE IT FAILED.
+      **********************************************
+       ABEND-WITH-STATUS.
+           SET ABEND-IN-PROGRESS TO TRUE.
+           PERFORM WRITE-BATCH-STATUS.
+           STOP RUN.
