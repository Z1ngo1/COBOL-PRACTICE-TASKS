@@ -4,25 +4,67 @@
       * PURPOSE:                                                       *
       * CALCULATES ORDER TOTALS BY FINDING PART PRICES USING BINARY    *
       * SEARCH (SEARCH ALL). CATALOG TABLE MUST BE PRE-SORTED BY       *
-      * PART-ID ASCENDING IN THE INPUT FILE.                           *
+      * PART-ID ASCENDING IN THE INPUT FILE. ORDRDD IS ASSUMED SORTED  *
+      * BY ORDR-NUM ASCENDING SO LINE ITEMS FOR ONE ORDER ARE          *
+      * CONSOLIDATED INTO A SINGLE INVOICE.                            *
       *                                                                *
       * BUSINESS LOGIC:                                                *
       *   PHASE 1 - LOAD: READ PARTS-CATALOG-FILE INTO CATALOG-TABLE.  *
       *     TABLE USES DEPENDING ON PARTS-LOADED SO SEARCH ALL         *
-      *     SCANS ONLY LOADED ENTRIES. MAX 100 PARTS.                  *
-      *   PHASE 2 - PROCESS: FOR EACH ORDER RECORD:                    *
+      *     SCANS ONLY LOADED ENTRIES. MAX 2000 PARTS. ABORTS IF       *
+      *     PART-ID EVER GOES BACKWARDS (FILE NOT SORTED).             *
+      *   PHASE 2 - PROCESS: FOR EACH ORDER LINE ITEM:                 *
       *     SEARCH ALL CATALOG-ENTRY WHERE                             *
       *       CAT-TBL-PART-ID = ORDER-PART-ID.                         *
-      *     FOUND:     TOTAL = CAT-TBL-PRICE * ORDER-QUANTITY          *
-      *     NOT FOUND: WRITE 'NOT FOUND' LINE, INCREMENT COUNTER.      *
+      *     FOUND:     PRICED AT THE VOLUME BREAK RATE WHEN THE        *
+      *                ORDERED QUANTITY QUALIFIES, FILLED FROM         *
+      *                ON-HAND STOCK WITH ANY SHORTFALL BACKORDERED.   *
+      *     NOT FOUND: WRITE 'NOT FOUND' LINE, TRACK ON THE MISSING    *
+      *                PARTS EXCEPTION REPORT.                         *
+      *     LINE ITEMS FOR THE SAME ORDR-NUM ARE ACCUMULATED INTO ONE  *
+      *     INVOICE WITH A SUBTOTAL, TAX, AND GRAND TOTAL.             *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/01/01                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/08 - RAISED THE CATALOG TABLE CEILING FROM 100 TO 2000 *
+      *              ENTRIES TO MATCH CURRENT CATALOG SIZE.            *
+      * 2026/08/08 - ADDED ON-HAND STOCK TO THE CATALOG RECORD;         *
+      *              ORDERS THAT EXCEED AVAILABLE STOCK ARE PARTIALLY  *
+      *              FILLED WITH THE REMAINDER BACKORDERED INSTEAD OF  *
+      *              BEING PRICED AS IF FULLY IN STOCK.                *
+      * 2026/08/08 - ADDED VOLUME PRICE BREAKS: ORDERS AT OR ABOVE A    *
+      *              PART'S BREAK QUANTITY ARE PRICED AT THE BREAK     *
+      *              RATE INSTEAD OF THE FLAT PART-PRICE.               *
+      * 2026/08/08 - ADDED A STANDALONE MISSING-PARTS EXCEPTION REPORT *
+      *              (MISSDD) LISTING EVERY DISTINCT PART-ID NOT FOUND *
+      *              IN THE CATALOG AND HOW MANY ORDER LINES HIT IT.   *
+      * 2026/08/08 - LOAD-CATALOG-TABLE NOW ABORTS IF PART-ID EVER      *
+      *              GOES BACKWARDS, SINCE SEARCH ALL SILENTLY          *
+      *              MISPRICES PARTS WHEN PARTDD ISN'T SORTED.         *
+      * 2026/08/08 - LINE ITEMS ARE NOW CONSOLIDATED BY ORDR-NUM INTO   *
+      *              ONE INVOICE WITH A SUBTOTAL, TAX, AND GRAND       *
+      *              TOTAL INSTEAD OF ONE DISCONNECTED LINE PER ITEM.  *
+      * 2026/08/08 - PROCESS-ORDERS NOW ABORTS IF ORDR-NUM EVER GOES    *
+      *              BACKWARDS, SINCE THE ORDER-BREAK CONSOLIDATION IS  *
+      *              JUST AS SILENTLY WRONG AS SEARCH ALL WHEN ORDRDD   *
+      *              ISN'T SORTED, MATCHING LOAD-CATALOG-TABLE'S        *
+      *              EXISTING GUARD FOR PARTDD.                        *
+      * 2026/08/09 - TRACK-MISSING-PART NOW USES SEARCH OVER             *
+      *              MISSING-PART-ENTRY INSTEAD OF A MANUAL PERFORM     *
+      *              VARYING, SINCE THE OLD LOOP'S POST-TEST            *
+      *              INCREMENTED MP-IDX ONE PAST THE MATCH EVEN AFTER   *
+      *              MISSING-FOUND WAS SET, CORRUPTING THE NEXT SLOT'S  *
+      *              ORDER COUNT WHENEVER A MISSING PART WAS HIT BY     *
+      *              MORE THAN ONE ORDER LINE.                          *
+      *                                                                *
       * FILES:                                                         *
-      * INPUT: PARTDD (PARTS.CATALOG) - PARTS CATALOG (PS, SORTED,10 B)*
+      * INPUT: PARTDD (PARTS.CATALOG) - PARTS CATALOG (PS, SORTED,25 B)*
       * INPUT:  ORDRDD (ORDERS.FILE) - CUSTOMER ORDERS (PS, 13 B)      *
       * OUTPUT: INVODD (INVOICE.TXT) - ORDER INVOICES (PS, 80 B)       *
+      * OUTPUT: MISSDD (MISSING.PARTS) - MISSING PART EXCEPTION        *
+      *         REPORT (PS, 80 B)                                     *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -42,12 +84,19 @@
               ORGANIZATION IS SEQUENTIAL
               FILE STATUS IS INVOICE-STATUS.
 
+           SELECT MISSING-PARTS-FILE ASSIGN TO MISSDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS MISSING-PARTS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PARTS-CATALOG-FILE RECORDING MODE IS F.
        01 CATALOG-REC.
           05 PART-ID PIC 9(5).
           05 PART-PRICE PIC 9(3)V99.
+          05 PART-STOCK-QTY PIC 9(5).
+          05 PART-BREAK-QTY PIC 9(5).
+          05 PART-BREAK-PRICE PIC 9(3)V99.
 
        FD ORDERS-FILE RECORDING MODE IS F.
        01 ORDER-REC.
@@ -58,6 +107,13 @@
        FD INVOICE-FILE RECORDING MODE IS F.
        01 INVOICE-REC PIC X(80).
 
+       FD MISSING-PARTS-FILE RECORDING MODE IS F.
+       01 MISSING-PART-REC.
+          05 MISS-PART-ID PIC 9(5).
+          05 FILLER PIC X(1).
+          05 MISS-ORDER-COUNT PIC 9(5).
+          05 FILLER PIC X(69).
+
        WORKING-STORAGE SECTION.
 
       * FILE STATUS VARIABLES
@@ -65,6 +121,7 @@
           05 INVOICE-STATUS PIC X(2).
           05 ORDERS-STATUS PIC X(2).
           05 CATALOG-STATUS PIC X(2).
+          05 MISSING-PARTS-STATUS PIC X(2).
 
       * CONTROL FLAGS
        01 WS-FLAGS.
@@ -77,39 +134,84 @@
           05 WS-ORDR-EOF PIC X(1) VALUE 'N'.
              88 ORDR-EOF VALUE 'Y'.
              88 NOT-ORDR-EOF VALUE 'N'.
+          05 WS-PENDING-INVOICE PIC X(1) VALUE 'N'.
+             88 PENDING-INVOICE VALUE 'Y'.
 
       * PARTS LOADED COUNTER
-       01 PARTS-LOADED PIC 9(3) VALUE 0.
+       01 PARTS-LOADED PIC 9(4) VALUE 0.
+
+      * PREVIOUS PART-ID SEEN WHILE LOADING, FOR THE SORT CHECK
+       01 WS-PREV-PART-ID PIC 9(5) VALUE 0.
+
+      * PREVIOUS ORDR-NUM SEEN WHILE PROCESSING, FOR THE SORT CHECK
+       01 WS-PREV-ORDR-NUM PIC 9(5) VALUE 0.
 
       * IN-MEMORY PARTS CATALOG TABLE
        01 CATALOG-TABLE.
-          05 CATALOG-ENTRY OCCURS 1 TO 100 TIMES
+          05 CATALOG-ENTRY OCCURS 1 TO 2000 TIMES
                            DEPENDING ON PARTS-LOADED
                            ASCENDING KEY IS WS-PART-ID
                            INDEXED BY IDX.
              10 WS-PART-ID PIC 9(5).
              10 WS-PRICE PIC 9(3)V99.
+             10 WS-STOCK-QTY PIC 9(5).
+             10 WS-BREAK-QTY PIC 9(5).
+             10 WS-BREAK-PRICE PIC 9(3)V99.
+
+
+      * MISSING PARTS EXCEPTION TRACKING TABLE
+       01 WS-MISSING-PARTS.
+          05 MISSING-PART-COUNT PIC 9(4) VALUE 0.
+          05 MISSING-PART-ENTRY OCCURS 1 TO 2000 TIMES
+                       DEPENDING ON MISSING-PART-COUNT
+                       INDEXED BY MP-IDX.
+             10 MP-PART-ID PIC 9(5).
+             10 MP-ORDER-COUNT PIC 9(5).
+
+       01 WS-MISSING-PART-FLAGS.
+          05 WS-MISSING-FOUND PIC X(1) VALUE 'N'.
+             88 MISSING-FOUND VALUE 'Y'.
+          05 WS-MISSING-TABLE-FULL PIC X(1) VALUE 'N'.
+             88 MISSING-TABLE-FULL VALUE 'Y'.
 
+      * WORK VARIABLES FOR STOCK/PRICE-BREAK CALCULATIONS
+       01 WS-REQUESTED-QTY PIC 9(3).
+       01 WS-FULFILLED-QTY PIC 9(3).
+       01 WS-BACKORDER-QTY PIC 9(3).
+       01 WS-UNIT-PRICE PIC 9(3)V99.
+       01 WS-LINE-COST PIC 9(7)V99.
+
+      * CURRENT-INVOICE CONTROL-BREAK AND TOTALING FIELDS
+       01 WS-CURRENT-ORDR-NUM PIC 9(5) VALUE 0.
+       01 WS-TAX-RATE PIC V999 VALUE .070.
+       01 WS-INVOICE-SUBTOTAL PIC 9(7)V99 VALUE 0.
+       01 WS-INVOICE-TAX PIC 9(7)V99 VALUE 0.
+       01 WS-INVOICE-TOTAL PIC 9(7)V99 VALUE 0.
 
       * WORK VARIABLES FOR CALCULATIONS AND DISPLAY
-       01 WS-TOTAL-COST PIC 9(5)V99.
-       01 WS-TOTAL-COST-DISP PIC Z(4)9.99.
        01 WS-ORDER-NUM-DISP PIC 9(5).
+       01 WS-SUBTOTAL-DISP PIC Z(4)9.99.
+       01 WS-TAX-DISP PIC Z(4)9.99.
+       01 WS-TOTAL-DISP PIC Z(4)9.99.
 
       * STATISTICS COUNTERS
        01 WS-COUNTERS.
           05 ORDERS-PROCESSED PIC 9(5) VALUE 0.
           05 INVOICES-WRITTEN PIC 9(5) VALUE 0.
+          05 INVOICES-GENERATED PIC 9(5) VALUE 0.
           05 PARTS-FOUND PIC 9(5) VALUE 0.
           05 PARTS-NOT-FOUND PIC 9(5) VALUE 0.
+          05 BACKORDERS-COUNT PIC 9(5) VALUE 0.
 
       * DISPLAY-FORMATTED COUNTERS.
        01 WS-DISP-COUNTERS.
-          05 PARTS-LOADED-DISP PIC Z(2)9.
+          05 PARTS-LOADED-DISP PIC Z(4)9.
           05 ORDERS-PROCESSED-DISP PIC Z(4)9.
           05 INVOICES-WRITTEN-DISP PIC Z(4)9.
+          05 INVOICES-GENERATED-DISP PIC Z(4)9.
           05 PARTS-FOUND-DISP PIC Z(4)9.
           05 PARTS-NOT-FOUND-DISP PIC Z(4)9.
+          05 BACKORDERS-COUNT-DISP PIC Z(4)9.
 
       **********************************************
       * OPENS FILES, LOADS CATALOG TABLE, PROCESSES
@@ -120,6 +222,7 @@
            PERFORM OPEN-ALL-FILES.
            PERFORM LOAD-CATALOG-TABLE.
            PERFORM PROCESS-ORDERS.
+           PERFORM WRITE-MISSING-PARTS-REPORT.
            PERFORM CLOSE-ALL-FILES.
            PERFORM DISPLAY-SUMMARY.
            STOP RUN.
@@ -147,10 +250,19 @@
               STOP RUN
            END-IF.
 
+           OPEN OUTPUT MISSING-PARTS-FILE.
+           IF MISSING-PARTS-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING MISSING PARTS FILE: '
+                       MISSING-PARTS-STATUS
+              STOP RUN
+           END-IF.
+
       **********************************************
       * TABLE USES DEPENDING ON PARTS-LOADED TO LIMIT
       * SEARCH ALL TO LOADED ENTRIES ONLY.
-      * MAX 100 ENTRIES. OVERFLOW IGNORED WITH WARNING.
+      * MAX 2000 ENTRIES. OVERFLOW IGNORED WITH WARNING.
+      * ABORTS IF PART-ID EVER GOES BACKWARDS SINCE SEARCH
+      * ALL REQUIRES THE FILE TO BE SORTED ASCENDING.
       **********************************************
        LOAD-CATALOG-TABLE.
            SET NOT-PART-EOF TO TRUE.
@@ -160,14 +272,24 @@
                    SET PART-EOF TO TRUE
                 NOT AT END
                    IF CATALOG-STATUS = '00'
-                      IF PARTS-LOADED >= 100
-                         DISPLAY 'WARNING: CATALOG TABLE FULL (100 MAX)'
-                                 '. IGNORED: ' PART-ID
+                      IF PART-ID < WS-PREV-PART-ID
+                         DISPLAY 'ERROR: PARTS CATALOG FILE NOT SORTED '
+                                 'ASCENDING BY PART-ID. PART-ID '
+                                 PART-ID ' FOLLOWS ' WS-PREV-PART-ID
+                         STOP RUN
+                      END-IF
+                      MOVE PART-ID TO WS-PREV-PART-ID
+                      IF PARTS-LOADED >= 2000
+                         DISPLAY 'WARNING: CATALOG TABLE FULL (2000 '
+                                 'MAX). IGNORED: ' PART-ID
                       ELSE
                          ADD 1 TO PARTS-LOADED
                          SET IDX TO PARTS-LOADED
                          MOVE PART-ID TO WS-PART-ID(IDX)
                          MOVE PART-PRICE TO WS-PRICE(IDX)
+                         MOVE PART-STOCK-QTY TO WS-STOCK-QTY(IDX)
+                         MOVE PART-BREAK-QTY TO WS-BREAK-QTY(IDX)
+                         MOVE PART-BREAK-PRICE TO WS-BREAK-PRICE(IDX)
                       END-IF
                    ELSE
                       DISPLAY 'ERROR READING PARTS CATALOG FILE: '
@@ -178,8 +300,9 @@
            END-PERFORM.
 
       **********************************************
-      * READS ORDERS FILE AND CALLS SEARCH/WRITE
-      * PARAGRAPH FOR EACH RECORD.
+      * READS ORDERS FILE AND ACCUMULATES LINE ITEMS
+      * FOR THE SAME ORDR-NUM INTO ONE CONSOLIDATED
+      * INVOICE. ORDRDD MUST BE SORTED BY ORDR-NUM.
       **********************************************
        PROCESS-ORDERS.
            SET NOT-ORDR-EOF TO TRUE.
@@ -187,9 +310,26 @@
               READ ORDERS-FILE
                 AT END
                    SET ORDR-EOF TO TRUE
+                   IF PENDING-INVOICE
+                      PERFORM FINALIZE-INVOICE
+                   END-IF
                 NOT AT END
                    IF ORDERS-STATUS = '00'
+                      IF ORDR-NUM < WS-PREV-ORDR-NUM
+                         DISPLAY 'ERROR: ORDERS FILE NOT SORTED '
+                                 'ASCENDING BY ORDR-NUM. ORDR-NUM '
+                                 ORDR-NUM ' FOLLOWS ' WS-PREV-ORDR-NUM
+                         STOP RUN
+                      END-IF
+                      MOVE ORDR-NUM TO WS-PREV-ORDR-NUM
                       ADD 1 TO ORDERS-PROCESSED
+                      IF PENDING-INVOICE
+                         AND ORDR-NUM NOT = WS-CURRENT-ORDR-NUM
+                         PERFORM FINALIZE-INVOICE
+                      END-IF
+                      IF NOT PENDING-INVOICE
+                         PERFORM START-INVOICE
+                      END-IF
                       PERFORM SEARCH-PART-PRICE
                    ELSE
                       DISPLAY 'ERROR READING ORDERS FILE: '
@@ -199,57 +339,222 @@
               END-READ
            END-PERFORM.
 
+      **********************************************
+      * STARTS A NEW CONSOLIDATED INVOICE FOR ORDR-NUM
+      * AND WRITES ITS HEADER LINE.
+      **********************************************
+       START-INVOICE.
+           MOVE ORDR-NUM TO WS-CURRENT-ORDR-NUM.
+           MOVE ORDR-NUM TO WS-ORDER-NUM-DISP.
+           MOVE 0 TO WS-INVOICE-SUBTOTAL.
+           SET PENDING-INVOICE TO TRUE.
+
+           MOVE SPACES TO INVOICE-REC.
+           STRING 'ORDER: ' DELIMITED BY SIZE
+                  WS-ORDER-NUM-DISP DELIMITED BY SIZE
+                  INTO INVOICE-REC
+           END-STRING.
+           PERFORM WRITE-ONE-INVOICE-LINE.
+
       **********************************************
       * BINARY SEARCH ON CATALOG-TABLE BY PART-ID.
       * SEARCH ALL REQUIRES ASCENDING KEY CLAUSE AND PRE-SORTED INPUT.
-      * CALLS WRITE-INVOICE-RECORD REGARDLESS OF FOUND/NOT-FOUND RESULT.
+      * PRICES AND WRITES THE LINE ITEM REGARDLESS OF FOUND/NOT-FOUND.
       **********************************************
        SEARCH-PART-PRICE.
            SET NOT-FOUND TO TRUE.
-           MOVE ORDR-NUM TO WS-ORDER-NUM-DISP.
            SEARCH ALL CATALOG-ENTRY
                AT END
                   CONTINUE
                WHEN WS-PART-ID(IDX) = ORDR-ID
                   SET FOUND TO TRUE
-                  COMPUTE WS-TOTAL-COST = WS-PRICE(IDX) * ORDR-QUANT
            END-SEARCH.
 
-           PERFORM WRITE-INVOICE-RECORD.
+           IF FOUND
+              ADD 1 TO PARTS-FOUND
+              PERFORM CHECK-STOCK-AND-PRICE
+           ELSE
+              ADD 1 TO PARTS-NOT-FOUND
+              PERFORM TRACK-MISSING-PART
+           END-IF.
+
+           PERFORM WRITE-INVOICE-LINE.
 
       **********************************************
-      * FORMATS AND WRITES ONE INVOICE LINE.
-      * FOUND:     ORDER-NUM + TOTAL COST.
-      * NOT FOUND: ORDER-NUM + 'NOT FOUND'.
+      * FILLS THE LINE FROM ON-HAND STOCK, BACKORDERING
+      * ANY SHORTFALL, AND PRICES IT AT THE VOLUME BREAK
+      * RATE WHEN THE ORDERED QUANTITY QUALIFIES.
       **********************************************
-       WRITE-INVOICE-RECORD.
+       CHECK-STOCK-AND-PRICE.
+           MOVE ORDR-QUANT TO WS-REQUESTED-QTY.
+           IF WS-STOCK-QTY(IDX) >= WS-REQUESTED-QTY
+              MOVE WS-REQUESTED-QTY TO WS-FULFILLED-QTY
+              MOVE 0 TO WS-BACKORDER-QTY
+           ELSE
+              MOVE WS-STOCK-QTY(IDX) TO WS-FULFILLED-QTY
+              COMPUTE WS-BACKORDER-QTY =
+                      WS-REQUESTED-QTY - WS-FULFILLED-QTY
+              ADD 1 TO BACKORDERS-COUNT
+           END-IF.
+           SUBTRACT WS-FULFILLED-QTY FROM WS-STOCK-QTY(IDX).
+
+           IF WS-BREAK-QTY(IDX) > 0
+              AND WS-REQUESTED-QTY >= WS-BREAK-QTY(IDX)
+              MOVE WS-BREAK-PRICE(IDX) TO WS-UNIT-PRICE
+           ELSE
+              MOVE WS-PRICE(IDX) TO WS-UNIT-PRICE
+           END-IF.
+
+           COMPUTE WS-LINE-COST ROUNDED =
+                   WS-UNIT-PRICE * WS-FULFILLED-QTY.
+           ADD WS-LINE-COST TO WS-INVOICE-SUBTOTAL.
+
+      **********************************************
+      * FINDS OR ADDS ORDR-ID IN WS-MISSING-PARTS, BUMPING
+      * THE NUMBER OF ORDER LINES THAT REFERENCED IT.
+      **********************************************
+       TRACK-MISSING-PART.
+           MOVE 'N' TO WS-MISSING-FOUND.
+           MOVE 'N' TO WS-MISSING-TABLE-FULL.
+           IF MISSING-PART-COUNT > 0
+              SET MP-IDX TO 1
+              SEARCH MISSING-PART-ENTRY
+                  AT END
+                     CONTINUE
+                  WHEN MP-PART-ID(MP-IDX) = ORDR-ID
+                     SET MISSING-FOUND TO TRUE
+              END-SEARCH
+           END-IF.
+           IF MISSING-FOUND
+              ADD 1 TO MP-ORDER-COUNT(MP-IDX)
+           ELSE
+              IF MISSING-PART-COUNT < 2000
+                 ADD 1 TO MISSING-PART-COUNT
+                 SET MP-IDX TO MISSING-PART-COUNT
+                 MOVE ORDR-ID TO MP-PART-ID(MP-IDX)
+                 MOVE 1 TO MP-ORDER-COUNT(MP-IDX)
+              ELSE
+                 SET MISSING-TABLE-FULL TO TRUE
+                 DISPLAY 'WARNING: MISSING-PARTS TABLE FULL, NOT '
+                         'TRACKING PART ' ORDR-ID
+              END-IF
+           END-IF.
+
+      **********************************************
+      * FORMATS AND WRITES ONE LINE-ITEM LINE.
+      * FOUND:     PART ID + QUANTITY FILLED + UNIT PRICE + LINE COST,
+      *            WITH A BACKORDER NOTE WHEN STOCK FELL SHORT.
+      * NOT FOUND: PART ID + 'NOT FOUND'.
+      **********************************************
+       WRITE-INVOICE-LINE.
            MOVE SPACES TO INVOICE-REC.
-           IF WS-FOUND = 'Y'
-              ADD 1 TO PARTS-FOUND
-              MOVE WS-TOTAL-COST TO WS-TOTAL-COST-DISP
-              STRING WS-ORDER-NUM-DISP DELIMITED BY SIZE
-                     ' ' DELIMITED BY SIZE
-                     FUNCTION TRIM(WS-TOTAL-COST-DISP) DELIMITED BY SIZE
-                     INTO INVOICE-REC
-              END-STRING
+           IF FOUND
+              MOVE WS-LINE-COST TO WS-SUBTOTAL-DISP
+              IF WS-BACKORDER-QTY > 0
+                 STRING '  PART ' DELIMITED BY SIZE
+                        ORDR-ID DELIMITED BY SIZE
+                        ' QTY ' DELIMITED BY SIZE
+                        WS-FULFILLED-QTY DELIMITED BY SIZE
+                        ' AMT ' DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-SUBTOTAL-DISP)
+                                 DELIMITED BY SIZE
+                        ' BACKORDER ' DELIMITED BY SIZE
+                        WS-BACKORDER-QTY DELIMITED BY SIZE
+                        INTO INVOICE-REC
+                 END-STRING
+              ELSE
+                 STRING '  PART ' DELIMITED BY SIZE
+                        ORDR-ID DELIMITED BY SIZE
+                        ' QTY ' DELIMITED BY SIZE
+                        WS-FULFILLED-QTY DELIMITED BY SIZE
+                        ' AMT ' DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-SUBTOTAL-DISP)
+                                 DELIMITED BY SIZE
+                        INTO INVOICE-REC
+                 END-STRING
+              END-IF
            ELSE
-              ADD 1 TO PARTS-NOT-FOUND
-              STRING WS-ORDER-NUM-DISP DELIMITED BY SIZE
-                     ' ' DELIMITED BY SIZE
-                     'NOT FOUND' DELIMITED BY SIZE
+              STRING '  PART ' DELIMITED BY SIZE
+                     ORDR-ID DELIMITED BY SIZE
+                     ' NOT FOUND' DELIMITED BY SIZE
                      INTO INVOICE-REC
               END-STRING
            END-IF.
 
+           PERFORM WRITE-ONE-INVOICE-LINE.
+
+      **********************************************
+      * CLOSES OUT THE CURRENT ORDER'S INVOICE: TAX,
+      * GRAND TOTAL, AND A BLANK SEPARATOR LINE.
+      **********************************************
+       FINALIZE-INVOICE.
+           COMPUTE WS-INVOICE-TAX ROUNDED =
+                   WS-INVOICE-SUBTOTAL * WS-TAX-RATE.
+           COMPUTE WS-INVOICE-TOTAL =
+                   WS-INVOICE-SUBTOTAL + WS-INVOICE-TAX.
+
+           MOVE WS-INVOICE-SUBTOTAL TO WS-SUBTOTAL-DISP.
+           MOVE WS-INVOICE-TAX TO WS-TAX-DISP.
+           MOVE WS-INVOICE-TOTAL TO WS-TOTAL-DISP.
+
+           MOVE SPACES TO INVOICE-REC.
+           STRING '  SUBTOTAL: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SUBTOTAL-DISP) DELIMITED BY SIZE
+                  INTO INVOICE-REC
+           END-STRING.
+           PERFORM WRITE-ONE-INVOICE-LINE.
+
+           MOVE SPACES TO INVOICE-REC.
+           STRING '  TAX:      ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TAX-DISP) DELIMITED BY SIZE
+                  INTO INVOICE-REC
+           END-STRING.
+           PERFORM WRITE-ONE-INVOICE-LINE.
+
+           MOVE SPACES TO INVOICE-REC.
+           STRING '  TOTAL:    ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TOTAL-DISP) DELIMITED BY SIZE
+                  INTO INVOICE-REC
+           END-STRING.
+           PERFORM WRITE-ONE-INVOICE-LINE.
+
+           MOVE SPACES TO INVOICE-REC.
+           PERFORM WRITE-ONE-INVOICE-LINE.
+
+           ADD 1 TO INVOICES-GENERATED.
+           MOVE 'N' TO WS-PENDING-INVOICE.
+
+      **********************************************
+      * WRITES WHATEVER LINE IS CURRENTLY IN INVOICE-REC.
+      **********************************************
+       WRITE-ONE-INVOICE-LINE.
            WRITE INVOICE-REC.
            IF INVOICE-STATUS = '00'
               ADD 1 TO INVOICES-WRITTEN
            ELSE
               DISPLAY 'ERROR WRITING INVOICE FILE: ' INVOICE-STATUS
-              DISPLAY 'ORDER NUMBER: ' ORDR-NUM
+              DISPLAY 'ORDER NUMBER: ' WS-CURRENT-ORDR-NUM
               STOP RUN
            END-IF.
 
+      **********************************************
+      * WRITES ONE LINE PER DISTINCT MISSING PART-ID TO
+      * MISSDD WITH THE NUMBER OF ORDER LINES THAT HIT IT.
+      **********************************************
+       WRITE-MISSING-PARTS-REPORT.
+           PERFORM VARYING MP-IDX FROM 1 BY 1
+                   UNTIL MP-IDX > MISSING-PART-COUNT
+              MOVE SPACES TO MISSING-PART-REC
+              MOVE MP-PART-ID(MP-IDX) TO MISS-PART-ID
+              MOVE MP-ORDER-COUNT(MP-IDX) TO MISS-ORDER-COUNT
+              WRITE MISSING-PART-REC
+              IF MISSING-PARTS-STATUS NOT = '00'
+                 DISPLAY 'ERROR WRITING MISSING PARTS FILE: '
+                          MISSING-PARTS-STATUS
+                 STOP RUN
+              END-IF
+           END-PERFORM.
+
       **********************************************
       * CLOSE ALL FILES AND CHECK STATUS
       **********************************************
@@ -272,6 +577,12 @@
                        INVOICE-STATUS
            END-IF.
 
+           CLOSE MISSING-PARTS-FILE.
+           IF MISSING-PARTS-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING MISSING PARTS FILE: '
+                       MISSING-PARTS-STATUS
+           END-IF.
+
       **********************************************
       * DISPLAY SUMMARY STATISTICS TO SYSOUT
       **********************************************
@@ -279,15 +590,19 @@
            MOVE PARTS-LOADED TO PARTS-LOADED-DISP.
            MOVE ORDERS-PROCESSED TO ORDERS-PROCESSED-DISP.
            MOVE INVOICES-WRITTEN TO INVOICES-WRITTEN-DISP.
+           MOVE INVOICES-GENERATED TO INVOICES-GENERATED-DISP.
            MOVE PARTS-FOUND TO PARTS-FOUND-DISP.
            MOVE PARTS-NOT-FOUND TO PARTS-NOT-FOUND-DISP.
+           MOVE BACKORDERS-COUNT TO BACKORDERS-COUNT-DISP.
 
            DISPLAY '========================================'.
            DISPLAY 'INVOICE GENERATION SUMMARY'.
            DISPLAY '========================================'.
            DISPLAY 'PARTS LOADED:           ' PARTS-LOADED-DISP.
            DISPLAY 'ORDERS PROCESSED:     ' ORDERS-PROCESSED-DISP.
-           DISPLAY 'INVOICES WRITTEN:     ' INVOICES-WRITTEN-DISP.
+           DISPLAY 'INVOICE LINES WRITTEN:' INVOICES-WRITTEN-DISP.
+           DISPLAY 'INVOICES GENERATED:   ' INVOICES-GENERATED-DISP.
            DISPLAY 'PARTS FOUND:          ' PARTS-FOUND-DISP.
            DISPLAY 'PARTS NOT FOUND:      ' PARTS-NOT-FOUND-DISP.
+           DISPLAY 'BACKORDERED LINES:    ' BACKORDERS-COUNT-DISP.
            DISPLAY '========================================'.
