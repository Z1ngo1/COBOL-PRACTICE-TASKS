@@ -0,0 +1,263 @@
+      ******************************************************************
+      * CREDIT ELIGIBILITY BATCH - APPLICANT APPROVAL DRIVER            *
+      *                                                                *
+      * PURPOSE:                                                       *
+      * READS APPLICANT RECORDS FROM INPUT FILE AND CALLS SUB1JB23     *
+      * TO DECIDE APPROVED, REJECTED OR REFER FOR EACH ONE. WRITES     *
+      * ONE DECISION LINE PER APPLICANT TO OUTPUT FILE.                *
+      *                                                                *
+      * BUSINESS LOGIC:                                                *
+      *   PHASE 1 - READ: READ APPLICANT RECORD FROM APPDD.            *
+      *   PHASE 2 - DECIDE: CALL SUB1JB23 WITH CREDIT-SCORE,           *
+      *     LATE-PAYMENTS, CURRENT-DEBT, LOAN-AMOUNT AND INCOME.       *
+      *     RECEIVE DECISION, REASON AND THE RUNNING APPROVAL          *
+      *     COUNTERS.                                                 *
+      *   PHASE 3 - OUTPUT: WRITE ONE DECISION LINE PER APPLICANT TO   *
+      *     OUTDD.                                                    *
+      *   PHASE 4 - SUMMARY: DISPLAY THE RUN'S APPROVED/REJECTED/      *
+      *     REFER COUNTS FOR THE DAILY APPROVAL-RATE REPORT.          *
+      *                                                                *
+      * FILES:                                                         *
+      * INPUT:  APPDD (APPLICANT.DATA) - APPLICANT RECORDS (PS, 80 B)  *
+      * OUTPUT: OUTDD (CREDIT.DECISION) - DECISION REPORT (PS, 80 B)   *
+      *                                                                *
+      * SUBPROGRAMS CALLED:                                            *
+      * SUB1JB23 - CREDIT ELIGIBILITY CHECKER                          *
+      *                                                                *
+      * MODIFICATION HISTORY:                                          *
+      * 2026/08/09 - STATLOG NOW OPENS FIRST THING IN MAIN-LOGIC, AND  *
+      *              ANY FATAL ERROR PATH CALLS ABEND-WITH-STATUS      *
+      *              INSTEAD OF STOPPING DIRECTLY, SO AN ABEND STILL   *
+      *              LEAVES A 'FAILED' STATLOG RECORD BEHIND RATHER    *
+      *              THAN LOOKING LIKE THE JOB NEVER RAN.              *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBSUB23.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT APPLICANT-FILE ASSIGN TO APPDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS APPLICANT-STATUS.
+
+           SELECT DECISION-FILE ASSIGN TO OUTDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS DECISION-STATUS.
+
+           SELECT STATUS-LOG ASSIGN TO STATLOG
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS STATUS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD APPLICANT-FILE RECORDING MODE IS F.
+       01 APPLICANT-REC.
+          05 APP-ID PIC X(6).
+          05 APP-CREDIT-SCORE PIC 9(3).
+          05 APP-LATE-PAYMENTS PIC 9(2).
+          05 APP-CURRENT-DEBT PIC 9(5)V99.
+          05 APP-LOAN-AMOUNT PIC 9(5)V99.
+          05 APP-INCOME PIC 9(6)V99.
+          05 FILLER PIC X(47).
+
+       FD DECISION-FILE RECORDING MODE IS F.
+       01 DECISION-REC PIC X(80).
+
+       FD STATUS-LOG RECORDING MODE IS F.
+       01 STATUS-LOG-REC.
+           COPY BATSTAT.
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS VARIABLES
+       01 F-STATUS.
+          05 APPLICANT-STATUS PIC X(2).
+          05 DECISION-STATUS PIC X(2).
+          05 STATUS-LOG-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+
+      * SET JUST BEFORE A FATAL ERROR PATH WRITES ITS STATLOG RECORD
+      * AND STOPS, SO WRITE-BATCH-STATUS REPORTS 'FAILED' INSTEAD OF
+      * DERIVING A STATUS FROM COUNTERS THAT NEVER GOT THE CHANCE TO
+      * REACH THEIR NORMAL END-OF-RUN VALUES.
+       01 WS-ABEND-FLAG PIC X(1) VALUE 'N'.
+          88 ABEND-IN-PROGRESS VALUE 'Y'.
+
+      * RESULTS RETURNED FROM SUB1JB23
+       01 WS-DECISION PIC X(10).
+       01 WS-REASON PIC X(25).
+       01 WS-SUCCESS-COUNTER PIC 9(7) VALUE 0.
+       01 WS-ERROR-COUNTER PIC 9(7) VALUE 0.
+       01 WS-REFER-COUNTER PIC 9(7) VALUE 0.
+
+      **********************************************
+      * READS ALL APPLICANTS, CALLS SUB1JB23 FOR EACH, WRITES A
+      * DECISION LINE PER APPLICANT, DISPLAYS THE RUN'S APPROVAL
+      * STATISTICS AT THE END.
+      **********************************************
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-STATUS-LOG.
+           PERFORM OPEN-ALL-FILES.
+           PERFORM PROCESS-ALL-RECORDS.
+           PERFORM CLOSE-ALL-FILES.
+           PERFORM WRITE-BATCH-STATUS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      **********************************************
+      * OPENS STATLOG FIRST, AHEAD OF EVERY OTHER FILE, SO
+      * ABEND-WITH-STATUS CAN WRITE A 'FAILED' RECORD TO IT IF ANY
+      * LATER OPEN, READ, OR WRITE FAILS.
+      **********************************************
+       OPEN-STATUS-LOG.
+           OPEN EXTEND STATUS-LOG.
+           IF STATUS-LOG-STATUS = '05' OR STATUS-LOG-STATUS = '35'
+              OPEN OUTPUT STATUS-LOG
+           END-IF.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING STATUS LOG: ' STATUS-LOG-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * OPEN INPUT AND OUTPUT FILES
+      **********************************************
+       OPEN-ALL-FILES.
+           OPEN INPUT APPLICANT-FILE.
+           IF APPLICANT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING INPUT FILE: ' APPLICANT-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN OUTPUT DECISION-FILE.
+           IF DECISION-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING OUTPUT FILE: ' DECISION-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      **********************************************
+      * READS APPLICANT-FILE UNTIL EOF. PER RECORD: CALLS
+      * SUB1JB23 FOR A DECISION, THEN WRITES IT OUT.
+      **********************************************
+       PROCESS-ALL-RECORDS.
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ APPLICANT-FILE
+                AT END
+                   MOVE 'Y' TO WS-EOF
+                NOT AT END
+                   IF APPLICANT-STATUS NOT = '00'
+                      DISPLAY 'ERROR READING FILE: ' APPLICANT-STATUS
+                      PERFORM ABEND-WITH-STATUS
+                   END-IF
+                   CALL 'SUB1JB23' USING
+                        APP-CREDIT-SCORE,
+                        APP-LATE-PAYMENTS,
+                        APP-CURRENT-DEBT,
+                        APP-LOAN-AMOUNT,
+                        APP-INCOME,
+                        WS-DECISION,
+                        WS-REASON,
+                        WS-SUCCESS-COUNTER,
+                        WS-ERROR-COUNTER,
+                        WS-REFER-COUNTER
+                   END-CALL
+                   PERFORM WRITE-DECISION-LINE
+              END-READ
+           END-PERFORM.
+
+      **********************************************
+      * WRITES ONE DECISION LINE PER APPLICANT TO OUTDD.
+      **********************************************
+       WRITE-DECISION-LINE.
+           MOVE SPACES TO DECISION-REC.
+           STRING APP-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-DECISION DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-REASON DELIMITED BY SIZE
+                  INTO DECISION-REC
+           END-STRING.
+           WRITE DECISION-REC.
+           IF DECISION-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING OUTPUT FILE: ' DECISION-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      **********************************************
+      * CLOSE ALL FILES
+      **********************************************
+       CLOSE-ALL-FILES.
+           CLOSE APPLICANT-FILE.
+           IF APPLICANT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING INPUT FILE: '
+                       APPLICANT-STATUS
+           END-IF.
+           CLOSE DECISION-FILE.
+           IF DECISION-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING OUTPUT FILE: '
+                       DECISION-STATUS
+           END-IF.
+
+      **********************************************
+      * APPENDS ONE RECORD TO THE CONSOLIDATED END-OF-NIGHT BATCH
+      * STATUS LOG AND CLOSES IT. STATUS-LOG ITSELF WAS ALREADY
+      * OPENED BY OPEN-STATUS-LOG, FIRST THING IN MAIN-LOGIC.
+      **********************************************
+       WRITE-BATCH-STATUS.
+           MOVE SPACES TO STATUS-LOG-REC.
+           MOVE 'JOBSUB23' TO BST-PROGRAM-ID.
+           COMPUTE BST-RECORDS-IN =
+                   WS-SUCCESS-COUNTER + WS-ERROR-COUNTER
+                   + WS-REFER-COUNTER.
+           MOVE WS-SUCCESS-COUNTER TO BST-RECORDS-OUT.
+           MOVE WS-ERROR-COUNTER TO BST-RECORDS-REJECTED.
+           IF ABEND-IN-PROGRESS
+              MOVE 'FAILED' TO BST-STATUS
+              MOVE 'JOB ABENDED - SEE SYSOUT FOR DETAIL' TO BST-MESSAGE
+           ELSE
+              IF WS-ERROR-COUNTER > 0
+                 MOVE 'WARNING' TO BST-STATUS
+                 MOVE 'COMPLETED WITH APPLICANT ERRORS' TO BST-MESSAGE
+              ELSE
+                 MOVE 'COMPLETE' TO BST-STATUS
+                 MOVE 'ALL APPLICATIONS DECISIONED CLEAN' TO
+                      BST-MESSAGE
+              END-IF
+           END-IF.
+
+           WRITE STATUS-LOG-REC.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR WRITING BATCH STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+           CLOSE STATUS-LOG.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+
+      **********************************************
+      * CALLED IN PLACE OF A BARE STOP RUN FROM ANY FATAL ERROR
+      * PATH SO THE RUN STILL LEAVES A 'FAILED' STATLOG RECORD
+      * BEHIND - OTHERWISE AN ABEND LOOKS, TO BATSTS43, LIKE THE
+      * JOB NEVER RAN AT ALL RATHER THAN LIKE IT FAILED.
+      **********************************************
+       ABEND-WITH-STATUS.
+           SET ABEND-IN-PROGRESS TO TRUE.
+           PERFORM WRITE-BATCH-STATUS.
+           STOP RUN.
+
+      **********************************************
+      * DISPLAYS THE RUN'S APPROVAL-RATE STATISTICS.
+      **********************************************
+       DISPLAY-SUMMARY.
+           DISPLAY 'CREDIT ELIGIBILITY RUN COMPLETE'.
+           DISPLAY 'APPROVED: ' WS-SUCCESS-COUNTER.
+           DISPLAY 'REJECTED: ' WS-ERROR-COUNTER.
+           DISPLAY 'REFERRED: ' WS-REFER-COUNTER.
