@@ -3,19 +3,37 @@
       * CALLED BY:  JOBSUB23                                           *
       *                                                                *
       * INPUT:  LS-CREDIT-SCORE, LS-LATE-PAYMENTS,                     *
-      *         LS-CURRENT-DEBT, LS-LOAN-AMOUNT                        *
+      *         LS-CURRENT-DEBT, LS-LOAN-AMOUNT, LS-INCOME             *
       * OUTPUT: LS-DECISION, LS-REASON,                                *
-      *         LS-SUCCESS-COUNTER, LS-ERROR-COUNTER                   *
+      *         LS-SUCCESS-COUNTER, LS-ERROR-COUNTER, LS-REFER-COUNTER *
       *                                                                *
       * LOGIC (CHECKED IN ORDER):                                      *
-      *   1. CREDIT-SCORE < 600              -> REJECTED               *
+      *   1. CREDIT-SCORE < 600 - SCORE-BAND  -> REJECTED               *
       *      REASON: POOR CREDIT SCORE                                 *
-      *   2. LATE-PAYMENTS >= 3              -> REJECTED               *
+      *   2. LATE-PAYMENTS >= 3               -> REJECTED               *
       *      REASON: TOO MANY LATE PAYMENTS                            *
-      *   3. CURRENT-DEBT + LOAN > SCORE*200 -> REJECTED               *
+      *   3. INCOME = 0, OR DEBT-TO-INCOME RATIO OVER MAX+BAND         *
+      *                                       -> REJECTED               *
+      *      REASON: DEBT-TO-INCOME TOO HIGH                           *
+      *   4. CURRENT-DEBT + LOAN > SCORE*200 + DEBT-BAND -> REJECTED   *
       *      REASON: DEBT EXCEEDS LIMIT                                *
-      *   4. ALL CHECKS PASS                 -> APPROVED               *
+      *   5. SCORE < 600, OR DEBT-TO-INCOME RATIO OVER MAX, OR DEBT    *
+      *      OVER SCORE*200                  -> REFER                 *
+      *      REASON: BORDERLINE - REFER                                *
+      *   6. ALL CHECKS PASS                  -> APPROVED               *
       *      REASON: CLIENT QUALIFIES                                  *
+      *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/08 - ADDED A REFER DECISION FOR APPLICANTS WITHIN A     *
+      *              CONFIGURABLE BAND AROUND THE CREDIT-SCORE AND      *
+      *              DEBT-LIMIT CUTOFFS INSTEAD OF AUTO-REJECTING       *
+      *              EVERY BORDERLINE CASE.                             *
+      * 2026/08/08 - ADDED A DEBT-TO-INCOME RATIO CHECK ALONGSIDE THE    *
+      *              EXISTING DEBT-LIMIT CHECK.                        *
+      * 2026/08/08 - ADDED LS-SUCCESS-COUNTER, LS-ERROR-COUNTER AND     *
+      *              LS-REFER-COUNTER TO THE LINKAGE, INCREMENTED ON    *
+      *              EACH DECISION SO A DRIVER CAN REPORT APPROVAL-RATE *
+      *              STATISTICS ACROSS A RUN.                          *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUB1JB23.
@@ -25,6 +43,14 @@
 
        01 WS-DEBT-LIMIT PIC 9(9)V99.
        01 WS-TOTAL-DEBT PIC 9(9)V99.
+       01 WS-DEBT-BAND PIC 9(9)V99.
+       01 WS-DTI-RATIO PIC 9(3)V999.
+
+      * CONFIGURABLE REFER BANDS
+       01 WS-SCORE-BAND PIC 9(3) VALUE 25.
+       01 WS-DEBT-BAND-PCT PIC V99 VALUE .10.
+       01 WS-DTI-MAX PIC V999 VALUE .450.
+       01 WS-DTI-BAND PIC V999 VALUE .050.
 
        LINKAGE SECTION.
 
@@ -32,24 +58,43 @@
        01 LS-LATE-PAYMENTS PIC 9(2).
        01 LS-CURRENT-DEBT PIC 9(5)V99.
        01 LS-LOAN-AMOUNT PIC 9(5)V99.
+       01 LS-INCOME PIC 9(6)V99.
        01 LS-DECISION PIC X(10).
        01 LS-REASON PIC X(25).
+       01 LS-SUCCESS-COUNTER PIC 9(7).
+       01 LS-ERROR-COUNTER PIC 9(7).
+       01 LS-REFER-COUNTER PIC 9(7).
 
        PROCEDURE DIVISION USING
                           LS-CREDIT-SCORE,
                           LS-LATE-PAYMENTS,
                           LS-CURRENT-DEBT,
                           LS-LOAN-AMOUNT,
+                          LS-INCOME,
                           LS-DECISION,
-                          LS-REASON.
+                          LS-REASON,
+                          LS-SUCCESS-COUNTER,
+                          LS-ERROR-COUNTER,
+                          LS-REFER-COUNTER.
 
       **********************************************
       * EVALUATES CREDIT CONDITIONS IN ORDER.
       * FIRST FAILING CHECK SETS DECISION AND EXITS.
-      * ALL CHECKS PASS -> APPROVED.
+      * BORDERLINE CASES THAT ESCAPE EVERY HARD-REJECT ROUTE TO
+      * REFER INSTEAD OF APPROVED. ALL CHECKS CLEAR -> APPROVED.
       **********************************************
        MAIN-LOGIC.
-           IF LS-CREDIT-SCORE < 600
+           COMPUTE WS-DEBT-LIMIT = LS-CREDIT-SCORE * 200.
+           COMPUTE WS-TOTAL-DEBT = LS-CURRENT-DEBT + LS-LOAN-AMOUNT.
+           COMPUTE WS-DEBT-BAND = WS-DEBT-LIMIT * WS-DEBT-BAND-PCT.
+           IF LS-INCOME > 0
+              COMPUTE WS-DTI-RATIO ROUNDED =
+                      WS-TOTAL-DEBT / LS-INCOME
+           ELSE
+              MOVE 999 TO WS-DTI-RATIO
+           END-IF.
+
+           IF LS-CREDIT-SCORE < 600 - WS-SCORE-BAND
               MOVE 'REJECTED' TO LS-DECISION
               MOVE 'POOR CREDIT SCORE' TO LS-REASON
            ELSE
@@ -57,17 +102,36 @@
                 MOVE 'REJECTED' TO LS-DECISION
                 MOVE 'TOO MANY LATE PAYMENTS' TO LS-REASON
              ELSE
-               COMPUTE WS-DEBT-LIMIT = LS-CREDIT-SCORE * 200
-               COMPUTE WS-TOTAL-DEBT =
-                       LS-CURRENT-DEBT + LS-LOAN-AMOUNT
-               IF WS-TOTAL-DEBT > WS-DEBT-LIMIT
+               IF LS-INCOME = 0
+                  OR WS-DTI-RATIO > WS-DTI-MAX + WS-DTI-BAND
                   MOVE 'REJECTED' TO LS-DECISION
-                  MOVE 'DEBT EXCEEDS LIMIT' TO LS-REASON
+                  MOVE 'DEBT-TO-INCOME TOO HIGH' TO LS-REASON
                ELSE
-                  MOVE 'APPROVED' TO LS-DECISION
-                  MOVE 'CLIENT QUALIFIES' TO LS-REASON
+                 IF WS-TOTAL-DEBT > WS-DEBT-LIMIT + WS-DEBT-BAND
+                    MOVE 'REJECTED' TO LS-DECISION
+                    MOVE 'DEBT EXCEEDS LIMIT' TO LS-REASON
+                 ELSE
+                   IF LS-CREDIT-SCORE < 600
+                      OR WS-DTI-RATIO > WS-DTI-MAX
+                      OR WS-TOTAL-DEBT > WS-DEBT-LIMIT
+                      MOVE 'REFER' TO LS-DECISION
+                      MOVE 'BORDERLINE - REFER' TO LS-REASON
+                   ELSE
+                      MOVE 'APPROVED' TO LS-DECISION
+                      MOVE 'CLIENT QUALIFIES' TO LS-REASON
+                   END-IF
+                 END-IF
                END-IF
              END-IF
            END-IF.
 
+           EVALUATE LS-DECISION
+               WHEN 'APPROVED'
+                  ADD 1 TO LS-SUCCESS-COUNTER
+               WHEN 'REFER'
+                  ADD 1 TO LS-REFER-COUNTER
+               WHEN OTHER
+                  ADD 1 TO LS-ERROR-COUNTER
+           END-EVALUATE.
+
            GOBACK.
