@@ -0,0 +1,29 @@
+//JOBSUB23 JOB (Z73460),'CREDIT APPROVAL',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* JOBSUB23 - CREDIT ELIGIBILITY BATCH - APPLICANT APPROVAL       *
+//*                                                                *
+//* READS APPLICANT RECORDS FROM APPDD AND CALLS SUB1JB23 TO       *
+//* DECIDE APPROVED, REJECTED OR REFER FOR EACH ONE. WRITES ONE    *
+//* DECISION LINE PER APPLICANT TO OUTDD.                          *
+//*                                                                *
+//* AUTHOR: STANISLAV                                              *
+//* DATE WRITTEN: 2026/08/08                                       *
+//*                                                                *
+//* MODIFICATION HISTORY:                                          *
+//* 2026/08/08 - INITIAL VERSION.                                  *
+//* 2026/08/09 - REVERTED THE DISP=(MOD,CATLG,DELETE) CHANGE       *
+//*              ABOVE. THESE FILES ARE OPENED OUTPUT EACH RUN;    *
+//*              MOD WOULD SILENTLY APPEND ONTO THE PRIOR RUN'S    *
+//*              DATA INSTEAD OF REPLACING IT. BACK TO NEW.        *
+//*****************************************************************
+//STEP010  EXEC PGM=JOBSUB23,REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=Z73460.LOADLIB
+//SYSPRINT DD   SYSOUT=*
+//APPDD    DD   DISP=SHR,DSN=Z73460.APPLICANT.DATA
+//OUTDD    DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.CREDIT.DECISION,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STATLOG  DD   DISP=MOD,DSN=Z73460.BATCH.STATLOG
+//
