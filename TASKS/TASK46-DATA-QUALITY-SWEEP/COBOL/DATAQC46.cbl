@@ -0,0 +1,473 @@
+      ******************************************************************
+      * NIGHTLY DATA-QUALITY SWEEP ACROSS REFERENCE/MASTER FILES       *
+      *                                                                *
+      * PURPOSE:                                                       *
+      * READS EVERY VSAM MASTER FILE MAINTAINED BY THE NIGHTLY BATCH   *
+      * SUITE - THE CARD MASTER (VSMJOB11), THE ACCOUNT MASTER         *
+      * (ESDS29), AND THE CUSTOMER MASTER (COP2LB32/COP3LB32) - AND    *
+      * CHECKS EACH RECORD FOR THE SAME BASIC DATA-QUALITY RULES: KEY  *
+      * AND NAME FIELDS NOT BLANK, NUMERIC FIELDS ACTUALLY NUMERIC,    *
+      * AND STATUS FLAGS NOT BLANK. THIS RUNS INDEPENDENTLY OF AND     *
+      * DOES NOT UPDATE ANY OF THE THREE FILES.                        *
+      *                                                                *
+      * BUSINESS LOGIC:                                                *
+      *   PHASE 1 - SWEEP THE CARD MASTER (VSAMDD), WRITING ONE        *
+      *     EXCEPTION LINE PER BAD RECORD TO DQRPT.                    *
+      *   PHASE 2 - SWEEP THE ACCOUNT MASTER (ACCTDD), SAME WAY.       *
+      *   PHASE 3 - SWEEP THE CUSTOMER MASTER (MASTDD), SAME WAY.      *
+      *   PHASE 4 - WRITE ONE BATSTAT RECORD FOR THE WHOLE SWEEP:      *
+      *     WARNING IF ANY FILE HAD EXCEPTIONS, ELSE COMPLETE.         *
+      *                                                                *
+      * COPYBOOKS: BATSTAT - SHARED END-OF-RUN BATCH STATUS RECORD.    *
+      *            TASK32  - CUSTOMER MASTER RECORD LAYOUT.            *
+      *                                                                *
+      * AUTHOR: STANISLAV                                              *
+      * DATE: 2026/08/08                                               *
+      *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/08 - CARD-MASTER-REC PICKED UP CARD-CURRENCY (SEE      *
+      *              VSMJOB11); ADDED A MISSING-CURRENCY-CODE CHECK    *
+      *              ALONGSIDE THE EXISTING CARD FIELD CHECKS.         *
+      * 2026/08/09 - STATLOG NOW OPENS FIRST THING IN MAIN-LOGIC, AND  *
+      *              ANY FATAL ERROR PATH CALLS ABEND-WITH-STATUS      *
+      *              INSTEAD OF STOPPING DIRECTLY, SO AN ABEND STILL   *
+      *              LEAVES A 'FAILED' STATLOG RECORD BEHIND RATHER    *
+      *              THAN LOOKING LIKE THE JOB NEVER RAN.              *
+      *                                                                *
+      * FILES:                                                         *
+      * INPUT:  VSAMDD (CARD.MASTER)      - VSAM KSDS CARD MASTER      *
+      *         ACCTDD (ACCT.MASTER)      - VSAM KSDS ACCOUNT MASTER   *
+      *         MASTDD (CUST.MASTER.VSAM) - VSAM KSDS CUSTOMER MASTER  *
+      * OUTPUT: DQRPT  (DQ.SWEEP.RPT)     - PS EXCEPTION DETAIL REPORT *
+      *         STATLOG (BATCH.STATLOG)   - SHARED BATCH STATUS LOG    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAQC46.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CARD-MASTER-FILE ASSIGN TO VSAMDD
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CARD-NUMBER
+              FILE STATUS IS CARD-MASTER-STATUS.
+
+           SELECT ACCT-MASTER-FILE ASSIGN TO ACCTDD
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS ACCT-MAST-ID
+              FILE STATUS IS ACCT-MASTER-STATUS.
+
+           SELECT CUST-MASTER-FILE ASSIGN TO MASTDD
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CUST-ID OF CUST-MASTER-REC
+              FILE STATUS IS CUST-MASTER-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DQRPT
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS REPORT-STATUS.
+
+           SELECT STATUS-LOG ASSIGN TO STATLOG
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS STATUS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CARD-MASTER-FILE.
+       01 CARD-MASTER-REC.
+          05 CARD-NUMBER PIC 9(16).
+          05 CARD-OWNER-NAME PIC X(20).
+          05 CARD-EXPIRY-DATE PIC X(4).
+          05 CARD-STATUS PIC X(1).
+          05 CARD-DAILY-LIMIT PIC 9(5)V99.
+          05 CARD-CURRENCY PIC X(3).
+
+       FD ACCT-MASTER-FILE.
+       01 ACCT-MASTER-REC.
+          05 ACCT-MAST-ID PIC X(6).
+          05 ACCT-CUST-NAME PIC X(25).
+          05 ACCT-STATUS PIC X(1).
+          05 ACCT-LIMIT PIC 9(7)V99.
+          05 FILLER PIC X(39).
+
+       FD CUST-MASTER-FILE.
+       01 CUST-MASTER-REC.
+           COPY TASK32.
+
+       FD REPORT-FILE RECORDING MODE IS F.
+       01 REPORT-REC PIC X(80).
+
+       FD STATUS-LOG RECORDING MODE IS F.
+       01 STATUS-LOG-REC.
+           COPY BATSTAT.
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS VARIABLES
+       01 WS-FILE-STATUSES.
+          05 CARD-MASTER-STATUS PIC X(2).
+          05 ACCT-MASTER-STATUS PIC X(2).
+          05 CUST-MASTER-STATUS PIC X(2).
+          05 REPORT-STATUS PIC X(2).
+          05 STATUS-LOG-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-CARD-EOF PIC X(1) VALUE 'N'.
+             88 CARD-EOF VALUE 'Y'.
+          05 WS-ACCT-EOF PIC X(1) VALUE 'N'.
+             88 ACCT-EOF VALUE 'Y'.
+          05 WS-CUST-EOF PIC X(1) VALUE 'N'.
+             88 CUST-EOF VALUE 'Y'.
+
+      * SET JUST BEFORE A FATAL ERROR PATH WRITES ITS STATLOG RECORD
+      * AND STOPS, SO WRITE-BATCH-STATUS REPORTS 'FAILED' INSTEAD OF
+      * DERIVING A STATUS FROM COUNTERS THAT NEVER GOT THE CHANCE TO
+      * REACH THEIR NORMAL END-OF-RUN VALUES.
+       01 WS-ABEND-FLAG PIC X(1) VALUE 'N'.
+          88 ABEND-IN-PROGRESS VALUE 'Y'.
+
+      * COUNTERS - ONE SET PER MASTER FILE PLUS A GRAND TOTAL
+       01 WS-COUNTERS.
+          05 CARD-READ-COUNT PIC 9(7) VALUE 0.
+          05 CARD-BAD-COUNT PIC 9(7) VALUE 0.
+          05 ACCT-READ-COUNT PIC 9(7) VALUE 0.
+          05 ACCT-BAD-COUNT PIC 9(7) VALUE 0.
+          05 CUST-READ-COUNT PIC 9(7) VALUE 0.
+          05 CUST-BAD-COUNT PIC 9(7) VALUE 0.
+          05 WS-TOTAL-READ PIC 9(7) VALUE 0.
+          05 WS-TOTAL-BAD PIC 9(7) VALUE 0.
+
+      * REPORT / EXCEPTION LINE BUILD AREA
+       01 WS-REPORT-LINE PIC X(80).
+       01 WS-KEY-DISP PIC X(16).
+       01 WS-REASON PIC X(30).
+
+      * DISPLAY-FORMATTED COUNTERS
+       01 WS-DISP-COUNTERS.
+          05 CARD-READ-COUNT-DISP PIC Z(6)9.
+          05 CARD-BAD-COUNT-DISP PIC Z(6)9.
+          05 ACCT-READ-COUNT-DISP PIC Z(6)9.
+          05 ACCT-BAD-COUNT-DISP PIC Z(6)9.
+          05 CUST-READ-COUNT-DISP PIC Z(6)9.
+          05 CUST-BAD-COUNT-DISP PIC Z(6)9.
+          05 WS-TOTAL-READ-DISP PIC Z(6)9.
+          05 WS-TOTAL-BAD-DISP PIC Z(6)9.
+
+      **********************************************
+      * OPEN -> SWEEP EACH MASTER FILE IN TURN -> CLOSE -> WRITE
+      * BATCH STATUS -> SUMMARY.
+      **********************************************
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-STATUS-LOG.
+           PERFORM OPEN-ALL-FILES.
+           PERFORM SWEEP-CARD-MASTER.
+           PERFORM SWEEP-ACCT-MASTER.
+           PERFORM SWEEP-CUST-MASTER.
+           PERFORM CLOSE-ALL-FILES.
+           COMPUTE WS-TOTAL-READ =
+                   CARD-READ-COUNT + ACCT-READ-COUNT + CUST-READ-COUNT.
+           COMPUTE WS-TOTAL-BAD =
+                   CARD-BAD-COUNT + ACCT-BAD-COUNT + CUST-BAD-COUNT.
+           PERFORM WRITE-BATCH-STATUS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      **********************************************
+      * OPENS STATLOG FIRST, AHEAD OF EVERY OTHER FILE, SO
+      * ABEND-WITH-STATUS CAN WRITE A 'FAILED' RECORD TO IT IF ANY
+      * LATER OPEN, READ, OR WRITE FAILS.
+      **********************************************
+       OPEN-STATUS-LOG.
+           OPEN EXTEND STATUS-LOG.
+           IF STATUS-LOG-STATUS = '05' OR STATUS-LOG-STATUS = '35'
+              OPEN OUTPUT STATUS-LOG
+           END-IF.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING STATUS LOG: ' STATUS-LOG-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * OPEN THE THREE MASTER FILES FOR SEQUENTIAL READ AND THE
+      * OUTPUT REPORT.
+      **********************************************
+       OPEN-ALL-FILES.
+           OPEN INPUT CARD-MASTER-FILE.
+           IF CARD-MASTER-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CARD MASTER FILE: '
+                       CARD-MASTER-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN INPUT ACCT-MASTER-FILE.
+           IF ACCT-MASTER-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING ACCT MASTER FILE: '
+                       ACCT-MASTER-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN INPUT CUST-MASTER-FILE.
+           IF CUST-MASTER-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CUST MASTER FILE: '
+                       CUST-MASTER-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING REPORT FILE: ' REPORT-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           MOVE SPACES TO REPORT-REC.
+           MOVE 'NIGHTLY DATA-QUALITY SWEEP - EXCEPTION DETAIL'
+                TO REPORT-REC.
+           WRITE REPORT-REC.
+
+      **********************************************
+      * READS CARD-MASTER-FILE SEQUENTIALLY UNTIL EOF, CHECKING
+      * EACH RECORD FOR: CARD-NUMBER NOT NUMERIC OR ZERO, BLANK
+      * OWNER NAME, BLANK STATUS, NON-NUMERIC DAILY LIMIT, BLANK
+      * CURRENCY CODE.
+      **********************************************
+       SWEEP-CARD-MASTER.
+           PERFORM UNTIL CARD-EOF
+              READ CARD-MASTER-FILE NEXT RECORD
+                AT END
+                   SET CARD-EOF TO TRUE
+                NOT AT END
+                   ADD 1 TO CARD-READ-COUNT
+                   MOVE SPACES TO WS-REASON
+                   IF CARD-NUMBER NOT NUMERIC OR CARD-NUMBER = 0
+                      MOVE 'INVALID CARD NUMBER' TO WS-REASON
+                   ELSE
+                      IF CARD-OWNER-NAME = SPACES
+                         MOVE 'MISSING OWNER NAME' TO WS-REASON
+                      ELSE
+                         IF CARD-STATUS = SPACE
+                            MOVE 'MISSING CARD STATUS' TO WS-REASON
+                         ELSE
+                            IF CARD-DAILY-LIMIT NOT NUMERIC
+                               MOVE 'INVALID DAILY LIMIT' TO WS-REASON
+                            ELSE
+                               IF CARD-CURRENCY = SPACES
+                                  MOVE 'MISSING CURRENCY CODE'
+                                       TO WS-REASON
+                               END-IF
+                            END-IF
+                         END-IF
+                      END-IF
+                   END-IF
+                   IF WS-REASON NOT = SPACES
+                      MOVE CARD-NUMBER TO WS-KEY-DISP
+                      PERFORM WRITE-EXCEPTION-LINE
+                      ADD 1 TO CARD-BAD-COUNT
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      **********************************************
+      * READS ACCT-MASTER-FILE SEQUENTIALLY UNTIL EOF, CHECKING
+      * EACH RECORD FOR: BLANK ACCOUNT ID, BLANK CUSTOMER NAME,
+      * BLANK STATUS, NON-NUMERIC OVERDRAFT LIMIT.
+      **********************************************
+       SWEEP-ACCT-MASTER.
+           PERFORM UNTIL ACCT-EOF
+              READ ACCT-MASTER-FILE NEXT RECORD
+                AT END
+                   SET ACCT-EOF TO TRUE
+                NOT AT END
+                   ADD 1 TO ACCT-READ-COUNT
+                   MOVE SPACES TO WS-REASON
+                   IF ACCT-MAST-ID = SPACES
+                      MOVE 'MISSING ACCOUNT ID' TO WS-REASON
+                   ELSE
+                      IF ACCT-CUST-NAME = SPACES
+                         MOVE 'MISSING CUSTOMER NAME' TO WS-REASON
+                      ELSE
+                         IF ACCT-STATUS = SPACE
+                            MOVE 'MISSING ACCOUNT STATUS' TO WS-REASON
+                         ELSE
+                            IF ACCT-LIMIT NOT NUMERIC
+                               MOVE 'INVALID OVERDRAFT LIMIT'
+                                    TO WS-REASON
+                            END-IF
+                         END-IF
+                      END-IF
+                   END-IF
+                   IF WS-REASON NOT = SPACES
+                      MOVE SPACES TO WS-KEY-DISP
+                      MOVE ACCT-MAST-ID TO WS-KEY-DISP
+                      PERFORM WRITE-EXCEPTION-LINE
+                      ADD 1 TO ACCT-BAD-COUNT
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      **********************************************
+      * READS CUST-MASTER-FILE SEQUENTIALLY UNTIL EOF, CHECKING
+      * EACH RECORD FOR: BLANK CUSTOMER ID, BLANK STATUS, BLANK
+      * REGION, NON-NUMERIC BALANCE OR CREDIT LIMIT.
+      **********************************************
+       SWEEP-CUST-MASTER.
+           PERFORM UNTIL CUST-EOF
+              READ CUST-MASTER-FILE NEXT RECORD
+                AT END
+                   SET CUST-EOF TO TRUE
+                NOT AT END
+                   ADD 1 TO CUST-READ-COUNT
+                   MOVE SPACES TO WS-REASON
+                   IF CUST-ID OF CUST-MASTER-REC = SPACES
+                      MOVE 'MISSING CUSTOMER ID' TO WS-REASON
+                   ELSE
+                      IF CUST-STATUS OF CUST-MASTER-REC = SPACE
+                         MOVE 'MISSING CUSTOMER STATUS' TO WS-REASON
+                      ELSE
+                         IF CUST-REGION OF CUST-MASTER-REC = SPACES
+                            MOVE 'MISSING REGION CODE' TO WS-REASON
+                         ELSE
+                            IF CUST-CURRENT-BAL OF CUST-MASTER-REC
+                               NOT NUMERIC
+                               MOVE 'INVALID CURRENT BALANCE'
+                                    TO WS-REASON
+                            ELSE
+                               IF CUST-CREDIT-LIMIT OF CUST-MASTER-REC
+                                  NOT NUMERIC
+                                  MOVE 'INVALID CREDIT LIMIT'
+                                       TO WS-REASON
+                               END-IF
+                            END-IF
+                         END-IF
+                      END-IF
+                   END-IF
+                   IF WS-REASON NOT = SPACES
+                      MOVE SPACES TO WS-KEY-DISP
+                      MOVE CUST-ID OF CUST-MASTER-REC TO WS-KEY-DISP
+                      PERFORM WRITE-EXCEPTION-LINE
+                      ADD 1 TO CUST-BAD-COUNT
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      **********************************************
+      * BUILDS AND WRITES ONE EXCEPTION LINE TO REPORT-FILE. CALLED
+      * BY EACH SWEEP PARAGRAPH WITH WS-KEY-DISP AND WS-REASON
+      * ALREADY SET, PLUS THE CURRENT PARAGRAPH'S FILE NAME.
+      **********************************************
+       WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING FUNCTION TRIM(WS-KEY-DISP) DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-REASON DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           MOVE WS-REPORT-LINE TO REPORT-REC.
+           WRITE REPORT-REC.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING REPORT FILE: ' REPORT-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      **********************************************
+      * CLOSE ALL FILES AND CHECK STATUS
+      **********************************************
+       CLOSE-ALL-FILES.
+           CLOSE CARD-MASTER-FILE.
+           IF CARD-MASTER-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING CARD MASTER FILE: '
+                       CARD-MASTER-STATUS
+           END-IF.
+
+           CLOSE ACCT-MASTER-FILE.
+           IF ACCT-MASTER-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING ACCT MASTER FILE: '
+                       ACCT-MASTER-STATUS
+           END-IF.
+
+           CLOSE CUST-MASTER-FILE.
+           IF CUST-MASTER-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING CUST MASTER FILE: '
+                       CUST-MASTER-STATUS
+           END-IF.
+
+           CLOSE REPORT-FILE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING REPORT FILE: '
+                       REPORT-STATUS
+           END-IF.
+
+      **********************************************
+      * APPENDS ONE RECORD TO THE CONSOLIDATED END-OF-NIGHT BATCH
+      * STATUS LOG, OPENING AND CLOSING IT ITSELF.
+      **********************************************
+       WRITE-BATCH-STATUS.
+           MOVE SPACES TO STATUS-LOG-REC.
+           MOVE 'DATAQC46' TO BST-PROGRAM-ID.
+           MOVE WS-TOTAL-READ TO BST-RECORDS-IN.
+           COMPUTE BST-RECORDS-OUT = WS-TOTAL-READ - WS-TOTAL-BAD.
+           MOVE WS-TOTAL-BAD TO BST-RECORDS-REJECTED.
+           IF ABEND-IN-PROGRESS
+              MOVE 'FAILED' TO BST-STATUS
+              MOVE 'JOB ABENDED - SEE SYSOUT FOR DETAIL' TO BST-MESSAGE
+           ELSE
+              IF WS-TOTAL-BAD > 0
+                 MOVE 'WARNING' TO BST-STATUS
+                 MOVE 'DATA QUALITY EXCEPTIONS FOUND' TO BST-MESSAGE
+              ELSE
+                 MOVE 'COMPLETE' TO BST-STATUS
+                 MOVE 'ALL MASTER FILES CLEAN' TO BST-MESSAGE
+              END-IF
+           END-IF.
+
+           WRITE STATUS-LOG-REC.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR WRITING BATCH STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+           CLOSE STATUS-LOG.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+
+      **********************************************
+      * CALLED IN PLACE OF A BARE STOP RUN FROM ANY FATAL ERROR
+      * PATH SO THE RUN STILL LEAVES A 'FAILED' STATLOG RECORD
+      * BEHIND - OTHERWISE AN ABEND LOOKS, TO BATSTS43, LIKE THE
+      * JOB NEVER RAN AT ALL RATHER THAN LIKE IT FAILED.
+      **********************************************
+       ABEND-WITH-STATUS.
+           SET ABEND-IN-PROGRESS TO TRUE.
+           PERFORM WRITE-BATCH-STATUS.
+           STOP RUN.
+
+      **********************************************
+      * DISPLAY SUMMARY STATISTICS TO SYSOUT
+      **********************************************
+       DISPLAY-SUMMARY.
+           MOVE CARD-READ-COUNT TO CARD-READ-COUNT-DISP.
+           MOVE CARD-BAD-COUNT TO CARD-BAD-COUNT-DISP.
+           MOVE ACCT-READ-COUNT TO ACCT-READ-COUNT-DISP.
+           MOVE ACCT-BAD-COUNT TO ACCT-BAD-COUNT-DISP.
+           MOVE CUST-READ-COUNT TO CUST-READ-COUNT-DISP.
+           MOVE CUST-BAD-COUNT TO CUST-BAD-COUNT-DISP.
+           MOVE WS-TOTAL-READ TO WS-TOTAL-READ-DISP.
+           MOVE WS-TOTAL-BAD TO WS-TOTAL-BAD-DISP.
+
+           DISPLAY '========================================'.
+           DISPLAY 'DATA QUALITY SWEEP SUMMARY'.
+           DISPLAY '========================================'.
+           DISPLAY 'CARD MASTER READ:      ' CARD-READ-COUNT-DISP.
+           DISPLAY 'CARD MASTER BAD:       ' CARD-BAD-COUNT-DISP.
+           DISPLAY 'ACCOUNT MASTER READ:   ' ACCT-READ-COUNT-DISP.
+           DISPLAY 'ACCOUNT MASTER BAD:    ' ACCT-BAD-COUNT-DISP.
+           DISPLAY 'CUSTOMER MASTER READ:  ' CUST-READ-COUNT-DISP.
+           DISPLAY 'CUSTOMER MASTER BAD:   ' CUST-BAD-COUNT-DISP.
+           DISPLAY 'TOTAL RECORDS READ:    ' WS-TOTAL-READ-DISP.
+           DISPLAY 'TOTAL RECORDS BAD:     ' WS-TOTAL-BAD-DISP.
+           DISPLAY '========================================'.
