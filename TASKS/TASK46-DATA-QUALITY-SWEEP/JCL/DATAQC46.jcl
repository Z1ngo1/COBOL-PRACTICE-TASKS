@@ -0,0 +1,39 @@
+//DATAQC46 JOB (Z73460),'DATA QUALITY SWEEP',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* DATAQC46 - NIGHTLY DATA-QUALITY SWEEP ACROSS REFERENCE/MASTER  *
+//*            FILES                                               *
+//*                                                                *
+//* READS THE CARD MASTER (VSAMDD), ACCOUNT MASTER (ACCTDD), AND   *
+//* CUSTOMER MASTER (MASTDD) VSAM FILES END TO END, FLAGGING ANY   *
+//* RECORD WITH A BLANK KEY/NAME/STATUS FIELD OR A NON-NUMERIC     *
+//* NUMERIC FIELD. WRITES ONE EXCEPTION LINE PER BAD RECORD TO     *
+//* DQRPT AND ONE STATLOG ENTRY FOR THE WHOLE SWEEP. RUN THIS      *
+//* AFTER EVERY JOB THAT MAINTAINS ONE OF THE THREE MASTER FILES   *
+//* HAS COMPLETED, AND BEFORE BATSTS43.                            *
+//*                                                                *
+//* AUTHOR: STANISLAV                                              *
+//* DATE WRITTEN: 2026/08/08                                       *
+//*                                                                *
+//* MODIFICATION HISTORY:                                          *
+//* 2026/08/08 - INITIAL VERSION.                                  *
+//* 2026/08/09 - REVERTED THE DISP=(MOD,CATLG,DELETE) CHANGE       *
+//*              ABOVE. THESE FILES ARE OPENED OUTPUT EACH RUN;    *
+//*              MOD WOULD SILENTLY APPEND ONTO THE PRIOR RUN'S    *
+//*              DATA INSTEAD OF REPLACING IT. BACK TO NEW.        *
+//*****************************************************************
+//STEP010  EXEC PGM=DATAQC46,REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=Z73460.LOADLIB
+//SYSPRINT DD   SYSOUT=*
+//VSAMDD   DD   DISP=SHR,DSN=Z73460.CARD.MASTER,
+//             AMP=('AMORG')
+//ACCTDD   DD   DISP=SHR,DSN=Z73460.ACCT.MASTER,
+//             AMP=('AMORG')
+//MASTDD   DD   DISP=SHR,DSN=Z73460.CUST.MASTER.VSAM,
+//             AMP=('AMORG')
+//DQRPT    DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.DQ.SWEEP.RPT,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STATLOG  DD   DISP=MOD,DSN=Z73460.BATCH.STATLOG
+//
