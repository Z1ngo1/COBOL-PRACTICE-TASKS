@@ -8,31 +8,98 @@
       *                                                                *
       * BUSINESS LOGIC:                                                *
       *   PHASE 1 - VALIDATE:                                          *
-      *     ORD-ID NOT SPACES AND NOT IN WS-SEEN-ORDERS ARRAY.         *
-      *     ORD-DATE MONTH IN '01'-'12'.                               *
+      *     ORD-ID NOT SPACES AND NOT ALREADY IN TB_ORDERS.            *
+      *     ORD-DATE MONTH IN '01'-'12'.                                *
       *     ORD-QUANTITY >= 1.                                         *
-      *     ANY FAILURE: SET VALID-ERROR, LOG, SKIP DB2 WORK.          *
+      *     ANY FAILURE: SET VALID-ERROR, LOG, WRITE TO RESUBMIT FILE, *
+      *     SKIP DB2 WORK.                                             *
       *   PHASE 2 - PRODUCT LOOKUP:                                    *
-      *     SELECT PROD_NAME, UNIT_PRICE FROM TB_PRODUCTS.             *
-      *     SQLCODE   0  : FOUND -> PERFORM INSERT-ORDER.              *
+      *     SELECT PROD_NAME, UNIT_PRICE, QTY_ON_HAND FROM TB_PRODUCTS.*
+      *     SQLCODE   0  : FOUND -> CHECK INVENTORY, THEN CREDIT.      *
       *     SQLCODE 100  : NOT FOUND -> LOG REJECT, SKIP.              *
       *     OTHER        : LOG SELECT ERROR, SKIP.                     *
-      *   PHASE 3 - INSERT:                                            *
-      *     INSERT INTO TB_ORDERS.                                     *
-      *     SQLCODE   0   : LOG SUCCESS, ADD ID TO WS-SEEN-ORDERS.     *
+      *   PHASE 3 - INVENTORY CHECK:                                   *
+      *     QTY_ON_HAND < ORDER QUANTITY -> LOG REJECT, SKIP INSERT.   *
+      *   PHASE 4 - CUSTOMER CREDIT CHECK:                             *
+      *     SELECT CREDIT_LIMIT, CURRENT_BALANCE FROM TB_CUSTOMERS.    *
+      *     BALANCE + ORDER TOTAL > CREDIT_LIMIT -> LOG REJECT.        *
+      *   PHASE 5 - INSERT:                                            *
+      *     INSERT INTO TB_ORDERS, DECREMENT QTY_ON_HAND, RAISE        *
+      *     CUSTOMER CURRENT_BALANCE.                                 *
+      *     SQLCODE   0   : LOG SUCCESS, RECORD AS LAST COMMITTED ID.  *
       *     SQLCODE -803  : DUPLICATE ORDER_ID -> LOG REJECT.          *
       *     CRITICAL CODES: ROLLBACK AND STOP RUN.                     *
-      *   PHASE 4 - COMMIT EVERY 100 SUCCESSFUL INSERTS.               *
-      *     FINAL COMMIT IN CLOSE-ALL-FILES FOR REMAINDER.             *
+      *   PHASE 6 - COMMIT EVERY 100 SUCCESSFUL INSERTS, WRITING THE   *
+      *     LAST COMMITTED ORDER ID TO A RESTART FILE EACH TIME.       *
+      *     FINAL COMMIT FOR THE REMAINDER RUNS BEFORE THE BATCH       *
+      *     STATUS RECORD IS WRITTEN.                                  *
+      *   PHASE 7 - TIE OUT RECORDS-INSERTED + RECORDS-ERRORS AGAINST  *
+      *     RECORDS-PROCESSED BEFORE REPORTING SUCCESS.               *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/01/17                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/08 - DUPLICATE ORDER-ID CHECKING NOW QUERIES TB_ORDERS  *
+      *              DIRECTLY INSTEAD OF AN IN-MEMORY 100-ENTRY ARRAY, *
+      *              SO IT KEEPS WORKING NO MATTER HOW LARGE INDD IS.  *
+      * 2026/08/08 - REJECTED RECORDS ARE NOW ALSO WRITTEN BACK OUT IN  *
+      *              THE ORIGINAL ORDER-REC LAYOUT TO A RESUBMIT FILE  *
+      *              SO THEY CAN BE CORRECTED AND RE-FED WITHOUT        *
+      *              MANUAL RE-KEYING.                                 *
+      * 2026/08/08 - ADDED AN END-OF-RUN TIE-OUT CONFIRMING INSERTED   *
+      *              PLUS REJECTED EQUALS PROCESSED.                   *
+      * 2026/08/08 - ADDED AN INVENTORY CHECK AGAINST TB_PRODUCTS'      *
+      *              QTY_ON_HAND BEFORE INSERT, DECREMENTING IT ON A    *
+      *              SUCCESSFUL INSERT INSTEAD OF LOADING ORDERS WE     *
+      *              CAN'T FULFILL.                                    *
+      * 2026/08/08 - ADDED CHECKPOINT/RESTART FOR THE COMMIT CYCLE: THE *
+      *              LAST COMMITTED ORDER ID IS WRITTEN TO A RESTART   *
+      *              FILE AFTER EVERY COMMIT SO A RERUN SKIPS PAST      *
+      *              ALREADY-PROCESSED RECORDS INSTEAD OF STARTING      *
+      *              INDD FROM THE TOP.                                 *
+      * 2026/08/08 - ADDED A CUSTOMER CREDIT-LIMIT CHECK AGAINST         *
+      *              TB_CUSTOMERS BEFORE INSERT, RAISING THE            *
+      *              CUSTOMER'S CURRENT_BALANCE ON A SUCCESSFUL INSERT. *
+      * 2026/08/08 - GATED THE CUSTOMER BALANCE UPDATE BEHIND DRY-RUN  *
+      *              MODE LIKE THE REST OF THIS PROGRAM'S DB2 WRITES,  *
+      *              MOVED THE FINAL CATCH-UP COMMIT AHEAD OF THE      *
+      *              BATCH STATUS WRITE SO A ROLLBACK ON THE LAST      *
+      *              PARTIAL BATCH IS REFLECTED IN IT, AND SKIPPED     *
+      *              THE STATUS WRITE ENTIRELY ON A DRY RUN SO         *
+      *              SIMULATED FIGURES NEVER FOLD INTO THE NIGHTLY     *
+      *              STATLOG TOTALS.                                  *
+      * 2026/08/08 - STOPPED WRITING A RESTART CHECKPOINT ON A DRY RUN *
+      *              SO A SIMULATED PASS NO LONGER ADVANCES THE REAL   *
+      *              RESTART POINT. ALSO MAINTAINED RSTDD AS A SINGLE  *
+      *              REWRITTEN RECORD (OPEN I-O) INSTEAD OF RELYING ON *
+      *              OPEN OUTPUT TO TRUNCATE IT, SINCE DISP=MOD         *
+      *              REPOSITIONS AT END-OF-FILE FOR OUTPUT ON A REAL   *
+      *              MVS SYSTEM RATHER THAN TRUNCATING.                *
+      * 2026/08/09 - ESCALATED SQLCODE < -900 ON THE DUPLICATE ORDER-ID *
+      *              CHECK TO THE SAME CRITICAL-ERROR HANDLING (LOG,   *
+      *              ROLLBACK, ABEND) THE OTHER DB2 CALLS ALREADY USE, *
+      *              SO A LOST CONNECTION OR DEADLOCK ON THAT SELECT   *
+      *              NO LONGER GETS ABSORBED AS A ROUTINE REJECT.      *
+      * 2026/08/09 - CLEARED THE RESTART FILE BACK TO A SPACES         *
+      *              SENTINEL AFTER A NORMAL, NON-DRY-RUN COMPLETION,  *
+      *              AND ONLY HONOR A RESTART POINT WHEN RST-LAST-     *
+      *              ORDER-ID IS NOT SPACES, SO THE NEXT RUN DOES NOT  *
+      *              MISTAKE THIS RUN'S LAST COMMITTED ORDER FOR A     *
+      *              RESTART POINT AND SILENTLY SKIP ITS ENTIRE INPUT. *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  INDD (ORDERS.LOAD) - INPUT FILE (PS, 80 BYTE)          *
       * OUTPUT: OUTDD (ORDER.LOG) - PROCESSING LOG FILE (PS, 80 BYTE)  *
-      * DB2 TABLE: TB_PRODUCTS - PRODUCT MASTER TABLE (SELECT)         *
-      * DB2 TABLE: TB_ORDERS - ORDERS TABLE (INSERT)                   *
+      * OUTPUT: RESBDD (RESUBMIT.FILE) - REJECTED ORDERS IN INDD'S      *
+      *         OWN LAYOUT, READY TO RE-FEED (PS, 80 BYTE)             *
+      * OUTPUT: RSTDD (DB2JOB21.RESTART) - LAST COMMITTED ORDER ID      *
+      *         FOR RESTART (PS)                                       *
+      * OUTPUT: OPSLOG (DB2JOB21.OPSLOG) - OPERATIONS ERROR LOG (PS)   *
+      * OUTPUT: STATLOG (DB2JOB21.STATLOG) - BATCH STATUS RECORD (PS)  *
+      * DB2 TABLE: TB_PRODUCTS - PRODUCT MASTER TABLE (SELECT/UPDATE)  *
+      * DB2 TABLE: TB_CUSTOMERS - CUSTOMER MASTER TABLE (SELECT/UPDATE)*
+      * DB2 TABLE: TB_ORDERS - ORDERS TABLE (SELECT/INSERT)            *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -49,6 +116,26 @@
              ORGANIZATION IS SEQUENTIAL
              FILE STATUS IS OUT-STATUS.
 
+           SELECT RESUBMIT-FILE ASSIGN TO RESBDD
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS RESUBMIT-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO RSTDD
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS RESTART-STATUS.
+
+           SELECT OPS-ERROR-LOG ASSIGN TO OPSLOG
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS OPS-ERROR-LOG-STATUS.
+
+           SELECT STATUS-LOG ASSIGN TO STATLOG
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS STATUS-LOG-STATUS.
+
+           SELECT SYSIN-FILE ASSIGN TO SYSIN
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS SYSIN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ORDER-FILE RECORDING MODE IS F.
@@ -57,11 +144,37 @@
           05 IN-ORDER-DATE PIC 9(8).
           05 IN-PROD-ID PIC X(5).
           05 IN-QUANTITY PIC 9(4).
-          05 FILLER PIC X(57).
+          05 IN-CUST-ID PIC X(6).
+          05 FILLER PIC X(51).
 
        FD LOG-FILE RECORDING MODE IS V.
        01 LOG-REC PIC X(80).
 
+       FD RESUBMIT-FILE RECORDING MODE IS F.
+       01 RESUBMIT-REC.
+          05 RSB-ORDER-ID PIC X(6).
+          05 RSB-ORDER-DATE PIC 9(8).
+          05 RSB-PROD-ID PIC X(5).
+          05 RSB-QUANTITY PIC 9(4).
+          05 RSB-CUST-ID PIC X(6).
+          05 FILLER PIC X(51).
+
+       FD RESTART-FILE RECORDING MODE IS F.
+       01 RESTART-REC.
+          05 RST-LAST-ORDER-ID PIC X(6).
+          05 FILLER PIC X(74).
+
+       FD OPS-ERROR-LOG RECORDING MODE IS F.
+       01 OPS-ERROR-LOG-REC.
+           COPY OPSLOG.
+
+       FD STATUS-LOG RECORDING MODE IS F.
+       01 STATUS-LOG-REC.
+           COPY BATSTAT.
+
+       FD SYSIN-FILE RECORDING MODE IS F.
+       01 SYSIN-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       * SQL COMMUNICATION AREA
@@ -76,23 +189,58 @@
        01 HV-QUANTITY PIC S9(4) COMP-3.
        01 HV-PROD-NAME PIC X(30).
        01 HV-UNIT-PRICE PIC S9(5)V99 COMP-3.
+       01 HV-QTY-ON-HAND PIC S9(5) COMP-3.
+       01 HV-DUP-COUNT PIC S9(5) COMP-3.
+       01 HV-CUST-ID PIC X(6).
+       01 HV-CREDIT-LIMIT PIC S9(7)V99 COMP-3.
+       01 HV-CUST-BALANCE PIC S9(7)V99 COMP-3.
+       01 HV-ORDER-TOTAL PIC S9(7)V99 COMP-3.
 
       * FILE STATUS VARIABLES
        01 FILE-STATUSES.
           05 ORDER-STATUS PIC X(2).
           05 OUT-STATUS PIC X(2).
+          05 RESUBMIT-STATUS PIC X(2).
+          05 RESTART-STATUS PIC X(2).
+          05 OPS-ERROR-LOG-STATUS PIC X(2).
+          05 STATUS-LOG-STATUS PIC X(2).
+          05 SYSIN-STATUS PIC X(2).
 
       * CONTROL FLAGS
        01 WS-FLAGS.
           05 WS-EOF PIC X(1) VALUE 'N'.
           05 WS-ERROR-FIND PIC X(1) VALUE 'N'.
-          05 WS-FOUND-FLAG PIC X(1) VALUE 'N'.
+          05 WS-TIE-OUT-FLAG PIC X(1) VALUE 'Y'.
+             88 TIE-OUT-OK VALUE 'Y'.
+             88 TIE-OUT-MISMATCH VALUE 'N'.
+          05 WS-SYSIN-EOF PIC X(1) VALUE 'N'.
+             88 SYSIN-EOF VALUE 'Y'.
+
+      * DRY-RUN / SIMULATION MODE - SET BY A 'DRYRUN=Y' SYSIN CARD.
+      * WHEN ON, ALL VALIDATION AND DUPLICATE-CHECK SELECTS STILL
+      * RUN NORMALLY BUT TB_ORDERS/TB_PRODUCTS/TB_CUSTOMERS ARE
+      * NEVER MUTATED AND NO COMMIT IS ISSUED, SO THE RUN CAN BE
+      * USED TO PREVIEW WHAT A REAL RUN WOULD DO.
+       01 WS-DRY-RUN-FLAG PIC X(1) VALUE 'N'.
+          88 DRY-RUN-MODE VALUE 'Y'.
+
+      * SET JUST BEFORE A FATAL ERROR PATH WRITES ITS STATLOG RECORD
+      * AND STOPS, SO WRITE-BATCH-STATUS REPORTS 'FAILED' INSTEAD OF
+      * DERIVING A STATUS FROM COUNTERS THAT NEVER GOT THE CHANCE TO
+      * REACH THEIR NORMAL END-OF-RUN VALUES.
+       01 WS-ABEND-FLAG PIC X(1) VALUE 'N'.
+          88 ABEND-IN-PROGRESS VALUE 'Y'.
+
+      * RESTART FLAGS - SHARED LAYOUT, SEE COPYLIB/RSTFLAGS.cpy
+           COPY RSTFLAGS.
+       01 WS-LAST-COMMITTED-ID PIC X(6) VALUE SPACES.
 
       * STATISTICS COUNTERS
        01 WS-COUNTERS.
           05 RECORDS-PROCESSED PIC 9(5) VALUE 0.
           05 RECORDS-INSERTED PIC 9(5) VALUE 0.
           05 RECORDS-ERRORS PIC 9(5) VALUE 0.
+          05 RECORDS-RESUBMITTED PIC 9(5) VALUE 0.
           05 COMMIT-COUNTER PIC 9(5) VALUE 0.
           05 COMMIT-BATCHES PIC 9(5) VALUE 0.
 
@@ -101,6 +249,7 @@
           05 RECORDS-PROCESSED-DISP PIC Z(4)9.
           05 RECORDS-INSERTED-DISP PIC Z(4)9.
           05 RECORDS-ERRORS-DISP PIC Z(4)9.
+          05 RECORDS-RESUBMITTED-DISP PIC Z(4)9.
           05 COMMIT-COUNTER-DISP PIC Z(4)9.
           05 COMMIT-BATCHES-DISP PIC Z(4)9.
 
@@ -113,18 +262,15 @@
       * MESSAGE FOR LOG
        01 WS-MSG PIC X(80).
 
+      * MESSAGE TEXT FOR THE CENTRALIZED OPS ERROR LOG
+       01 WS-OPS-MESSAGE PIC X(62).
+
       * ORDER DATE PARTS
        01 WS-ORDER-DATE.
           05 WS-YEAR PIC X(4).
           05 WS-MONTH PIC X(2).
           05 WS-DAY PIC X(2).
 
-      * ARRAY TO TRACK ALREADY PROCESSED ORDER-ID
-       01 PROCESSED-ORDERS.
-          05 PROCESSED-ORDER PIC X(6) OCCURS 100 TIMES.
-       01 PROCESSED-COUNT PIC 9(3) VALUE 0.
-       01 IDX PIC 9(3).
-
       *******************************
       * OPENS FILES, PROCESSES ALL RECORDS, WRITES
       * SUMMARY TO LOG FILE, CLOSES FILES AND
@@ -133,33 +279,131 @@
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM OPEN-ALL-FILES.
+           PERFORM READ-DRYRUN-PARM.
+           PERFORM READ-RESTART-CHECKPOINT.
            PERFORM PROCESS-ALL-RECORDS.
+           PERFORM VERIFY-RECORD-COUNTS.
            PERFORM WRITE-SUMMARY.
+           PERFORM FINAL-COMMIT.
+           IF NOT DRY-RUN-MODE
+              PERFORM CLEAR-RESTART-CHECKPOINT
+           END-IF.
+           PERFORM WRITE-BATCH-STATUS.
            PERFORM CLOSE-ALL-FILES.
            PERFORM DISPLAY-SUMMARY.
            STOP RUN.
 
+      *******************************
+      * READS SYSIN FOR AN OPTIONAL 'DRYRUN=Y' CONTROL CARD. NO
+      * SYSIN DD (FILE STATUS 05/35) OR NO SUCH CARD LEAVES THE RUN
+      * IN NORMAL, FULLY-COMMITTING MODE.
+      *******************************
+       READ-DRYRUN-PARM.
+           OPEN INPUT SYSIN-FILE.
+           IF SYSIN-STATUS = '05' OR SYSIN-STATUS = '35'
+              DISPLAY 'NO SYSIN CARDS - RUNNING IN NORMAL MODE'
+           ELSE
+              IF SYSIN-STATUS NOT = '00'
+                 DISPLAY 'ERROR OPENING SYSIN FILE: ' SYSIN-STATUS
+                 PERFORM ABEND-WITH-STATUS
+              END-IF
+              PERFORM UNTIL SYSIN-EOF
+                 READ SYSIN-FILE
+                   AT END
+                      SET SYSIN-EOF TO TRUE
+                   NOT AT END
+                      IF SYSIN-REC(1:7) = 'DRYRUN='
+                         IF SYSIN-REC(8:1) = 'Y'
+                            SET DRY-RUN-MODE TO TRUE
+                         END-IF
+                      END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE SYSIN-FILE
+           END-IF.
+           IF DRY-RUN-MODE
+              DISPLAY 'DRY-RUN MODE - NO DATABASE UPDATES WILL BE MADE'
+           END-IF.
+
+      *******************************
+      * READS ANY RESTART CHECKPOINT LEFT BY A PRIOR RUN. IF
+      * RSTDD ALREADY HAS A RECORD ON IT, THE LAST LINE WRITTEN
+      * IS THE LAST ORDER ID THAT RUN ACTUALLY COMMITTED.
+      * PROCESS-ALL-RECORDS SKIPS EVERYTHING UP TO AND INCLUDING
+      * THAT ORDER ID ON THIS RUN. NO PRIOR RESTART FILE MEANS
+      * A NORMAL FROM-THE-TOP RUN.
+      *******************************
+       READ-RESTART-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-STATUS = '00'
+              PERFORM UNTIL RESTART-STATUS NOT = '00'
+                 READ RESTART-FILE
+                 IF RESTART-STATUS = '00'
+                    IF RST-LAST-ORDER-ID NOT = SPACES
+                       MOVE RST-LAST-ORDER-ID TO WS-LAST-COMMITTED-ID
+                       SET CHECKPOINT-FOUND TO TRUE
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE RESTART-FILE
+           END-IF.
+           IF CHECKPOINT-FOUND
+              SET RESTART-ACTIVE TO TRUE
+              DISPLAY 'RESTARTING AFTER ORDER ID: ' WS-LAST-COMMITTED-ID
+           END-IF.
+
       *******************************
       * OPEN ALL FILES AND CHECK STATUS
       *******************************
+      * STATUS-LOG IS OPENED FIRST, AHEAD OF EVERY OTHER FILE, SO
+      * ABEND-WITH-STATUS CAN WRITE A 'FAILED' RECORD TO IT IF ANY
+      * OF THE OTHER OPENS BELOW FAIL.
        OPEN-ALL-FILES.
+           OPEN EXTEND STATUS-LOG.
+           IF STATUS-LOG-STATUS = '05' OR STATUS-LOG-STATUS = '35'
+              OPEN OUTPUT STATUS-LOG
+           END-IF.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING STATUS LOG: ' STATUS-LOG-STATUS
+              STOP RUN
+           END-IF.
+
            OPEN INPUT ORDER-FILE.
            IF ORDER-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING INP STATUS: ' ORDER-STATUS
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
 
            OPEN OUTPUT LOG-FILE.
            IF OUT-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING OUT STATUS: ' OUT-STATUS
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN OUTPUT RESUBMIT-FILE.
+           IF RESUBMIT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING RESUBMIT FILE: ' RESUBMIT-STATUS
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           OPEN EXTEND OPS-ERROR-LOG.
+           IF OPS-ERROR-LOG-STATUS = '05' OR OPS-ERROR-LOG-STATUS = '35'
+              OPEN OUTPUT OPS-ERROR-LOG
+           END-IF.
+           IF OPS-ERROR-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING OPS ERROR LOG: '
+                       OPS-ERROR-LOG-STATUS
+              PERFORM ABEND-WITH-STATUS
            END-IF.
 
       *******************************
       * READS ORDER-FILE UNTIL EOF.
       * RESETS VALID-ERROR FLAG PER RECORD.
+      * WHILE RESTARTING, SKIPS RECORDS UP TO AND INCLUDING THE
+      * LAST COMMITTED ORDER ID, THEN PROCESSES NORMALLY.
       * RUNS ALL 3 VALIDATIONS (EACH LOGS ITS OWN ERROR).
       * IF VALID: PROCESS-ORDER + COMMIT CHECK.
+      * ANY REJECT IS ALSO WRITTEN TO THE RESUBMIT FILE.
       * COMMIT EVERY 100 SUCCESSFUL INSERTS.
       *******************************
        PROCESS-ALL-RECORDS.
@@ -176,31 +420,26 @@
                       EXEC SQL
                         ROLLBACK WORK
                       END-EXEC
-                      STOP RUN
+                      PERFORM ABEND-WITH-STATUS
                    END-IF
-                   ADD 1 TO RECORDS-PROCESSED
-                   PERFORM VALIDATE-ORDER-ID
-                   PERFORM VALIDATE-ORDER-DATE
-                   PERFORM VALIDATE-QUANTITY
-                   IF WS-ERROR-FIND = 'N'
-                      PERFORM CHECK-PRODUCT-AND-INSERT
+                   IF RESTART-ACTIVE
+                      IF IN-ORDER-ID = WS-LAST-COMMITTED-ID
+                         MOVE 'N' TO WS-RESTART-MODE
+                      END-IF
+                   ELSE
+                      ADD 1 TO RECORDS-PROCESSED
+                      PERFORM VALIDATE-ORDER-ID
+                      PERFORM VALIDATE-ORDER-DATE
+                      PERFORM VALIDATE-QUANTITY
                       IF WS-ERROR-FIND = 'N'
+                         PERFORM CHECK-PRODUCT-AND-INSERT
+                      END-IF
+                      IF WS-ERROR-FIND = 'Y'
+                         PERFORM WRITE-RESUBMIT-RECORD
+                      ELSE
                          ADD 1 TO COMMIT-COUNTER
                          IF COMMIT-COUNTER >= 100
-                            EXEC SQL
-                              COMMIT WORK
-                            END-EXEC
-                            IF SQLCODE NOT = 0
-                               MOVE SQLCODE TO WS-SQLCODE-DISP
-                               DISPLAY 'BATCH COMMIT ERROR: '
-                                       WS-SQLCODE-DISP
-                               EXEC SQL
-                                 ROLLBACK WORK
-                               END-EXEC
-                               STOP RUN
-                            END-IF
-                            ADD 1 TO COMMIT-BATCHES
-                            MOVE 0 TO COMMIT-COUNTER
+                            PERFORM COMMIT-AND-CHECKPOINT
                          END-IF
                       END-IF
                    END-IF
@@ -209,7 +448,7 @@
 
       *******************************
       * VALIDATES ORD-ID NOT SPACES.
-      * THEN SCANS WS-SEEN-ORDERS FOR DUPLICATE.
+      * THEN CHECKS TB_ORDERS FOR A DUPLICATE.
       * SETS VALID-ERROR AND LOGS IF EMPTY OR DUP.
       *******************************
        VALIDATE-ORDER-ID.
@@ -220,15 +459,48 @@
               ADD 1 TO RECORDS-ERRORS
               PERFORM WRITE-LOG-MESSAGE
            ELSE
-              MOVE 'N' TO WS-FOUND-FLAG
-              PERFORM VARYING IDX FROM 1 BY 1
-                 UNTIL IDX > PROCESSED-COUNT
-                 IF PROCESSED-ORDER(IDX) = IN-ORDER-ID
-                    MOVE 'Y' TO WS-FOUND-FLAG
-                    EXIT PERFORM
-                 END-IF
-              END-PERFORM
-              IF WS-FOUND-FLAG = 'Y'
+              PERFORM CHECK-DUPLICATE-ORDER-ID
+           END-IF.
+
+      *******************************
+      * LOOKS UP IN-ORDER-ID IN TB_ORDERS SO DUPLICATE
+      * DETECTION KEEPS WORKING NO MATTER HOW LARGE INDD IS,
+      * INSTEAD OF RELYING ON A FIXED-SIZE IN-MEMORY ARRAY.
+      *******************************
+       CHECK-DUPLICATE-ORDER-ID.
+           MOVE IN-ORDER-ID TO HV-ORDER-ID.
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :HV-DUP-COUNT
+               FROM TB_ORDERS
+             WHERE ORDER_ID = :HV-ORDER-ID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-ERROR-FIND
+              MOVE SQLCODE TO WS-SQLCODE-DISP
+              IF SQLCODE < -900
+                 DISPLAY 'CRITICAL SELECT ERROR: ' WS-SQLCODE-DISP
+                 DISPLAY 'ORDER ID: ' HV-ORDER-ID
+                 STRING 'SELECT ERROR, ORDER ' DELIMITED BY SIZE
+                        HV-ORDER-ID DELIMITED BY SIZE
+                        INTO WS-OPS-MESSAGE
+                 END-STRING
+                 PERFORM WRITE-OPS-ERROR-LOG
+                 EXEC SQL
+                   ROLLBACK WORK
+                 END-EXEC
+                 PERFORM ABEND-WITH-STATUS
+              END-IF
+              STRING 'REJECTED (DUPLICATE CHECK ERROR: SQLCODE= '
+                          DELIMITED BY SIZE
+                     WS-SQLCODE-DISP DELIMITED BY SIZE
+                     ')' DELIMITED BY SIZE
+                     INTO WS-MSG
+              END-STRING
+              ADD 1 TO RECORDS-ERRORS
+              PERFORM WRITE-LOG-MESSAGE
+           ELSE
+              IF HV-DUP-COUNT > 0
                  MOVE 'Y' TO WS-ERROR-FIND
                  STRING 'REJECTED (VALIDATION ERROR: DUPLICATE ORDERID '
                              DELIMITED BY SIZE
@@ -238,8 +510,6 @@
                  END-STRING
                  ADD 1 TO RECORDS-ERRORS
                  PERFORM WRITE-LOG-MESSAGE
-              ELSE
-                 CONTINUE
               END-IF
            END-IF.
 
@@ -298,8 +568,8 @@
 
       *******************************
       * MOVES RECORD FIELDS TO HOST VARIABLES.
-      * SELECTS PROD_NAME, UNIT_PRICE FROM TB_PRODUCTS.
-      *   SQLCODE   0  : PRODUCT FOUND -> INSERT-ORDER.
+      * SELECTS PROD_NAME, UNIT_PRICE, QTY_ON_HAND FROM TB_PRODUCTS.
+      *   SQLCODE   0  : PRODUCT FOUND -> CHECK-INVENTORY-AND-CREDIT.
       *   SQLCODE 100  : NOT FOUND -> LOG REJECT.
       *   CRITICAL CODE: ROLLBACK AND STOP RUN.
       *   OTHER ERROR  : LOG SELECT ERROR.
@@ -310,15 +580,15 @@
            MOVE IN-QUANTITY TO HV-QUANTITY.
 
            EXEC SQL
-             SELECT PROD_NAME,UNIT_PRICE
-               INTO :HV-PROD-NAME, :HV-UNIT-PRICE
+             SELECT PROD_NAME,UNIT_PRICE,QTY_ON_HAND
+               INTO :HV-PROD-NAME, :HV-UNIT-PRICE, :HV-QTY-ON-HAND
                FROM TB_PRODUCTS
              WHERE PROD_ID = :HV-PROD-ID
            END-EXEC.
 
            EVALUATE SQLCODE
                WHEN 0
-                   PERFORM INSERT-ORDER
+                   PERFORM CHECK-INVENTORY-AND-CREDIT
                WHEN 100
                    MOVE 'Y' TO WS-ERROR-FIND
                    STRING 'REJECTED (PRODUCT ' DELIMITED BY SIZE
@@ -334,10 +604,15 @@
                    IF SQLCODE < -900
                       DISPLAY 'CRITICAL SELECT ERROR: ' WS-SQLCODE-DISP
                       DISPLAY 'ORDER ID: ' HV-ORDER-ID
+                      STRING 'SELECT ERROR, ORDER ' DELIMITED BY SIZE
+                             HV-ORDER-ID DELIMITED BY SIZE
+                             INTO WS-OPS-MESSAGE
+                      END-STRING
+                      PERFORM WRITE-OPS-ERROR-LOG
                       EXEC SQL
                         ROLLBACK WORK
                       END-EXEC
-                      STOP RUN
+                      PERFORM ABEND-WITH-STATUS
                    END-IF
                    STRING 'REJECTED (SELECT ERROR: SQLCODE= ' DELIMITED
                               BY SIZE
@@ -350,40 +625,144 @@
            END-EVALUATE.
 
       *******************************
-      * INSERTS VALIDATED ORDER INTO TB_ORDERS.
-      * SQLCODE 0: ADD TO WS-SEEN-ORDERS, LOG OK.
+      * CHECKS QTY_ON_HAND CAN COVER THE ORDER BEFORE DOING ANY
+      * CREDIT CHECK OR INSERT. AN ORDER THAT WOULD OVERSELL
+      * STOCK IS REJECTED INSTEAD OF LOADED.
+      *******************************
+       CHECK-INVENTORY-AND-CREDIT.
+           IF HV-QTY-ON-HAND < HV-QUANTITY
+              MOVE 'Y' TO WS-ERROR-FIND
+              STRING 'REJECTED (PRODUCT ' DELIMITED BY SIZE
+                     HV-PROD-ID DELIMITED BY SIZE
+                     ' INSUFFICIENT INVENTORY)' DELIMITED BY SIZE
+                     INTO WS-MSG
+              END-STRING
+              ADD 1 TO RECORDS-ERRORS
+              PERFORM WRITE-LOG-MESSAGE
+           ELSE
+              PERFORM CHECK-CUSTOMER-CREDIT
+           END-IF.
+
+      *******************************
+      * SELECTS THE CUSTOMER'S CREDIT LIMIT AND CURRENT BALANCE
+      * FROM TB_CUSTOMERS AND REJECTS THE ORDER IF IT WOULD PUSH
+      * THE BALANCE OVER THE LIMIT.
+      *   SQLCODE   0  : CUSTOMER FOUND -> CHECK BALANCE.
+      *   SQLCODE 100  : NOT FOUND -> LOG REJECT.
+      *   CRITICAL CODE: ROLLBACK AND STOP RUN.
+      *   OTHER ERROR  : LOG SELECT ERROR.
+      *******************************
+       CHECK-CUSTOMER-CREDIT.
+           MOVE IN-CUST-ID TO HV-CUST-ID.
+           COMPUTE HV-ORDER-TOTAL = HV-UNIT-PRICE * HV-QUANTITY.
+
+           EXEC SQL
+             SELECT CREDIT_LIMIT,CURRENT_BALANCE
+               INTO :HV-CREDIT-LIMIT, :HV-CUST-BALANCE
+               FROM TB_CUSTOMERS
+             WHERE CUST_ID = :HV-CUST-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF HV-CUST-BALANCE + HV-ORDER-TOTAL
+                      > HV-CREDIT-LIMIT
+                      MOVE 'Y' TO WS-ERROR-FIND
+                      STRING 'REJECTED (CUSTOMER ' DELIMITED BY SIZE
+                             HV-CUST-ID DELIMITED BY SIZE
+                             ' OVER CREDIT LIMIT)' DELIMITED BY SIZE
+                             INTO WS-MSG
+                      END-STRING
+                      ADD 1 TO RECORDS-ERRORS
+                      PERFORM WRITE-LOG-MESSAGE
+                   ELSE
+                      PERFORM INSERT-ORDER
+                   END-IF
+               WHEN 100
+                   MOVE 'Y' TO WS-ERROR-FIND
+                   STRING 'REJECTED (CUSTOMER ' DELIMITED BY SIZE
+                          HV-CUST-ID DELIMITED BY SIZE
+                          ' NOT FOUND IN TB_CUSTOMERS)' DELIMITED
+                             BY SIZE
+                          INTO WS-MSG
+                   END-STRING
+                   ADD 1 TO RECORDS-ERRORS
+                   PERFORM WRITE-LOG-MESSAGE
+               WHEN OTHER
+                   MOVE 'Y' TO WS-ERROR-FIND
+                   MOVE SQLCODE TO WS-SQLCODE-DISP
+                   IF SQLCODE < -900
+                      DISPLAY 'CRITICAL SELECT ERROR: ' WS-SQLCODE-DISP
+                      DISPLAY 'ORDER ID: ' HV-ORDER-ID
+                      STRING 'SELECT ERROR, ORDER ' DELIMITED BY SIZE
+                             HV-ORDER-ID DELIMITED BY SIZE
+                             INTO WS-OPS-MESSAGE
+                      END-STRING
+                      PERFORM WRITE-OPS-ERROR-LOG
+                      EXEC SQL
+                        ROLLBACK WORK
+                      END-EXEC
+                      PERFORM ABEND-WITH-STATUS
+                   END-IF
+                   STRING 'REJECTED (SELECT ERROR: SQLCODE= ' DELIMITED
+                              BY SIZE
+                          WS-SQLCODE-DISP DELIMITED BY SIZE
+                          ')' DELIMITED BY SIZE
+                          INTO WS-MSG
+                   END-STRING
+                   ADD 1 TO RECORDS-ERRORS
+                   PERFORM WRITE-LOG-MESSAGE
+           END-EVALUATE.
+
+      *******************************
+      * INSERTS VALIDATED ORDER INTO TB_ORDERS, DECREMENTS THE
+      * PRODUCT'S QTY_ON_HAND, AND RAISES THE CUSTOMER'S
+      * CURRENT_BALANCE.
+      * SQLCODE 0: RECORD AS LAST COMMITTED ID CANDIDATE, LOG OK.
       * SQLCODE -803: DUPLICATE KEY -> LOG REJECT.
       * CRITICAL CODE: ROLLBACK AND STOP RUN.
       * OTHER ERROR : LOG INSERT ERROR.
       *******************************
        INSERT-ORDER.
-           EXEC SQL
-             INSERT INTO TB_ORDERS
-                (ORDER_ID, ORDER_DATE, PROD_ID, QUANTITY)
-             VALUES
-                (:HV-ORDER-ID,
-                 :HV-ORDER-DATE,
-                 :HV-PROD-ID,
-                 :HV-QUANTITY)
-           END-EXEC.
+           IF DRY-RUN-MODE
+              MOVE 0 TO SQLCODE
+           ELSE
+              EXEC SQL
+                INSERT INTO TB_ORDERS
+                   (ORDER_ID, ORDER_DATE, PROD_ID, QUANTITY)
+                VALUES
+                   (:HV-ORDER-ID,
+                    :HV-ORDER-DATE,
+                    :HV-PROD-ID,
+                    :HV-QUANTITY)
+              END-EXEC
+           END-IF.
 
            EVALUATE SQLCODE
                WHEN 0
-                 IF PROCESSED-COUNT < 100
-                    ADD 1 TO PROCESSED-COUNT
-                    MOVE IN-ORDER-ID TO PROCESSED-ORDER(PROCESSED-COUNT)
+                 PERFORM UPDATE-PRODUCT-AND-CUSTOMER
+                 MOVE HV-ORDER-ID TO WS-LAST-COMMITTED-ID
+                 MOVE HV-UNIT-PRICE TO WS-PRICE-DISP
+                 IF DRY-RUN-MODE
+                    STRING 'DRY-RUN, WOULD INSERT (PRODUCT: '
+                           DELIMITED BY SIZE
+                           HV-PROD-ID DELIMITED BY SIZE
+                           ' FOUND, PRICE: ' DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-PRICE-DISP)
+                                DELIMITED BY SIZE
+                           ')' DELIMITED BY SIZE
+                           INTO WS-MSG
+                    END-STRING
                  ELSE
-                    DISPLAY 'WARNING: SEEN-ORDERS ARRAY FULL'
-                            ', DUPE CHECK DISABLED'
+                    STRING 'INSERTED (PRODUCT: ' DELIMITED BY SIZE
+                           HV-PROD-ID DELIMITED BY SIZE
+                           ' FOUND, PRICE: ' DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-PRICE-DISP)
+                                DELIMITED BY SIZE
+                           ')' DELIMITED BY SIZE
+                           INTO WS-MSG
+                    END-STRING
                  END-IF
-                 MOVE HV-UNIT-PRICE TO WS-PRICE-DISP
-                 STRING 'INSERTED (PRODUCT: ' DELIMITED BY SIZE
-                        HV-PROD-ID DELIMITED BY SIZE
-                        ' FOUND, PRICE: ' DELIMITED BY SIZE
-                        FUNCTION TRIM(WS-PRICE-DISP) DELIMITED BY SIZE
-                        ')' DELIMITED BY SIZE
-                        INTO WS-MSG
-                 END-STRING
                  ADD 1 TO RECORDS-INSERTED
                  PERFORM WRITE-LOG-MESSAGE
                WHEN -803
@@ -401,10 +780,15 @@
                  IF SQLCODE < -900
                     DISPLAY 'CRITICAL INSERT ERROR: ' WS-SQLCODE-DISP
                     DISPLAY 'ORDER ID: ' HV-ORDER-ID
+                    STRING 'INSERT ERROR, ORDER ' DELIMITED BY SIZE
+                           HV-ORDER-ID DELIMITED BY SIZE
+                           INTO WS-OPS-MESSAGE
+                    END-STRING
+                    PERFORM WRITE-OPS-ERROR-LOG
                     EXEC SQL
                       ROLLBACK WORK
                     END-EXEC
-                    STOP RUN
+                    PERFORM ABEND-WITH-STATUS
                  END-IF
                  STRING 'REJECTED (DB2 ERROR: SQLCODE=' DELIMITED BY
                           SIZE
@@ -416,6 +800,171 @@
                  PERFORM WRITE-LOG-MESSAGE
            END-EVALUATE.
 
+      *******************************
+      * DECREMENTS TB_PRODUCTS.QTY_ON_HAND AND RAISES
+      * TB_CUSTOMERS.CURRENT_BALANCE TO MATCH THE ORDER JUST
+      * INSERTED. ANY UNEXPECTED DB2 ERROR HERE IS CRITICAL
+      * SINCE TB_ORDERS HAS ALREADY BEEN UPDATED.
+      *******************************
+       UPDATE-PRODUCT-AND-CUSTOMER.
+           IF DRY-RUN-MODE
+              MOVE 0 TO SQLCODE
+           ELSE
+              EXEC SQL
+                UPDATE TB_PRODUCTS
+                   SET QTY_ON_HAND = QTY_ON_HAND - :HV-QUANTITY
+                 WHERE PROD_ID = :HV-PROD-ID
+              END-EXEC
+           END-IF.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISP
+              DISPLAY 'CRITICAL INVENTORY UPDATE ERROR: '
+                       WS-SQLCODE-DISP
+              DISPLAY 'ORDER ID: ' HV-ORDER-ID
+              STRING 'INVENTORY UPDATE ERROR, ORDER ' DELIMITED BY SIZE
+                     HV-ORDER-ID DELIMITED BY SIZE
+                     INTO WS-OPS-MESSAGE
+              END-STRING
+              PERFORM WRITE-OPS-ERROR-LOG
+              EXEC SQL
+                ROLLBACK WORK
+              END-EXEC
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+           IF DRY-RUN-MODE
+              MOVE 0 TO SQLCODE
+           ELSE
+              EXEC SQL
+                UPDATE TB_CUSTOMERS
+                   SET CURRENT_BALANCE =
+                          CURRENT_BALANCE + :HV-ORDER-TOTAL
+                 WHERE CUST_ID = :HV-CUST-ID
+              END-EXEC
+           END-IF.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISP
+              DISPLAY 'CRITICAL BALANCE UPDATE ERROR: ' WS-SQLCODE-DISP
+              DISPLAY 'ORDER ID: ' HV-ORDER-ID
+              STRING 'BALANCE UPDATE ERROR, ORDER ' DELIMITED BY SIZE
+                     HV-ORDER-ID DELIMITED BY SIZE
+                     INTO WS-OPS-MESSAGE
+              END-STRING
+              PERFORM WRITE-OPS-ERROR-LOG
+              EXEC SQL
+                ROLLBACK WORK
+              END-EXEC
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
+      *******************************
+      * COMMITS THE CURRENT BATCH AND WRITES THE LAST COMMITTED
+      * ORDER ID OUT TO THE RESTART FILE SO A RERUN CAN SKIP
+      * STRAIGHT PAST EVERYTHING ALREADY LOADED.
+      *******************************
+       COMMIT-AND-CHECKPOINT.
+           IF DRY-RUN-MODE
+              MOVE 0 TO SQLCODE
+           ELSE
+              EXEC SQL
+                COMMIT WORK
+              END-EXEC
+           END-IF.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISP
+              DISPLAY 'BATCH COMMIT ERROR: ' WS-SQLCODE-DISP
+              EXEC SQL
+                ROLLBACK WORK
+              END-EXEC
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+           ADD 1 TO COMMIT-BATCHES.
+           MOVE 0 TO COMMIT-COUNTER.
+           IF NOT DRY-RUN-MODE
+              PERFORM WRITE-RESTART-CHECKPOINT
+           END-IF.
+
+      *******************************
+      * WRITES WS-LAST-COMMITTED-ID AS THE NEW RESTART POINT.
+      * RSTDD IS DISP=MOD, WHICH REPOSITIONS AT END-OF-FILE FOR
+      * OPEN OUTPUT RATHER THAN TRUNCATING, SO THE CHECKPOINT IS
+      * MAINTAINED AS A SINGLE RECORD VIA OPEN I-O/REWRITE HERE
+      * INSTEAD, RATHER THAN GROWING WITHOUT BOUND ACROSS RUNS.
+      *******************************
+       WRITE-RESTART-CHECKPOINT.
+           MOVE WS-LAST-COMMITTED-ID TO RST-LAST-ORDER-ID.
+           OPEN I-O RESTART-FILE.
+           IF RESTART-STATUS = '05' OR RESTART-STATUS = '35'
+              OPEN OUTPUT RESTART-FILE
+           END-IF.
+           IF RESTART-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR OPENING RESTART FILE: '
+                       RESTART-STATUS
+           ELSE
+              READ RESTART-FILE
+              IF RESTART-STATUS = '00'
+                 REWRITE RESTART-REC
+              ELSE
+                 WRITE RESTART-REC
+              END-IF
+              IF RESTART-STATUS NOT = '00'
+                 DISPLAY 'WARNING: ERROR WRITING RESTART FILE: '
+                          RESTART-STATUS
+              END-IF
+              CLOSE RESTART-FILE
+           END-IF.
+
+      *******************************
+      * CLEARS THE RESTART FILE TO A "NO RESTART PENDING" SENTINEL
+      * (RST-LAST-ORDER-ID = SPACES) AFTER A NORMAL, NON-DRY-RUN
+      * COMPLETION. WITHOUT THIS, THE NEXT RUN'S
+      * READ-RESTART-CHECKPOINT WOULD FIND THIS RUN'S LAST
+      * COMMITTED ORDER ID STILL SITTING ON RSTDD (IT IS NEVER
+      * CLEARED/REDEFINED IN THE JCL - SEE REQUEST 042'S
+      * RATIONALE), TREAT IT AS A RESTART POINT THAT WILL ALMOST
+      * CERTAINLY NEVER MATCH AN ID IN THE NEXT RUN'S INPUT FILE,
+      * AND SILENTLY SKIP EVERY RECORD THROUGH EOF.
+      *******************************
+       CLEAR-RESTART-CHECKPOINT.
+           MOVE SPACES TO RST-LAST-ORDER-ID.
+           OPEN I-O RESTART-FILE.
+           IF RESTART-STATUS = '05' OR RESTART-STATUS = '35'
+              OPEN OUTPUT RESTART-FILE
+           END-IF.
+           IF RESTART-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR OPENING RESTART FILE: '
+                       RESTART-STATUS
+           ELSE
+              READ RESTART-FILE
+              IF RESTART-STATUS = '00'
+                 REWRITE RESTART-REC
+              ELSE
+                 WRITE RESTART-REC
+              END-IF
+              IF RESTART-STATUS NOT = '00'
+                 DISPLAY 'WARNING: ERROR WRITING RESTART FILE: '
+                          RESTART-STATUS
+              END-IF
+              CLOSE RESTART-FILE
+           END-IF.
+
+      *******************************
+      * WRITES A REJECTED RECORD BACK OUT IN INDD'S OWN LAYOUT
+      * SO IT CAN BE CORRECTED AND RE-FED WITHOUT HAND-RETYPING.
+      *******************************
+       WRITE-RESUBMIT-RECORD.
+           MOVE ORDER-REC TO RESUBMIT-REC.
+           WRITE RESUBMIT-REC.
+           IF RESUBMIT-STATUS = '00'
+              ADD 1 TO RECORDS-RESUBMITTED
+           ELSE
+              DISPLAY 'ERROR WRITING RESUBMIT FILE: ' RESUBMIT-STATUS
+              EXEC SQL
+                ROLLBACK WORK
+              END-EXEC
+              PERFORM ABEND-WITH-STATUS
+           END-IF.
+
       *******************************
       * WRITES WS-LOG-MSG TO LOG-FILE PREFIXED WITH ORD-ID.
       * CLEARS BOTH BUFFERS AFTER WRITE.
@@ -433,11 +982,97 @@
               EXEC SQL
                 ROLLBACK WORK
               END-EXEC
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
            MOVE SPACES TO WS-MSG.
            MOVE ALL SPACES TO LOG-REC.
 
+      *******************************
+      * APPENDS ONE RECORD TO THE SHARED END-OF-NIGHT STATUS LOG SO
+      * THE CONSOLIDATED BATCH STATUS REPORT (BATSTS43) CAN SEE THIS
+      * RUN'S OUTCOME ALONGSIDE EVERY OTHER JOB'S.
+      *******************************
+       WRITE-BATCH-STATUS.
+           MOVE SPACES TO STATUS-LOG-REC.
+           MOVE 'DB2JOB21' TO BST-PROGRAM-ID.
+           MOVE RECORDS-PROCESSED TO BST-RECORDS-IN.
+           MOVE RECORDS-INSERTED TO BST-RECORDS-OUT.
+           MOVE RECORDS-ERRORS TO BST-RECORDS-REJECTED.
+           IF ABEND-IN-PROGRESS
+              MOVE 'FAILED' TO BST-STATUS
+              MOVE 'JOB ABENDED - SEE SYSOUT FOR DETAIL' TO BST-MESSAGE
+           ELSE
+              IF TIE-OUT-MISMATCH
+                 MOVE 'WARNING' TO BST-STATUS
+                 MOVE 'RECORD COUNTS DID NOT TIE OUT' TO BST-MESSAGE
+              ELSE
+                 IF RECORDS-ERRORS > 0
+                    MOVE 'WARNING' TO BST-STATUS
+                    MOVE 'COMPLETED WITH REJECTED ORDERS' TO BST-MESSAGE
+                 ELSE
+                    MOVE 'COMPLETE' TO BST-STATUS
+                    MOVE 'ALL ORDERS LOADED CLEAN' TO BST-MESSAGE
+                 END-IF
+              END-IF
+           END-IF.
+           IF DRY-RUN-MODE
+              MOVE BST-MESSAGE TO WS-MSG
+              MOVE SPACES TO BST-MESSAGE
+              STRING '(DRY-RUN) ' DELIMITED BY SIZE
+                     WS-MSG DELIMITED BY SIZE
+                INTO BST-MESSAGE
+           END-IF.
+           WRITE STATUS-LOG-REC.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR WRITING BATCH STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+
+      *******************************
+      * CALLED IN PLACE OF A BARE STOP RUN FROM ANY FATAL ERROR PATH
+      * SO THE RUN STILL LEAVES A 'FAILED' STATLOG RECORD BEHIND -
+      * OTHERWISE AN ABEND LOOKS, TO BATSTS43, LIKE THE JOB NEVER
+      * RAN AT ALL RATHER THAN LIKE IT FAILED.
+      *******************************
+       ABEND-WITH-STATUS.
+           SET ABEND-IN-PROGRESS TO TRUE.
+           PERFORM WRITE-BATCH-STATUS.
+           STOP RUN.
+
+      *******************************
+      * APPENDS ONE RECORD TO THE CENTRALIZED OPS ERROR LOG BEFORE
+      * A CRITICAL STOP RUN, SO OPERATIONS CAN SEE EVERY JOB'S
+      * CRITICAL ERRORS IN ONE PLACE INSTEAD OF PER-JOB SYSOUT.
+      *******************************
+       WRITE-OPS-ERROR-LOG.
+           MOVE SPACES TO OPS-ERROR-LOG-REC.
+           MOVE 'DB2JOB21' TO OPS-PROGRAM-ID.
+           MOVE 'CRITICAL' TO OPS-SEVERITY.
+           MOVE WS-OPS-MESSAGE TO OPS-MESSAGE.
+           WRITE OPS-ERROR-LOG-REC.
+           IF OPS-ERROR-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR WRITING OPS ERROR LOG: '
+                       OPS-ERROR-LOG-STATUS
+           END-IF.
+
+      *******************************
+      * CONFIRMS RECORDS-INSERTED PLUS RECORDS-ERRORS EQUALS
+      * RECORDS-PROCESSED, SO A RECORD THAT FELL THROUGH SOME
+      * UNHANDLED PATH DOESN'T GO UNNOTICED.
+      *******************************
+       VERIFY-RECORD-COUNTS.
+           DISPLAY '========================================'.
+           DISPLAY 'RECORD COUNT TIE-OUT'.
+           DISPLAY '========================================'.
+           IF RECORDS-INSERTED + RECORDS-ERRORS = RECORDS-PROCESSED
+              DISPLAY 'RECORD COUNTS BALANCE.'
+           ELSE
+              MOVE 'N' TO WS-TIE-OUT-FLAG
+              DISPLAY 'WARNING: RECORD COUNTS DO NOT BALANCE. '
+                      'SOME RECORD WAS NEITHER INSERTED NOR LOGGED '
+                      'AS A REJECTION.'
+           END-IF.
+
       *******************************
       * WRITE STATISTICS TO OUTPUT FILE
       *******************************
@@ -457,7 +1092,7 @@
               EXEC SQL
                 ROLLBACK WORK
               END-EXEC
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
 
            MOVE ALL SPACES TO LOG-REC.
@@ -471,7 +1106,7 @@
               EXEC SQL
                 ROLLBACK WORK
               END-EXEC
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
 
            MOVE ALL SPACES TO LOG-REC.
@@ -485,29 +1120,24 @@
               EXEC SQL
                 ROLLBACK WORK
               END-EXEC
-              STOP RUN
+              PERFORM ABEND-WITH-STATUS
            END-IF.
 
       *******************************
-      * FINAL COMMIT AND CLOSE ALL FILES
+      * ISSUES THE FINAL CATCH-UP COMMIT FOR ANY PARTIAL BATCH LEFT
+      * OVER FROM THE COMMIT CYCLE, BEFORE THE BATCH STATUS RECORD
+      * IS WRITTEN, SO THAT RECORD NEVER CLAIMS COUNTS A ROLLED-BACK
+      * FINAL COMMIT WOULD HAVE UNDONE.
       *******************************
-       CLOSE-ALL-FILES.
+       FINAL-COMMIT.
            IF COMMIT-COUNTER > 0
-              EXEC SQL
-                COMMIT WORK
-              END-EXEC
-              IF SQLCODE NOT = 0
-                 MOVE SQLCODE TO WS-SQLCODE-DISP
-                 DISPLAY 'FINAL COMMIT ERROR: ' WS-SQLCODE-DISP
-                 EXEC SQL
-                   ROLLBACK WORK
-                 END-EXEC
-                 STOP RUN
-              END-IF
-              ADD 1 TO COMMIT-BATCHES
-              MOVE 0 TO COMMIT-COUNTER
+              PERFORM COMMIT-AND-CHECKPOINT
            END-IF.
 
+      *******************************
+      * CLOSES ALL FILES.
+      *******************************
+       CLOSE-ALL-FILES.
            CLOSE ORDER-FILE.
            IF ORDER-STATUS NOT = '00'
               DISPLAY 'WARNING: ERROR CLOSING INPUT FILE: ' ORDER-STATUS
@@ -518,10 +1148,30 @@
               DISPLAY 'WARNING: ERROR CLOSING OUTPUT FILE: ' OUT-STATUS
            END-IF.
 
+           CLOSE RESUBMIT-FILE.
+           IF RESUBMIT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING RESUBMIT FILE: '
+                       RESUBMIT-STATUS
+           END-IF.
+
+
+           CLOSE OPS-ERROR-LOG.
+           IF OPS-ERROR-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING OPS ERROR LOG: '
+                       OPS-ERROR-LOG-STATUS
+           END-IF.
+
+           CLOSE STATUS-LOG.
+           IF STATUS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING STATUS LOG: '
+                       STATUS-LOG-STATUS
+           END-IF.
+
        DISPLAY-SUMMARY.
            MOVE RECORDS-PROCESSED TO RECORDS-PROCESSED-DISP.
            MOVE RECORDS-INSERTED TO RECORDS-INSERTED-DISP.
            MOVE RECORDS-ERRORS TO RECORDS-ERRORS-DISP.
+           MOVE RECORDS-RESUBMITTED TO RECORDS-RESUBMITTED-DISP.
            MOVE COMMIT-BATCHES TO COMMIT-BATCHES-DISP.
 
            DISPLAY '========================================'.
@@ -533,6 +1183,8 @@
                    FUNCTION TRIM(RECORDS-INSERTED-DISP).
            DISPLAY 'RECORDS ERRORS: '
                    FUNCTION TRIM(RECORDS-ERRORS-DISP).
+           DISPLAY 'RECORDS RESUBMITTED: '
+                   FUNCTION TRIM(RECORDS-RESUBMITTED-DISP).
            DISPLAY 'COMMIT BATCHES: '
                    FUNCTION TRIM(COMMIT-BATCHES-DISP).
            DISPLAY '========================================'.
