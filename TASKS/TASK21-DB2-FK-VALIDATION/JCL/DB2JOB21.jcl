@@ -0,0 +1,57 @@
+//DB2JOB21 JOB (Z73460),'ORDER LOADER',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* DB2JOB21 - DB2 ORDER LOADER WITH PRODUCT VALIDATION            *
+//*                                                                *
+//* READS ORDER RECORDS FROM INDD, VALIDATES EACH ONE, CHECKS      *
+//* PRODUCT AND CUSTOMER CREDIT AGAINST DB2, AND INSERTS VALID     *
+//* ORDERS INTO TB_ORDERS. REJECTS ARE LOGGED AND WRITTEN BACK OUT *
+//* TO THE RESUBMIT FILE IN INDD'S OWN LAYOUT FOR CORRECTION AND   *
+//* RE-FEED. RESTARTABLE FROM THE LAST COMMITTED ORDER ID.         *
+//*                                                                *
+//* AUTHOR: STANISLAV                                              *
+//* DATE WRITTEN: 2026/08/08                                       *
+//*                                                                *
+//* MODIFICATION HISTORY:                                          *
+//* 2026/08/08 - INITIAL VERSION.                                  *
+//* 2026/08/08 - ADDED STATLOG SO THE END-OF-NIGHT BATCH STATUS    *
+//*              REPORT CAN PICK UP THIS JOB'S OUTCOME.            *
+//* 2026/08/08 - ADDED SYSIN. A 'DRYRUN=Y' CARD RUNS THE JOB IN    *
+//*              SIMULATION MODE (NO INSERTS/COMMITS). OMITTING    *
+//*              SYSIN, AS BELOW, RUNS NORMALLY.                   *
+//* 2026/08/09 - REVERTED THE DISP=(MOD,CATLG,DELETE) CHANGE       *
+//*              ABOVE. THESE FILES ARE OPENED OUTPUT EACH RUN;    *
+//*              MOD WOULD SILENTLY APPEND ONTO THE PRIOR RUN'S    *
+//*              DATA INSTEAD OF REPLACING IT. BACK TO NEW.        *
+//*****************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DISP=SHR,DSN=Z73460.LOADLIB
+//         DD   DISP=SHR,DSN=DSN810.SDSNEXIT
+//         DD   DISP=SHR,DSN=DSN810.SDSNLOAD
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN8)
+  RUN PROGRAM(DB2JOB21) PLAN(DB2JOB21) -
+      LIB('Z73460.LOADLIB') PARMS('/')
+  END
+/*
+//SYSPRINT DD   SYSOUT=*
+//INDD     DD   DISP=SHR,DSN=Z73460.ORDERS.LOAD
+//OUTDD    DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.ORDER.LOG,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RESBDD   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=Z73460.RESUBMIT.FILE,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RSTDD    DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=Z73460.DB2JOB21.RESTART,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OPSLOG   DD   DISP=MOD,DSN=Z73460.OPS.ERRORLOG
+//STATLOG  DD   DISP=MOD,DSN=Z73460.BATCH.STATLOG
+//*SYSIN    DD   *
+//*DRYRUN=Y
+//*/*
+//
