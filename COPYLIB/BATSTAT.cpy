@@ -0,0 +1,25 @@
+      ******************************************************************
+      * COPYBOOK BATSTAT - END-OF-RUN BATCH STATUS RECORD              *
+      *        LIBRARY(Z73460.COPYLIB.COBOL(BATSTAT))                 *
+      *                                                                *
+      * EVERY NIGHTLY BATCH JOB WRITES ONE OF THESE RECORDS TO STATLOG *
+      * JUST BEFORE IT STOPS, WHETHER IT FINISHED CLEAN OR NOT. JCL    *
+      * CONCATENATES ALL JOBS' STATLOG DD STATEMENTS ONTO THE SAME     *
+      * DATASET (DISP=MOD) SO THE END-OF-NIGHT STATUS REPORT (BATSTS43)*
+      * CAN LIST EVERY JOB'S OUTCOME IN ONE PASS.                      *
+      ******************************************************************
+        05 BST-PROGRAM-ID         PIC X(8).
+        05 FILLER                 PIC X(1).
+        05 BST-STATUS             PIC X(8).
+        05 FILLER                 PIC X(1).
+        05 BST-RECORDS-IN         PIC 9(7).
+        05 FILLER                 PIC X(1).
+        05 BST-RECORDS-OUT        PIC 9(7).
+        05 FILLER                 PIC X(1).
+        05 BST-RECORDS-REJECTED   PIC 9(7).
+        05 FILLER                 PIC X(1).
+        05 BST-MESSAGE            PIC X(38).
+      ******************************************************************
+      * BST-STATUS VALUES: COMPLETE, WARNING, FAILED                   *
+      * RECORD LENGTH:  80                                             *
+      ******************************************************************
