@@ -0,0 +1,21 @@
+      ******************************************************************
+      * COPYBOOK CARDTOT - CROSS-JOB CARD APPROVAL TOTALS RECORD        *
+      *        LIBRARY(Z73460.COPYLIB.COBOL(CARDTOT))                 *
+      *                                                                *
+      * VSMJOB11 (CARD VALIDATION) WRITES ONE OF THESE RECORDS PER     *
+      * CURRENCY EACH NIGHTLY RUN, HOLDING THAT CURRENCY'S APPROVED    *
+      * TRANSACTION COUNT AND DOLLAR TOTAL. JOBSUB22 (SALES COMMISSION *
+      * BATCH) READS THEM BACK AS AN EXTRACT INPUT AND CARRIES EACH    *
+      * CURRENCY'S CARD-APPROVED TOTAL ALONGSIDE ITS OWN COMMISSION    *
+      * GRAND TOTALS ON THE SUMMARY REPORT.                            *
+      ******************************************************************
+          05 CT-SOURCE-JOB           PIC X(8).
+          05 FILLER                  PIC X(1).
+          05 CT-CURRENCY             PIC X(3).
+          05 FILLER                  PIC X(1).
+          05 CT-APPROVED-COUNT       PIC 9(7).
+          05 FILLER                  PIC X(1).
+          05 CT-APPROVED-TOTAL       PIC S9(7)V99.
+      ******************************************************************
+      * RECORD LENGTH: 30                                               *
+      ******************************************************************
