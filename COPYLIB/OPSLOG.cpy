@@ -0,0 +1,18 @@
+      ******************************************************************
+      * COPYBOOK OPSLOG - CENTRALIZED OPERATIONS ERROR LOG RECORD      *
+      *        LIBRARY(Z73460.COPYLIB.COBOL(OPSLOG))                  *
+      *                                                                *
+      * EVERY BATCH JOB THAT STOPS ON A CRITICAL ERROR WRITES ONE OF   *
+      * THESE RECORDS TO OPSLOG BEFORE IT STOPS. JCL CONCATENATES ALL  *
+      * JOBS' OPSLOG DD STATEMENTS ONTO THE SAME DATASET (DISP=MOD) SO *
+      * OPERATIONS HAS ONE PLACE TO LOOK ACROSS THE WHOLE NIGHT'S RUN  *
+      * INSTEAD OF HUNTING THROUGH EACH JOB'S OWN LOG/SYSOUT.          *
+      ******************************************************************
+        05 OPS-PROGRAM-ID         PIC X(8).
+        05 FILLER                 PIC X(1).
+        05 OPS-SEVERITY           PIC X(8).
+        05 FILLER                 PIC X(1).
+        05 OPS-MESSAGE            PIC X(62).
+      ******************************************************************
+      * RECORD LENGTH:  80                                             *
+      ******************************************************************
