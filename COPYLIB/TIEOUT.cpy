@@ -0,0 +1,19 @@
+      ******************************************************************
+      * COPYBOOK TIEOUT - CROSS-JOB PAYMENT TIE-OUT RECORD             *
+      *        LIBRARY(Z73460.COPYLIB.COBOL(TIEOUT))                  *
+      *                                                                *
+      * DB2VSM26 (PAYMENT BATCH) WRITES ONE OF THESE RECORDS EACH RUN  *
+      * HOLDING THE DAY'S TOTAL SUCCESSFULLY-APPLIED PAYMENT AMOUNT.   *
+      * ESDS29 (DAILY OPERATION LOG RECONCILIATION) READS IT BACK AND  *
+      * TIES IT OUT AGAINST ITS OWN TOTAL OF VALIDATED DEBIT           *
+      * OPERATIONS FOR THE SAME DAY, SINCE EVERY PAYMENT DB2VSM26      *
+      * POSTS SHOWS UP AS A DEBIT ON THE ACCOUNT OPERATION LOG.        *
+      ******************************************************************
+          05 TIE-SOURCE-JOB          PIC X(8).
+          05 FILLER                  PIC X(1).
+          05 TIE-RECORD-COUNT        PIC 9(7).
+          05 FILLER                  PIC X(1).
+          05 TIE-TOTAL-AMOUNT        PIC S9(7)V99.
+      ******************************************************************
+      * RECORD LENGTH: 26                                              *
+      ******************************************************************
