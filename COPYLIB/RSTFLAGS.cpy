@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK RSTFLAGS - COMMON RESTART/CHECKPOINT CONTROL FLAGS    *
+      *        LIBRARY(Z73460.COPYLIB.COBOL(RSTFLAGS))                *
+      *                                                                *
+      * SHARED BY EVERY BATCH JOB THAT SUPPORTS CHECKPOINT/RESTART     *
+      * (DB2JOB21, DB2VSM26, VSMJOB11, AND ANY JOB ADDED SINCE) SO     *
+      * THEY ALL TEST AND SET THE SAME FLAG NAMES. EACH JOB STILL      *
+      * KEEPS ITS OWN LAST-COMMITTED-KEY FIELD AND ITS OWN             *
+      * READ-CHECKPOINT / WRITE-CHECKPOINT PARAGRAPHS, SINCE THE KEY   *
+      * LAYOUT AND CHECKPOINT FILE DIFFER PER JOB.                    *
+      ******************************************************************
+       01 WS-RESTART-FLAGS.
+          05 WS-RESTART-MODE PIC X(1) VALUE 'N'.
+             88 RESTART-ACTIVE VALUE 'Y'.
+          05 WS-CHECKPOINT-FOUND PIC X(1) VALUE 'N'.
+             88 CHECKPOINT-FOUND VALUE 'Y'.
